@@ -0,0 +1,516 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-SOLDE-TOUT-COMPTE.
+      ******************************************************************
+      * CALC-SOLDE-TOUT-COMPTE — Solde de tout compte
+      * Calcule le règlement final d'un salarié dont EMP-STATUT est
+      * passé à INACTIF : indemnité compensatrice de congés payés,
+      * prorata de 13e mois, et indemnité de rupture (licenciement
+      * pour un CDI, fin de contrat pour un CDD).
+      * Produit SOLDE-TOUT-COMPTE.dat et les écritures JOURNAL-PCG.dat
+      * correspondantes.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO WS-EMPLOYEE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-MATRICULE
+               FILE STATUS IS WS-FS-EMP.
+
+           SELECT BULLETINS-FILE
+               ASSIGN TO WS-BULLETINS-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-BUL.
+
+           SELECT CONGES-FILE
+               ASSIGN TO WS-CONGES-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CNG-MATRICULE
+               FILE STATUS IS WS-FS-CNG.
+
+           SELECT JOURNAL-FILE
+               ASSIGN TO WS-JOURNAL-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-JRN.
+
+           SELECT SOLDE-FILE
+               ASSIGN TO WS-SOLDE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SOL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       COPY "EMPLOYEE-RECORD.cpy".
+
+       FD  BULLETINS-FILE.
+       COPY "PAIE-RECORD.cpy".
+
+       FD  CONGES-FILE.
+       COPY "CONGES-RECORD.cpy".
+
+       FD  JOURNAL-FILE.
+       COPY "JOURNAL-RECORD.cpy".
+
+       FD  SOLDE-FILE.
+       01  SOLDE-RECORD.
+           05  SOL-MATRICULE           PIC X(8).
+           05  SOL-NOM                 PIC X(30).
+           05  SOL-PRENOM              PIC X(25).
+           05  SOL-DEPARTEMENT         PIC X(12).
+           05  SOL-ETABLISSEMENT       PIC X(4).
+           05  SOL-TYPE-CONTRAT        PIC X(3).
+           05  SOL-TYPE-RUPTURE        PIC X(12).
+               88  SOL-LICENCIEMENT    VALUE "LICENCIEMENT".
+               88  SOL-FIN-CONTRAT     VALUE "FIN-CONTRAT ".
+           05  SOL-DATE-CALCUL         PIC 9(8).
+           05  SOL-BRUT-CUMULE-ANNEE   PIC S9(9)V99 COMP-3.
+           05  SOL-MOIS-TRAVAILLES     PIC 9(2).
+           05  SOL-JOURS-CONGES-SOLDE  PIC S9(5)V99 COMP-3.
+           05  SOL-INDEMNITE-CONGES    PIC S9(9)V99 COMP-3.
+           05  SOL-PRORATA-13EME       PIC S9(9)V99 COMP-3.
+           05  SOL-INDEMNITE-RUPTURE   PIC S9(9)V99 COMP-3.
+           05  SOL-BRUT-TOTAL          PIC S9(9)V99 COMP-3.
+           05  SOL-COTISATIONS         PIC S9(9)V99 COMP-3.
+           05  SOL-NET-IMPOSABLE       PIC S9(9)V99 COMP-3.
+           05  SOL-MONTANT-PAS         PIC S9(9)V99 COMP-3.
+           05  SOL-NET-A-PAYER         PIC S9(9)V99 COMP-3.
+           05  FILLER                  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPLOYEE-PATH          PIC X(256).
+       01  WS-BULLETINS-PATH         PIC X(256).
+       01  WS-CONGES-PATH            PIC X(256).
+       01  WS-JOURNAL-PATH           PIC X(256).
+       01  WS-SOLDE-PATH             PIC X(256).
+       01  WS-MATRICULE-CIBLE        PIC X(8).
+
+       01  WS-FS-EMP                 PIC XX.
+       01  WS-FS-BUL                 PIC XX.
+       01  WS-FS-CNG                 PIC XX.
+       01  WS-FS-JRN                 PIC XX.
+       01  WS-FS-SOL                 PIC XX.
+
+       01  WS-EOF-BUL                PIC 9 VALUE 0.
+           88  EOF-BUL               VALUE 1.
+       01  WS-CNG-DISPO              PIC 9 VALUE 0.
+           88  CNG-DISPONIBLE        VALUE 1.
+
+       01  WS-RECORDS                PIC 9(6) VALUE 0.
+       01  WS-ERRORS                 PIC 9(6) VALUE 0.
+       01  WS-PIECE-NUM              PIC 9(6) VALUE 0.
+       01  WS-PIECE-STR              PIC X(12).
+
+       01  WS-CURRENT-DATE.
+           05  WS-DATE-YYYYMMDD      PIC 9(8).
+           05  FILLER                PIC X(6).
+       01  WS-ANNEE-COURANTE         PIC 9(4).
+
+      *    --- Taux légaux ---
+      *    Indemnité compensatrice de congés payés : 1/26e du dernier
+      *    salaire brut mensuel par jour de congé restant (méthode
+      *    du dixième simplifiée, base 26 jours ouvrés)
+       01  WS-JOURS-OUVRES-MOIS      PIC S9(3)V99 COMP-3
+                                     VALUE 26.00.
+      *    Indemnité légale de licenciement : 1/4 de mois de salaire
+      *    par année d'ancienneté (Art. R1234-2 C. trav.)
+       01  WS-TX-LICENCIEMENT        PIC S9(3)V99 COMP-3
+                                     VALUE 25.00.
+      *    Prime de précarité CDD : 10% du brut cumulé de l'année
+       01  WS-TX-PRECARITE           PIC S9(3)V99 COMP-3
+                                     VALUE 10.00.
+      *    Taux moyen approché de cotisations salariales applicable
+      *    aux indemnités de congés et au prorata de 13e mois — les
+      *    indemnités de rupture légales restent hors cette base
+      *    (exonération de cotisations dans la limite légale)
+       01  WS-TX-COT-GLOBALE         PIC S9(3)V99 COMP-3
+                                     VALUE 22.00.
+
+      *    --- Cumuls pour le salarié ciblé ---
+       01  WS-BRUT-CUMULE            PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-MOIS-TRAVAILLES        PIC 9(2) VALUE 0.
+       01  WS-DERNIER-BRUT-MENSUEL   PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-BASE-MENSUELLE         PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-JOURS-CONGES-SOLDE     PIC S9(5)V99 COMP-3 VALUE 0.
+       01  WS-INDEMNITE-CONGES       PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-PRORATA-13EME          PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-INDEMNITE-RUPTURE      PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-BRUT-TOTAL             PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-COTISATIONS            PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-NET-IMPOSABLE          PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-MONTANT-PAS            PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-NET-A-PAYER            PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-TYPE-RUPTURE           PIC X(12).
+           88  WS-LICENCIEMENT       VALUE "LICENCIEMENT".
+           88  WS-FIN-CONTRAT        VALUE "FIN-CONTRAT ".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALISATION
+           PERFORM 2000-CUMULER-ANNEE
+           PERFORM 3000-CALCULER-SOLDE
+           PERFORM 4000-ECRIRE-SOLDE
+           PERFORM 5000-ECRIRE-JOURNAL
+           PERFORM 9000-FIN
+           STOP RUN.
+
+      ******************************************************************
+       1000-INITIALISATION.
+      ******************************************************************
+           ACCEPT WS-EMPLOYEE-PATH FROM ENVIRONMENT "EMPLOYEE_FILE"
+           ACCEPT WS-BULLETINS-PATH FROM ENVIRONMENT "BULLETINS_FILE"
+           ACCEPT WS-CONGES-PATH FROM ENVIRONMENT "CONGES_PAYES_FILE"
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_FILE"
+           ACCEPT WS-SOLDE-PATH
+               FROM ENVIRONMENT "SOLDE_TOUT_COMPTE_FILE"
+           ACCEPT WS-MATRICULE-CIBLE FROM ENVIRONMENT "SOLDE_MATRICULE"
+
+           IF WS-EMPLOYEE-PATH = SPACES
+               MOVE "../data/EMPLOYEES.dat" TO WS-EMPLOYEE-PATH
+           END-IF
+           IF WS-BULLETINS-PATH = SPACES
+               MOVE "../data/BULLETINS.dat" TO WS-BULLETINS-PATH
+           END-IF
+           IF WS-CONGES-PATH = SPACES
+               MOVE "../data/CONGES-PAYES.dat" TO WS-CONGES-PATH
+           END-IF
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "../data/JOURNAL-PCG.dat" TO WS-JOURNAL-PATH
+           END-IF
+           IF WS-SOLDE-PATH = SPACES
+               MOVE "../data/SOLDE-TOUT-COMPTE.dat" TO WS-SOLDE-PATH
+           END-IF
+
+           IF WS-MATRICULE-CIBLE = SPACES
+               DISPLAY "CALC-SOLDE-TOUT-COMPTE|ERROR|0|NO-MATRICULE"
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-DATE-YYYYMMDD(1:4) TO WS-ANNEE-COURANTE
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-FS-EMP NOT = "00"
+               DISPLAY "CALC-SOLDE-TOUT-COMPTE|ERROR|0|OPEN-EMP="
+                   WS-FS-EMP
+               STOP RUN
+           END-IF
+
+           MOVE WS-MATRICULE-CIBLE TO EMP-MATRICULE
+           READ EMPLOYEE-FILE
+               KEY IS EMP-MATRICULE
+               INVALID KEY
+                   DISPLAY "CALC-SOLDE-TOUT-COMPTE|ERROR|0|NOT-FOUND="
+                       WS-MATRICULE-CIBLE
+                   CLOSE EMPLOYEE-FILE
+                   STOP RUN
+           END-READ
+
+           IF NOT EMP-INACTIF
+               DISPLAY "CALC-SOLDE-TOUT-COMPTE|ERROR|0|NOT-INACTIF="
+                   WS-MATRICULE-CIBLE
+               CLOSE EMPLOYEE-FILE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT BULLETINS-FILE
+           IF WS-FS-BUL NOT = "00"
+               DISPLAY "CALC-SOLDE-TOUT-COMPTE|ERROR|0|OPEN-BUL="
+                   WS-FS-BUL
+               CLOSE EMPLOYEE-FILE
+               STOP RUN
+           END-IF
+
+      *    CONGES-PAYES.dat peut ne pas contenir le salarié (ex. CDD
+      *    n'ayant jamais acquis de solde) — on dégrade sans bloquer.
+           MOVE 0 TO WS-CNG-DISPO
+           OPEN INPUT CONGES-FILE
+           IF WS-FS-CNG = "00"
+               MOVE WS-MATRICULE-CIBLE TO CNG-MATRICULE
+               READ CONGES-FILE
+                   KEY IS CNG-MATRICULE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET CNG-DISPONIBLE TO TRUE
+               END-READ
+               CLOSE CONGES-FILE
+           ELSE
+               IF WS-FS-CNG NOT = "35"
+                   DISPLAY "CALC-SOLDE-TOUT-COMPTE|ERROR|0|OPEN-CNG="
+                       WS-FS-CNG
+               END-IF
+           END-IF
+
+           OPEN OUTPUT SOLDE-FILE
+           IF WS-FS-SOL NOT = "00"
+               DISPLAY "CALC-SOLDE-TOUT-COMPTE|ERROR|0|OPEN-SOL="
+                   WS-FS-SOL
+               CLOSE EMPLOYEE-FILE
+               CLOSE BULLETINS-FILE
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-FS-JRN = "35"
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
+           IF WS-FS-JRN NOT = "00"
+               DISPLAY "CALC-SOLDE-TOUT-COMPTE|ERROR|0|OPEN-JRN="
+                   WS-FS-JRN
+               CLOSE EMPLOYEE-FILE
+               CLOSE BULLETINS-FILE
+               CLOSE SOLDE-FILE
+               STOP RUN
+           END-IF
+
+           DISPLAY "CALC-SOLDE-TOUT-COMPTE|START|0|"
+               WS-MATRICULE-CIBLE.
+
+      ******************************************************************
+       2000-CUMULER-ANNEE.
+      ******************************************************************
+      *    Cumule le brut versé au salarié depuis le début de
+      *    l'année civile en cours et retient le dernier brut
+      *    mensuel connu comme base de calcul des indemnités.
+           READ BULLETINS-FILE
+               AT END SET EOF-BUL TO TRUE
+           END-READ
+
+           PERFORM UNTIL EOF-BUL
+               IF PAI-MATRICULE = WS-MATRICULE-CIBLE
+                   AND PAI-PERIODE(1:4) = WS-ANNEE-COURANTE
+                   ADD 1 TO WS-MOIS-TRAVAILLES
+                   ADD PAI-BRUT TO WS-BRUT-CUMULE
+                   MOVE PAI-BRUT TO WS-DERNIER-BRUT-MENSUEL
+               END-IF
+               READ BULLETINS-FILE
+                   AT END SET EOF-BUL TO TRUE
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+       3000-CALCULER-SOLDE.
+      ******************************************************************
+           IF EMP-NON-CADRE
+               COMPUTE WS-BASE-MENSUELLE ROUNDED =
+                   EMP-TAUX-HORAIRE * EMP-HEURES-MENSUELLES
+           ELSE
+               MOVE EMP-FORFAIT-MENSUEL TO WS-BASE-MENSUELLE
+           END-IF
+           IF WS-DERNIER-BRUT-MENSUEL > 0
+               MOVE WS-DERNIER-BRUT-MENSUEL TO WS-BASE-MENSUELLE
+           END-IF
+
+      *    Indemnité compensatrice de congés payés
+           IF CNG-DISPONIBLE
+               MOVE CNG-SOLDE-JOURS TO WS-JOURS-CONGES-SOLDE
+           ELSE
+               MOVE 0 TO WS-JOURS-CONGES-SOLDE
+           END-IF
+           COMPUTE WS-INDEMNITE-CONGES ROUNDED =
+               WS-BASE-MENSUELLE / WS-JOURS-OUVRES-MOIS
+               * WS-JOURS-CONGES-SOLDE
+
+      *    Prorata de 13e mois sur les mois travaillés dans l'année
+           COMPUTE WS-PRORATA-13EME ROUNDED =
+               WS-BASE-MENSUELLE * WS-MOIS-TRAVAILLES / 12
+
+      *    Indemnité de rupture
+           IF EMP-CDD
+               SET WS-FIN-CONTRAT TO TRUE
+               COMPUTE WS-INDEMNITE-RUPTURE ROUNDED =
+                   WS-BRUT-CUMULE * WS-TX-PRECARITE / 100
+           ELSE
+               SET WS-LICENCIEMENT TO TRUE
+               COMPUTE WS-INDEMNITE-RUPTURE ROUNDED =
+                   WS-BASE-MENSUELLE * WS-TX-LICENCIEMENT / 100
+                   * EMP-ANCIENNETE-ANNEES
+           END-IF
+
+           COMPUTE WS-BRUT-TOTAL =
+               WS-INDEMNITE-CONGES + WS-PRORATA-13EME
+               + WS-INDEMNITE-RUPTURE
+
+      *    Les indemnités de rupture légales sont exonérées de
+      *    cotisations dans la limite légale ; seuls les congés
+      *    payés et le prorata de 13e mois y restent soumis.
+           COMPUTE WS-COTISATIONS ROUNDED =
+               (WS-INDEMNITE-CONGES + WS-PRORATA-13EME)
+               * WS-TX-COT-GLOBALE / 100
+
+           COMPUTE WS-NET-IMPOSABLE =
+               WS-BRUT-TOTAL - WS-COTISATIONS
+
+           COMPUTE WS-MONTANT-PAS ROUNDED =
+               WS-NET-IMPOSABLE * EMP-TAUX-PAS / 100
+
+           COMPUTE WS-NET-A-PAYER =
+               WS-NET-IMPOSABLE - WS-MONTANT-PAS.
+
+      ******************************************************************
+       4000-ECRIRE-SOLDE.
+      ******************************************************************
+           INITIALIZE SOLDE-RECORD
+           MOVE EMP-MATRICULE        TO SOL-MATRICULE
+           MOVE EMP-NOM              TO SOL-NOM
+           MOVE EMP-PRENOM           TO SOL-PRENOM
+           MOVE EMP-DEPARTEMENT      TO SOL-DEPARTEMENT
+           MOVE EMP-ETABLISSEMENT    TO SOL-ETABLISSEMENT
+           MOVE EMP-TYPE-CONTRAT     TO SOL-TYPE-CONTRAT
+           MOVE WS-TYPE-RUPTURE      TO SOL-TYPE-RUPTURE
+           MOVE WS-DATE-YYYYMMDD     TO SOL-DATE-CALCUL
+           MOVE WS-BRUT-CUMULE       TO SOL-BRUT-CUMULE-ANNEE
+           MOVE WS-MOIS-TRAVAILLES   TO SOL-MOIS-TRAVAILLES
+           MOVE WS-JOURS-CONGES-SOLDE TO SOL-JOURS-CONGES-SOLDE
+           MOVE WS-INDEMNITE-CONGES  TO SOL-INDEMNITE-CONGES
+           MOVE WS-PRORATA-13EME     TO SOL-PRORATA-13EME
+           MOVE WS-INDEMNITE-RUPTURE TO SOL-INDEMNITE-RUPTURE
+           MOVE WS-BRUT-TOTAL        TO SOL-BRUT-TOTAL
+           MOVE WS-COTISATIONS       TO SOL-COTISATIONS
+           MOVE WS-NET-IMPOSABLE     TO SOL-NET-IMPOSABLE
+           MOVE WS-MONTANT-PAS       TO SOL-MONTANT-PAS
+           MOVE WS-NET-A-PAYER       TO SOL-NET-A-PAYER
+
+           WRITE SOLDE-RECORD
+           IF WS-FS-SOL NOT = "00"
+               DISPLAY "CALC-SOLDE-TOUT-COMPTE|ERROR|0|WRITE-SOL="
+                   WS-FS-SOL
+               ADD 1 TO WS-ERRORS
+           ELSE
+               ADD 1 TO WS-RECORDS
+           END-IF.
+
+      ******************************************************************
+       5000-ECRIRE-JOURNAL.
+      ******************************************************************
+           ADD 1 TO WS-PIECE-NUM
+           STRING "STC" WS-MATRICULE-CIBLE WS-PIECE-NUM
+               DELIMITED SIZE INTO WS-PIECE-STR
+
+      *    Débit 6413 / Crédit 421 : indemnité de congés payés
+           IF WS-INDEMNITE-CONGES > 0
+               INITIALIZE JOURNAL-RECORD
+               MOVE WS-DATE-YYYYMMDD  TO JRN-DATE
+               MOVE WS-PIECE-STR      TO JRN-NUMERO-PIECE
+               MOVE EMP-MATRICULE     TO JRN-MATRICULE
+               MOVE EMP-ETABLISSEMENT TO JRN-ETABLISSEMENT
+               MOVE "6413  "          TO JRN-COMPTE-DEBIT
+               MOVE "421   "          TO JRN-COMPTE-CREDIT
+               MOVE WS-INDEMNITE-CONGES TO JRN-MONTANT
+               MOVE "Indemnite compensatrice conges"
+                                      TO JRN-LIBELLE
+               MOVE "SAL"             TO JRN-TYPE-ECRITURE
+               WRITE JOURNAL-RECORD
+               IF WS-FS-JRN NOT = "00"
+                   ADD 1 TO WS-ERRORS
+               END-IF
+           END-IF
+
+      *    Débit 6413 / Crédit 421 : prorata 13e mois
+           IF WS-PRORATA-13EME > 0
+               INITIALIZE JOURNAL-RECORD
+               MOVE WS-DATE-YYYYMMDD  TO JRN-DATE
+               MOVE WS-PIECE-STR      TO JRN-NUMERO-PIECE
+               MOVE EMP-MATRICULE     TO JRN-MATRICULE
+               MOVE EMP-ETABLISSEMENT TO JRN-ETABLISSEMENT
+               MOVE "6413  "          TO JRN-COMPTE-DEBIT
+               MOVE "421   "          TO JRN-COMPTE-CREDIT
+               MOVE WS-PRORATA-13EME  TO JRN-MONTANT
+               MOVE "Prorata treizieme mois"
+                                      TO JRN-LIBELLE
+               MOVE "SAL"             TO JRN-TYPE-ECRITURE
+               WRITE JOURNAL-RECORD
+               IF WS-FS-JRN NOT = "00"
+                   ADD 1 TO WS-ERRORS
+               END-IF
+           END-IF
+
+      *    Débit 6414 / Crédit 421 : indemnité de rupture
+           INITIALIZE JOURNAL-RECORD
+           MOVE WS-DATE-YYYYMMDD      TO JRN-DATE
+           MOVE WS-PIECE-STR          TO JRN-NUMERO-PIECE
+           MOVE EMP-MATRICULE         TO JRN-MATRICULE
+           MOVE EMP-ETABLISSEMENT     TO JRN-ETABLISSEMENT
+           MOVE "6414  "              TO JRN-COMPTE-DEBIT
+           MOVE "421   "              TO JRN-COMPTE-CREDIT
+           MOVE WS-INDEMNITE-RUPTURE  TO JRN-MONTANT
+           IF WS-LICENCIEMENT
+               MOVE "Indemnite de licenciement" TO JRN-LIBELLE
+           ELSE
+               MOVE "Indemnite de fin de contrat" TO JRN-LIBELLE
+           END-IF
+           MOVE "SAL"                 TO JRN-TYPE-ECRITURE
+           WRITE JOURNAL-RECORD
+           IF WS-FS-JRN NOT = "00"
+               ADD 1 TO WS-ERRORS
+           END-IF
+
+      *    Débit 421 / Crédit 431 : cotisations sur congés et 13e
+      *    mois
+           IF WS-COTISATIONS > 0
+               INITIALIZE JOURNAL-RECORD
+               MOVE WS-DATE-YYYYMMDD  TO JRN-DATE
+               MOVE WS-PIECE-STR      TO JRN-NUMERO-PIECE
+               MOVE EMP-MATRICULE     TO JRN-MATRICULE
+               MOVE EMP-ETABLISSEMENT TO JRN-ETABLISSEMENT
+               MOVE "421   "          TO JRN-COMPTE-DEBIT
+               MOVE "431   "          TO JRN-COMPTE-CREDIT
+               MOVE WS-COTISATIONS    TO JRN-MONTANT
+               MOVE "Retenues sociales solde"
+                                      TO JRN-LIBELLE
+               MOVE "COT"             TO JRN-TYPE-ECRITURE
+               WRITE JOURNAL-RECORD
+               IF WS-FS-JRN NOT = "00"
+                   ADD 1 TO WS-ERRORS
+               END-IF
+           END-IF
+
+      *    Débit 421 / Crédit 4421 : PAS
+           IF WS-MONTANT-PAS > 0
+               INITIALIZE JOURNAL-RECORD
+               MOVE WS-DATE-YYYYMMDD  TO JRN-DATE
+               MOVE WS-PIECE-STR      TO JRN-NUMERO-PIECE
+               MOVE EMP-MATRICULE     TO JRN-MATRICULE
+               MOVE EMP-ETABLISSEMENT TO JRN-ETABLISSEMENT
+               MOVE "421   "          TO JRN-COMPTE-DEBIT
+               MOVE "4421  "          TO JRN-COMPTE-CREDIT
+               MOVE WS-MONTANT-PAS    TO JRN-MONTANT
+               MOVE "Prelevement a la source solde"
+                                      TO JRN-LIBELLE
+               MOVE "PAS"             TO JRN-TYPE-ECRITURE
+               WRITE JOURNAL-RECORD
+               IF WS-FS-JRN NOT = "00"
+                   ADD 1 TO WS-ERRORS
+               END-IF
+           END-IF
+
+      *    Débit 421 / Crédit 512 : virement du solde net
+           INITIALIZE JOURNAL-RECORD
+           MOVE WS-DATE-YYYYMMDD      TO JRN-DATE
+           MOVE WS-PIECE-STR          TO JRN-NUMERO-PIECE
+           MOVE EMP-MATRICULE         TO JRN-MATRICULE
+           MOVE EMP-ETABLISSEMENT     TO JRN-ETABLISSEMENT
+           MOVE "421   "              TO JRN-COMPTE-DEBIT
+           MOVE "512   "              TO JRN-COMPTE-CREDIT
+           MOVE WS-NET-A-PAYER        TO JRN-MONTANT
+           MOVE "Virement solde de tout compte" TO JRN-LIBELLE
+           MOVE "NET"                 TO JRN-TYPE-ECRITURE
+           WRITE JOURNAL-RECORD
+           IF WS-FS-JRN NOT = "00"
+               ADD 1 TO WS-ERRORS
+           END-IF.
+
+      ******************************************************************
+       9000-FIN.
+      ******************************************************************
+           CLOSE EMPLOYEE-FILE
+           CLOSE BULLETINS-FILE
+           CLOSE SOLDE-FILE
+           CLOSE JOURNAL-FILE
+
+           DISPLAY "CALC-SOLDE-TOUT-COMPTE|DONE|" WS-RECORDS
+               "|" WS-ERRORS.
