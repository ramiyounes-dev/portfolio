@@ -31,6 +31,43 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-FS-COT.
 
+           SELECT SMIC-EXCEPTIONS-FILE
+               ASSIGN TO WS-SMIC-EXC-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
+
+           SELECT CONTROL-FILE
+               ASSIGN TO WS-CONTROL-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CTL.
+
+           SELECT ACOMPTES-FILE
+               ASSIGN TO WS-ACOMPTES-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ACO.
+
+           SELECT RUBRIQUES-FILE
+               ASSIGN TO WS-RUBRIQUES-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RUB.
+
+           SELECT CUMULS-FILE
+               ASSIGN TO WS-CUMULS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUM-CLE
+               FILE STATUS IS WS-FS-CUM.
+
+           SELECT TAUX-COTISATIONS-FILE
+               ASSIGN TO WS-TAUX-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TAUX.
+
+           SELECT RAPPELS-FILE
+               ASSIGN TO WS-RAPPELS-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RAP.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
@@ -44,6 +81,9 @@
            05  VAR-PRIME-EXCEPT       PIC S9(9)V99 COMP-3.
            05  VAR-ABSENCE-HEURES     PIC S9(5)V99 COMP-3.
            05  VAR-ABSENCE-TYPE       PIC X(10).
+               88  VAR-ABS-MALADIE        VALUE "MALADIE   ".
+               88  VAR-ABS-MATERNITE      VALUE "MATERNITE ".
+               88  VAR-ABS-ACCIDENT-TRAV  VALUE "AT        ".
            05  FILLER                 PIC X(50).
 
        FD  BULLETINS-FILE.
@@ -52,18 +92,251 @@
        FD  COTISATIONS-FILE.
        COPY "COTISATION-RECORD.cpy".
 
+       FD  SMIC-EXCEPTIONS-FILE.
+       01  SMIC-EXCEPTION-RECORD.
+           05  EXC-MATRICULE          PIC X(8).
+           05  EXC-PERIODE            PIC 9(6).
+           05  EXC-TAUX-EFFECTIF      PIC S9(5)V99 COMP-3.
+           05  EXC-SMIC-HORAIRE       PIC S9(5)V99 COMP-3.
+           05  EXC-ECART              PIC S9(5)V99 COMP-3.
+           05  FILLER                 PIC X(50).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-PERIODE             PIC 9(6).
+           05  CTL-NB-ENREGISTREMENTS  PIC 9(6).
+           05  CTL-TOTAL-HEURES-SUP    PIC S9(7)V99 COMP-3.
+           05  CTL-TOTAL-PRIMES        PIC S9(9)V99 COMP-3.
+           05  FILLER                  PIC X(50).
+
+       FD  ACOMPTES-FILE.
+       01  ACOMPTE-RECORD.
+           05  ACO-MATRICULE           PIC X(8).
+           05  ACO-PERIODE             PIC 9(6).
+           05  ACO-MONTANT             PIC S9(7)V99 COMP-3.
+           05  FILLER                  PIC X(50).
+
+      *    Rubriques de paie génériques — tout élément de paie qui
+      *    n'a pas (encore) sa propre colonne dans VARIABLES-RECORD
+      *    (prime transport, commission, indemnité de nuit, etc.) se
+      *    déclare ici par un code plutôt que par un champ dédié,
+      *    pour ne pas devoir recompiler CALC-PAIE à chaque nouveau
+      *    type de prime créé par le service RH.
+       FD  RUBRIQUES-FILE.
+       01  RUBRIQUE-RECORD.
+           05  RUB-MATRICULE           PIC X(8).
+           05  RUB-PERIODE             PIC 9(6).
+           05  RUB-CODE                PIC X(6).
+           05  RUB-LIBELLE             PIC X(20).
+           05  RUB-SENS                PIC X(1).
+               88  RUB-SENS-GAIN       VALUE "G".
+               88  RUB-SENS-RETENUE    VALUE "R".
+           05  RUB-MONTANT             PIC S9(7)V99 COMP-3.
+           05  FILLER                  PIC X(20).
+
+       FD  CUMULS-FILE.
+       COPY "CUMUL-ANNUEL-RECORD.cpy".
+
+      *    Barème de cotisations externalisé — une ligne par date
+      *    d'entrée en vigueur (TAUX-PERIODE-EFFET) ; CALC-PAIE
+      *    retient la ligne la plus récente dont la date d'effet
+      *    est antérieure ou égale à la période traitée, pour ne
+      *    pas avoir à recompiler le programme à chaque
+      *    revalorisation annuelle des taux. Le fichier est
+      *    optionnel : en son absence, les
+      *    valeurs compilées ci-dessous (Taux 2024) restent en vigueur.
+       FD  TAUX-COTISATIONS-FILE.
+       01  TAUX-RECORD.
+           05  TAUX-PERIODE-EFFET         PIC 9(6).
+           05  TAUX-PMSS                  PIC S9(9)V99 COMP-3.
+           05  TAUX-SMIC-MENSUEL          PIC S9(9)V99 COMP-3.
+           05  TAUX-SAL.
+               10  TAUX-MALADIE-SAL       PIC S9(3)V99 COMP-3.
+               10  TAUX-VIEILL-PLAF-SAL   PIC S9(3)V99 COMP-3.
+               10  TAUX-VIEILL-DEPLAF-SAL PIC S9(3)V99 COMP-3.
+               10  TAUX-CSG-DEDUCT        PIC S9(3)V99 COMP-3.
+               10  TAUX-CSG-NON-DEDUCT    PIC S9(3)V99 COMP-3.
+               10  TAUX-ASSIETTE-CSG      PIC S9(3)V99 COMP-3.
+               10  TAUX-MUTUELLE-SAL      PIC S9(3)V99 COMP-3.
+               10  TAUX-RETR-T1-SAL       PIC S9(3)V99 COMP-3.
+               10  TAUX-RETR-T2-SAL       PIC S9(3)V99 COMP-3.
+               10  TAUX-PREVOY-SAL        PIC S9(3)V99 COMP-3.
+               10  TAUX-CHOMAGE-SAL       PIC S9(3)V99 COMP-3.
+               10  TAUX-CEG-T1-SAL        PIC S9(3)V99 COMP-3.
+               10  TAUX-CEG-T2-SAL        PIC S9(3)V99 COMP-3.
+           05  TAUX-PAT.
+               10  TAUX-MALADIE-PAT-NC    PIC S9(3)V99 COMP-3.
+               10  TAUX-MALADIE-PAT-C     PIC S9(3)V99 COMP-3.
+               10  TAUX-VIEILL-PLAF-PAT   PIC S9(3)V99 COMP-3.
+               10  TAUX-VIEILL-DEPLAF-PAT PIC S9(3)V99 COMP-3.
+               10  TAUX-ALLOC-FAM-REDUIT  PIC S9(3)V99 COMP-3.
+               10  TAUX-ALLOC-FAM-NORMAL  PIC S9(3)V99 COMP-3.
+               10  TAUX-ATMP              PIC S9(3)V99 COMP-3.
+               10  TAUX-FNAL              PIC S9(3)V99 COMP-3.
+               10  TAUX-RETR-T1-PAT       PIC S9(3)V99 COMP-3.
+               10  TAUX-RETR-T2-PAT       PIC S9(3)V99 COMP-3.
+               10  TAUX-CEG-T1-PAT        PIC S9(3)V99 COMP-3.
+               10  TAUX-CEG-T2-PAT        PIC S9(3)V99 COMP-3.
+               10  TAUX-PREVOY-PAT        PIC S9(3)V99 COMP-3.
+               10  TAUX-CHOMAGE-PAT       PIC S9(3)V99 COMP-3.
+               10  TAUX-AGS               PIC S9(3)V99 COMP-3.
+           05  TAUX-SEUILS.
+               10  TAUX-SEUIL-ALLOC-FAM   PIC S9(9)V99 COMP-3.
+               10  TAUX-PLAFOND-CHOMAGE   PIC S9(9)V99 COMP-3.
+               10  TAUX-HS-25             PIC S9(3)V99 COMP-3.
+               10  TAUX-HS-50             PIC S9(3)V99 COMP-3.
+               10  TAUX-SEUIL-HS-50       PIC S9(5)V99 COMP-3.
+               10  TAUX-ANCIENNETE        PIC S9(3)V99 COMP-3.
+               10  TAUX-MAX-ANCIENNETE    PIC S9(3)V99 COMP-3.
+           05  TAUX-PAS-BAREME.
+               10  TAUX-PAS-LIM OCCURS 8 TIMES
+                                          PIC S9(9)V99 COMP-3.
+               10  TAUX-PAS-TAUX OCCURS 9 TIMES
+                                          PIC S9(3)V99 COMP-3.
+           05  FILLER                     PIC X(20).
+
+      *    Rappels de salaire — régularisations d'une période
+      *    antérieure versées sur la période en cours (RAP-PERIODE-
+      *    VERSEMENT). Le fichier est optionnel : une période sans
+      *    rappel n'a pas à le fournir.
+       FD  RAPPELS-FILE.
+       01  RAPPEL-RECORD.
+           05  RAP-MATRICULE              PIC X(8).
+           05  RAP-PERIODE-VERSEMENT      PIC 9(6).
+           05  RAP-PERIODE-ORIGINE        PIC 9(6).
+           05  RAP-MONTANT-BRUT           PIC S9(9)V99 COMP-3.
+           05  RAP-MOTIF                  PIC X(20).
+           05  FILLER                     PIC X(20).
+
        WORKING-STORAGE SECTION.
       *    --- File paths ---
        01  WS-EMPLOYEE-PATH          PIC X(256).
        01  WS-VARIABLES-PATH         PIC X(256).
        01  WS-BULLETINS-PATH         PIC X(256).
        01  WS-COTISATIONS-PATH       PIC X(256).
+       01  WS-SMIC-EXC-PATH          PIC X(256).
+       01  WS-CONTROL-PATH           PIC X(256).
+       01  WS-ACOMPTES-PATH          PIC X(256).
+       01  WS-RUBRIQUES-PATH         PIC X(256).
+       01  WS-CUMULS-PATH            PIC X(256).
+       01  WS-TAUX-PATH              PIC X(256).
+       01  WS-RAPPELS-PATH           PIC X(256).
 
       *    --- File status ---
        01  WS-FS-EMP                 PIC XX.
        01  WS-FS-VAR                 PIC XX.
        01  WS-FS-BUL                 PIC XX.
        01  WS-FS-COT                 PIC XX.
+       01  WS-FS-EXC                 PIC XX.
+       01  WS-FS-CTL                 PIC XX.
+       01  WS-FS-ACO                 PIC XX.
+       01  WS-FS-RUB                 PIC XX.
+       01  WS-FS-CUM                 PIC XX.
+       01  WS-FS-TAUX                PIC XX.
+       01  WS-FS-RAP                 PIC XX.
+
+      *    --- Table des établissements (multi-SIRET) — utilisée
+      *    pour retrouver le taux de versement mobilité applicable ---
+       COPY "ETABLISSEMENT-TABLE.cpy".
+       01  WS-ETAB-IDX               PIC 9(2).
+       01  WS-ETAB-LOOKUP            PIC X(4).
+
+      *    --- Mode simulation : calcule et imprime les bulletins sans
+      *    mettre a jour les cumuls annuels, pour tester l'effet d'un
+      *    changement de parametre avant de lancer la paie reelle ---
+       01  WS-SIMULATION-MODE        PIC X(01) VALUE "N".
+           88  SIMULATION-ACTIVE     VALUE "Y".
+
+      *    --- Mode de versement de la prime de 13e mois : LUMPSUM
+      *    (défaut, versement unique en décembre) ou LISSE (1/12e de
+      *    la prime annuelle versé chaque mois) ---
+       01  WS-13E-MODE               PIC X(07) VALUE "LUMPSUM".
+           88  PRIME-13E-LISSEE      VALUE "LISSE  ".
+
+      *    --- Contrôle des totaux avant traitement ---
+       01  WS-CONTROLE-DISPO         PIC 9 VALUE 0.
+           88  CONTROLE-DISPONIBLE   VALUE 1.
+       01  WS-EOF-CTL-VAR            PIC 9 VALUE 0.
+           88  EOF-CTL-VAR           VALUE 1.
+       01  WS-CTL-ACTUEL-COUNT       PIC 9(6) VALUE 0.
+       01  WS-CTL-ACTUEL-HEURES      PIC S9(7)V99 COMP-3 VALUE 0.
+       01  WS-CTL-ACTUEL-PRIMES      PIC S9(9)V99 COMP-3 VALUE 0.
+
+      *    --- Table des acomptes, chargée depuis ACOMPTES.dat ---
+       01  WS-ACO-COUNT              PIC 9(4) VALUE 0.
+       01  WS-ACO-TABLE.
+           05  WS-ACO-ENTRY OCCURS 500 TIMES.
+               10  WS-ACO-MATRICULE  PIC X(8).
+               10  WS-ACO-PERIODE    PIC 9(6).
+               10  WS-ACO-MONTANT    PIC S9(7)V99 COMP-3.
+       01  WS-ACO-IDX                PIC 9(4).
+       01  WS-EOF-ACO                PIC 9 VALUE 0.
+           88  EOF-ACO               VALUE 1.
+       01  WS-MONTANT-ACOMPTE        PIC S9(9)V99 COMP-3.
+
+      *    --- Table des variables de paie, regroupées par matricule
+      *    et par période ---
+      *    VARIABLES-PAIE.dat peut porter plusieurs enregistrements
+      *    pour un même salarié sur une même période (ex : une ligne
+      *    d'heures supplémentaires saisie par le service et une
+      *    ligne de prime saisie par un autre) ; ils sont cumulés ici
+      *    avant le calcul du bulletin, qui n'est produit qu'une fois
+      *    par couple matricule/période.
+       01  WS-VARD-COUNT             PIC 9(4) VALUE 0.
+       01  WS-VARD-TABLE.
+           05  WS-VARD-ENTRY OCCURS 2000 TIMES.
+               10  WS-VARD-MATRICULE     PIC X(8).
+               10  WS-VARD-PERIODE       PIC 9(6).
+               10  WS-VARD-HEURES-SUP    PIC S9(5)V99 COMP-3.
+               10  WS-VARD-PRIME-EXCEPT  PIC S9(9)V99 COMP-3.
+               10  WS-VARD-ABSENCE-HEURES
+                                         PIC S9(5)V99 COMP-3.
+               10  WS-VARD-ABSENCE-TYPE  PIC X(10).
+       01  WS-VARD-IDX               PIC 9(4).
+
+      *    --- Table des rubriques génériques, chargée depuis
+      *    RUBRIQUES-PAIE.dat ---
+       01  WS-RUB-COUNT              PIC 9(4) VALUE 0.
+       01  WS-RUB-TABLE.
+           05  WS-RUB-ENTRY OCCURS 2000 TIMES.
+               10  WS-RUB-MATRICULE  PIC X(8).
+               10  WS-RUB-PERIODE    PIC 9(6).
+               10  WS-RUB-SENS       PIC X(1).
+               10  WS-RUB-MONTANT    PIC S9(7)V99 COMP-3.
+       01  WS-RUB-IDX                PIC 9(4).
+       01  WS-EOF-RUB                PIC 9 VALUE 0.
+           88  EOF-RUB               VALUE 1.
+
+      *    --- Table des rappels de salaire, chargée depuis
+      *    RAPPELS-PAIE.dat ---
+       01  WS-RAP-COUNT              PIC 9(4) VALUE 0.
+       01  WS-RAP-TABLE.
+           05  WS-RAP-ENTRY OCCURS 500 TIMES.
+               10  WS-RAP-MATRICULE      PIC X(8).
+               10  WS-RAP-PER-VERSEMENT  PIC 9(6).
+               10  WS-RAP-PER-ORIGINE    PIC 9(6).
+               10  WS-RAP-MONTANT        PIC S9(9)V99 COMP-3.
+       01  WS-RAP-IDX                PIC 9(4).
+       01  WS-EOF-RAP                PIC 9 VALUE 0.
+           88  EOF-RAP               VALUE 1.
+
+      *    --- Barème salarial retenu pour la période d'origine d'un
+      *    rappel (scan indépendant du barème de la période courante,
+      *    pour ne pas perturber le calcul des autres salariés) ---
+       01  WS-RAP-TAUX-BEST-PERIODE  PIC 9(6).
+
+      *    --- Barème de cotisations externalisé, relu à chaque
+      *    changement de période (cache par période chargée) ---
+       01  WS-TAUX-LOADED-PERIODE    PIC 9(6) VALUE 0.
+       01  WS-TAUX-BEST-PERIODE      PIC 9(6) VALUE 0.
+       01  WS-EOF-TAUX               PIC 9 VALUE 0.
+           88  EOF-TAUX              VALUE 1.
+
+      *    --- Contrôle SMIC ---
+       01  WS-SMIC-HORAIRE           PIC S9(5)V99 COMP-3.
+       01  WS-TAUX-EFFECTIF          PIC S9(5)V99 COMP-3.
+       01  WS-HEURES-REF             PIC S9(5)V99 COMP-3
+                                     VALUE 151.67.
 
       *    --- Flags ---
        01  WS-EOF-VAR                PIC 9 VALUE 0.
@@ -217,6 +490,39 @@
        01  WS-TX-AGS                 PIC S9(3)V99 COMP-3
                                      VALUE 0.15.
 
+      *    --- Subrogation employeur / IJSS (indemnités
+      *    journalières de sécurité sociale) — taux simplifiés
+      *    appliqués au brut déduit pour l'absence, faute de calcul
+      *    du salaire journalier de base sur les 3 derniers mois
+      *    (Art. R323-4 CSS) ---
+      *    Maladie ordinaire : IJSS ≈ 50% du salaire journalier de
+      *    base
+       01  WS-TX-IJSS-MALADIE        PIC S9(3)V99 COMP-3
+                                     VALUE 50.00.
+      *    Accident du travail / trajet : IJSS à 60%, 90% après
+      *    28 j. Art. L433-1 CSS — on retient ici le taux de début
+      *    d'arrêt.
+       01  WS-TX-IJSS-AT             PIC S9(3)V99 COMP-3
+                                     VALUE 60.00.
+      *    Maternité : salaire intégralement maintenu par subrogation
+       01  WS-TX-IJSS-MATERNITE      PIC S9(3)V99 COMP-3
+                                     VALUE 100.00.
+
+      *    --- Titres-restaurant ---
+      *    Part patronale conventionnelle : 60% de la valeur faciale
+      *    (doit être comprise entre 50% et 60% — Art. R3262-10 Code
+      *    du travail). Plafond d'exonération de cotisations par
+      *    titre — Arrêté annuel URSSAF. Nombre de titres mensuel
+      *    standard, réduit d'un titre par journée d'absence entière.
+       01  WS-TR-TX-PATRONAL          PIC S9(3)V99 COMP-3
+                                     VALUE 60.00.
+       01  WS-TR-PLAFOND-EXONER       PIC S9(3)V99 COMP-3
+                                     VALUE 7.26.
+       01  WS-TR-NB-JOURS-STANDARD    PIC 9(2)
+                                     VALUE 18.
+       01  WS-TR-HEURES-PAR-JOUR      PIC S9(3)V99 COMP-3
+                                     VALUE 7.00.
+
       *    Seuil allocations familiales : 3.5 × SMIC
        01  WS-SEUIL-ALLOC-FAM        PIC S9(9)V99 COMP-3
                                      VALUE 6184.22.
@@ -302,6 +608,27 @@
            05  WS-HEURES-SUP-25      PIC S9(5)V99 COMP-3.
            05  WS-HEURES-SUP-50      PIC S9(5)V99 COMP-3.
            05  WS-TOTAL-HS           PIC S9(9)V99 COMP-3.
+           05  WS-AUTRES-GAINS       PIC S9(9)V99 COMP-3.
+           05  WS-AUTRES-RETENUES    PIC S9(9)V99 COMP-3.
+           05  WS-TR-NB-JOURS-ABS    PIC 9(2).
+           05  WS-TR-NB-TITRES       PIC 9(2).
+           05  WS-TR-VALEUR-TOTALE   PIC S9(9)V99 COMP-3.
+           05  WS-TR-PART-PAT-PLEINE PIC S9(9)V99 COMP-3.
+           05  WS-TR-PART-PAT-PLAFON PIC S9(9)V99 COMP-3.
+           05  WS-TR-PART-PAT        PIC S9(9)V99 COMP-3.
+           05  WS-TR-PART-SAL        PIC S9(9)V99 COMP-3.
+           05  WS-RAP-PERIODE-ORIG   PIC 9(6).
+           05  WS-RAP-TAUX-GLOBAL    PIC S9(3)V99 COMP-3.
+           05  WS-RAP-BRUT-TOTAL     PIC S9(9)V99 COMP-3.
+           05  WS-RAP-COT-SAL        PIC S9(9)V99 COMP-3.
+           05  WS-RAP-NET            PIC S9(9)V99 COMP-3.
+           05  WS-13E-MOIS-COURANT   PIC 9(2).
+           05  WS-13E-ANNEE-ENTREE   PIC 9(4).
+           05  WS-13E-RESTE-ENTREE   PIC 9(4).
+           05  WS-13E-MOIS-ENTREE    PIC 9(2).
+           05  WS-13E-MOIS-TRAVAILLES PIC S9(2).
+           05  WS-PRIME-13E-MOIS     PIC S9(9)V99 COMP-3.
+           05  WS-IJSS-MONTANT       PIC S9(9)V99 COMP-3.
 
       *    --- Variables cotisations salariales individuelles ---
        01  WS-COT-SAL.
@@ -333,12 +660,18 @@
            05  WS-CP-PREVOY          PIC S9(9)V99 COMP-3.
            05  WS-CP-CHOMAGE         PIC S9(9)V99 COMP-3.
            05  WS-CP-AGS             PIC S9(9)V99 COMP-3.
+           05  WS-CP-VERSEMENT-MOBIL PIC S9(9)V99 COMP-3.
            05  WS-CP-TOTAL           PIC S9(9)V99 COMP-3.
 
       *    --- Temporaire ---
        01  WS-TEMP                   PIC S9(9)V99 COMP-3.
        01  WS-TEMP2                  PIC S9(9)V99 COMP-3.
 
+      *    --- Cumuls annuels de l'employé en cours ---
+       01  WS-CUM-ANNEE              PIC 9(4).
+       01  WS-CUM-FOUND              PIC 9 VALUE 0.
+           88  CUM-FOUND             VALUE 1.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INITIALISATION
@@ -349,11 +682,23 @@
       ******************************************************************
        1000-INITIALISATION.
       ******************************************************************
+           ACCEPT WS-SIMULATION-MODE FROM ENVIRONMENT "SIMULATION_MODE"
+           IF WS-SIMULATION-MODE NOT = "Y"
+               MOVE "N" TO WS-SIMULATION-MODE
+           END-IF
+
+           ACCEPT WS-13E-MODE FROM ENVIRONMENT "PRIME_13E_MODE"
+           IF WS-13E-MODE NOT = "LISSE"
+               MOVE "LUMPSUM" TO WS-13E-MODE
+           END-IF
+
            ACCEPT WS-EMPLOYEE-PATH FROM ENVIRONMENT "EMPLOYEE_FILE"
            ACCEPT WS-VARIABLES-PATH FROM ENVIRONMENT "VARIABLES_FILE"
            ACCEPT WS-BULLETINS-PATH FROM ENVIRONMENT "BULLETINS_FILE"
            ACCEPT WS-COTISATIONS-PATH
                FROM ENVIRONMENT "COTISATIONS_FILE"
+           ACCEPT WS-SMIC-EXC-PATH
+               FROM ENVIRONMENT "SMIC_EXCEPTIONS_FILE"
 
            IF WS-EMPLOYEE-PATH = SPACES
                MOVE "../data/EMPLOYEES.dat" TO WS-EMPLOYEE-PATH
@@ -362,31 +707,73 @@
                MOVE "../data/VARIABLES-PAIE.dat" TO WS-VARIABLES-PATH
            END-IF
            IF WS-BULLETINS-PATH = SPACES
-               MOVE "../data/BULLETINS.dat" TO WS-BULLETINS-PATH
+               IF SIMULATION-ACTIVE
+                   MOVE "../data/BULLETINS-SIMULATION.dat"
+                       TO WS-BULLETINS-PATH
+               ELSE
+                   MOVE "../data/BULLETINS.dat" TO WS-BULLETINS-PATH
+               END-IF
            END-IF
            IF WS-COTISATIONS-PATH = SPACES
-               MOVE "../data/COTISATIONS-PATRONALES.dat"
-                   TO WS-COTISATIONS-PATH
+               IF SIMULATION-ACTIVE
+                   MOVE "../data/COTISATIONS-SIMULATION.dat"
+                       TO WS-COTISATIONS-PATH
+               ELSE
+                   MOVE "../data/COTISATIONS-PATRONALES.dat"
+                       TO WS-COTISATIONS-PATH
+               END-IF
+           END-IF
+           IF WS-SMIC-EXC-PATH = SPACES
+               MOVE "../data/SMIC-EXCEPTIONS.dat" TO WS-SMIC-EXC-PATH
+           END-IF
+           ACCEPT WS-CONTROL-PATH
+               FROM ENVIRONMENT "VARIABLES_CONTROL_FILE"
+           IF WS-CONTROL-PATH = SPACES
+               MOVE "../data/VARIABLES-CONTROL.dat" TO WS-CONTROL-PATH
+           END-IF
+           ACCEPT WS-ACOMPTES-PATH FROM ENVIRONMENT "ACOMPTES_FILE"
+           IF WS-ACOMPTES-PATH = SPACES
+               MOVE "../data/ACOMPTES.dat" TO WS-ACOMPTES-PATH
+           END-IF
+           ACCEPT WS-RUBRIQUES-PATH FROM ENVIRONMENT "RUBRIQUES_FILE"
+           IF WS-RUBRIQUES-PATH = SPACES
+               MOVE "../data/RUBRIQUES-PAIE.dat" TO WS-RUBRIQUES-PATH
+           END-IF
+           ACCEPT WS-CUMULS-PATH FROM ENVIRONMENT "CUMULS_ANNUELS_FILE"
+           IF WS-CUMULS-PATH = SPACES
+               MOVE "../data/CUMULS-ANNUELS.dat" TO WS-CUMULS-PATH
+           END-IF
+           ACCEPT WS-TAUX-PATH FROM ENVIRONMENT "TAUX_COTISATIONS_FILE"
+           IF WS-TAUX-PATH = SPACES
+               MOVE "../data/TAUX-COTISATIONS.dat" TO WS-TAUX-PATH
+           END-IF
+           ACCEPT WS-RAPPELS-PATH FROM ENVIRONMENT "RAPPELS_FILE"
+           IF WS-RAPPELS-PATH = SPACES
+               MOVE "../data/RAPPELS-PAIE.dat" TO WS-RAPPELS-PATH
            END-IF
 
+           MOVE ETAB-INIT-DATA TO ETAB-ENTRIES
+
+      *    Taux horaire du SMIC déduit du SMIC mensuel (base 151.67 h)
+           COMPUTE WS-SMIC-HORAIRE ROUNDED =
+               WS-SMIC-MENSUEL / WS-HEURES-REF
+
+           PERFORM 1500-CONTROLE-PREALABLE
+           PERFORM 1600-CHARGER-ACOMPTES
+           PERFORM 1650-CHARGER-VARIABLES
+           PERFORM 1700-CHARGER-RUBRIQUES
+           PERFORM 1680-CHARGER-RAPPELS
+
            OPEN INPUT EMPLOYEE-FILE
            IF WS-FS-EMP NOT = "00"
                DISPLAY "CALC-PAIE|ERROR|0|OPEN-EMP=" WS-FS-EMP
                STOP RUN
            END-IF
 
-           OPEN INPUT VARIABLES-FILE
-           IF WS-FS-VAR NOT = "00"
-               DISPLAY "CALC-PAIE|ERROR|0|OPEN-VAR=" WS-FS-VAR
-               CLOSE EMPLOYEE-FILE
-               STOP RUN
-           END-IF
-
            OPEN OUTPUT BULLETINS-FILE
            IF WS-FS-BUL NOT = "00"
                DISPLAY "CALC-PAIE|ERROR|0|OPEN-BUL=" WS-FS-BUL
                CLOSE EMPLOYEE-FILE
-               CLOSE VARIABLES-FILE
                STOP RUN
            END-IF
 
@@ -394,60 +781,443 @@
            IF WS-FS-COT NOT = "00"
                DISPLAY "CALC-PAIE|ERROR|0|OPEN-COT=" WS-FS-COT
                CLOSE EMPLOYEE-FILE
-               CLOSE VARIABLES-FILE
                CLOSE BULLETINS-FILE
                STOP RUN
            END-IF
 
+           OPEN OUTPUT SMIC-EXCEPTIONS-FILE
+           IF WS-FS-EXC NOT = "00"
+               DISPLAY "CALC-PAIE|ERROR|0|OPEN-EXC=" WS-FS-EXC
+               CLOSE EMPLOYEE-FILE
+               CLOSE BULLETINS-FILE
+               CLOSE COTISATIONS-FILE
+               STOP RUN
+           END-IF
+
+      *    Le fichier de cumuls annuels peut ne pas encore exister
+      *    au premier lancement — on le crée alors avant
+      *    l'ouverture I-O.
+           OPEN I-O CUMULS-FILE
+           IF WS-FS-CUM = "35"
+               OPEN OUTPUT CUMULS-FILE
+               CLOSE CUMULS-FILE
+               OPEN I-O CUMULS-FILE
+           END-IF
+           IF WS-FS-CUM NOT = "00"
+               DISPLAY "CALC-PAIE|ERROR|0|OPEN-CUM=" WS-FS-CUM
+               CLOSE EMPLOYEE-FILE
+               CLOSE BULLETINS-FILE
+               CLOSE COTISATIONS-FILE
+               CLOSE SMIC-EXCEPTIONS-FILE
+               STOP RUN
+           END-IF
+
+           IF SIMULATION-ACTIVE
+               DISPLAY "CALC-PAIE|SIMULATION|0|"
+                   "Cumuls annuels non mis a jour"
+           END-IF
+
            DISPLAY "CALC-PAIE|START|0|0".
 
       ******************************************************************
-       2000-TRAITEMENT.
+       1060-TROUVER-ETAB-IDX.
       ******************************************************************
-           READ VARIABLES-FILE
-               AT END SET EOF-VAR TO TRUE
-               NOT AT END CONTINUE
-           END-READ
+           MOVE 1 TO WS-ETAB-IDX
+           PERFORM VARYING WS-ETAB-IDX FROM 1 BY 1
+                   UNTIL WS-ETAB-IDX > ETAB-COUNT
+               IF ETAB-CODE(WS-ETAB-IDX) = WS-ETAB-LOOKUP
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-ETAB-IDX > ETAB-COUNT
+               MOVE 1 TO WS-ETAB-IDX
+           END-IF.
 
-           IF WS-FS-VAR NOT = "00" AND WS-FS-VAR NOT = "10"
-               DISPLAY "CALC-PAIE|ERROR|0|READ-VAR=" WS-FS-VAR
-               ADD 1 TO WS-ERRORS
+      ******************************************************************
+       1500-CONTROLE-PREALABLE.
+      ******************************************************************
+      *    Réconciliation préalable : si HR a déposé un fichier de
+      *    contrôle (nombre d'enregistrements, totaux heures sup. et
+      *    primes attendus pour la période), on relit intégralement
+      *    VARIABLES-PAIE.dat pour vérifier qu'il correspond avant de
+      *    lancer le traitement — un fichier tronqué ou dupliqué est
+      *    ainsi rejeté avant de produire un seul bulletin.
+           MOVE 0 TO WS-CONTROLE-DISPO
+           OPEN INPUT CONTROL-FILE
+           IF WS-FS-CTL = "00"
+               READ CONTROL-FILE
+               CLOSE CONTROL-FILE
+               SET CONTROLE-DISPONIBLE TO TRUE
+           ELSE
+               IF WS-FS-CTL NOT = "35"
+                   DISPLAY "CALC-PAIE|ERROR|0|OPEN-CTL=" WS-FS-CTL
+               END-IF
            END-IF
 
-           PERFORM UNTIL EOF-VAR
-               ADD 1 TO WS-RECORDS-READ
-               MOVE VAR-PERIODE TO WS-PERIODE
-
-      *        Compute date de paiement (last day of month approx)
-               STRING WS-PERIODE "28" DELIMITED SIZE
-                   INTO WS-DATE-PAIEMENT
-               END-STRING
-
-      *        Lookup employee by matricule
-               MOVE VAR-MATRICULE TO EMP-MATRICULE
-               READ EMPLOYEE-FILE
-                   KEY IS EMP-MATRICULE
-                   INVALID KEY
-                       DISPLAY "CALC-PAIE|WARN|"
-                           WS-RECORDS-READ "|EMP-NOT-FOUND="
-                           VAR-MATRICULE
-                       ADD 1 TO WS-ERRORS
-                   NOT INVALID KEY
-                       PERFORM 3000-CALCUL-PAIE-EMPLOYE
+           IF CONTROLE-DISPONIBLE
+               MOVE 0 TO WS-EOF-CTL-VAR
+               MOVE 0 TO WS-CTL-ACTUEL-COUNT
+               MOVE 0 TO WS-CTL-ACTUEL-HEURES
+               MOVE 0 TO WS-CTL-ACTUEL-PRIMES
+
+               OPEN INPUT VARIABLES-FILE
+               IF WS-FS-VAR NOT = "00"
+                   DISPLAY "CALC-PAIE|ERROR|0|OPEN-VAR=" WS-FS-VAR
+                   STOP RUN
+               END-IF
+
+               READ VARIABLES-FILE
+                   AT END SET EOF-CTL-VAR TO TRUE
                END-READ
+               PERFORM UNTIL EOF-CTL-VAR
+                   ADD 1 TO WS-CTL-ACTUEL-COUNT
+                   ADD VAR-HEURES-SUP TO WS-CTL-ACTUEL-HEURES
+                   ADD VAR-PRIME-EXCEPT TO WS-CTL-ACTUEL-PRIMES
+                   READ VARIABLES-FILE
+                       AT END SET EOF-CTL-VAR TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE VARIABLES-FILE
 
-               IF WS-FS-EMP NOT = "00" AND WS-FS-EMP NOT = "23"
-                   DISPLAY "CALC-PAIE|ERROR|" WS-RECORDS-READ
-                       "|READ-EMP=" WS-FS-EMP
-                   ADD 1 TO WS-ERRORS
+               IF WS-CTL-ACTUEL-COUNT NOT = CTL-NB-ENREGISTREMENTS
+                   OR WS-CTL-ACTUEL-HEURES NOT = CTL-TOTAL-HEURES-SUP
+                   OR WS-CTL-ACTUEL-PRIMES NOT = CTL-TOTAL-PRIMES
+                   DISPLAY "CALC-PAIE|ERROR|0|CONTROL-MISMATCH"
+                   DISPLAY "  Enregistrements attendus="
+                       CTL-NB-ENREGISTREMENTS
+                       " lus=" WS-CTL-ACTUEL-COUNT
+                   DISPLAY "  Heures sup. attendues="
+                       CTL-TOTAL-HEURES-SUP
+                       " lues=" WS-CTL-ACTUEL-HEURES
+                   DISPLAY "  Primes attendues=" CTL-TOTAL-PRIMES
+                       " lues=" WS-CTL-ACTUEL-PRIMES
+                   STOP RUN
                END-IF
+           END-IF.
+
+      ******************************************************************
+       1600-CHARGER-ACOMPTES.
+      ******************************************************************
+      *    ACOMPTES.dat est optionnel : une période sans acompte
+      *    déclaré au personnel n'a pas à fournir ce fichier.
+           MOVE 0 TO WS-ACO-COUNT
+           OPEN INPUT ACOMPTES-FILE
+           IF WS-FS-ACO = "00"
+               READ ACOMPTES-FILE
+                   AT END SET EOF-ACO TO TRUE
+               END-READ
+               PERFORM UNTIL EOF-ACO
+                   IF WS-ACO-COUNT < 500
+                       ADD 1 TO WS-ACO-COUNT
+                       MOVE ACO-MATRICULE
+                           TO WS-ACO-MATRICULE(WS-ACO-COUNT)
+                       MOVE ACO-PERIODE TO WS-ACO-PERIODE(WS-ACO-COUNT)
+                       MOVE ACO-MONTANT TO WS-ACO-MONTANT(WS-ACO-COUNT)
+                   ELSE
+                       DISPLAY "CALC-PAIE|WARN|0|TABLE-PLEINE-ACO="
+                           ACO-MATRICULE
+                   END-IF
+                   READ ACOMPTES-FILE
+                       AT END SET EOF-ACO TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE ACOMPTES-FILE
+           ELSE
+               IF WS-FS-ACO NOT = "35"
+                   DISPLAY "CALC-PAIE|ERROR|0|OPEN-ACO=" WS-FS-ACO
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       1650-CHARGER-VARIABLES.
+      ******************************************************************
+      *    Charge VARIABLES-PAIE.dat en totalité et cumule les lignes
+      *    portant le même matricule et la même période, afin qu'un
+      *    salarié disposant de plusieurs saisies pour une période
+      *    (heures sup. saisies à part des primes, par exemple) ne
+      *    génère qu'un seul bulletin, avec des montants cumulés.
+           MOVE 0 TO WS-VARD-COUNT
+           OPEN INPUT VARIABLES-FILE
+           IF WS-FS-VAR NOT = "00"
+               DISPLAY "CALC-PAIE|ERROR|0|OPEN-VAR=" WS-FS-VAR
+               STOP RUN
+           END-IF
 
+           READ VARIABLES-FILE
+               AT END SET EOF-VAR TO TRUE
+           END-READ
+           PERFORM UNTIL EOF-VAR
+               PERFORM 1660-CUMULER-VARIABLE
                READ VARIABLES-FILE
                    AT END SET EOF-VAR TO TRUE
-                   NOT AT END CONTINUE
                END-READ
+           END-PERFORM
+           CLOSE VARIABLES-FILE.
+
+      ******************************************************************
+       1660-CUMULER-VARIABLE.
+      ******************************************************************
+           PERFORM 1670-TROUVER-VARD-IDX
+           ADD VAR-HEURES-SUP
+               TO WS-VARD-HEURES-SUP(WS-VARD-IDX)
+           ADD VAR-PRIME-EXCEPT
+               TO WS-VARD-PRIME-EXCEPT(WS-VARD-IDX)
+           ADD VAR-ABSENCE-HEURES
+               TO WS-VARD-ABSENCE-HEURES(WS-VARD-IDX)
+           IF VAR-ABSENCE-TYPE NOT = SPACES
+               MOVE VAR-ABSENCE-TYPE
+                   TO WS-VARD-ABSENCE-TYPE(WS-VARD-IDX)
+           END-IF.
+
+      ******************************************************************
+       1670-TROUVER-VARD-IDX.
+      ******************************************************************
+      *    Recherche le couple matricule/période dans la table ; crée
+      *    une nouvelle entrée initialisée à zéro si absente.
+           MOVE 1 TO WS-VARD-IDX
+           PERFORM VARYING WS-VARD-IDX FROM 1 BY 1
+                   UNTIL WS-VARD-IDX > WS-VARD-COUNT
+               IF WS-VARD-MATRICULE(WS-VARD-IDX) = VAR-MATRICULE
+                       AND WS-VARD-PERIODE(WS-VARD-IDX) = VAR-PERIODE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-VARD-IDX > WS-VARD-COUNT
+               IF WS-VARD-COUNT < 2000
+                   ADD 1 TO WS-VARD-COUNT
+                   MOVE WS-VARD-COUNT TO WS-VARD-IDX
+                   MOVE VAR-MATRICULE TO WS-VARD-MATRICULE(WS-VARD-IDX)
+                   MOVE VAR-PERIODE   TO WS-VARD-PERIODE(WS-VARD-IDX)
+                   MOVE 0 TO WS-VARD-HEURES-SUP(WS-VARD-IDX)
+                   MOVE 0 TO WS-VARD-PRIME-EXCEPT(WS-VARD-IDX)
+                   MOVE 0 TO WS-VARD-ABSENCE-HEURES(WS-VARD-IDX)
+                   MOVE SPACES TO WS-VARD-ABSENCE-TYPE(WS-VARD-IDX)
+               ELSE
+                   DISPLAY "CALC-PAIE|WARN|0|TABLE-PLEINE-VARD="
+                       VAR-MATRICULE
+                   MOVE WS-VARD-COUNT TO WS-VARD-IDX
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       1700-CHARGER-RUBRIQUES.
+      ******************************************************************
+      *    RUBRIQUES-PAIE.dat est optionnel : une période sans
+      *    rubrique libre déclarée n'a pas à fournir ce fichier.
+           MOVE 0 TO WS-RUB-COUNT
+           OPEN INPUT RUBRIQUES-FILE
+           IF WS-FS-RUB = "00"
+               READ RUBRIQUES-FILE
+                   AT END SET EOF-RUB TO TRUE
+               END-READ
+               PERFORM UNTIL EOF-RUB
+                   IF WS-RUB-COUNT < 2000
+                       ADD 1 TO WS-RUB-COUNT
+                       MOVE RUB-MATRICULE
+                           TO WS-RUB-MATRICULE(WS-RUB-COUNT)
+                       MOVE RUB-PERIODE TO WS-RUB-PERIODE(WS-RUB-COUNT)
+                       MOVE RUB-SENS    TO WS-RUB-SENS(WS-RUB-COUNT)
+                       MOVE RUB-MONTANT TO WS-RUB-MONTANT(WS-RUB-COUNT)
+                   ELSE
+                       DISPLAY "CALC-PAIE|WARN|0|TABLE-PLEINE-RUB="
+                           RUB-MATRICULE
+                   END-IF
+                   READ RUBRIQUES-FILE
+                       AT END SET EOF-RUB TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE RUBRIQUES-FILE
+           ELSE
+               IF WS-FS-RUB NOT = "35"
+                   DISPLAY "CALC-PAIE|ERROR|0|OPEN-RUB=" WS-FS-RUB
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       1680-CHARGER-RAPPELS.
+      ******************************************************************
+      *    RAPPELS-PAIE.dat est optionnel : une période sans rappel de
+      *    salaire n'a pas à fournir ce fichier.
+           MOVE 0 TO WS-RAP-COUNT
+           OPEN INPUT RAPPELS-FILE
+           IF WS-FS-RAP = "00"
+               READ RAPPELS-FILE
+                   AT END SET EOF-RAP TO TRUE
+               END-READ
+               PERFORM UNTIL EOF-RAP
+                   IF WS-RAP-COUNT < 500
+                       ADD 1 TO WS-RAP-COUNT
+                       MOVE RAP-MATRICULE
+                           TO WS-RAP-MATRICULE(WS-RAP-COUNT)
+                       MOVE RAP-PERIODE-VERSEMENT
+                           TO WS-RAP-PER-VERSEMENT(WS-RAP-COUNT)
+                       MOVE RAP-PERIODE-ORIGINE
+                           TO WS-RAP-PER-ORIGINE(WS-RAP-COUNT)
+                       MOVE RAP-MONTANT-BRUT
+                           TO WS-RAP-MONTANT(WS-RAP-COUNT)
+                   ELSE
+                       DISPLAY "CALC-PAIE|WARN|0|TABLE-PLEINE-RAP="
+                           RAP-MATRICULE
+                   END-IF
+                   READ RAPPELS-FILE
+                       AT END SET EOF-RAP TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE RAPPELS-FILE
+           ELSE
+               IF WS-FS-RAP NOT = "35"
+                   DISPLAY "CALC-PAIE|ERROR|0|OPEN-RAP=" WS-FS-RAP
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       1750-CHARGER-TAUX-PERIODE.
+      ******************************************************************
+      *    TAUX-COTISATIONS.dat est optionnel : en son absence, les
+      *    taux compilés (Taux 2024, ci-dessus) restent en vigueur.
+      *    On relit tout le fichier à chaque changement de période et
+      *    on retient la ligne dont la date d'effet est la plus
+      *    récente sans dépasser la période en cours de traitement.
+           MOVE 0 TO WS-TAUX-BEST-PERIODE
+           MOVE 0 TO WS-EOF-TAUX
+           OPEN INPUT TAUX-COTISATIONS-FILE
+           IF WS-FS-TAUX = "00"
+               READ TAUX-COTISATIONS-FILE
+                   AT END SET EOF-TAUX TO TRUE
+               END-READ
+               PERFORM UNTIL EOF-TAUX
+                   IF TAUX-PERIODE-EFFET <= WS-PERIODE
+                       AND TAUX-PERIODE-EFFET > WS-TAUX-BEST-PERIODE
+                       PERFORM 1760-APPLIQUER-TAUX-PERIODE
+                   END-IF
+                   READ TAUX-COTISATIONS-FILE
+                       AT END SET EOF-TAUX TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE TAUX-COTISATIONS-FILE
+           ELSE
+               IF WS-FS-TAUX NOT = "35"
+                   DISPLAY "CALC-PAIE|ERROR|0|OPEN-TAUX=" WS-FS-TAUX
+               END-IF
+           END-IF
+           MOVE WS-PERIODE TO WS-TAUX-LOADED-PERIODE.
+
+      ******************************************************************
+       1760-APPLIQUER-TAUX-PERIODE.
+      ******************************************************************
+      *    Bascule les constantes réglementaires en mémoire sur la
+      *    ligne du barème externe retenue pour la période en cours.
+           MOVE TAUX-PMSS                 TO WS-PMSS
+           MOVE TAUX-SMIC-MENSUEL         TO WS-SMIC-MENSUEL
+           MOVE TAUX-MALADIE-SAL          TO WS-TX-MALADIE-SAL
+           MOVE TAUX-VIEILL-PLAF-SAL      TO WS-TX-VIEILL-PLAF-SAL
+           MOVE TAUX-VIEILL-DEPLAF-SAL    TO WS-TX-VIEILL-DEPLAF-SAL
+           MOVE TAUX-CSG-DEDUCT           TO WS-TX-CSG-DEDUCT
+           MOVE TAUX-CSG-NON-DEDUCT       TO WS-TX-CSG-NON-DEDUCT
+           MOVE TAUX-ASSIETTE-CSG         TO WS-TX-ASSIETTE-CSG
+           MOVE TAUX-MUTUELLE-SAL         TO WS-TX-MUTUELLE-SAL
+           MOVE TAUX-RETR-T1-SAL          TO WS-TX-RETR-T1-SAL
+           MOVE TAUX-RETR-T2-SAL          TO WS-TX-RETR-T2-SAL
+           MOVE TAUX-PREVOY-SAL           TO WS-TX-PREVOY-SAL
+           MOVE TAUX-CHOMAGE-SAL          TO WS-TX-CHOMAGE-SAL
+           MOVE TAUX-CEG-T1-SAL           TO WS-TX-CEG-T1-SAL
+           MOVE TAUX-CEG-T2-SAL           TO WS-TX-CEG-T2-SAL
+           MOVE TAUX-MALADIE-PAT-NC       TO WS-TX-MALADIE-PAT-NC
+           MOVE TAUX-MALADIE-PAT-C        TO WS-TX-MALADIE-PAT-C
+           MOVE TAUX-VIEILL-PLAF-PAT      TO WS-TX-VIEILL-PLAF-PAT
+           MOVE TAUX-VIEILL-DEPLAF-PAT    TO WS-TX-VIEILL-DEPLAF-PAT
+           MOVE TAUX-ALLOC-FAM-REDUIT     TO WS-TX-ALLOC-FAM-REDUIT
+           MOVE TAUX-ALLOC-FAM-NORMAL     TO WS-TX-ALLOC-FAM-NORMAL
+           MOVE TAUX-ATMP                 TO WS-TX-ATMP
+           MOVE TAUX-FNAL                 TO WS-TX-FNAL
+           MOVE TAUX-RETR-T1-PAT          TO WS-TX-RETR-T1-PAT
+           MOVE TAUX-RETR-T2-PAT          TO WS-TX-RETR-T2-PAT
+           MOVE TAUX-CEG-T1-PAT           TO WS-TX-CEG-T1-PAT
+           MOVE TAUX-CEG-T2-PAT           TO WS-TX-CEG-T2-PAT
+           MOVE TAUX-PREVOY-PAT           TO WS-TX-PREVOY-PAT
+           MOVE TAUX-CHOMAGE-PAT          TO WS-TX-CHOMAGE-PAT
+           MOVE TAUX-AGS                  TO WS-TX-AGS
+           MOVE TAUX-SEUIL-ALLOC-FAM      TO WS-SEUIL-ALLOC-FAM
+           MOVE TAUX-PLAFOND-CHOMAGE      TO WS-PLAFOND-CHOMAGE
+           MOVE TAUX-HS-25                TO WS-TX-HS-25
+           MOVE TAUX-HS-50                TO WS-TX-HS-50
+           MOVE TAUX-SEUIL-HS-50          TO WS-SEUIL-HS-50
+           MOVE TAUX-ANCIENNETE           TO WS-TX-ANCIENNETE
+           MOVE TAUX-MAX-ANCIENNETE       TO WS-MAX-ANCIENNETE
+           MOVE TAUX-PAS-LIM(1)           TO WS-PAS-LIM-1
+           MOVE TAUX-PAS-LIM(2)           TO WS-PAS-LIM-2
+           MOVE TAUX-PAS-LIM(3)           TO WS-PAS-LIM-3
+           MOVE TAUX-PAS-LIM(4)           TO WS-PAS-LIM-4
+           MOVE TAUX-PAS-LIM(5)           TO WS-PAS-LIM-5
+           MOVE TAUX-PAS-LIM(6)           TO WS-PAS-LIM-6
+           MOVE TAUX-PAS-LIM(7)           TO WS-PAS-LIM-7
+           MOVE TAUX-PAS-LIM(8)           TO WS-PAS-LIM-8
+           MOVE TAUX-PAS-TAUX(1)          TO WS-PAS-TX-0
+           MOVE TAUX-PAS-TAUX(2)          TO WS-PAS-TX-1
+           MOVE TAUX-PAS-TAUX(3)          TO WS-PAS-TX-2
+           MOVE TAUX-PAS-TAUX(4)          TO WS-PAS-TX-3
+           MOVE TAUX-PAS-TAUX(5)          TO WS-PAS-TX-4
+           MOVE TAUX-PAS-TAUX(6)          TO WS-PAS-TX-5
+           MOVE TAUX-PAS-TAUX(7)          TO WS-PAS-TX-6
+           MOVE TAUX-PAS-TAUX(8)          TO WS-PAS-TX-7
+           MOVE TAUX-PAS-TAUX(9)          TO WS-PAS-TX-8
+           MOVE TAUX-PERIODE-EFFET        TO WS-TAUX-BEST-PERIODE.
+
+      ******************************************************************
+       2000-TRAITEMENT.
+      ******************************************************************
+      *    Un passage par couple matricule/période déjà cumulé en
+      *    1650-CHARGER-VARIABLES — un même salarié ayant plusieurs
+      *    lignes de saisie pour la période ne produit ainsi qu'un
+      *    seul bulletin.
+           PERFORM VARYING WS-VARD-IDX FROM 1 BY 1
+                   UNTIL WS-VARD-IDX > WS-VARD-COUNT
+               PERFORM 2050-TRAITER-UNE-VARIABLE
            END-PERFORM.
 
+      ******************************************************************
+       2050-TRAITER-UNE-VARIABLE.
+      ******************************************************************
+           ADD 1 TO WS-RECORDS-READ
+           MOVE WS-VARD-MATRICULE(WS-VARD-IDX)      TO VAR-MATRICULE
+           MOVE WS-VARD-PERIODE(WS-VARD-IDX)        TO VAR-PERIODE
+           MOVE WS-VARD-HEURES-SUP(WS-VARD-IDX)     TO VAR-HEURES-SUP
+           MOVE WS-VARD-PRIME-EXCEPT(WS-VARD-IDX)
+               TO VAR-PRIME-EXCEPT
+           MOVE WS-VARD-ABSENCE-HEURES(WS-VARD-IDX)
+               TO VAR-ABSENCE-HEURES
+           MOVE WS-VARD-ABSENCE-TYPE(WS-VARD-IDX)
+               TO VAR-ABSENCE-TYPE
+           MOVE VAR-PERIODE TO WS-PERIODE
+
+           IF WS-PERIODE NOT = WS-TAUX-LOADED-PERIODE
+               PERFORM 1750-CHARGER-TAUX-PERIODE
+           END-IF
+
+      *    Compute date de paiement (last day of month approx)
+           STRING WS-PERIODE "28" DELIMITED SIZE
+               INTO WS-DATE-PAIEMENT
+           END-STRING
+
+      *    Lookup employee by matricule
+           MOVE VAR-MATRICULE TO EMP-MATRICULE
+           READ EMPLOYEE-FILE
+               KEY IS EMP-MATRICULE
+               INVALID KEY
+                   DISPLAY "CALC-PAIE|WARN|"
+                       WS-RECORDS-READ "|EMP-NOT-FOUND="
+                       VAR-MATRICULE
+                   ADD 1 TO WS-ERRORS
+               NOT INVALID KEY
+                   PERFORM 3000-CALCUL-PAIE-EMPLOYE
+           END-READ
+
+           IF WS-FS-EMP NOT = "00" AND WS-FS-EMP NOT = "23"
+               DISPLAY "CALC-PAIE|ERROR|" WS-RECORDS-READ
+                   "|READ-EMP=" WS-FS-EMP
+               ADD 1 TO WS-ERRORS
+           END-IF.
+
       ******************************************************************
        3000-CALCUL-PAIE-EMPLOYE.
       ******************************************************************
@@ -455,6 +1225,9 @@
            INITIALIZE WS-COT-SAL
            INITIALIZE WS-COT-PAT
 
+           MOVE EMP-ETABLISSEMENT TO WS-ETAB-LOOKUP
+           PERFORM 1060-TROUVER-ETAB-IDX
+
       *    --- Salaire de base ---
            IF EMP-CADRE OR EMP-CADRE-DIR
                MOVE EMP-FORFAIT-MENSUEL TO WS-SALAIRE-BASE
@@ -502,26 +1275,38 @@
                MOVE 0 TO WS-PRIME-ANC
            END-IF
 
-      *    --- Absence (déduction) ---
-           IF VAR-ABSENCE-HEURES > 0
-               COMPUTE WS-ABSENCE-MONTANT ROUNDED =
-                   VAR-ABSENCE-HEURES * EMP-TAUX-HORAIRE
-               IF EMP-CADRE OR EMP-CADRE-DIR
-                   COMPUTE WS-ABSENCE-MONTANT ROUNDED =
-                       EMP-FORFAIT-MENSUEL / 151.67
-                       * VAR-ABSENCE-HEURES
-               END-IF
-           ELSE
-               MOVE 0 TO WS-ABSENCE-MONTANT
-           END-IF
+      *    --- Absence (déduction) et subrogation IJSS ---
+           PERFORM 3650-CALCUL-ABSENCE
+
+      *    --- Rubriques de paie génériques (gains/retenues
+      *    libres) ---
+           PERFORM 3800-CUMULER-RUBRIQUES
+
+      *    --- Titres-restaurant ---
+           PERFORM 3850-CALCUL-TITRE-RESTAURANT
+
+      *    --- Rappel de salaire (régularisation période
+      *    antérieure) ---
+           PERFORM 3880-CALCUL-RAPPEL
+
+      *    --- Prime de 13e mois (versée en décembre, proratisée) ---
+           PERFORM 3860-CALCUL-PRIME-13E-MOIS
 
       *    --- Brut total ---
            COMPUTE WS-BRUT =
                WS-SALAIRE-BASE
                + WS-TOTAL-HS
                + WS-PRIME-ANC
+               + WS-PRIME-13E-MOIS
                + VAR-PRIME-EXCEPT
+               + WS-AUTRES-GAINS
                - WS-ABSENCE-MONTANT
+               - WS-AUTRES-RETENUES
+
+      *    --- Contrôle SMIC (non-cadres uniquement) ---
+           IF EMP-NON-CADRE
+               PERFORM 3600-CONTROLE-SMIC
+           END-IF
 
       *    --- Tranches ---
            IF WS-BRUT > WS-PMSS
@@ -645,11 +1430,33 @@
            COMPUTE WS-NET-A-PAYER =
                WS-NET-AVANT-PAS - WS-MONTANT-PAS
 
+      *    Déduction des acomptes sur salaire versés dans le mois
+           PERFORM 3700-CUMULER-ACOMPTE
+           COMPUTE WS-NET-A-PAYER =
+               WS-NET-A-PAYER - WS-MONTANT-ACOMPTE
+
+      *    Déduction de la part salariale des titres-restaurant
+           COMPUTE WS-NET-A-PAYER =
+               WS-NET-A-PAYER - WS-TR-PART-SAL
+
+      *    Ajout du net de rappel de salaire — calculé aux taux de la
+      *    période d'origine, hors brut et assiettes du mois en cours
+           COMPUTE WS-NET-A-PAYER =
+               WS-NET-A-PAYER + WS-RAP-NET
+
+      *    Maintien de salaire par subrogation — l'employeur avance
+      *    l'IJSS au salarié et se fait rembourser par la CPAM
+           COMPUTE WS-NET-A-PAYER =
+               WS-NET-A-PAYER + WS-IJSS-MONTANT
+
       *    ============================================================
       *    COTISATIONS PATRONALES
       *    ============================================================
            PERFORM 4000-CALCUL-COTISATIONS-PAT
 
+      *    --- Cumuls annuels (art. R3243-1 Code du travail) ---
+           PERFORM 3900-CUMULER-ANNUEL
+
       *    ============================================================
       *    ÉCRITURE DES ENREGISTREMENTS
       *    ============================================================
@@ -684,6 +1491,279 @@
                    MOVE WS-PAS-TX-8 TO WS-TAUX-PAS-CALC
            END-EVALUATE.
 
+      ******************************************************************
+       3600-CONTROLE-SMIC.
+      ******************************************************************
+      *    Vérifie que le taux horaire du salaire de base du non-cadre
+      *    ne passe pas sous le SMIC. Les primes et gains exceptionnels
+      *    (non garantis, non obligatoires) ne comptent pas dans
+      *    l'assiette de comparaison au SMIC : seul le salaire de base
+      *    est retenu ici, pour ne pas masquer un salaire de base
+      *    insuffisant derrière une prime.
+           IF EMP-HEURES-MENSUELLES > 0
+               COMPUTE WS-TAUX-EFFECTIF ROUNDED =
+                   WS-SALAIRE-BASE / EMP-HEURES-MENSUELLES
+
+               IF WS-TAUX-EFFECTIF < WS-SMIC-HORAIRE
+                   MOVE EMP-MATRICULE     TO EXC-MATRICULE
+                   MOVE WS-PERIODE        TO EXC-PERIODE
+                   MOVE WS-TAUX-EFFECTIF  TO EXC-TAUX-EFFECTIF
+                   MOVE WS-SMIC-HORAIRE   TO EXC-SMIC-HORAIRE
+                   COMPUTE EXC-ECART =
+                       WS-SMIC-HORAIRE - WS-TAUX-EFFECTIF
+
+                   WRITE SMIC-EXCEPTION-RECORD
+                   IF WS-FS-EXC NOT = "00"
+                       DISPLAY "CALC-PAIE|ERROR|" WS-RECORDS-READ
+                           "|WRITE-EXC=" WS-FS-EXC
+                   END-IF
+
+                   DISPLAY "CALC-PAIE|WARN|" WS-RECORDS-READ
+                       "|SOUS-SMIC=" EMP-MATRICULE
+                   ADD 1 TO WS-ERRORS
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       3650-CALCUL-ABSENCE.
+      ******************************************************************
+      *    Déduit l'absence du brut puis détermine, selon la nature
+      *    de l'absence (VAR-ABSENCE-TYPE), le montant d'IJSS
+      *    récupéré par l'employeur en subrogation. Ce montant est
+      *    crédité sur le net à payer (cf. 3000) de façon à
+      *    maintenir, au moins en partie, la rémunération du
+      *    salarié pendant l'arrêt.
+           MOVE 0 TO WS-IJSS-MONTANT
+
+           IF VAR-ABSENCE-HEURES > 0
+               COMPUTE WS-ABSENCE-MONTANT ROUNDED =
+                   VAR-ABSENCE-HEURES * EMP-TAUX-HORAIRE
+               IF EMP-CADRE OR EMP-CADRE-DIR
+                   COMPUTE WS-ABSENCE-MONTANT ROUNDED =
+                       EMP-FORFAIT-MENSUEL / 151.67
+                       * VAR-ABSENCE-HEURES
+               END-IF
+
+               IF VAR-ABS-MALADIE
+                   COMPUTE WS-IJSS-MONTANT ROUNDED =
+                       WS-ABSENCE-MONTANT * WS-TX-IJSS-MALADIE / 100
+               ELSE
+                   IF VAR-ABS-ACCIDENT-TRAV
+                       COMPUTE WS-IJSS-MONTANT ROUNDED =
+                           WS-ABSENCE-MONTANT * WS-TX-IJSS-AT / 100
+                   ELSE
+                       IF VAR-ABS-MATERNITE
+                           COMPUTE WS-IJSS-MONTANT ROUNDED =
+                               WS-ABSENCE-MONTANT
+                               * WS-TX-IJSS-MATERNITE / 100
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 0 TO WS-ABSENCE-MONTANT
+           END-IF.
+
+      ******************************************************************
+       3700-CUMULER-ACOMPTE.
+      ******************************************************************
+           MOVE 0 TO WS-MONTANT-ACOMPTE
+           PERFORM VARYING WS-ACO-IDX FROM 1 BY 1
+                   UNTIL WS-ACO-IDX > WS-ACO-COUNT
+               IF WS-ACO-MATRICULE(WS-ACO-IDX) = EMP-MATRICULE
+                   AND WS-ACO-PERIODE(WS-ACO-IDX) = WS-PERIODE
+                   ADD WS-ACO-MONTANT(WS-ACO-IDX) TO WS-MONTANT-ACOMPTE
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       3800-CUMULER-RUBRIQUES.
+      ******************************************************************
+           MOVE 0 TO WS-AUTRES-GAINS
+           MOVE 0 TO WS-AUTRES-RETENUES
+           PERFORM VARYING WS-RUB-IDX FROM 1 BY 1
+                   UNTIL WS-RUB-IDX > WS-RUB-COUNT
+               IF WS-RUB-MATRICULE(WS-RUB-IDX) = EMP-MATRICULE
+                   AND WS-RUB-PERIODE(WS-RUB-IDX) = WS-PERIODE
+                   IF WS-RUB-SENS(WS-RUB-IDX) = "G"
+                       ADD WS-RUB-MONTANT(WS-RUB-IDX) TO WS-AUTRES-GAINS
+                   ELSE
+                       ADD WS-RUB-MONTANT(WS-RUB-IDX)
+                           TO WS-AUTRES-RETENUES
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       3850-CALCUL-TITRE-RESTAURANT.
+      ******************************************************************
+      *    La part patronale, dans la limite du plafond d'exonération
+      *    URSSAF par titre, n'entre ni dans le brut ni dans les
+      *    assiettes de cotisations — même logique d'exclusion que
+      *    l'exonération TEPA sur les heures supplémentaires. La part
+      *    salariale est retenue sur le net à payer (l'employé achète
+      *    ses titres via la paie).
+           MOVE 0 TO WS-TR-NB-TITRES
+           MOVE 0 TO WS-TR-VALEUR-TOTALE
+           MOVE 0 TO WS-TR-PART-PAT
+           MOVE 0 TO WS-TR-PART-SAL
+
+           IF EMP-TR-OUI AND EMP-TR-VALEUR > 0
+               COMPUTE WS-TR-NB-JOURS-ABS =
+                   VAR-ABSENCE-HEURES / WS-TR-HEURES-PAR-JOUR
+               IF WS-TR-NB-JOURS-ABS > WS-TR-NB-JOURS-STANDARD
+                   MOVE WS-TR-NB-JOURS-STANDARD TO WS-TR-NB-JOURS-ABS
+               END-IF
+               COMPUTE WS-TR-NB-TITRES =
+                   WS-TR-NB-JOURS-STANDARD - WS-TR-NB-JOURS-ABS
+
+               COMPUTE WS-TR-VALEUR-TOTALE ROUNDED =
+                   WS-TR-NB-TITRES * EMP-TR-VALEUR
+               COMPUTE WS-TR-PART-PAT-PLEINE ROUNDED =
+                   WS-TR-VALEUR-TOTALE * WS-TR-TX-PATRONAL / 100
+               COMPUTE WS-TR-PART-PAT-PLAFON ROUNDED =
+                   WS-TR-NB-TITRES * WS-TR-PLAFOND-EXONER
+
+               IF WS-TR-PART-PAT-PLEINE > WS-TR-PART-PAT-PLAFON
+                   MOVE WS-TR-PART-PAT-PLAFON TO WS-TR-PART-PAT
+               ELSE
+                   MOVE WS-TR-PART-PAT-PLEINE TO WS-TR-PART-PAT
+               END-IF
+
+               COMPUTE WS-TR-PART-SAL =
+                   WS-TR-VALEUR-TOTALE - WS-TR-PART-PAT
+           END-IF.
+
+      ******************************************************************
+       3860-CALCUL-PRIME-13E-MOIS.
+      ******************************************************************
+      *    Prime de 13e mois, proratisée sur le nombre de mois
+      *    travaillés dans l'année pour les salariés entrés en cours
+      *    d'année. Soumise aux mêmes cotisations que le salaire de
+      *    base (incluse dans le brut ci-dessus), conformément à
+      *    l'usage d'entreprise. Deux modes de versement, pilotés par
+      *    WS-13E-MODE :
+      *      LUMPSUM (défaut) - versement unique sur la paie de
+      *                         décembre, proratisé sur les mois
+      *                         travaillés dans l'année ;
+      *      LISSE            - un douzième de la prime annuelle
+      *                         versé chaque mois travaillé, plutôt
+      *                         qu'un versement unique en décembre.
+           MOVE 0 TO WS-PRIME-13E-MOIS
+
+           DIVIDE WS-PERIODE BY 100
+               GIVING WS-CUM-ANNEE REMAINDER WS-13E-MOIS-COURANT
+
+           IF PRIME-13E-LISSEE
+               COMPUTE WS-PRIME-13E-MOIS ROUNDED =
+                   WS-SALAIRE-BASE / 12
+           ELSE
+               IF WS-13E-MOIS-COURANT = 12
+                   DIVIDE EMP-DATE-ENTREE BY 10000
+                       GIVING WS-13E-ANNEE-ENTREE
+                       REMAINDER WS-13E-RESTE-ENTREE
+
+                   IF WS-13E-ANNEE-ENTREE < WS-CUM-ANNEE
+                       MOVE 12 TO WS-13E-MOIS-TRAVAILLES
+                   ELSE
+                       IF WS-13E-ANNEE-ENTREE = WS-CUM-ANNEE
+                           DIVIDE WS-13E-RESTE-ENTREE BY 100
+                               GIVING WS-13E-MOIS-ENTREE
+                           COMPUTE WS-13E-MOIS-TRAVAILLES =
+                               13 - WS-13E-MOIS-ENTREE
+                           IF WS-13E-MOIS-TRAVAILLES < 0
+                               MOVE 0 TO WS-13E-MOIS-TRAVAILLES
+                           END-IF
+                       ELSE
+                           MOVE 0 TO WS-13E-MOIS-TRAVAILLES
+                       END-IF
+                   END-IF
+
+                   COMPUTE WS-PRIME-13E-MOIS ROUNDED =
+                       WS-SALAIRE-BASE * WS-13E-MOIS-TRAVAILLES / 12
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       3880-CALCUL-RAPPEL.
+      ******************************************************************
+      *    Un rappel de salaire régularise une période antérieure :
+      *    le brut et ses cotisations sont tenus hors de la paie du
+      *    mois en cours (ni brut, ni assiettes, ni contrôle SMIC du
+      *    mois courant) et calculés aux taux de la période d'origine,
+      *    puis le net de rappel est ajouté au net à payer du mois de
+      *    versement.
+           MOVE 0 TO WS-RAP-BRUT-TOTAL
+           MOVE 0 TO WS-RAP-COT-SAL
+           MOVE 0 TO WS-RAP-NET
+           MOVE 0 TO WS-RAP-PERIODE-ORIG
+
+           PERFORM VARYING WS-RAP-IDX FROM 1 BY 1
+                   UNTIL WS-RAP-IDX > WS-RAP-COUNT
+               IF WS-RAP-MATRICULE(WS-RAP-IDX) = EMP-MATRICULE
+                   AND WS-RAP-PER-VERSEMENT(WS-RAP-IDX) = WS-PERIODE
+                   PERFORM 3890-CUMULER-UN-RAPPEL
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-RAP-NET = WS-RAP-BRUT-TOTAL - WS-RAP-COT-SAL.
+
+      ******************************************************************
+       3890-CUMULER-UN-RAPPEL.
+      ******************************************************************
+           MOVE WS-RAP-PER-ORIGINE(WS-RAP-IDX) TO WS-RAP-PERIODE-ORIG
+           PERFORM 3895-CALCULER-TAUX-RAPPEL
+
+           ADD WS-RAP-MONTANT(WS-RAP-IDX) TO WS-RAP-BRUT-TOTAL
+           COMPUTE WS-TEMP ROUNDED =
+               WS-RAP-MONTANT(WS-RAP-IDX) * WS-RAP-TAUX-GLOBAL / 100
+           ADD WS-TEMP TO WS-RAP-COT-SAL.
+
+      ******************************************************************
+       3895-CALCULER-TAUX-RAPPEL.
+      ******************************************************************
+      *    Taux salarial global simplifié applicable à la période
+      *    d'origine du rappel — somme des taux salariaux du barème
+      *    (sans tranches ni plafonds, le montant d'un rappel étant
+      *    généralement modeste), faute de recalcul complet d'une
+      *    paie historique. Reprend, à défaut de ligne de barème
+      *    externe antérieure à la période d'origine, les
+      *    constantes compilées en vigueur pour la période en
+      *    cours de traitement.
+           MOVE 0 TO WS-RAP-TAUX-BEST-PERIODE
+           COMPUTE WS-RAP-TAUX-GLOBAL =
+               WS-TX-VIEILL-PLAF-SAL + WS-TX-VIEILL-DEPLAF-SAL
+               + WS-TX-CSG-DEDUCT + WS-TX-CSG-NON-DEDUCT
+               + WS-TX-MUTUELLE-SAL + WS-TX-RETR-T1-SAL
+               + WS-TX-PREVOY-SAL + WS-TX-CEG-T1-SAL
+
+           MOVE 0 TO WS-EOF-TAUX
+           OPEN INPUT TAUX-COTISATIONS-FILE
+           IF WS-FS-TAUX = "00"
+               READ TAUX-COTISATIONS-FILE
+                   AT END SET EOF-TAUX TO TRUE
+               END-READ
+               PERFORM UNTIL EOF-TAUX
+                   IF TAUX-PERIODE-EFFET <= WS-RAP-PERIODE-ORIG
+                       AND TAUX-PERIODE-EFFET > WS-RAP-TAUX-BEST-PERIODE
+                       COMPUTE WS-RAP-TAUX-GLOBAL =
+                           TAUX-VIEILL-PLAF-SAL + TAUX-VIEILL-DEPLAF-SAL
+                           + TAUX-CSG-DEDUCT + TAUX-CSG-NON-DEDUCT
+                           + TAUX-MUTUELLE-SAL + TAUX-RETR-T1-SAL
+                           + TAUX-PREVOY-SAL + TAUX-CEG-T1-SAL
+                       MOVE TAUX-PERIODE-EFFET
+                           TO WS-RAP-TAUX-BEST-PERIODE
+                   END-IF
+                   READ TAUX-COTISATIONS-FILE
+                       AT END SET EOF-TAUX TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE TAUX-COTISATIONS-FILE
+           ELSE
+               IF WS-FS-TAUX NOT = "35"
+                   DISPLAY "CALC-PAIE|ERROR|0|OPEN-TAUX-RAP=" WS-FS-TAUX
+               END-IF
+           END-IF.
+
       ******************************************************************
        4000-CALCUL-COTISATIONS-PAT.
       ******************************************************************
@@ -749,6 +1829,11 @@
            COMPUTE WS-CP-AGS ROUNDED =
                WS-BRUT * WS-TX-AGS / 100
 
+      *    Versement mobilité — taux de l'établissement, sur brut
+      *    déplafonné (Art. L2333-64 et L2531-4 CGCT)
+           COMPUTE WS-CP-VERSEMENT-MOBIL ROUNDED =
+               WS-BRUT * ETAB-VM-TAUX(WS-ETAB-IDX) / 100
+
       *    Total cotisations patronales
            COMPUTE WS-CP-TOTAL =
                WS-CP-MALADIE
@@ -763,7 +1848,51 @@
                + WS-CP-CEG-T2
                + WS-CP-PREVOY
                + WS-CP-CHOMAGE
-               + WS-CP-AGS.
+               + WS-CP-AGS
+               + WS-CP-VERSEMENT-MOBIL.
+
+      ******************************************************************
+       3900-CUMULER-ANNUEL.
+      ******************************************************************
+           DIVIDE WS-PERIODE BY 100 GIVING WS-CUM-ANNEE
+
+           MOVE EMP-MATRICULE   TO CUM-MATRICULE
+           MOVE WS-CUM-ANNEE    TO CUM-ANNEE
+           MOVE 0 TO WS-CUM-FOUND
+           READ CUMULS-FILE
+               KEY IS CUM-CLE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET CUM-FOUND TO TRUE
+           END-READ
+
+           IF NOT CUM-FOUND
+               INITIALIZE CUMUL-ANNUEL-RECORD
+               MOVE EMP-MATRICULE   TO CUM-MATRICULE
+               MOVE WS-CUM-ANNEE    TO CUM-ANNEE
+           END-IF
+
+           ADD WS-BRUT           TO CUM-BRUT
+           ADD WS-NET-A-PAYER    TO CUM-NET-A-PAYER
+           ADD WS-TOTAL-COT-SAL  TO CUM-TOTAL-COT-SAL
+           MOVE WS-PERIODE       TO CUM-DERNIERE-PERIODE
+
+      *    En mode simulation, les cumuls calculés en mémoire servent
+      *    à afficher un bulletin vraisemblable mais ne sont jamais
+      *    reportés sur le fichier des cumuls annuels.
+           IF NOT SIMULATION-ACTIVE
+               IF CUM-FOUND
+                   REWRITE CUMUL-ANNUEL-RECORD
+               ELSE
+                   WRITE CUMUL-ANNUEL-RECORD
+               END-IF
+               IF WS-FS-CUM NOT = "00"
+                   DISPLAY "CALC-PAIE|ERROR|" WS-RECORDS-READ
+                       "|CUM-UPDATE=" WS-FS-CUM
+                   ADD 1 TO WS-ERRORS
+               END-IF
+           END-IF.
 
       ******************************************************************
        5000-ECRIRE-BULLETIN.
@@ -817,9 +1946,25 @@
            MOVE WS-TAUX-PAS-CALC     TO PAI-TAUX-PAS
            MOVE WS-MONTANT-PAS       TO PAI-MONTANT-PAS
            MOVE WS-NET-AVANT-PAS     TO PAI-NET-AVANT-PAS
+           MOVE WS-MONTANT-ACOMPTE   TO PAI-ACOMPTE
            MOVE WS-NET-A-PAYER       TO PAI-NET-A-PAYER
            MOVE WS-TRANCHE-1         TO PAI-TRANCHE-1
            MOVE WS-TRANCHE-2         TO PAI-TRANCHE-2
+           MOVE EMP-ETABLISSEMENT    TO PAI-ETABLISSEMENT
+           MOVE WS-AUTRES-GAINS      TO PAI-AUTRES-GAINS
+           MOVE WS-AUTRES-RETENUES   TO PAI-AUTRES-RETENUES
+           MOVE CUM-BRUT             TO PAI-CUM-BRUT
+           MOVE CUM-NET-A-PAYER      TO PAI-CUM-NET
+           MOVE CUM-TOTAL-COT-SAL    TO PAI-CUM-COT-SAL
+           MOVE WS-TR-NB-TITRES      TO PAI-TR-NB-TITRES
+           MOVE WS-TR-PART-PAT       TO PAI-TR-PART-PATRONALE
+           MOVE WS-TR-PART-SAL       TO PAI-TR-PART-SALARIALE
+           MOVE WS-RAP-PERIODE-ORIG  TO PAI-RAPPEL-PERIODE-ORIG
+           MOVE WS-RAP-BRUT-TOTAL    TO PAI-RAPPEL-BRUT
+           MOVE WS-RAP-COT-SAL       TO PAI-RAPPEL-COT-SAL
+           MOVE WS-RAP-NET           TO PAI-RAPPEL-NET
+           MOVE WS-PRIME-13E-MOIS    TO PAI-PRIME-13E-MOIS
+           MOVE WS-IJSS-MONTANT      TO PAI-IJSS-MONTANT
 
            WRITE PAIE-RECORD
            IF WS-FS-BUL NOT = "00"
@@ -854,7 +1999,9 @@
            MOVE WS-CP-PREVOY         TO COT-PREVOY-PAT
            MOVE WS-CP-CHOMAGE        TO COT-CHOMAGE-PAT
            MOVE WS-CP-AGS            TO COT-AGS-PAT
+           MOVE WS-CP-VERSEMENT-MOBIL TO COT-VERSEMENT-MOBIL
            MOVE WS-CP-TOTAL          TO COT-TOTAL-PAT
+           MOVE EMP-ETABLISSEMENT    TO COT-ETABLISSEMENT
 
            WRITE COTISATION-RECORD
            IF WS-FS-COT NOT = "00"
@@ -867,9 +2014,10 @@
        9000-FIN.
       ******************************************************************
            CLOSE EMPLOYEE-FILE
-           CLOSE VARIABLES-FILE
            CLOSE BULLETINS-FILE
            CLOSE COTISATIONS-FILE
+           CLOSE SMIC-EXCEPTIONS-FILE
+           CLOSE CUMULS-FILE
 
            DISPLAY "CALC-PAIE|DONE|" WS-RECORDS-WRITTEN
                "|" WS-ERRORS.
