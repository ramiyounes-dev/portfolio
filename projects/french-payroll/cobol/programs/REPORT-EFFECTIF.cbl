@@ -0,0 +1,409 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-EFFECTIF.
+      ******************************************************************
+      * REPORT-EFFECTIF — Rapport d'effectif et de mouvements de
+      * personnel par département et par période
+      * Lit EMPLOYEES.dat (indexé) et le dernier instantané
+      * EFFECTIF-SNAPSHOT.dat (s'il existe) pour détecter les entrées
+      * et sorties survenues depuis la dernière exécution
+      * Produit RAPPORT-EFFECTIF.dat et met à jour l'instantané
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO WS-EMPLOYEE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-MATRICULE
+               FILE STATUS IS WS-FS-EMP.
+
+           SELECT SNAPSHOT-IN-FILE
+               ASSIGN TO WS-SNAPSHOT-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SNI.
+
+           SELECT SNAPSHOT-OUT-FILE
+               ASSIGN TO WS-SNAPSHOT-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SNO.
+
+           SELECT RAPPORT-FILE
+               ASSIGN TO WS-RAPPORT-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       COPY "EMPLOYEE-RECORD.cpy".
+
+      *    Instantané du dernier effectif connu — comparé à
+      *    EMPLOYEES.dat à chaque exécution pour isoler les
+      *    embauches et les départs survenus depuis lors.
+       FD  SNAPSHOT-IN-FILE.
+       01  SNAPSHOT-IN-RECORD.
+           05  SNI-MATRICULE           PIC X(8).
+           05  SNI-STATUT               PIC X(1).
+           05  FILLER                   PIC X(20).
+
+       FD  SNAPSHOT-OUT-FILE.
+       01  SNAPSHOT-OUT-RECORD.
+           05  SNO-MATRICULE           PIC X(8).
+           05  SNO-STATUT               PIC X(1).
+           05  FILLER                   PIC X(20).
+
+       FD  RAPPORT-FILE.
+       01  EFFECTIF-RAPPORT-RECORD.
+           05  EFR-TYPE                 PIC X(1).
+               88  EFR-TYPE-DEPT         VALUE "D".
+               88  EFR-TYPE-NOUVEAU      VALUE "N".
+               88  EFR-TYPE-DEPART       VALUE "S".
+               88  EFR-TYPE-TOTAL        VALUE "T".
+           05  EFR-DEPARTEMENT           PIC X(12).
+           05  EFR-MATRICULE             PIC X(8).
+           05  EFR-NOM                   PIC X(30).
+           05  EFR-PRENOM                PIC X(25).
+           05  EFR-EFFECTIF              PIC 9(4).
+           05  FILLER                    PIC X(35).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPLOYEE-PATH           PIC X(256).
+       01  WS-SNAPSHOT-PATH           PIC X(256).
+       01  WS-RAPPORT-PATH            PIC X(256).
+       01  WS-FS-EMP                  PIC XX.
+       01  WS-FS-SNI                  PIC XX.
+       01  WS-FS-SNO                  PIC XX.
+       01  WS-FS-RPT                  PIC XX.
+
+       01  WS-EOF-EMP                 PIC 9 VALUE 0.
+           88  EOF-EMP                 VALUE 1.
+       01  WS-EOF-SNI                 PIC 9 VALUE 0.
+           88  EOF-SNI                 VALUE 1.
+       01  WS-SNAPSHOT-DISPO          PIC 9 VALUE 0.
+           88  SNAPSHOT-DISPONIBLE     VALUE 1.
+
+       01  WS-RECORDS                 PIC 9(6) VALUE 0.
+       01  WS-ERRORS                  PIC 9(6) VALUE 0.
+
+      *    --- Accumulateurs par département ---
+      *    Index: 1=COMMERCIAL, 2=TECHNIQUE, 3=RH, 4=DIRECTION
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRY OCCURS 4 TIMES.
+               10  WS-DEPT-NOM         PIC X(12).
+               10  WS-DEPT-EFF         PIC 9(4).
+
+       01  WS-IDX                      PIC 9.
+       01  WS-I                        PIC 9(4).
+       01  WS-GT-EFF                   PIC 9(4) VALUE 0.
+
+      *    --- Ancien instantané, chargé en table pour comparaison ---
+       01  WS-SNAP-COUNT                PIC 9(4) VALUE 0.
+       01  WS-SNAP-TABLE.
+           05  WS-SNAP-ENTRY OCCURS 1000 TIMES.
+               10  WS-SNAP-MATRICULE    PIC X(8).
+               10  WS-SNAP-STATUT       PIC X(1).
+               10  WS-SNAP-MATCHED      PIC 9.
+                   88  SNAP-MATCHED     VALUE 1.
+       01  WS-SNAP-IDX                  PIC 9(4).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALISATION
+           PERFORM 2000-TRAITEMENT-EMPLOYES
+           PERFORM 3000-ECRIRE-DEPARTS-DISPARUS
+           PERFORM 4000-ECRIRE-RAPPORT
+           PERFORM 5000-SAUVER-SNAPSHOT
+           PERFORM 9000-FIN
+           STOP RUN.
+
+      ******************************************************************
+       1000-INITIALISATION.
+      ******************************************************************
+           ACCEPT WS-EMPLOYEE-PATH FROM ENVIRONMENT "EMPLOYEE_FILE"
+           ACCEPT WS-SNAPSHOT-PATH
+               FROM ENVIRONMENT "EFFECTIF_SNAPSHOT_FILE"
+           ACCEPT WS-RAPPORT-PATH
+               FROM ENVIRONMENT "RAPPORT_EFFECTIF_FILE"
+
+           IF WS-EMPLOYEE-PATH = SPACES
+               MOVE "../data/EMPLOYEES.dat" TO WS-EMPLOYEE-PATH
+           END-IF
+           IF WS-SNAPSHOT-PATH = SPACES
+               MOVE "../data/EFFECTIF-SNAPSHOT.dat" TO WS-SNAPSHOT-PATH
+           END-IF
+           IF WS-RAPPORT-PATH = SPACES
+               MOVE "../data/RAPPORT-EFFECTIF.dat" TO WS-RAPPORT-PATH
+           END-IF
+
+      *    Initialize department names
+           MOVE "COMMERCIAL  " TO WS-DEPT-NOM(1)
+           MOVE "TECHNIQUE   " TO WS-DEPT-NOM(2)
+           MOVE "RH          " TO WS-DEPT-NOM(3)
+           MOVE "DIRECTION   " TO WS-DEPT-NOM(4)
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 4
+               MOVE 0 TO WS-DEPT-EFF(WS-I)
+           END-PERFORM
+
+           PERFORM 1100-CHARGER-SNAPSHOT
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-FS-EMP NOT = "00"
+               DISPLAY "REPORT-EFFECTIF|ERROR|0|OPEN-EMP=" WS-FS-EMP
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RAPPORT-FILE
+           IF WS-FS-RPT NOT = "00"
+               DISPLAY "REPORT-EFFECTIF|ERROR|0|OPEN-RPT=" WS-FS-RPT
+               CLOSE EMPLOYEE-FILE
+               STOP RUN
+           END-IF
+
+           DISPLAY "REPORT-EFFECTIF|START|0|0".
+
+      ******************************************************************
+       1100-CHARGER-SNAPSHOT.
+      ******************************************************************
+      *    L'instantané de la période précédente est optionnel : au
+      *    premier lancement, aucune comparaison de mouvement n'est
+      *    possible et tout employé actif compte comme nouveau.
+           MOVE 0 TO WS-SNAP-COUNT
+           MOVE 0 TO WS-SNAPSHOT-DISPO
+           OPEN INPUT SNAPSHOT-IN-FILE
+           IF WS-FS-SNI = "00"
+               SET SNAPSHOT-DISPONIBLE TO TRUE
+               READ SNAPSHOT-IN-FILE
+                   AT END SET EOF-SNI TO TRUE
+               END-READ
+               PERFORM UNTIL EOF-SNI
+                   IF WS-SNAP-COUNT < 1000
+                       ADD 1 TO WS-SNAP-COUNT
+                       MOVE SNI-MATRICULE
+                           TO WS-SNAP-MATRICULE(WS-SNAP-COUNT)
+                       MOVE SNI-STATUT
+                           TO WS-SNAP-STATUT(WS-SNAP-COUNT)
+                       MOVE 0 TO WS-SNAP-MATCHED(WS-SNAP-COUNT)
+                   ELSE
+                       DISPLAY "REPORT-EFFECTIF|WARN|0|TABLE-PLEINE="
+                           SNI-MATRICULE
+                   END-IF
+                   READ SNAPSHOT-IN-FILE
+                       AT END SET EOF-SNI TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE SNAPSHOT-IN-FILE
+           ELSE
+               IF WS-FS-SNI NOT = "35"
+                   DISPLAY "REPORT-EFFECTIF|ERROR|0|OPEN-SNI="
+                       WS-FS-SNI
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       2000-TRAITEMENT-EMPLOYES.
+      ******************************************************************
+      *    Un seul passage séquentiel sur EMPLOYEES.dat : chaque
+      *    enregistrement (actif ou non) est rapproché de l'ancien
+      *    instantané pour détecter embauches et départs sans second
+      *    accès au fichier.
+           READ EMPLOYEE-FILE
+               AT END SET EOF-EMP TO TRUE
+           END-READ
+
+           PERFORM UNTIL EOF-EMP
+               ADD 1 TO WS-RECORDS
+               PERFORM 2100-FIND-DEPT-IDX
+               PERFORM 2200-TROUVER-SNAPSHOT
+
+               IF EMP-ACTIF
+                   IF WS-IDX > 0 AND WS-IDX < 5
+                       ADD 1 TO WS-DEPT-EFF(WS-IDX)
+                   ELSE
+                       ADD 1 TO WS-ERRORS
+                   END-IF
+
+                   IF WS-SNAP-IDX = 0
+                       PERFORM 2300-ECRIRE-NOUVEAU
+                   ELSE
+                       IF WS-SNAP-STATUT(WS-SNAP-IDX) NOT = "A"
+                           PERFORM 2300-ECRIRE-NOUVEAU
+                       END-IF
+                   END-IF
+               ELSE
+                   IF WS-SNAP-IDX > 0
+                       IF WS-SNAP-STATUT(WS-SNAP-IDX) = "A"
+                           PERFORM 2400-ECRIRE-DEPART
+                       END-IF
+                   END-IF
+               END-IF
+
+               READ EMPLOYEE-FILE
+                   AT END SET EOF-EMP TO TRUE
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+       2100-FIND-DEPT-IDX.
+      ******************************************************************
+           MOVE 0 TO WS-IDX
+           EVALUATE EMP-DEPARTEMENT
+               WHEN "COMMERCIAL  " MOVE 1 TO WS-IDX
+               WHEN "TECHNIQUE   " MOVE 2 TO WS-IDX
+               WHEN "RH          " MOVE 3 TO WS-IDX
+               WHEN "DIRECTION   " MOVE 4 TO WS-IDX
+               WHEN OTHER MOVE 0 TO WS-IDX
+           END-EVALUATE.
+
+      ******************************************************************
+       2200-TROUVER-SNAPSHOT.
+      ******************************************************************
+      *    Recherche le matricule courant dans l'ancien instantané et
+      *    marque l'entrée comme rapprochée ; toute entrée restée
+      *    non rapprochée en fin de boucle a disparu du fichier
+      *    (3000-ECRIRE-DEPARTS-DISPARUS).
+           MOVE 0 TO WS-SNAP-IDX
+           IF SNAPSHOT-DISPONIBLE
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-SNAP-COUNT
+                   IF WS-SNAP-MATRICULE(WS-I) = EMP-MATRICULE
+                       MOVE WS-I TO WS-SNAP-IDX
+                       MOVE 1 TO WS-SNAP-MATCHED(WS-I)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      ******************************************************************
+       2300-ECRIRE-NOUVEAU.
+      ******************************************************************
+           INITIALIZE EFFECTIF-RAPPORT-RECORD
+           SET EFR-TYPE-NOUVEAU TO TRUE
+           IF WS-IDX > 0 AND WS-IDX < 5
+               MOVE WS-DEPT-NOM(WS-IDX) TO EFR-DEPARTEMENT
+           END-IF
+           MOVE EMP-MATRICULE TO EFR-MATRICULE
+           MOVE EMP-NOM TO EFR-NOM
+           MOVE EMP-PRENOM TO EFR-PRENOM
+
+           WRITE EFFECTIF-RAPPORT-RECORD
+           IF WS-FS-RPT NOT = "00"
+               ADD 1 TO WS-ERRORS
+           END-IF
+           ADD 1 TO WS-RECORDS.
+
+      ******************************************************************
+       2400-ECRIRE-DEPART.
+      ******************************************************************
+           INITIALIZE EFFECTIF-RAPPORT-RECORD
+           SET EFR-TYPE-DEPART TO TRUE
+           IF WS-IDX > 0 AND WS-IDX < 5
+               MOVE WS-DEPT-NOM(WS-IDX) TO EFR-DEPARTEMENT
+           END-IF
+           MOVE EMP-MATRICULE TO EFR-MATRICULE
+           MOVE EMP-NOM TO EFR-NOM
+           MOVE EMP-PRENOM TO EFR-PRENOM
+
+           WRITE EFFECTIF-RAPPORT-RECORD
+           IF WS-FS-RPT NOT = "00"
+               ADD 1 TO WS-ERRORS
+           END-IF
+           ADD 1 TO WS-RECORDS.
+
+      ******************************************************************
+       3000-ECRIRE-DEPARTS-DISPARUS.
+      ******************************************************************
+      *    Tout matricule actif dans l'ancien instantané mais jamais
+      *    rapproché au passage courant n'existe plus dans
+      *    EMPLOYEES.dat — traité comme un départ sans détail
+      *    employé puisque l'enregistrement n'est plus disponible.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-SNAP-COUNT
+               IF WS-SNAP-STATUT(WS-I) = "A"
+                   AND NOT SNAP-MATCHED(WS-I)
+                   INITIALIZE EFFECTIF-RAPPORT-RECORD
+                   SET EFR-TYPE-DEPART TO TRUE
+                   MOVE WS-SNAP-MATRICULE(WS-I) TO EFR-MATRICULE
+
+                   WRITE EFFECTIF-RAPPORT-RECORD
+                   IF WS-FS-RPT NOT = "00"
+                       ADD 1 TO WS-ERRORS
+                   END-IF
+                   ADD 1 TO WS-RECORDS
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       4000-ECRIRE-RAPPORT.
+      ******************************************************************
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 4
+               INITIALIZE EFFECTIF-RAPPORT-RECORD
+               SET EFR-TYPE-DEPT TO TRUE
+               MOVE WS-DEPT-NOM(WS-I) TO EFR-DEPARTEMENT
+               MOVE WS-DEPT-EFF(WS-I) TO EFR-EFFECTIF
+
+               WRITE EFFECTIF-RAPPORT-RECORD
+               IF WS-FS-RPT NOT = "00"
+                   ADD 1 TO WS-ERRORS
+               END-IF
+               ADD 1 TO WS-RECORDS
+
+               ADD WS-DEPT-EFF(WS-I) TO WS-GT-EFF
+           END-PERFORM
+
+           INITIALIZE EFFECTIF-RAPPORT-RECORD
+           SET EFR-TYPE-TOTAL TO TRUE
+           MOVE "TOTAL       " TO EFR-DEPARTEMENT
+           MOVE WS-GT-EFF TO EFR-EFFECTIF
+
+           WRITE EFFECTIF-RAPPORT-RECORD
+           ADD 1 TO WS-RECORDS.
+
+      ******************************************************************
+       5000-SAUVER-SNAPSHOT.
+      ******************************************************************
+      *    Réécrit l'instantané à partir d'EMPLOYEES.dat tel qu'il
+      *    vient d'être lu, pour servir de référence au prochain
+      *    passage de REPORT-EFFECTIF.
+           CLOSE EMPLOYEE-FILE
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-FS-EMP NOT = "00"
+               DISPLAY "REPORT-EFFECTIF|ERROR|0|REOPEN-EMP="
+                   WS-FS-EMP
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT SNAPSHOT-OUT-FILE
+           IF WS-FS-SNO NOT = "00"
+               DISPLAY "REPORT-EFFECTIF|ERROR|0|OPEN-SNO=" WS-FS-SNO
+               CLOSE EMPLOYEE-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-EOF-EMP
+           READ EMPLOYEE-FILE
+               AT END SET EOF-EMP TO TRUE
+           END-READ
+           PERFORM UNTIL EOF-EMP
+               INITIALIZE SNAPSHOT-OUT-RECORD
+               MOVE EMP-MATRICULE TO SNO-MATRICULE
+               IF EMP-ACTIF
+                   MOVE "A" TO SNO-STATUT
+               ELSE
+                   MOVE "I" TO SNO-STATUT
+               END-IF
+               WRITE SNAPSHOT-OUT-RECORD
+               READ EMPLOYEE-FILE
+                   AT END SET EOF-EMP TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE SNAPSHOT-OUT-FILE.
+
+      ******************************************************************
+       9000-FIN.
+      ******************************************************************
+           CLOSE EMPLOYEE-FILE
+           CLOSE RAPPORT-FILE
+
+           DISPLAY "REPORT-EFFECTIF|DONE|" WS-RECORDS "|" WS-ERRORS.
