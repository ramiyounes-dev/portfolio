@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-FIN-CONTRAT.
+      ******************************************************************
+      * CALC-FIN-CONTRAT — Solde de fin de contrat CDD
+      * Repère les employés en CDD dont EMP-STATUT est passé à INACTIF,
+      * cumule leur brut versé sur BULLETINS.dat et calcule :
+      *   - la prime de précarité (10% du brut cumulé)
+      *   - l'indemnité compensatrice de congés payés (10% du brut
+      *     cumulé + prime de précarité)
+      * Produit INDEMNITES-FIN-CONTRAT.dat
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO WS-EMPLOYEE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-MATRICULE
+               FILE STATUS IS WS-FS-EMP.
+
+           SELECT BULLETINS-FILE
+               ASSIGN TO WS-BULLETINS-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-BUL.
+
+           SELECT INDEMNITES-FILE
+               ASSIGN TO WS-INDEMNITES-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-IND.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       COPY "EMPLOYEE-RECORD.cpy".
+
+       FD  BULLETINS-FILE.
+       COPY "PAIE-RECORD.cpy".
+
+       FD  INDEMNITES-FILE.
+       01  INDEMNITE-RECORD.
+           05  IND-MATRICULE          PIC X(8).
+           05  IND-NOM                PIC X(30).
+           05  IND-PRENOM             PIC X(25).
+           05  IND-DEPARTEMENT        PIC X(12).
+           05  IND-BRUT-CUMULE        PIC S9(9)V99 COMP-3.
+           05  IND-PRIME-PRECARITE    PIC S9(9)V99 COMP-3.
+           05  IND-INDEMNITE-CP       PIC S9(9)V99 COMP-3.
+           05  IND-TOTAL-INDEMNITES   PIC S9(9)V99 COMP-3.
+           05  IND-DATE-CALCUL        PIC 9(8).
+           05  FILLER                 PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPLOYEE-PATH          PIC X(256).
+       01  WS-BULLETINS-PATH         PIC X(256).
+       01  WS-INDEMNITES-PATH        PIC X(256).
+       01  WS-FS-EMP                 PIC XX.
+       01  WS-FS-BUL                 PIC XX.
+       01  WS-FS-IND                 PIC XX.
+
+       01  WS-EOF-BUL                PIC 9 VALUE 0.
+           88  EOF-BUL               VALUE 1.
+
+       01  WS-RECORDS                PIC 9(6) VALUE 0.
+       01  WS-ERRORS                 PIC 9(6) VALUE 0.
+
+      *    Taux légaux prime de précarité / indemnité congés payés
+       01  WS-TX-PRECARITE           PIC S9(3)V99 COMP-3
+                                     VALUE 10.00.
+       01  WS-TX-INDEMNITE-CP        PIC S9(3)V99 COMP-3
+                                     VALUE 10.00.
+
+      *    --- Table des CDD sortis à solder ---
+       01  WS-CDD-COUNT              PIC 9(3) VALUE 0.
+       01  WS-CDD-TABLE.
+           05  WS-CDD-ENTRY OCCURS 500 TIMES.
+               10  WS-CDD-MATRICULE  PIC X(8).
+               10  WS-CDD-NOM        PIC X(30).
+               10  WS-CDD-PRENOM     PIC X(25).
+               10  WS-CDD-DEPT       PIC X(12).
+               10  WS-CDD-BRUT       PIC S9(9)V99 COMP-3.
+
+       01  WS-IDX                    PIC 9(3).
+       01  WS-I                      PIC 9(3).
+
+       01  WS-CURRENT-DATE.
+           05  WS-DATE-YYYYMMDD      PIC 9(8).
+           05  FILLER                PIC X(6).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALISATION
+           PERFORM 2000-CHARGER-CDD-SORTIS
+           PERFORM 3000-CUMULER-BULLETINS THRU 3000-EXIT
+           PERFORM 4000-ECRIRE-INDEMNITES
+           PERFORM 9000-FIN
+           STOP RUN.
+
+      ******************************************************************
+       1000-INITIALISATION.
+      ******************************************************************
+           ACCEPT WS-EMPLOYEE-PATH FROM ENVIRONMENT "EMPLOYEE_FILE"
+           ACCEPT WS-BULLETINS-PATH FROM ENVIRONMENT "BULLETINS_FILE"
+           ACCEPT WS-INDEMNITES-PATH
+               FROM ENVIRONMENT "INDEMNITES_FILE"
+
+           IF WS-EMPLOYEE-PATH = SPACES
+               MOVE "../data/EMPLOYEES.dat" TO WS-EMPLOYEE-PATH
+           END-IF
+           IF WS-BULLETINS-PATH = SPACES
+               MOVE "../data/BULLETINS.dat" TO WS-BULLETINS-PATH
+           END-IF
+           IF WS-INDEMNITES-PATH = SPACES
+               MOVE "../data/INDEMNITES-FIN-CONTRAT.dat"
+                   TO WS-INDEMNITES-PATH
+           END-IF
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-FS-EMP NOT = "00"
+               DISPLAY "CALC-FIN-CONTRAT|ERROR|0|OPEN-EMP=" WS-FS-EMP
+               STOP RUN
+           END-IF
+
+           OPEN INPUT BULLETINS-FILE
+           IF WS-FS-BUL NOT = "00"
+               DISPLAY "CALC-FIN-CONTRAT|ERROR|0|OPEN-BUL=" WS-FS-BUL
+               CLOSE EMPLOYEE-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT INDEMNITES-FILE
+           IF WS-FS-IND NOT = "00"
+               DISPLAY "CALC-FIN-CONTRAT|ERROR|0|OPEN-IND=" WS-FS-IND
+               CLOSE EMPLOYEE-FILE
+               CLOSE BULLETINS-FILE
+               STOP RUN
+           END-IF
+
+           DISPLAY "CALC-FIN-CONTRAT|START|0|0".
+
+      ******************************************************************
+       2000-CHARGER-CDD-SORTIS.
+      ******************************************************************
+           READ EMPLOYEE-FILE
+               AT END CONTINUE
+           END-READ
+
+           PERFORM UNTIL WS-FS-EMP = "10"
+               IF EMP-CDD AND EMP-INACTIF
+                   ADD 1 TO WS-CDD-COUNT
+                   IF WS-CDD-COUNT <= 500
+                       MOVE EMP-MATRICULE
+                           TO WS-CDD-MATRICULE(WS-CDD-COUNT)
+                       MOVE EMP-NOM TO WS-CDD-NOM(WS-CDD-COUNT)
+                       MOVE EMP-PRENOM TO WS-CDD-PRENOM(WS-CDD-COUNT)
+                       MOVE EMP-DEPARTEMENT
+                           TO WS-CDD-DEPT(WS-CDD-COUNT)
+                       MOVE 0 TO WS-CDD-BRUT(WS-CDD-COUNT)
+                   ELSE
+                       DISPLAY "CALC-FIN-CONTRAT|WARN|0|TABLE-PLEINE="
+                           EMP-MATRICULE
+                       ADD 1 TO WS-ERRORS
+                   END-IF
+               END-IF
+               READ EMPLOYEE-FILE
+                   AT END CONTINUE
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+       3000-CUMULER-BULLETINS.
+      ******************************************************************
+           IF WS-CDD-COUNT = 0
+               GO TO 3000-EXIT
+           END-IF
+
+           READ BULLETINS-FILE
+               AT END SET EOF-BUL TO TRUE
+           END-READ
+
+           PERFORM UNTIL EOF-BUL
+               PERFORM 3100-TROUVER-CDD-IDX
+               IF WS-IDX > 0
+                   ADD PAI-BRUT TO WS-CDD-BRUT(WS-IDX)
+               END-IF
+               READ BULLETINS-FILE
+                   AT END SET EOF-BUL TO TRUE
+               END-READ
+           END-PERFORM.
+
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+       3100-TROUVER-CDD-IDX.
+      ******************************************************************
+           MOVE 0 TO WS-IDX
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CDD-COUNT OR WS-I > 500
+               IF WS-CDD-MATRICULE(WS-I) = PAI-MATRICULE
+                   MOVE WS-I TO WS-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       4000-ECRIRE-INDEMNITES.
+      ******************************************************************
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CDD-COUNT OR WS-I > 500
+               INITIALIZE INDEMNITE-RECORD
+               MOVE WS-CDD-MATRICULE(WS-I)   TO IND-MATRICULE
+               MOVE WS-CDD-NOM(WS-I)         TO IND-NOM
+               MOVE WS-CDD-PRENOM(WS-I)      TO IND-PRENOM
+               MOVE WS-CDD-DEPT(WS-I)        TO IND-DEPARTEMENT
+               MOVE WS-CDD-BRUT(WS-I)        TO IND-BRUT-CUMULE
+
+               COMPUTE IND-PRIME-PRECARITE ROUNDED =
+                   WS-CDD-BRUT(WS-I) * WS-TX-PRECARITE / 100
+
+               COMPUTE IND-INDEMNITE-CP ROUNDED =
+                   (WS-CDD-BRUT(WS-I) + IND-PRIME-PRECARITE)
+                   * WS-TX-INDEMNITE-CP / 100
+
+               COMPUTE IND-TOTAL-INDEMNITES =
+                   IND-PRIME-PRECARITE + IND-INDEMNITE-CP
+
+               MOVE WS-DATE-YYYYMMDD TO IND-DATE-CALCUL
+
+               WRITE INDEMNITE-RECORD
+               IF WS-FS-IND NOT = "00"
+                   DISPLAY "CALC-FIN-CONTRAT|ERROR|" WS-I
+                       "|WRITE-IND=" WS-FS-IND
+                   ADD 1 TO WS-ERRORS
+               ELSE
+                   ADD 1 TO WS-RECORDS
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       9000-FIN.
+      ******************************************************************
+           CLOSE EMPLOYEE-FILE
+           CLOSE BULLETINS-FILE
+           CLOSE INDEMNITES-FILE
+
+           DISPLAY "CALC-FIN-CONTRAT|DONE|" WS-RECORDS "|" WS-ERRORS.
