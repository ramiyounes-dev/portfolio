@@ -18,11 +18,21 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-FS-OUT.
 
+           SELECT CONGES-FILE
+               ASSIGN TO WS-CONGES-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CNG-MATRICULE
+               FILE STATUS IS WS-FS-CNG.
+
        DATA DIVISION.
        FILE SECTION.
        FD  BULLETINS-FILE.
        COPY "PAIE-RECORD.cpy".
 
+       FD  CONGES-FILE.
+       COPY "CONGES-RECORD.cpy".
+
        FD  OUTPUT-FILE
            RECORDING MODE IS F.
        01  OUTPUT-LINE               PIC X(132).
@@ -30,11 +40,18 @@
        WORKING-STORAGE SECTION.
        01  WS-BULLETINS-PATH         PIC X(256).
        01  WS-OUTPUT-PATH            PIC X(256).
+       01  WS-CONGES-PATH            PIC X(256).
        01  WS-FS-BUL                 PIC XX.
        01  WS-FS-OUT                 PIC XX.
+       01  WS-FS-CNG                 PIC XX.
        01  WS-EOF                    PIC 9 VALUE 0.
            88  EOF-BUL               VALUE 1.
        01  WS-RECORDS                PIC 9(6) VALUE 0.
+       01  WS-FMT-JOURS              PIC ZZ9.99.
+       01  WS-CNG-AVAILABLE          PIC 9 VALUE 0.
+           88  CNG-AVAILABLE         VALUE 1.
+       01  WS-CNG-FOUND              PIC 9 VALUE 0.
+           88  CNG-FOUND             VALUE 1.
 
       *    --- Ligne formatée ---
        01  WS-LINE                   PIC X(132).
@@ -55,16 +72,10 @@
            05  FILLER                PIC X VALUE "/".
            05  WS-FMT-DATE-A         PIC 9(4).
 
-      *    --- Company info ---
-       01  WS-COMPANY-NAME           PIC X(40)
-               VALUE "METALLURGIQUE FRANCAISE SAS".
-       01  WS-SIRET                  PIC X(17)
-               VALUE "123 456 789 00012".
-       01  WS-NAF                    PIC X(6) VALUE "2550A ".
-       01  WS-URSSAF                 PIC X(20)
-               VALUE "URSSAF IDF 75-12345 ".
-       01  WS-CONVENTION             PIC X(40)
-               VALUE "CCN Metallurgie (IDCC 3248)".
+      *    --- Table des établissements (multi-SIRET) ---
+       COPY "ETABLISSEMENT-TABLE.cpy".
+
+       01  WS-ETAB-IDX               PIC 9(2).
 
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -78,6 +89,7 @@
       ******************************************************************
            ACCEPT WS-BULLETINS-PATH FROM ENVIRONMENT "BULLETINS_FILE"
            ACCEPT WS-OUTPUT-PATH FROM ENVIRONMENT "BULLETIN_TXT_FILE"
+           ACCEPT WS-CONGES-PATH FROM ENVIRONMENT "CONGES_PAYES_FILE"
 
            IF WS-BULLETINS-PATH = SPACES
                MOVE "../data/BULLETINS.dat" TO WS-BULLETINS-PATH
@@ -85,6 +97,9 @@
            IF WS-OUTPUT-PATH = SPACES
                MOVE "../data/BULLETINS-TXT.dat" TO WS-OUTPUT-PATH
            END-IF
+           IF WS-CONGES-PATH = SPACES
+               MOVE "../data/CONGES-PAYES.dat" TO WS-CONGES-PATH
+           END-IF
 
            OPEN INPUT BULLETINS-FILE
            IF WS-FS-BUL NOT = "00"
@@ -101,6 +116,21 @@
                STOP RUN
            END-IF
 
+      *    Le fichier des soldes de congés est facultatif : s'il
+      *    n'existe pas encore, la rubrique congés est simplement
+      *    omise du bulletin.
+           OPEN INPUT CONGES-FILE
+           IF WS-FS-CNG = "00"
+               SET CNG-AVAILABLE TO TRUE
+           ELSE
+               IF WS-FS-CNG NOT = "35"
+                   DISPLAY "GENERATE-BULLETIN-TXT|ERROR|0|OPEN-CNG="
+                       WS-FS-CNG
+               END-IF
+           END-IF
+
+           MOVE ETAB-INIT-DATA TO ETAB-ENTRIES
+
            DISPLAY "GENERATE-BULLETIN-TXT|START|0|0".
 
       ******************************************************************
@@ -121,6 +151,8 @@
       ******************************************************************
        3000-GENERER-BULLETIN.
       ******************************************************************
+           PERFORM 3050-TROUVER-ETABLISSEMENT
+
       *    === Section 1 : Identification employeur / employé ===
            MOVE WS-SEPARATOR TO OUTPUT-LINE
            WRITE OUTPUT-LINE
@@ -135,26 +167,26 @@
 
       *    Employeur
            MOVE SPACES TO WS-LINE
-           STRING "  Employeur : " WS-COMPANY-NAME
+           STRING "  Employeur : " ETAB-COMPANY-NAME(WS-ETAB-IDX)
                DELIMITED SIZE INTO WS-LINE
            MOVE WS-LINE TO OUTPUT-LINE
            WRITE OUTPUT-LINE
 
            MOVE SPACES TO WS-LINE
-           STRING "  SIRET : " WS-SIRET
-               "    NAF : " WS-NAF
+           STRING "  SIRET : " ETAB-SIRET(WS-ETAB-IDX)
+               "    NAF : " ETAB-NAF(WS-ETAB-IDX)
                DELIMITED SIZE INTO WS-LINE
            MOVE WS-LINE TO OUTPUT-LINE
            WRITE OUTPUT-LINE
 
            MOVE SPACES TO WS-LINE
-           STRING "  " WS-URSSAF
+           STRING "  " ETAB-URSSAF(WS-ETAB-IDX)
                DELIMITED SIZE INTO WS-LINE
            MOVE WS-LINE TO OUTPUT-LINE
            WRITE OUTPUT-LINE
 
            MOVE SPACES TO WS-LINE
-           STRING "  Convention : " WS-CONVENTION
+           STRING "  Convention : " ETAB-CONVENTION(WS-ETAB-IDX)
                DELIMITED SIZE INTO WS-LINE
            MOVE WS-LINE TO OUTPUT-LINE
            WRITE OUTPUT-LINE
@@ -231,6 +263,9 @@
                OR PAI-PRIME-ANCIENNETE NOT = 0
                OR PAI-PRIME-EXCEPT NOT = 0
                OR PAI-ABSENCE-MONTANT NOT = 0
+               OR PAI-AUTRES-GAINS NOT = 0
+               OR PAI-AUTRES-RETENUES NOT = 0
+               OR PAI-PRIME-13E-MOIS NOT = 0
 
                MOVE SPACES TO WS-LINE
                STRING "  ELEMENTS VARIABLES"
@@ -295,6 +330,39 @@
                    MOVE WS-LINE TO OUTPUT-LINE
                    WRITE OUTPUT-LINE
                END-IF
+
+               IF PAI-PRIME-13E-MOIS NOT = 0
+                   MOVE PAI-PRIME-13E-MOIS TO WS-FMT-MONTANT
+                   MOVE SPACES TO WS-LINE
+                   STRING "    Prime 13e mois"
+                       "                             "
+                       WS-FMT-MONTANT
+                       DELIMITED SIZE INTO WS-LINE
+                   MOVE WS-LINE TO OUTPUT-LINE
+                   WRITE OUTPUT-LINE
+               END-IF
+
+               IF PAI-AUTRES-GAINS NOT = 0
+                   MOVE PAI-AUTRES-GAINS TO WS-FMT-MONTANT
+                   MOVE SPACES TO WS-LINE
+                   STRING "    Autres rubriques (gains)"
+                       "                  "
+                       WS-FMT-MONTANT
+                       DELIMITED SIZE INTO WS-LINE
+                   MOVE WS-LINE TO OUTPUT-LINE
+                   WRITE OUTPUT-LINE
+               END-IF
+
+               IF PAI-AUTRES-RETENUES NOT = 0
+                   MOVE PAI-AUTRES-RETENUES TO WS-FMT-MONTANT
+                   MOVE SPACES TO WS-LINE
+                   STRING "    Autres rubriques (retenues)"
+                       "               -"
+                       WS-FMT-MONTANT
+                       DELIMITED SIZE INTO WS-LINE
+                   MOVE WS-LINE TO OUTPUT-LINE
+                   WRITE OUTPUT-LINE
+               END-IF
            END-IF
 
       *    Brut total
@@ -354,6 +422,61 @@
            MOVE WS-LINE TO OUTPUT-LINE
            WRITE OUTPUT-LINE
 
+           IF PAI-ACOMPTE NOT = 0
+               MOVE PAI-ACOMPTE TO WS-FMT-MONTANT
+               MOVE SPACES TO WS-LINE
+               STRING "  Acompte sur salaire"
+                   "                            -"
+                   WS-FMT-MONTANT
+                   DELIMITED SIZE INTO WS-LINE
+               MOVE WS-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+           END-IF
+
+           IF PAI-TR-PART-SALARIALE NOT = 0
+               MOVE PAI-TR-PART-SALARIALE TO WS-FMT-MONTANT
+               MOVE SPACES TO WS-LINE
+               STRING "  Titres-restaurant (part salariale)"
+                   "                 -"
+                   WS-FMT-MONTANT
+                   DELIMITED SIZE INTO WS-LINE
+               MOVE WS-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+           END-IF
+
+           IF PAI-TR-PART-PATRONALE NOT = 0
+               MOVE PAI-TR-PART-PATRONALE TO WS-FMT-MONTANT
+               MOVE SPACES TO WS-LINE
+               STRING "  Titres-restaurant (part patronale)"
+                   "                  "
+                   WS-FMT-MONTANT
+                   DELIMITED SIZE INTO WS-LINE
+               MOVE WS-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+           END-IF
+
+           IF PAI-RAPPEL-NET NOT = 0
+               MOVE PAI-RAPPEL-NET TO WS-FMT-MONTANT
+               MOVE SPACES TO WS-LINE
+               STRING "  Rappel de salaire (periode "
+                   PAI-RAPPEL-PERIODE-ORIG ")             "
+                   WS-FMT-MONTANT
+                   DELIMITED SIZE INTO WS-LINE
+               MOVE WS-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+           END-IF
+
+           IF PAI-IJSS-MONTANT NOT = 0
+               MOVE PAI-IJSS-MONTANT TO WS-FMT-MONTANT
+               MOVE SPACES TO WS-LINE
+               STRING "  Maintien de salaire (subrogation IJSS)"
+                   "             "
+                   WS-FMT-MONTANT
+                   DELIMITED SIZE INTO WS-LINE
+               MOVE WS-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+           END-IF
+
            MOVE PAI-NET-A-PAYER TO WS-FMT-MONTANT
            MOVE SPACES TO WS-LINE
            STRING "  NET A PAYER"
@@ -363,6 +486,47 @@
            MOVE WS-LINE TO OUTPUT-LINE
            WRITE OUTPUT-LINE
 
+      *    === Section 9 : Solde congés payés ===
+           IF CNG-AVAILABLE
+               PERFORM 3150-AFFICHER-CONGES
+           END-IF
+
+      *    === Section 10 : Cumuls annuels (art. R3243-1 C. trav.) ===
+           MOVE WS-DASH-SEP TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+
+           MOVE SPACES TO WS-LINE
+           STRING "  CUMULS ANNUELS" DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+
+           MOVE PAI-CUM-BRUT TO WS-FMT-MONTANT
+           MOVE SPACES TO WS-LINE
+           STRING "    Brut cumule"
+               "                                  "
+               WS-FMT-MONTANT
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+
+           MOVE PAI-CUM-COT-SAL TO WS-FMT-MONTANT
+           MOVE SPACES TO WS-LINE
+           STRING "    Cotisations salariales cumulees"
+               "                "
+               WS-FMT-MONTANT
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+
+           MOVE PAI-CUM-NET TO WS-FMT-MONTANT
+           MOVE SPACES TO WS-LINE
+           STRING "    Net cumule"
+               "                                   "
+               WS-FMT-MONTANT
+               DELIMITED SIZE INTO WS-LINE
+           MOVE WS-LINE TO OUTPUT-LINE
+           WRITE OUTPUT-LINE
+
            MOVE WS-SEPARATOR TO OUTPUT-LINE
            WRITE OUTPUT-LINE
 
@@ -370,6 +534,47 @@
            MOVE SPACES TO OUTPUT-LINE
            WRITE OUTPUT-LINE.
 
+      ******************************************************************
+       3150-AFFICHER-CONGES.
+      ******************************************************************
+           MOVE 0 TO WS-CNG-FOUND
+           MOVE PAI-MATRICULE TO CNG-MATRICULE
+           READ CONGES-FILE
+               KEY IS CNG-MATRICULE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET CNG-FOUND TO TRUE
+           END-READ
+
+           IF CNG-FOUND
+               MOVE WS-DASH-SEP TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+
+               MOVE CNG-SOLDE-JOURS TO WS-FMT-JOURS
+               MOVE SPACES TO WS-LINE
+               STRING "  SOLDE CONGES PAYES"
+                   "                              "
+                   WS-FMT-JOURS " jours"
+                   DELIMITED SIZE INTO WS-LINE
+               MOVE WS-LINE TO OUTPUT-LINE
+               WRITE OUTPUT-LINE
+           END-IF.
+
+      ******************************************************************
+       3050-TROUVER-ETABLISSEMENT.
+      ******************************************************************
+           MOVE 1 TO WS-ETAB-IDX
+           PERFORM VARYING WS-ETAB-IDX FROM 1 BY 1
+                   UNTIL WS-ETAB-IDX > ETAB-COUNT
+               IF ETAB-CODE(WS-ETAB-IDX) = PAI-ETABLISSEMENT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-ETAB-IDX > ETAB-COUNT
+               MOVE 1 TO WS-ETAB-IDX
+           END-IF.
+
       ******************************************************************
        3100-AFFICHER-COT-SALARIALES.
       ******************************************************************
@@ -500,5 +705,8 @@
       ******************************************************************
            CLOSE BULLETINS-FILE
            CLOSE OUTPUT-FILE
+           IF CNG-AVAILABLE
+               CLOSE CONGES-FILE
+           END-IF
 
            DISPLAY "GENERATE-BULLETIN-TXT|DONE|" WS-RECORDS "|0".
