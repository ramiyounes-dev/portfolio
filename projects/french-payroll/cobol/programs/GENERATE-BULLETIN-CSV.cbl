@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENERATE-BULLETIN-CSV.
+      ******************************************************************
+      * GENERATE-BULLETIN-CSV — Export CSV des bulletins de paie
+      * Lit BULLETINS.dat, produit une ligne CSV par bulletin
+      * (matricule, département, brut, cotisations, net) pour import
+      * dans un tableur ou un outil de pilotage RH.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BULLETINS-FILE
+               ASSIGN TO WS-BULLETINS-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-BUL.
+
+           SELECT CSV-FILE
+               ASSIGN TO WS-CSV-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BULLETINS-FILE.
+       COPY "PAIE-RECORD.cpy".
+
+       FD  CSV-FILE
+           RECORDING MODE IS F.
+       01  CSV-LINE                  PIC X(500).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BULLETINS-PATH         PIC X(256).
+       01  WS-CSV-PATH               PIC X(256).
+       01  WS-FS-BUL                 PIC XX.
+       01  WS-FS-CSV                 PIC XX.
+       01  WS-EOF                    PIC 9 VALUE 0.
+           88  EOF-BUL               VALUE 1.
+       01  WS-RECORDS                PIC 9(6) VALUE 0.
+
+      *    --- Ligne formatée ---
+       01  WS-LINE                   PIC X(500).
+
+      *    --- Formats numériques (sans séparateur de milliers, point
+      *    décimal) ---
+       01  WS-FMT-MONTANT            PIC -(9)9.99.
+       01  WS-FMT-PERIODE.
+           05  WS-FMT-PER-ANNEE      PIC 9(4).
+           05  WS-FMT-PER-MOIS       PIC 9(2).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALISATION
+           PERFORM 2000-TRAITEMENT
+           PERFORM 9000-FIN
+           STOP RUN.
+
+      ******************************************************************
+       1000-INITIALISATION.
+      ******************************************************************
+           ACCEPT WS-BULLETINS-PATH FROM ENVIRONMENT "BULLETINS_FILE"
+           ACCEPT WS-CSV-PATH FROM ENVIRONMENT "BULLETIN_CSV_FILE"
+
+           IF WS-BULLETINS-PATH = SPACES
+               MOVE "../data/BULLETINS.dat" TO WS-BULLETINS-PATH
+           END-IF
+           IF WS-CSV-PATH = SPACES
+               MOVE "../data/BULLETINS.csv" TO WS-CSV-PATH
+           END-IF
+
+           OPEN INPUT BULLETINS-FILE
+           IF WS-FS-BUL NOT = "00"
+               DISPLAY "GENERATE-BULLETIN-CSV|ERROR|0|OPEN-BUL="
+                   WS-FS-BUL
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CSV-FILE
+           IF WS-FS-CSV NOT = "00"
+               DISPLAY "GENERATE-BULLETIN-CSV|ERROR|0|OPEN-CSV="
+                   WS-FS-CSV
+               CLOSE BULLETINS-FILE
+               STOP RUN
+           END-IF
+
+           MOVE "MATRICULE;NOM;PRENOM;DEPARTEMENT;PERIODE;BRUT;"
+               TO WS-LINE
+           STRING WS-LINE DELIMITED SIZE
+               "COT_MALADIE;COT_VIEILL_PLAF;COT_VIEILL_DEPLAF;"
+               DELIMITED SIZE
+               "CSG_DEDUCTIBLE;CSG_NON_DEDUCT;COT_MUTUELLE;"
+               DELIMITED SIZE
+               INTO WS-LINE
+           STRING WS-LINE DELIMITED SIZE
+               "COT_RETR_T1;COT_RETR_T2;COT_PREVOYANCE;"
+               DELIMITED SIZE
+               "COT_CHOMAGE;COT_CEG_T1;COT_CEG_T2;"
+               DELIMITED SIZE
+               INTO WS-LINE
+           STRING WS-LINE DELIMITED SIZE
+               "TOTAL_COT_SALARIALES;NET_IMPOSABLE;TAUX_PAS;"
+               DELIMITED SIZE
+               INTO WS-LINE
+           STRING WS-LINE DELIMITED SIZE
+               "MONTANT_PAS;NET_A_PAYER" DELIMITED SIZE
+               INTO WS-LINE
+           MOVE WS-LINE TO CSV-LINE
+           WRITE CSV-LINE
+
+           DISPLAY "GENERATE-BULLETIN-CSV|START|0|0".
+
+      ******************************************************************
+       2000-TRAITEMENT.
+      ******************************************************************
+           READ BULLETINS-FILE
+               AT END SET EOF-BUL TO TRUE
+           END-READ
+
+           PERFORM UNTIL EOF-BUL
+               PERFORM 3000-ECRIRE-LIGNE-CSV
+               ADD 1 TO WS-RECORDS
+               READ BULLETINS-FILE
+                   AT END SET EOF-BUL TO TRUE
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+       3000-ECRIRE-LIGNE-CSV.
+      ******************************************************************
+           MOVE PAI-PERIODE TO WS-FMT-PERIODE
+
+           MOVE SPACES TO WS-LINE
+           STRING PAI-MATRICULE ";"
+               PAI-NOM ";"
+               PAI-PRENOM ";"
+               PAI-DEPARTEMENT ";"
+               WS-FMT-PER-ANNEE "-" WS-FMT-PER-MOIS ";"
+               DELIMITED SIZE INTO WS-LINE
+
+           PERFORM 3100-AJOUTER-MONTANTS
+
+           MOVE WS-LINE TO CSV-LINE
+           WRITE CSV-LINE
+           IF WS-FS-CSV NOT = "00"
+               DISPLAY "GENERATE-BULLETIN-CSV|ERROR|" WS-RECORDS
+                   "|WRITE-CSV=" WS-FS-CSV
+           END-IF.
+
+      ******************************************************************
+       3100-AJOUTER-MONTANTS.
+      ******************************************************************
+      *    Complète la ligne CSV déjà amorcée dans WS-LINE avec les
+      *    colonnes numériques, séparées par des points-virgules.
+           MOVE PAI-BRUT TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT ";" DELIMITED SIZE
+               INTO WS-LINE
+
+           MOVE PAI-COT-MALADIE-SAL TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT ";" DELIMITED SIZE
+               INTO WS-LINE
+
+           MOVE PAI-COT-VIEILL-PLAF TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT ";" DELIMITED SIZE
+               INTO WS-LINE
+
+           MOVE PAI-COT-VIEILL-DEPLAF TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT ";" DELIMITED SIZE
+               INTO WS-LINE
+
+           MOVE PAI-CSG-DEDUCTIBLE TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT ";" DELIMITED SIZE
+               INTO WS-LINE
+
+           MOVE PAI-CSG-NON-DEDUCT TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT ";" DELIMITED SIZE
+               INTO WS-LINE
+
+           MOVE PAI-COT-MUTUELLE-SAL TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT ";" DELIMITED SIZE
+               INTO WS-LINE
+
+           MOVE PAI-COT-RETR-T1-SAL TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT ";" DELIMITED SIZE
+               INTO WS-LINE
+
+           MOVE PAI-COT-RETR-T2-SAL TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT ";" DELIMITED SIZE
+               INTO WS-LINE
+
+           MOVE PAI-COT-PREVOY-SAL TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT ";" DELIMITED SIZE
+               INTO WS-LINE
+
+           MOVE PAI-COT-CHOMAGE-SAL TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT ";" DELIMITED SIZE
+               INTO WS-LINE
+
+           MOVE PAI-COT-CEG-T1-SAL TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT ";" DELIMITED SIZE
+               INTO WS-LINE
+
+           MOVE PAI-COT-CEG-T2-SAL TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT ";" DELIMITED SIZE
+               INTO WS-LINE
+
+           MOVE PAI-TOTAL-COT-SAL TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT ";" DELIMITED SIZE
+               INTO WS-LINE
+
+           MOVE PAI-NET-IMPOSABLE TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT ";" DELIMITED SIZE
+               INTO WS-LINE
+
+           MOVE PAI-TAUX-PAS TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT ";" DELIMITED SIZE
+               INTO WS-LINE
+
+           MOVE PAI-MONTANT-PAS TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT ";" DELIMITED SIZE
+               INTO WS-LINE
+
+           MOVE PAI-NET-A-PAYER TO WS-FMT-MONTANT
+           STRING WS-LINE DELIMITED SIZE
+               WS-FMT-MONTANT DELIMITED SIZE
+               INTO WS-LINE.
+
+      ******************************************************************
+       9000-FIN.
+      ******************************************************************
+           CLOSE BULLETINS-FILE
+           CLOSE CSV-FILE
+
+           DISPLAY "GENERATE-BULLETIN-CSV|DONE|" WS-RECORDS "|0".
