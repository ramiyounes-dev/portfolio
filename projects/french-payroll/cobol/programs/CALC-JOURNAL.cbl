@@ -4,7 +4,20 @@
       * CALC-JOURNAL — Génération des écritures comptables PCG
       * Lit BULLETINS.dat et COTISATIONS-PATRONALES.dat
       * Produit JOURNAL-PCG.dat avec écritures équilibrées
-      * Comptes PCG : 421, 431, 437, 4421, 512, 641x, 645x
+      * Comptes PCG : 421, 431, 437, 438, 4421, 512, 641x, 645x
+      *
+      * JRN-TYPE-ECRITURE distingue deux familles d'écritures qui
+      * portent les mêmes montants vus sous un angle différent et qui
+      * ne doivent jamais coexister dans un même JOURNAL-PCG.dat :
+      *   - détail par bulletin (SAL/COT/PAS/NET/PAT) : une écriture
+      *     par salarié, émise par 2000/3000-TRAITEMENT-xxx ;
+      *   - agrégé par établissement (TOT)            : une écriture
+      *     totale par établissement et par compte, émise par
+      *     4000-ECRITURES-AGREGEES.
+      * Le mode de remise est piloté par WS-JRN-MODE (variable
+      * d'environnement JOURNAL_MODE, "DETAIL" par défaut, ou
+      * "AGREGE") : un seul des deux flux est produit par exécution,
+      * le flux AGREGE étant l'alimentation comptable générale.
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -24,6 +37,11 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-FS-JRN.
 
+           SELECT PIECE-STATE-FILE
+               ASSIGN TO WS-STATE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-STA.
+
        DATA DIVISION.
        FILE SECTION.
        FD  BULLETINS-FILE.
@@ -35,14 +53,45 @@
        FD  JOURNAL-FILE.
        COPY "JOURNAL-RECORD.cpy".
 
+       FD  PIECE-STATE-FILE.
+       01  PIECE-STATE-RECORD.
+           05  STA-PIECE-NUM             PIC 9(6).
+           05  STA-PHASE                 PIC X(3).
+               88  STA-PHASE-FIN         VALUE "FIN".
+           05  STA-BUL-COUNT             PIC 9(6).
+           05  STA-COT-COUNT             PIC 9(6).
+           05  STA-DATE-JRN              PIC 9(8).
+      *    Totaux agrégés par établissement, reconstitués tels quels
+      *    en cas de reprise pour que les écritures TOT restent
+      *    exactes même si les bulletins ont été postés lors d'une
+      *    exécution antérieure.
+           05  STA-ETAB-TOT-TABLE.
+               10  STA-ETAB-TOT-ENTRY OCCURS 2 TIMES.
+                   15  STA-TOT-BRUT      PIC S9(11)V99 COMP-3.
+                   15  STA-TOT-COT-SAL   PIC S9(11)V99 COMP-3.
+                   15  STA-TOT-PAS       PIC S9(11)V99 COMP-3.
+                   15  STA-TOT-NET       PIC S9(11)V99 COMP-3.
+                   15  STA-TOT-COT-PAT   PIC S9(11)V99 COMP-3.
+                   15  STA-TOT-PRIME     PIC S9(11)V99 COMP-3.
+                   15  STA-TOT-HS        PIC S9(11)V99 COMP-3.
+                   15  STA-TOT-ABSENCE   PIC S9(11)V99 COMP-3.
+           05  FILLER                    PIC X(50).
+
        WORKING-STORAGE SECTION.
+      *    --- Table des établissements (multi-SIRET) ---
+       COPY "ETABLISSEMENT-TABLE.cpy".
+       01  WS-ETAB-IDX               PIC 9(2).
+       01  WS-ETAB-LOOKUP            PIC X(4).
+
        01  WS-BULLETINS-PATH         PIC X(256).
        01  WS-COTISATIONS-PATH       PIC X(256).
        01  WS-JOURNAL-PATH           PIC X(256).
+       01  WS-STATE-PATH             PIC X(256).
 
        01  WS-FS-BUL                 PIC XX.
        01  WS-FS-COT                 PIC XX.
        01  WS-FS-JRN                 PIC XX.
+       01  WS-FS-STA                 PIC XX.
 
        01  WS-EOF-BUL                PIC 9 VALUE 0.
            88  EOF-BUL               VALUE 1.
@@ -54,33 +103,81 @@
        01  WS-PIECE-NUM              PIC 9(6) VALUE 0.
        01  WS-PIECE-STR              PIC X(12).
 
-      *    --- Totaux pour écritures agrégées ---
-       01  WS-TOT-BRUT               PIC S9(11)V99 COMP-3 VALUE 0.
-       01  WS-TOT-COT-SAL            PIC S9(11)V99 COMP-3 VALUE 0.
-       01  WS-TOT-PAS                PIC S9(11)V99 COMP-3 VALUE 0.
-       01  WS-TOT-NET                PIC S9(11)V99 COMP-3 VALUE 0.
-       01  WS-TOT-COT-PAT            PIC S9(11)V99 COMP-3 VALUE 0.
-       01  WS-TOT-MALADIE-PAT        PIC S9(11)V99 COMP-3 VALUE 0.
-       01  WS-TOT-VIEILL-PAT         PIC S9(11)V99 COMP-3 VALUE 0.
-       01  WS-TOT-RETR-PAT           PIC S9(11)V99 COMP-3 VALUE 0.
-       01  WS-TOT-PREVOY-PAT         PIC S9(11)V99 COMP-3 VALUE 0.
-       01  WS-TOT-ATMP-PAT           PIC S9(11)V99 COMP-3 VALUE 0.
-       01  WS-TOT-CHOMAGE-PAT        PIC S9(11)V99 COMP-3 VALUE 0.
-       01  WS-TOT-FNAL-PAT           PIC S9(11)V99 COMP-3 VALUE 0.
-       01  WS-TOT-AGS-PAT            PIC S9(11)V99 COMP-3 VALUE 0.
-       01  WS-TOT-PRIME              PIC S9(11)V99 COMP-3 VALUE 0.
-       01  WS-TOT-HS                 PIC S9(11)V99 COMP-3 VALUE 0.
-       01  WS-TOT-ABSENCE            PIC S9(11)V99 COMP-3 VALUE 0.
+      *    --- Reprise sur incident : numérotation des pièces ---
+      *    Le fichier d'état est réécrit après chaque groupe
+      *    d'écritures liées à un bulletin ou une cotisation
+      *    patronale, afin qu'un arrêt en cours de traitement puisse
+      *    reprendre sans dupliquer de JRN-NUMERO-PIECE ni retraiter
+      *    de bulletins déjà postés.
+       01  WS-PHASE                  PIC X(3) VALUE "BUL".
+           88  WS-PHASE-BUL          VALUE "BUL".
+           88  WS-PHASE-COT          VALUE "COT".
+           88  WS-PHASE-TOT          VALUE "TOT".
+       01  WS-SKIP-BUL-COUNT         PIC 9(6) VALUE 0.
+       01  WS-SKIP-COT-COUNT         PIC 9(6) VALUE 0.
+       01  WS-BUL-DONE               PIC 9(6) VALUE 0.
+       01  WS-COT-DONE               PIC 9(6) VALUE 0.
+       01  WS-RESUMING               PIC 9 VALUE 0.
+           88  WS-IS-RESUMING        VALUE 1.
+
+      *    --- Mode de remise : détail par bulletin ou agrégé par ---
+      *    établissement ; les deux familles d'écritures portent les
+      *    mêmes montants vus sous un angle différent (cf.
+      *    JRN-TYPE-ECRITURE) et ne doivent jamais coexister dans un
+      *    même JOURNAL-PCG.dat sous peine de compter chaque montant
+      *    deux fois à l'import en comptabilité.
+       01  WS-JRN-MODE               PIC X(06) VALUE "DETAIL".
+           88  WS-MODE-DETAIL        VALUE "DETAIL".
+           88  WS-MODE-AGREGE        VALUE "AGREGE".
+
+      *    --- Totaux pour écritures agrégées, par établissement ---
+      *    Index aligné sur ETAB-ENTRY (cf. ETABLISSEMENT-TABLE.cpy)
+       01  WS-ETAB-TOT-TABLE.
+           05  WS-ETAB-TOT-ENTRY OCCURS 2 TIMES.
+               10  WS-TOT-BRUT           PIC S9(11)V99 COMP-3.
+               10  WS-TOT-COT-SAL        PIC S9(11)V99 COMP-3.
+               10  WS-TOT-PAS            PIC S9(11)V99 COMP-3.
+               10  WS-TOT-NET            PIC S9(11)V99 COMP-3.
+               10  WS-TOT-COT-PAT        PIC S9(11)V99 COMP-3.
+               10  WS-TOT-PRIME          PIC S9(11)V99 COMP-3.
+               10  WS-TOT-HS             PIC S9(11)V99 COMP-3.
+               10  WS-TOT-ABSENCE        PIC S9(11)V99 COMP-3.
+               10  WS-TOT-RAPPEL         PIC S9(11)V99 COMP-3.
+               10  WS-TOT-RAPPEL-COT     PIC S9(11)V99 COMP-3.
+               10  WS-TOT-IJSS           PIC S9(11)V99 COMP-3.
 
        01  WS-DATE-JRN               PIC 9(8).
        01  WS-TEMP-MONTANT           PIC S9(11)V99 COMP-3.
 
+      *    --- Contrôle d'équilibre débit/crédit avant remise du ---
+      *    journal PCG à la comptabilité : relecture intégrale du
+      *    fichier produit, totalisation par pièce et par compte, et
+      *    arrêt immédiat si les débits et les crédits ne
+      *    s'équilibrent pas pour la période.
+       01  WS-EOF-JRN-CTL            PIC 9 VALUE 0.
+           88  EOF-JRN-CTL           VALUE 1.
+       01  WS-CTL-PIECE-COUR         PIC X(12) VALUE SPACES.
+       01  WS-CTL-PIECE-COUNT        PIC 9(6) VALUE 0.
+       01  WS-CTL-RECORD-COUNT       PIC 9(6) VALUE 0.
+       01  WS-CTL-TOT-DEBIT          PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-CTL-TOT-CREDIT         PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-CTL-ACCT-LOOKUP        PIC X(6).
+       01  WS-CTL-ACCT-IDX           PIC 9(2) VALUE 0.
+       01  WS-CTL-ACCT-COUNT         PIC 9(2) VALUE 0.
+       01  WS-CTL-ACCT-TABLE.
+           05  WS-CTL-ACCT-ENTRY OCCURS 20 TIMES.
+               10  WS-CTL-ACCT-CODE     PIC X(6).
+               10  WS-CTL-ACCT-DEBIT    PIC S9(11)V99 COMP-3.
+               10  WS-CTL-ACCT-CREDIT   PIC S9(11)V99 COMP-3.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INITIALISATION
            PERFORM 2000-TRAITEMENT-BULLETINS
            PERFORM 3000-TRAITEMENT-COTISATIONS
            PERFORM 4000-ECRITURES-AGREGEES
+           PERFORM 4900-FERMER-JOURNAL-ECRITURE
+           PERFORM 5000-CONTROLE-EQUILIBRE
            PERFORM 9000-FIN
            STOP RUN.
 
@@ -91,6 +188,10 @@
            ACCEPT WS-COTISATIONS-PATH
                FROM ENVIRONMENT "COTISATIONS_FILE"
            ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_FILE"
+           ACCEPT WS-JRN-MODE FROM ENVIRONMENT "JOURNAL_MODE"
+           IF WS-JRN-MODE NOT = "AGREGE"
+               MOVE "DETAIL" TO WS-JRN-MODE
+           END-IF
 
            IF WS-BULLETINS-PATH = SPACES
                MOVE "../data/BULLETINS.dat" TO WS-BULLETINS-PATH
@@ -102,6 +203,13 @@
            IF WS-JOURNAL-PATH = SPACES
                MOVE "../data/JOURNAL-PCG.dat" TO WS-JOURNAL-PATH
            END-IF
+           ACCEPT WS-STATE-PATH
+               FROM ENVIRONMENT "JOURNAL_PIECE_STATE_FILE"
+           IF WS-STATE-PATH = SPACES
+               MOVE "../data/JOURNAL-PIECE.STATE" TO WS-STATE-PATH
+           END-IF
+
+           PERFORM 1010-LIRE-CHECKPOINT
 
            OPEN INPUT BULLETINS-FILE
            IF WS-FS-BUL NOT = "00"
@@ -116,7 +224,11 @@
                STOP RUN
            END-IF
 
-           OPEN OUTPUT JOURNAL-FILE
+           IF WS-IS-RESUMING
+               OPEN EXTEND JOURNAL-FILE
+           ELSE
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
            IF WS-FS-JRN NOT = "00"
                DISPLAY "CALC-JOURNAL|ERROR|0|OPEN-JRN=" WS-FS-JRN
                CLOSE BULLETINS-FILE
@@ -124,68 +236,182 @@
                STOP RUN
            END-IF
 
-           DISPLAY "CALC-JOURNAL|START|0|0".
+           MOVE ETAB-INIT-DATA TO ETAB-ENTRIES
+           IF NOT WS-IS-RESUMING
+               INITIALIZE WS-ETAB-TOT-TABLE
+           END-IF
+
+           IF WS-IS-RESUMING
+               DISPLAY "CALC-JOURNAL|RESUME|" WS-PIECE-NUM "|" WS-PHASE
+           ELSE
+               DISPLAY "CALC-JOURNAL|START|0|0"
+           END-IF.
+
+      ******************************************************************
+       1010-LIRE-CHECKPOINT.
+      ******************************************************************
+      *    Reprend un fichier d'état laissé par une exécution
+      *    interrompue ; un état de phase "FIN" correspond à une
+      *    précédente période entièrement postée et est ignoré.
+           MOVE 0 TO WS-RESUMING
+           OPEN INPUT PIECE-STATE-FILE
+           IF WS-FS-STA = "00"
+               READ PIECE-STATE-FILE
+               CLOSE PIECE-STATE-FILE
+               IF NOT STA-PHASE-FIN
+                   MOVE STA-PIECE-NUM  TO WS-PIECE-NUM
+                   MOVE STA-PHASE      TO WS-PHASE
+                   MOVE STA-BUL-COUNT  TO WS-SKIP-BUL-COUNT
+                   MOVE STA-COT-COUNT  TO WS-SKIP-COT-COUNT
+                   MOVE STA-DATE-JRN   TO WS-DATE-JRN
+                   MOVE STA-ETAB-TOT-TABLE TO WS-ETAB-TOT-TABLE
+                   SET WS-IS-RESUMING TO TRUE
+               END-IF
+           ELSE
+               IF WS-FS-STA NOT = "35"
+                   DISPLAY "CALC-JOURNAL|ERROR|0|OPEN-STA=" WS-FS-STA
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       1020-ECRIRE-CHECKPOINT.
+      ******************************************************************
+           OPEN OUTPUT PIECE-STATE-FILE
+           INITIALIZE PIECE-STATE-RECORD
+           MOVE WS-PIECE-NUM  TO STA-PIECE-NUM
+           MOVE WS-PHASE      TO STA-PHASE
+           MOVE WS-BUL-DONE   TO STA-BUL-COUNT
+           MOVE WS-COT-DONE   TO STA-COT-COUNT
+           MOVE WS-DATE-JRN   TO STA-DATE-JRN
+           MOVE WS-ETAB-TOT-TABLE TO STA-ETAB-TOT-TABLE
+           WRITE PIECE-STATE-RECORD
+           CLOSE PIECE-STATE-FILE.
+
+      ******************************************************************
+       1050-TROUVER-ETAB-IDX.
+      ******************************************************************
+           MOVE 1 TO WS-ETAB-IDX
+           PERFORM VARYING WS-ETAB-IDX FROM 1 BY 1
+                   UNTIL WS-ETAB-IDX > ETAB-COUNT
+               IF ETAB-CODE(WS-ETAB-IDX) = WS-ETAB-LOOKUP
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-ETAB-IDX > ETAB-COUNT
+               MOVE 1 TO WS-ETAB-IDX
+           END-IF.
 
       ******************************************************************
        2000-TRAITEMENT-BULLETINS.
       ******************************************************************
       *    Pour chaque bulletin : écritures salaires bruts,
       *    cotisations salariales, PAS, net à payer
-           READ BULLETINS-FILE
-               AT END SET EOF-BUL TO TRUE
-           END-READ
+      *    Les bulletins déjà postés lors d'une exécution
+      *    précédente (WS-SKIP-BUL-COUNT) sont relus mais pas
+      *    retraités.
+
+           IF WS-PHASE-BUL
+               READ BULLETINS-FILE
+                   AT END SET EOF-BUL TO TRUE
+               END-READ
 
-           PERFORM UNTIL EOF-BUL
+               PERFORM UNTIL EOF-BUL
+                   IF WS-BUL-DONE < WS-SKIP-BUL-COUNT
+                       ADD 1 TO WS-BUL-DONE
+                   ELSE
+                       PERFORM 2050-TRAITER-UN-BULLETIN
+                   END-IF
+
+                   READ BULLETINS-FILE
+                       AT END SET EOF-BUL TO TRUE
+                   END-READ
+               END-PERFORM
+
+               MOVE "COT" TO WS-PHASE
+               MOVE 0 TO WS-BUL-DONE
+               PERFORM 1020-ECRIRE-CHECKPOINT
+           END-IF.
+
+      ******************************************************************
+       2050-TRAITER-UN-BULLETIN.
+      ******************************************************************
                MOVE PAI-DATE-PAIEMENT TO WS-DATE-JRN
                ADD 1 TO WS-PIECE-NUM
                MOVE WS-PIECE-NUM TO WS-PIECE-STR
+               MOVE PAI-ETABLISSEMENT TO WS-ETAB-LOOKUP
+               PERFORM 1050-TROUVER-ETAB-IDX
+
+      *        Écritures détail (mode DETAIL uniquement, cf.
+      *        WS-JRN-MODE ci-dessus) ; les totaux ci-dessous sont
+      *        accumulés dans tous les cas, ils servent aussi aux
+      *        écritures agrégées du mode AGREGE.
+               IF WS-MODE-DETAIL
+      *            --- Débit 6411 / Crédit 421 : Salaires bruts ---
+                   PERFORM 2100-ECRITURE-SALAIRE-BRUT
+
+      *            --- Débit 6413 / Crédit 421 : Primes ---
+                   IF PAI-PRIME-ANCIENNETE > 0 OR PAI-PRIME-EXCEPT > 0
+                           OR PAI-PRIME-13E-MOIS > 0
+                       PERFORM 2200-ECRITURE-PRIMES
+                   END-IF
 
-      *        --- Débit 6411 / Crédit 421 : Salaires bruts ---
-               PERFORM 2100-ECRITURE-SALAIRE-BRUT
+      *            --- Débit 6412 / Crédit 421 : Heures sup. ---
+                   IF PAI-MONTANT-HS-25 > 0 OR PAI-MONTANT-HS-50 > 0
+                       PERFORM 2250-ECRITURE-HS
+                   END-IF
 
-      *        --- Débit 6413 / Crédit 421 : Primes ---
-               IF PAI-PRIME-ANCIENNETE > 0 OR PAI-PRIME-EXCEPT > 0
-                   PERFORM 2200-ECRITURE-PRIMES
-               END-IF
+      *            --- Débit 421 / Crédit 6411 : Déduction
+      *            absences ---
+                   IF PAI-ABSENCE-MONTANT > 0
+                       PERFORM 2270-ECRITURE-ABSENCE
+                   END-IF
 
-      *        --- Débit 6412 / Crédit 421 : Heures supplémentaires ---
-               IF PAI-MONTANT-HS-25 > 0 OR PAI-MONTANT-HS-50 > 0
-                   PERFORM 2250-ECRITURE-HS
-               END-IF
+      *            --- Débit 438 / Crédit 6411 : Subrogation IJSS ---
+                   IF PAI-IJSS-MONTANT > 0
+                       PERFORM 2275-ECRITURE-IJSS
+                   END-IF
 
-      *        --- Débit 421 / Crédit 6411 : Déduction absences ---
-               IF PAI-ABSENCE-MONTANT > 0
-                   PERFORM 2270-ECRITURE-ABSENCE
-               END-IF
+      *            --- Débit 6411 / Crédit 421 : Rappel de salaire
+      *            brut, Débit 421 / Crédit 431 : cotisations du
+      *            rappel ---
+                   IF PAI-RAPPEL-BRUT > 0
+                       PERFORM 2280-ECRITURE-RAPPEL-BRUT
+                       PERFORM 2290-ECRITURE-RAPPEL-COT
+                   END-IF
 
-      *        --- Débit 421 / Crédit 431 : Cotisations salariales ---
-               PERFORM 2300-ECRITURE-COT-SAL
+      *            --- Débit 421 / Crédit 431 : Cotisations
+      *            salariales ---
+                   PERFORM 2300-ECRITURE-COT-SAL
 
-      *        --- Débit 421 / Crédit 4421 : PAS ---
-               IF PAI-MONTANT-PAS > 0
-                   PERFORM 2400-ECRITURE-PAS
-               END-IF
+      *            --- Débit 421 / Crédit 4421 : PAS ---
+                   IF PAI-MONTANT-PAS > 0
+                       PERFORM 2400-ECRITURE-PAS
+                   END-IF
 
-      *        --- Débit 421 / Crédit 512 : Net à payer ---
-               PERFORM 2500-ECRITURE-NET
+      *            --- Débit 421 / Crédit 512 : Net à payer ---
+                   PERFORM 2500-ECRITURE-NET
+               END-IF
 
-      *        Accumuler totaux
-               ADD PAI-SALAIRE-BASE TO WS-TOT-BRUT
+      *        Accumuler totaux (par établissement)
+               ADD PAI-SALAIRE-BASE TO WS-TOT-BRUT(WS-ETAB-IDX)
                COMPUTE WS-TEMP-MONTANT =
                    PAI-PRIME-ANCIENNETE + PAI-PRIME-EXCEPT
-               ADD WS-TEMP-MONTANT TO WS-TOT-PRIME
+                   + PAI-PRIME-13E-MOIS
+               ADD WS-TEMP-MONTANT TO WS-TOT-PRIME(WS-ETAB-IDX)
                COMPUTE WS-TEMP-MONTANT =
                    PAI-MONTANT-HS-25 + PAI-MONTANT-HS-50
-               ADD WS-TEMP-MONTANT TO WS-TOT-HS
-               ADD PAI-ABSENCE-MONTANT TO WS-TOT-ABSENCE
-               ADD PAI-TOTAL-COT-SAL TO WS-TOT-COT-SAL
-               ADD PAI-MONTANT-PAS TO WS-TOT-PAS
-               ADD PAI-NET-A-PAYER TO WS-TOT-NET
-
-               READ BULLETINS-FILE
-                   AT END SET EOF-BUL TO TRUE
-               END-READ
-           END-PERFORM.
+               ADD WS-TEMP-MONTANT TO WS-TOT-HS(WS-ETAB-IDX)
+               ADD PAI-ABSENCE-MONTANT TO WS-TOT-ABSENCE(WS-ETAB-IDX)
+               ADD PAI-RAPPEL-BRUT TO WS-TOT-RAPPEL(WS-ETAB-IDX)
+               ADD PAI-RAPPEL-COT-SAL
+                   TO WS-TOT-RAPPEL-COT(WS-ETAB-IDX)
+               ADD PAI-IJSS-MONTANT TO WS-TOT-IJSS(WS-ETAB-IDX)
+               ADD PAI-TOTAL-COT-SAL TO WS-TOT-COT-SAL(WS-ETAB-IDX)
+               ADD PAI-MONTANT-PAS TO WS-TOT-PAS(WS-ETAB-IDX)
+               ADD PAI-NET-A-PAYER TO WS-TOT-NET(WS-ETAB-IDX)
+
+               ADD 1 TO WS-BUL-DONE
+               PERFORM 1020-ECRIRE-CHECKPOINT.
 
       ******************************************************************
        2100-ECRITURE-SALAIRE-BRUT.
@@ -194,6 +420,7 @@
            MOVE WS-DATE-JRN          TO JRN-DATE
            MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
            MOVE PAI-MATRICULE        TO JRN-MATRICULE
+           MOVE PAI-ETABLISSEMENT    TO JRN-ETABLISSEMENT
            MOVE "6411  "             TO JRN-COMPTE-DEBIT
            MOVE "421   "             TO JRN-COMPTE-CREDIT
            MOVE PAI-SALAIRE-BASE     TO JRN-MONTANT
@@ -213,10 +440,12 @@
            MOVE WS-DATE-JRN          TO JRN-DATE
            MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
            MOVE PAI-MATRICULE        TO JRN-MATRICULE
+           MOVE PAI-ETABLISSEMENT    TO JRN-ETABLISSEMENT
            MOVE "6413  "             TO JRN-COMPTE-DEBIT
            MOVE "421   "             TO JRN-COMPTE-CREDIT
            COMPUTE JRN-MONTANT =
                PAI-PRIME-ANCIENNETE + PAI-PRIME-EXCEPT
+               + PAI-PRIME-13E-MOIS
            MOVE "Primes"             TO JRN-LIBELLE
            MOVE "SAL"                TO JRN-TYPE-ECRITURE
 
@@ -233,6 +462,7 @@
            MOVE WS-DATE-JRN          TO JRN-DATE
            MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
            MOVE PAI-MATRICULE        TO JRN-MATRICULE
+           MOVE PAI-ETABLISSEMENT    TO JRN-ETABLISSEMENT
            MOVE "6412  "             TO JRN-COMPTE-DEBIT
            MOVE "421   "             TO JRN-COMPTE-CREDIT
            COMPUTE JRN-MONTANT =
@@ -254,6 +484,7 @@
            MOVE WS-DATE-JRN          TO JRN-DATE
            MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
            MOVE PAI-MATRICULE        TO JRN-MATRICULE
+           MOVE PAI-ETABLISSEMENT    TO JRN-ETABLISSEMENT
            MOVE "6411  "             TO JRN-COMPTE-DEBIT
            MOVE "421   "             TO JRN-COMPTE-CREDIT
            COMPUTE JRN-MONTANT = 0 - PAI-ABSENCE-MONTANT
@@ -266,6 +497,74 @@
            END-IF
            ADD 1 TO WS-RECORDS-WRITTEN.
 
+      ******************************************************************
+       2275-ECRITURE-IJSS.
+      ******************************************************************
+      *    Subrogation — l'employeur a maintenu le salaire pendant
+      *    l'absence et recevra de la CPAM le remboursement de la
+      *    part IJSS (compte 438 "Organismes sociaux - produits a
+      *    recevoir"). Cette créance vient en atténuation du coût de
+      *    la rémunération maintenue.
+           INITIALIZE JOURNAL-RECORD
+           MOVE WS-DATE-JRN          TO JRN-DATE
+           MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
+           MOVE PAI-MATRICULE        TO JRN-MATRICULE
+           MOVE PAI-ETABLISSEMENT    TO JRN-ETABLISSEMENT
+           MOVE "438   "             TO JRN-COMPTE-DEBIT
+           MOVE "6411  "             TO JRN-COMPTE-CREDIT
+           MOVE PAI-IJSS-MONTANT     TO JRN-MONTANT
+           MOVE "Subrogation IJSS"   TO JRN-LIBELLE
+           MOVE "SAL"                TO JRN-TYPE-ECRITURE
+
+           WRITE JOURNAL-RECORD
+           IF WS-FS-JRN NOT = "00"
+               ADD 1 TO WS-ERRORS
+           END-IF
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+      ******************************************************************
+       2280-ECRITURE-RAPPEL-BRUT.
+      ******************************************************************
+      *    Rappel de salaire — écriture distincte de la
+      *    rémunération du mois, pour en garder la traçabilité vers
+      *    sa période d'origine (PAI-RAPPEL-PERIODE-ORIG).
+           INITIALIZE JOURNAL-RECORD
+           MOVE WS-DATE-JRN          TO JRN-DATE
+           MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
+           MOVE PAI-MATRICULE        TO JRN-MATRICULE
+           MOVE PAI-ETABLISSEMENT    TO JRN-ETABLISSEMENT
+           MOVE "6411  "             TO JRN-COMPTE-DEBIT
+           MOVE "421   "             TO JRN-COMPTE-CREDIT
+           MOVE PAI-RAPPEL-BRUT      TO JRN-MONTANT
+           MOVE "Rappel de salaire"  TO JRN-LIBELLE
+           MOVE "RAP"                TO JRN-TYPE-ECRITURE
+
+           WRITE JOURNAL-RECORD
+           IF WS-FS-JRN NOT = "00"
+               ADD 1 TO WS-ERRORS
+           END-IF
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+      ******************************************************************
+       2290-ECRITURE-RAPPEL-COT.
+      ******************************************************************
+           INITIALIZE JOURNAL-RECORD
+           MOVE WS-DATE-JRN          TO JRN-DATE
+           MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
+           MOVE PAI-MATRICULE        TO JRN-MATRICULE
+           MOVE PAI-ETABLISSEMENT    TO JRN-ETABLISSEMENT
+           MOVE "421   "             TO JRN-COMPTE-DEBIT
+           MOVE "431   "             TO JRN-COMPTE-CREDIT
+           MOVE PAI-RAPPEL-COT-SAL   TO JRN-MONTANT
+           MOVE "Cotisations rappel" TO JRN-LIBELLE
+           MOVE "RAP"                TO JRN-TYPE-ECRITURE
+
+           WRITE JOURNAL-RECORD
+           IF WS-FS-JRN NOT = "00"
+               ADD 1 TO WS-ERRORS
+           END-IF
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
       ******************************************************************
        2300-ECRITURE-COT-SAL.
       ******************************************************************
@@ -273,6 +572,7 @@
            MOVE WS-DATE-JRN          TO JRN-DATE
            MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
            MOVE PAI-MATRICULE        TO JRN-MATRICULE
+           MOVE PAI-ETABLISSEMENT    TO JRN-ETABLISSEMENT
            MOVE "421   "             TO JRN-COMPTE-DEBIT
            MOVE "431   "             TO JRN-COMPTE-CREDIT
            MOVE PAI-TOTAL-COT-SAL    TO JRN-MONTANT
@@ -292,6 +592,7 @@
            MOVE WS-DATE-JRN          TO JRN-DATE
            MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
            MOVE PAI-MATRICULE        TO JRN-MATRICULE
+           MOVE PAI-ETABLISSEMENT    TO JRN-ETABLISSEMENT
            MOVE "421   "             TO JRN-COMPTE-DEBIT
            MOVE "4421  "             TO JRN-COMPTE-CREDIT
            MOVE PAI-MONTANT-PAS      TO JRN-MONTANT
@@ -312,6 +613,7 @@
            MOVE WS-DATE-JRN          TO JRN-DATE
            MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
            MOVE PAI-MATRICULE        TO JRN-MATRICULE
+           MOVE PAI-ETABLISSEMENT    TO JRN-ETABLISSEMENT
            MOVE "421   "             TO JRN-COMPTE-DEBIT
            MOVE "512   "             TO JRN-COMPTE-CREDIT
            MOVE PAI-NET-A-PAYER      TO JRN-MONTANT
@@ -328,19 +630,45 @@
        3000-TRAITEMENT-COTISATIONS.
       ******************************************************************
       *    Écritures patronales par employé
-           READ COTISATIONS-FILE
-               AT END SET EOF-COT TO TRUE
-           END-READ
+      *    Les cotisations déjà postées lors d'une exécution
+      *    précédente (WS-SKIP-COT-COUNT) sont relues mais pas
+      *    retraitées.
+           IF WS-PHASE-COT
+               READ COTISATIONS-FILE
+                   AT END SET EOF-COT TO TRUE
+               END-READ
+
+               PERFORM UNTIL EOF-COT
+                   IF WS-COT-DONE < WS-SKIP-COT-COUNT
+                       ADD 1 TO WS-COT-DONE
+                   ELSE
+                       PERFORM 3050-TRAITER-UNE-COTISATION
+                   END-IF
 
-           PERFORM UNTIL EOF-COT
+                   READ COTISATIONS-FILE
+                       AT END SET EOF-COT TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           MOVE "TOT" TO WS-PHASE
+           MOVE 0 TO WS-COT-DONE
+           PERFORM 1020-ECRIRE-CHECKPOINT.
+
+      ******************************************************************
+       3050-TRAITER-UNE-COTISATION.
+      ******************************************************************
                ADD 1 TO WS-PIECE-NUM
                MOVE WS-PIECE-NUM TO WS-PIECE-STR
+               MOVE COT-ETABLISSEMENT TO WS-ETAB-LOOKUP
+               PERFORM 1050-TROUVER-ETAB-IDX
 
       *        --- Débit 6451 / Crédit 431 : URSSAF patronal ---
                INITIALIZE JOURNAL-RECORD
                MOVE WS-DATE-JRN          TO JRN-DATE
                MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
                MOVE COT-MATRICULE        TO JRN-MATRICULE
+               MOVE COT-ETABLISSEMENT    TO JRN-ETABLISSEMENT
                MOVE "6451  "             TO JRN-COMPTE-DEBIT
                MOVE "431   "             TO JRN-COMPTE-CREDIT
                COMPUTE JRN-MONTANT =
@@ -351,19 +679,22 @@
                                          TO JRN-LIBELLE
                MOVE "PAT"                TO JRN-TYPE-ECRITURE
 
-               ADD JRN-MONTANT TO WS-TOT-COT-PAT
+               ADD JRN-MONTANT TO WS-TOT-COT-PAT(WS-ETAB-IDX)
 
-               WRITE JOURNAL-RECORD
-               IF WS-FS-JRN NOT = "00"
-                   ADD 1 TO WS-ERRORS
+               IF WS-MODE-DETAIL
+                   WRITE JOURNAL-RECORD
+                   IF WS-FS-JRN NOT = "00"
+                       ADD 1 TO WS-ERRORS
+                   END-IF
+                   ADD 1 TO WS-RECORDS-WRITTEN
                END-IF
-               ADD 1 TO WS-RECORDS-WRITTEN
 
       *        --- Débit 6452 / Crédit 437 : Retraite patronal ---
                INITIALIZE JOURNAL-RECORD
                MOVE WS-DATE-JRN          TO JRN-DATE
                MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
                MOVE COT-MATRICULE        TO JRN-MATRICULE
+               MOVE COT-ETABLISSEMENT    TO JRN-ETABLISSEMENT
                MOVE "6452  "             TO JRN-COMPTE-DEBIT
                MOVE "437   "             TO JRN-COMPTE-CREDIT
                COMPUTE JRN-MONTANT =
@@ -373,19 +704,22 @@
                                          TO JRN-LIBELLE
                MOVE "PAT"                TO JRN-TYPE-ECRITURE
 
-               ADD JRN-MONTANT TO WS-TOT-COT-PAT
+               ADD JRN-MONTANT TO WS-TOT-COT-PAT(WS-ETAB-IDX)
 
-               WRITE JOURNAL-RECORD
-               IF WS-FS-JRN NOT = "00"
-                   ADD 1 TO WS-ERRORS
+               IF WS-MODE-DETAIL
+                   WRITE JOURNAL-RECORD
+                   IF WS-FS-JRN NOT = "00"
+                       ADD 1 TO WS-ERRORS
+                   END-IF
+                   ADD 1 TO WS-RECORDS-WRITTEN
                END-IF
-               ADD 1 TO WS-RECORDS-WRITTEN
 
       *        --- Débit 6454 / Crédit 431 : AT/MP patronal ---
                INITIALIZE JOURNAL-RECORD
                MOVE WS-DATE-JRN          TO JRN-DATE
                MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
                MOVE COT-MATRICULE        TO JRN-MATRICULE
+               MOVE COT-ETABLISSEMENT    TO JRN-ETABLISSEMENT
                MOVE "6454  "             TO JRN-COMPTE-DEBIT
                MOVE "431   "             TO JRN-COMPTE-CREDIT
                MOVE COT-ATMP-PAT         TO JRN-MONTANT
@@ -393,13 +727,15 @@
                                          TO JRN-LIBELLE
                MOVE "PAT"                TO JRN-TYPE-ECRITURE
 
-               ADD JRN-MONTANT TO WS-TOT-COT-PAT
+               ADD JRN-MONTANT TO WS-TOT-COT-PAT(WS-ETAB-IDX)
 
-               WRITE JOURNAL-RECORD
-               IF WS-FS-JRN NOT = "00"
-                   ADD 1 TO WS-ERRORS
+               IF WS-MODE-DETAIL
+                   WRITE JOURNAL-RECORD
+                   IF WS-FS-JRN NOT = "00"
+                       ADD 1 TO WS-ERRORS
+                   END-IF
+                   ADD 1 TO WS-RECORDS-WRITTEN
                END-IF
-               ADD 1 TO WS-RECORDS-WRITTEN
 
       *        --- Débit 6453 / Crédit 437 : Prévoyance patronal ---
                IF COT-PREVOY-PAT > 0
@@ -407,6 +743,7 @@
                    MOVE WS-DATE-JRN      TO JRN-DATE
                    MOVE WS-PIECE-STR     TO JRN-NUMERO-PIECE
                    MOVE COT-MATRICULE    TO JRN-MATRICULE
+                   MOVE COT-ETABLISSEMENT TO JRN-ETABLISSEMENT
                    MOVE "6453  "         TO JRN-COMPTE-DEBIT
                    MOVE "437   "         TO JRN-COMPTE-CREDIT
                    MOVE COT-PREVOY-PAT   TO JRN-MONTANT
@@ -414,24 +751,65 @@
                                          TO JRN-LIBELLE
                    MOVE "PAT"            TO JRN-TYPE-ECRITURE
 
-                   ADD JRN-MONTANT TO WS-TOT-COT-PAT
+                   ADD JRN-MONTANT TO WS-TOT-COT-PAT(WS-ETAB-IDX)
 
-                   WRITE JOURNAL-RECORD
-                   IF WS-FS-JRN NOT = "00"
-                       ADD 1 TO WS-ERRORS
+                   IF WS-MODE-DETAIL
+                       WRITE JOURNAL-RECORD
+                       IF WS-FS-JRN NOT = "00"
+                           ADD 1 TO WS-ERRORS
+                       END-IF
+                       ADD 1 TO WS-RECORDS-WRITTEN
                    END-IF
-                   ADD 1 TO WS-RECORDS-WRITTEN
                END-IF
 
-               READ COTISATIONS-FILE
-                   AT END SET EOF-COT TO TRUE
-               END-READ
-           END-PERFORM.
+      *        --- Débit 6455 / Crédit 431 : Versement mobilité ---
+               IF COT-VERSEMENT-MOBIL > 0
+                   INITIALIZE JOURNAL-RECORD
+                   MOVE WS-DATE-JRN      TO JRN-DATE
+                   MOVE WS-PIECE-STR     TO JRN-NUMERO-PIECE
+                   MOVE COT-MATRICULE    TO JRN-MATRICULE
+                   MOVE COT-ETABLISSEMENT TO JRN-ETABLISSEMENT
+                   MOVE "6455  "         TO JRN-COMPTE-DEBIT
+                   MOVE "431   "         TO JRN-COMPTE-CREDIT
+                   MOVE COT-VERSEMENT-MOBIL TO JRN-MONTANT
+                   MOVE "Versement mobilite"
+                                         TO JRN-LIBELLE
+                   MOVE "PAT"            TO JRN-TYPE-ECRITURE
+
+                   ADD JRN-MONTANT TO WS-TOT-COT-PAT(WS-ETAB-IDX)
+
+                   IF WS-MODE-DETAIL
+                       WRITE JOURNAL-RECORD
+                       IF WS-FS-JRN NOT = "00"
+                           ADD 1 TO WS-ERRORS
+                       END-IF
+                       ADD 1 TO WS-RECORDS-WRITTEN
+                   END-IF
+               END-IF
+
+               ADD 1 TO WS-COT-DONE
+               PERFORM 1020-ECRIRE-CHECKPOINT.
 
       ******************************************************************
        4000-ECRITURES-AGREGEES.
       ******************************************************************
-      *    Écriture de totalisation — type TOT
+      *    Écritures de totalisation — type TOT, une série par
+      *    établissement (cf. ETABLISSEMENT-TABLE.cpy) ; mode AGREGE
+      *    uniquement (cf. WS-JRN-MODE ci-dessus), pour ne jamais
+      *    coexister avec les écritures détail dans un même fichier.
+           IF WS-MODE-AGREGE
+               PERFORM VARYING WS-ETAB-IDX FROM 1 BY 1
+                       UNTIL WS-ETAB-IDX > ETAB-COUNT
+                   PERFORM 4100-ECRITURES-AGREGEES-ETAB
+               END-PERFORM
+           END-IF
+
+           MOVE "FIN" TO WS-PHASE
+           PERFORM 1020-ECRIRE-CHECKPOINT.
+
+      ******************************************************************
+       4100-ECRITURES-AGREGEES-ETAB.
+      ******************************************************************
            ADD 1 TO WS-PIECE-NUM
            MOVE WS-PIECE-NUM TO WS-PIECE-STR
 
@@ -440,9 +818,10 @@
            MOVE WS-DATE-JRN          TO JRN-DATE
            MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
            MOVE "TOTAL   "           TO JRN-MATRICULE
+           MOVE ETAB-CODE(WS-ETAB-IDX) TO JRN-ETABLISSEMENT
            MOVE "6411  "             TO JRN-COMPTE-DEBIT
            MOVE "421   "             TO JRN-COMPTE-CREDIT
-           MOVE WS-TOT-BRUT          TO JRN-MONTANT
+           MOVE WS-TOT-BRUT(WS-ETAB-IDX) TO JRN-MONTANT
            MOVE "TOTAL Remunerations dues"
                                      TO JRN-LIBELLE
            MOVE "TOT"                TO JRN-TYPE-ECRITURE
@@ -450,14 +829,15 @@
            ADD 1 TO WS-RECORDS-WRITTEN
 
       *    Total primes
-           IF WS-TOT-PRIME > 0
+           IF WS-TOT-PRIME(WS-ETAB-IDX) > 0
                INITIALIZE JOURNAL-RECORD
                MOVE WS-DATE-JRN      TO JRN-DATE
                MOVE WS-PIECE-STR     TO JRN-NUMERO-PIECE
                MOVE "TOTAL   "       TO JRN-MATRICULE
+               MOVE ETAB-CODE(WS-ETAB-IDX) TO JRN-ETABLISSEMENT
                MOVE "6413  "         TO JRN-COMPTE-DEBIT
                MOVE "421   "         TO JRN-COMPTE-CREDIT
-               MOVE WS-TOT-PRIME     TO JRN-MONTANT
+               MOVE WS-TOT-PRIME(WS-ETAB-IDX) TO JRN-MONTANT
                MOVE "TOTAL Primes"   TO JRN-LIBELLE
                MOVE "TOT"            TO JRN-TYPE-ECRITURE
                WRITE JOURNAL-RECORD
@@ -465,14 +845,15 @@
            END-IF
 
       *    Total heures supplementaires
-           IF WS-TOT-HS > 0
+           IF WS-TOT-HS(WS-ETAB-IDX) > 0
                INITIALIZE JOURNAL-RECORD
                MOVE WS-DATE-JRN      TO JRN-DATE
                MOVE WS-PIECE-STR     TO JRN-NUMERO-PIECE
                MOVE "TOTAL   "       TO JRN-MATRICULE
+               MOVE ETAB-CODE(WS-ETAB-IDX) TO JRN-ETABLISSEMENT
                MOVE "6412  "         TO JRN-COMPTE-DEBIT
                MOVE "421   "         TO JRN-COMPTE-CREDIT
-               MOVE WS-TOT-HS        TO JRN-MONTANT
+               MOVE WS-TOT-HS(WS-ETAB-IDX) TO JRN-MONTANT
                MOVE "TOTAL Heures supplementaires"
                                       TO JRN-LIBELLE
                MOVE "TOT"            TO JRN-TYPE-ECRITURE
@@ -481,14 +862,15 @@
            END-IF
 
       *    Total deductions absences
-           IF WS-TOT-ABSENCE > 0
+           IF WS-TOT-ABSENCE(WS-ETAB-IDX) > 0
                INITIALIZE JOURNAL-RECORD
                MOVE WS-DATE-JRN      TO JRN-DATE
                MOVE WS-PIECE-STR     TO JRN-NUMERO-PIECE
                MOVE "TOTAL   "       TO JRN-MATRICULE
+               MOVE ETAB-CODE(WS-ETAB-IDX) TO JRN-ETABLISSEMENT
                MOVE "6411  "         TO JRN-COMPTE-DEBIT
                MOVE "421   "         TO JRN-COMPTE-CREDIT
-               COMPUTE JRN-MONTANT = 0 - WS-TOT-ABSENCE
+               COMPUTE JRN-MONTANT = 0 - WS-TOT-ABSENCE(WS-ETAB-IDX)
                MOVE "TOTAL Deductions absences"
                                       TO JRN-LIBELLE
                MOVE "TOT"            TO JRN-TYPE-ECRITURE
@@ -496,14 +878,66 @@
                ADD 1 TO WS-RECORDS-WRITTEN
            END-IF
 
+      *    Total rappels de salaire
+           IF WS-TOT-RAPPEL(WS-ETAB-IDX) > 0
+               INITIALIZE JOURNAL-RECORD
+               MOVE WS-DATE-JRN      TO JRN-DATE
+               MOVE WS-PIECE-STR     TO JRN-NUMERO-PIECE
+               MOVE "TOTAL   "       TO JRN-MATRICULE
+               MOVE ETAB-CODE(WS-ETAB-IDX) TO JRN-ETABLISSEMENT
+               MOVE "6411  "         TO JRN-COMPTE-DEBIT
+               MOVE "421   "         TO JRN-COMPTE-CREDIT
+               MOVE WS-TOT-RAPPEL(WS-ETAB-IDX) TO JRN-MONTANT
+               MOVE "TOTAL Rappels de salaire"
+                                      TO JRN-LIBELLE
+               MOVE "TOT"            TO JRN-TYPE-ECRITURE
+               WRITE JOURNAL-RECORD
+               ADD 1 TO WS-RECORDS-WRITTEN
+           END-IF
+
+      *    Total cotisations sur rappels
+           IF WS-TOT-RAPPEL-COT(WS-ETAB-IDX) > 0
+               INITIALIZE JOURNAL-RECORD
+               MOVE WS-DATE-JRN      TO JRN-DATE
+               MOVE WS-PIECE-STR     TO JRN-NUMERO-PIECE
+               MOVE "TOTAL   "       TO JRN-MATRICULE
+               MOVE ETAB-CODE(WS-ETAB-IDX) TO JRN-ETABLISSEMENT
+               MOVE "421   "         TO JRN-COMPTE-DEBIT
+               MOVE "431   "         TO JRN-COMPTE-CREDIT
+               MOVE WS-TOT-RAPPEL-COT(WS-ETAB-IDX) TO JRN-MONTANT
+               MOVE "TOTAL Cotisations rappels"
+                                      TO JRN-LIBELLE
+               MOVE "TOT"            TO JRN-TYPE-ECRITURE
+               WRITE JOURNAL-RECORD
+               ADD 1 TO WS-RECORDS-WRITTEN
+           END-IF
+
+      *    Total subrogation IJSS
+           IF WS-TOT-IJSS(WS-ETAB-IDX) > 0
+               INITIALIZE JOURNAL-RECORD
+               MOVE WS-DATE-JRN      TO JRN-DATE
+               MOVE WS-PIECE-STR     TO JRN-NUMERO-PIECE
+               MOVE "TOTAL   "       TO JRN-MATRICULE
+               MOVE ETAB-CODE(WS-ETAB-IDX) TO JRN-ETABLISSEMENT
+               MOVE "438   "         TO JRN-COMPTE-DEBIT
+               MOVE "6411  "         TO JRN-COMPTE-CREDIT
+               MOVE WS-TOT-IJSS(WS-ETAB-IDX) TO JRN-MONTANT
+               MOVE "TOTAL Subrogation IJSS"
+                                      TO JRN-LIBELLE
+               MOVE "TOT"            TO JRN-TYPE-ECRITURE
+               WRITE JOURNAL-RECORD
+               ADD 1 TO WS-RECORDS-WRITTEN
+           END-IF
+
       *    Total cotisations salariales
            INITIALIZE JOURNAL-RECORD
            MOVE WS-DATE-JRN          TO JRN-DATE
            MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
            MOVE "TOTAL   "           TO JRN-MATRICULE
+           MOVE ETAB-CODE(WS-ETAB-IDX) TO JRN-ETABLISSEMENT
            MOVE "421   "             TO JRN-COMPTE-DEBIT
            MOVE "431   "             TO JRN-COMPTE-CREDIT
-           MOVE WS-TOT-COT-SAL       TO JRN-MONTANT
+           MOVE WS-TOT-COT-SAL(WS-ETAB-IDX) TO JRN-MONTANT
            MOVE "TOTAL Retenues sociales"
                                      TO JRN-LIBELLE
            MOVE "TOT"                TO JRN-TYPE-ECRITURE
@@ -515,9 +949,10 @@
            MOVE WS-DATE-JRN          TO JRN-DATE
            MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
            MOVE "TOTAL   "           TO JRN-MATRICULE
+           MOVE ETAB-CODE(WS-ETAB-IDX) TO JRN-ETABLISSEMENT
            MOVE "421   "             TO JRN-COMPTE-DEBIT
            MOVE "4421  "             TO JRN-COMPTE-CREDIT
-           MOVE WS-TOT-PAS           TO JRN-MONTANT
+           MOVE WS-TOT-PAS(WS-ETAB-IDX) TO JRN-MONTANT
            MOVE "TOTAL Prelevement source"
                                      TO JRN-LIBELLE
            MOVE "TOT"                TO JRN-TYPE-ECRITURE
@@ -529,9 +964,10 @@
            MOVE WS-DATE-JRN          TO JRN-DATE
            MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
            MOVE "TOTAL   "           TO JRN-MATRICULE
+           MOVE ETAB-CODE(WS-ETAB-IDX) TO JRN-ETABLISSEMENT
            MOVE "421   "             TO JRN-COMPTE-DEBIT
            MOVE "512   "             TO JRN-COMPTE-CREDIT
-           MOVE WS-TOT-NET           TO JRN-MONTANT
+           MOVE WS-TOT-NET(WS-ETAB-IDX) TO JRN-MONTANT
            MOVE "TOTAL Virements salaires"
                                      TO JRN-LIBELLE
            MOVE "TOT"                TO JRN-TYPE-ECRITURE
@@ -543,21 +979,150 @@
            MOVE WS-DATE-JRN          TO JRN-DATE
            MOVE WS-PIECE-STR         TO JRN-NUMERO-PIECE
            MOVE "TOTAL   "           TO JRN-MATRICULE
+           MOVE ETAB-CODE(WS-ETAB-IDX) TO JRN-ETABLISSEMENT
            MOVE "645   "             TO JRN-COMPTE-DEBIT
            MOVE "431   "             TO JRN-COMPTE-CREDIT
-           MOVE WS-TOT-COT-PAT       TO JRN-MONTANT
+           MOVE WS-TOT-COT-PAT(WS-ETAB-IDX) TO JRN-MONTANT
            MOVE "TOTAL Charges patronales"
                                      TO JRN-LIBELLE
            MOVE "TOT"                TO JRN-TYPE-ECRITURE
            WRITE JOURNAL-RECORD
            ADD 1 TO WS-RECORDS-WRITTEN.
 
+      ******************************************************************
+       4900-FERMER-JOURNAL-ECRITURE.
+      ******************************************************************
+           CLOSE JOURNAL-FILE.
+
+      ******************************************************************
+       5000-CONTROLE-EQUILIBRE.
+      ******************************************************************
+      *    Relit JOURNAL-PCG.dat en totalité et vérifie que la
+      *    somme des débits égale la somme des crédits pour
+      *    l'ensemble de la période avant que le fichier ne soit
+      *    remis à la comptabilité.
+           MOVE 0 TO WS-EOF-JRN-CTL
+           MOVE 0 TO WS-CTL-PIECE-COUNT
+           MOVE 0 TO WS-CTL-RECORD-COUNT
+           MOVE 0 TO WS-CTL-TOT-DEBIT
+           MOVE 0 TO WS-CTL-TOT-CREDIT
+           MOVE 0 TO WS-CTL-ACCT-COUNT
+           MOVE SPACES TO WS-CTL-PIECE-COUR
+
+           OPEN INPUT JOURNAL-FILE
+           IF WS-FS-JRN NOT = "00"
+               DISPLAY "CALC-JOURNAL|ERROR|0|OPEN-JRN-CTL=" WS-FS-JRN
+               STOP RUN
+           END-IF
+
+           READ JOURNAL-FILE
+               AT END SET EOF-JRN-CTL TO TRUE
+           END-READ
+           PERFORM UNTIL EOF-JRN-CTL
+               PERFORM 5010-ACCUMULER-ECRITURE
+               READ JOURNAL-FILE
+                   AT END SET EOF-JRN-CTL TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE JOURNAL-FILE
+
+           PERFORM 5090-VERIFIER-RESULTAT.
+
+      ******************************************************************
+       5010-ACCUMULER-ECRITURE.
+      ******************************************************************
+           IF JRN-NUMERO-PIECE NOT = WS-CTL-PIECE-COUR
+               ADD 1 TO WS-CTL-PIECE-COUNT
+               MOVE JRN-NUMERO-PIECE TO WS-CTL-PIECE-COUR
+           END-IF
+           ADD 1 TO WS-CTL-RECORD-COUNT
+
+           MOVE JRN-COMPTE-DEBIT TO WS-CTL-ACCT-LOOKUP
+           PERFORM 5200-TROUVER-ACCT-IDX
+           ADD JRN-MONTANT TO WS-CTL-ACCT-DEBIT(WS-CTL-ACCT-IDX)
+
+           MOVE JRN-COMPTE-CREDIT TO WS-CTL-ACCT-LOOKUP
+           PERFORM 5200-TROUVER-ACCT-IDX
+           ADD JRN-MONTANT TO WS-CTL-ACCT-CREDIT(WS-CTL-ACCT-IDX).
+
+      ******************************************************************
+       5090-VERIFIER-RESULTAT.
+      ******************************************************************
+      *    Chaque JRN-MONTANT est ajoute une fois au cote debit d'un
+      *    compte et une fois au cote credit d'un autre (5010 ci-
+      *    dessus), donc la somme generale des debits egale toujours
+      *    la somme generale des credits, quelle que soit la validite
+      *    de l'imputation : ce n'est pas un controle. Le total ci-
+      *    dessous n'est conserve que pour l'affichage final ; le
+      *    seul vrai controle est le solde du compte 421 qui suit,
+      *    puisque ce compte est mouvemente des deux cotes au cours
+      *    d'un meme bulletin et doit donc se solder a zero.
+           MOVE 0 TO WS-CTL-TOT-DEBIT
+           MOVE 0 TO WS-CTL-TOT-CREDIT
+           PERFORM VARYING WS-CTL-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-CTL-ACCT-IDX > WS-CTL-ACCT-COUNT
+               ADD WS-CTL-ACCT-DEBIT(WS-CTL-ACCT-IDX)
+                   TO WS-CTL-TOT-DEBIT
+               ADD WS-CTL-ACCT-CREDIT(WS-CTL-ACCT-IDX)
+                   TO WS-CTL-TOT-CREDIT
+           END-PERFORM
+
+           MOVE "421   " TO WS-CTL-ACCT-LOOKUP
+           PERFORM 5200-TROUVER-ACCT-IDX
+           IF WS-CTL-ACCT-DEBIT(WS-CTL-ACCT-IDX) NOT =
+                   WS-CTL-ACCT-CREDIT(WS-CTL-ACCT-IDX)
+               DISPLAY "CALC-JOURNAL|ERROR|0|COMPTE-421-DESEQUILIBRE"
+               DISPLAY "  Compte 421 debit="
+                   WS-CTL-ACCT-DEBIT(WS-CTL-ACCT-IDX)
+                   " credit=" WS-CTL-ACCT-CREDIT(WS-CTL-ACCT-IDX)
+               PERFORM 5095-AFFICHER-DETAIL-COMPTES
+               STOP RUN
+           END-IF
+
+           DISPLAY "CALC-JOURNAL|CONTROLE-OK|" WS-CTL-PIECE-COUNT
+               "|" WS-CTL-RECORD-COUNT.
+
+      ******************************************************************
+       5095-AFFICHER-DETAIL-COMPTES.
+      ******************************************************************
+           PERFORM VARYING WS-CTL-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-CTL-ACCT-IDX > WS-CTL-ACCT-COUNT
+               DISPLAY "  Compte=" WS-CTL-ACCT-CODE(WS-CTL-ACCT-IDX)
+                   " Debit=" WS-CTL-ACCT-DEBIT(WS-CTL-ACCT-IDX)
+                   " Credit=" WS-CTL-ACCT-CREDIT(WS-CTL-ACCT-IDX)
+           END-PERFORM.
+
+      ******************************************************************
+       5200-TROUVER-ACCT-IDX.
+      ******************************************************************
+      *    Recherche WS-CTL-ACCT-LOOKUP dans la table des comptes
+      *    rencontrés ; l'ajoute s'il s'agit d'un nouveau compte.
+           MOVE 1 TO WS-CTL-ACCT-IDX
+           PERFORM VARYING WS-CTL-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-CTL-ACCT-IDX > WS-CTL-ACCT-COUNT
+               IF WS-CTL-ACCT-CODE(WS-CTL-ACCT-IDX) = WS-CTL-ACCT-LOOKUP
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-CTL-ACCT-IDX > WS-CTL-ACCT-COUNT
+               IF WS-CTL-ACCT-COUNT < 20
+                   ADD 1 TO WS-CTL-ACCT-COUNT
+                   MOVE WS-CTL-ACCT-COUNT TO WS-CTL-ACCT-IDX
+                   MOVE WS-CTL-ACCT-LOOKUP
+                       TO WS-CTL-ACCT-CODE(WS-CTL-ACCT-IDX)
+                   MOVE 0 TO WS-CTL-ACCT-DEBIT(WS-CTL-ACCT-IDX)
+                   MOVE 0 TO WS-CTL-ACCT-CREDIT(WS-CTL-ACCT-IDX)
+               ELSE
+                   MOVE 1 TO WS-CTL-ACCT-IDX
+               END-IF
+           END-IF.
+
       ******************************************************************
        9000-FIN.
       ******************************************************************
            CLOSE BULLETINS-FILE
            CLOSE COTISATIONS-FILE
-           CLOSE JOURNAL-FILE
 
            DISPLAY "CALC-JOURNAL|DONE|" WS-RECORDS-WRITTEN
                "|" WS-ERRORS.
