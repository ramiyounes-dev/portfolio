@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENERATE-DSN.
+      ******************************************************************
+      * GENERATE-DSN — Export DSN (Déclaration Sociale Nominative)
+      * Lit BULLETINS.dat et COTISATIONS-PATRONALES.dat pour une
+      * période et produit un fichier norme DSN par blocs S21.G00
+      * (rubriques individu, rémunération, cotisations)
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BULLETINS-FILE
+               ASSIGN TO WS-BULLETINS-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-BUL.
+
+           SELECT COTISATIONS-FILE
+               ASSIGN TO WS-COTISATIONS-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-COT.
+
+           SELECT DSN-FILE
+               ASSIGN TO WS-DSN-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-DSN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BULLETINS-FILE.
+       COPY "PAIE-RECORD.cpy".
+
+       FD  COTISATIONS-FILE.
+       COPY "COTISATION-RECORD.cpy".
+
+       FD  DSN-FILE
+           RECORDING MODE IS F.
+       01  DSN-LINE                  PIC X(200).
+
+       WORKING-STORAGE SECTION.
+      *    --- File paths ---
+       01  WS-BULLETINS-PATH         PIC X(256).
+       01  WS-COTISATIONS-PATH       PIC X(256).
+       01  WS-DSN-PATH               PIC X(256).
+
+      *    --- File status ---
+       01  WS-FS-BUL                 PIC XX.
+       01  WS-FS-COT                 PIC XX.
+       01  WS-FS-DSN                 PIC XX.
+
+      *    --- Période traitée ---
+       01  WS-PERIODE                PIC 9(6).
+
+      *    --- Table des cotisations, chargée en mémoire ---
+       01  WS-COT-COUNT              PIC 9(4) VALUE 0.
+       01  WS-COT-TABLE.
+           05  WS-COT-ENTRY OCCURS 500 TIMES.
+               10  WS-CT-MATRICULE   PIC X(8).
+               10  WS-CT-PERIODE     PIC 9(6).
+               10  WS-CT-TOTAL-PAT   PIC S9(9)V99 COMP-3.
+       01  WS-COT-IDX                PIC 9(4).
+
+      *    --- Formats DSN ---
+       01  WS-FMT-MONTANT            PIC 9(9)V99.
+       01  WS-FMT-PERIODE.
+           05  WS-FMT-PER-MOIS       PIC 9(2).
+           05  WS-FMT-PER-ANNEE      PIC 9(4).
+
+      *    --- Flags ---
+       01  WS-EOF-BUL                PIC 9 VALUE 0.
+           88  EOF-BUL               VALUE 1.
+       01  WS-EOF-COT                PIC 9 VALUE 0.
+           88  EOF-COT               VALUE 1.
+
+      *    --- Compteurs ---
+       01  WS-RECORDS-READ           PIC 9(6) VALUE 0.
+       01  WS-RECORDS-WRITTEN        PIC 9(6) VALUE 0.
+       01  WS-ERRORS                 PIC 9(6) VALUE 0.
+       01  WS-COT-TOTAL              PIC S9(9)V99 COMP-3.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALISATION
+           PERFORM 2000-CHARGER-COTISATIONS
+           PERFORM 3000-GENERER-DSN
+           PERFORM 9000-FIN
+           STOP RUN.
+
+      ******************************************************************
+       1000-INITIALISATION.
+      ******************************************************************
+           ACCEPT WS-BULLETINS-PATH FROM ENVIRONMENT "BULLETINS_FILE"
+           ACCEPT WS-COTISATIONS-PATH
+               FROM ENVIRONMENT "COTISATIONS_FILE"
+           ACCEPT WS-DSN-PATH FROM ENVIRONMENT "DSN_FILE"
+           ACCEPT WS-PERIODE FROM ENVIRONMENT "PERIODE"
+
+           IF WS-BULLETINS-PATH = SPACES
+               MOVE "../data/BULLETINS.dat" TO WS-BULLETINS-PATH
+           END-IF
+           IF WS-COTISATIONS-PATH = SPACES
+               MOVE "../data/COTISATIONS-PATRONALES.dat"
+                   TO WS-COTISATIONS-PATH
+           END-IF
+           IF WS-DSN-PATH = SPACES
+               MOVE "../data/DSN-EXPORT.dat" TO WS-DSN-PATH
+           END-IF
+
+           OPEN INPUT BULLETINS-FILE
+           IF WS-FS-BUL NOT = "00"
+               DISPLAY "GENERATE-DSN|ERROR|0|OPEN-BUL=" WS-FS-BUL
+               STOP RUN
+           END-IF
+
+           OPEN INPUT COTISATIONS-FILE
+           IF WS-FS-COT NOT = "00"
+               DISPLAY "GENERATE-DSN|ERROR|0|OPEN-COT=" WS-FS-COT
+               CLOSE BULLETINS-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT DSN-FILE
+           IF WS-FS-DSN NOT = "00"
+               DISPLAY "GENERATE-DSN|ERROR|0|OPEN-DSN=" WS-FS-DSN
+               CLOSE BULLETINS-FILE
+               CLOSE COTISATIONS-FILE
+               STOP RUN
+           END-IF
+
+           DISPLAY "GENERATE-DSN|START|0|0".
+
+      ******************************************************************
+       2000-CHARGER-COTISATIONS.
+      ******************************************************************
+           READ COTISATIONS-FILE
+               AT END SET EOF-COT TO TRUE
+           END-READ
+
+           PERFORM UNTIL EOF-COT
+               IF COT-PERIODE = WS-PERIODE
+                   IF WS-COT-COUNT < 500
+                       ADD 1 TO WS-COT-COUNT
+                       MOVE COT-MATRICULE
+                           TO WS-CT-MATRICULE(WS-COT-COUNT)
+                       MOVE COT-PERIODE TO WS-CT-PERIODE(WS-COT-COUNT)
+                       MOVE COT-TOTAL-PAT
+                           TO WS-CT-TOTAL-PAT(WS-COT-COUNT)
+                   ELSE
+                       DISPLAY "GENERATE-DSN|WARN|0|TABLE-PLEINE="
+                           COT-MATRICULE
+                   END-IF
+               END-IF
+
+               READ COTISATIONS-FILE
+                   AT END SET EOF-COT TO TRUE
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+       3000-GENERER-DSN.
+      ******************************************************************
+           PERFORM 3900-ECRIRE-ENTETE
+
+           READ BULLETINS-FILE
+               AT END SET EOF-BUL TO TRUE
+           END-READ
+
+           PERFORM UNTIL EOF-BUL
+               ADD 1 TO WS-RECORDS-READ
+               IF PAI-PERIODE = WS-PERIODE
+                   PERFORM 3100-ECRIRE-BLOC-INDIVIDU
+               END-IF
+
+               READ BULLETINS-FILE
+                   AT END SET EOF-BUL TO TRUE
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+       3900-ECRIRE-ENTETE.
+      ******************************************************************
+           MOVE WS-PERIODE TO WS-FMT-PERIODE
+           MOVE SPACES TO DSN-LINE
+           STRING "S10.G00.00.001,'" WS-FMT-PER-MOIS WS-FMT-PER-ANNEE
+               "'"
+               DELIMITED SIZE INTO DSN-LINE
+           WRITE DSN-LINE.
+
+      ******************************************************************
+       3100-ECRIRE-BLOC-INDIVIDU.
+      ******************************************************************
+      *    S21.G00.30 — Individu, identification
+           MOVE SPACES TO DSN-LINE
+           STRING "S21.G00.30.001,'" PAI-MATRICULE "'"
+               DELIMITED SIZE INTO DSN-LINE
+           WRITE DSN-LINE
+
+           MOVE SPACES TO DSN-LINE
+           STRING "S21.G00.30.002,'" PAI-NOM "'"
+               DELIMITED SIZE INTO DSN-LINE
+           WRITE DSN-LINE
+
+           MOVE SPACES TO DSN-LINE
+           STRING "S21.G00.30.003,'" PAI-PRENOM "'"
+               DELIMITED SIZE INTO DSN-LINE
+           WRITE DSN-LINE
+
+      *    S21.G00.50 — Rémunération brute et nette du mois
+           MOVE PAI-BRUT TO WS-FMT-MONTANT
+           MOVE SPACES TO DSN-LINE
+           STRING "S21.G00.50.001,'" WS-FMT-MONTANT "'"
+               DELIMITED SIZE INTO DSN-LINE
+           WRITE DSN-LINE
+
+           MOVE PAI-NET-A-PAYER TO WS-FMT-MONTANT
+           MOVE SPACES TO DSN-LINE
+           STRING "S21.G00.50.002,'" WS-FMT-MONTANT "'"
+               DELIMITED SIZE INTO DSN-LINE
+           WRITE DSN-LINE
+
+           MOVE PAI-TOTAL-COT-SAL TO WS-FMT-MONTANT
+           MOVE SPACES TO DSN-LINE
+           STRING "S21.G00.50.003,'" WS-FMT-MONTANT "'"
+               DELIMITED SIZE INTO DSN-LINE
+           WRITE DSN-LINE
+
+      *    S21.G00.60 — Cotisation, montant patronal total
+           PERFORM 3200-TROUVER-COTISATION
+           MOVE WS-COT-TOTAL TO WS-FMT-MONTANT
+           MOVE SPACES TO DSN-LINE
+           STRING "S21.G00.60.001,'" WS-FMT-MONTANT "'"
+               DELIMITED SIZE INTO DSN-LINE
+           WRITE DSN-LINE
+
+           IF WS-FS-DSN NOT = "00"
+               DISPLAY "GENERATE-DSN|ERROR|" WS-RECORDS-READ
+                   "|WRITE-DSN=" WS-FS-DSN
+               ADD 1 TO WS-ERRORS
+           END-IF
+
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+      ******************************************************************
+       3200-TROUVER-COTISATION.
+      ******************************************************************
+           MOVE 0 TO WS-COT-TOTAL
+           PERFORM VARYING WS-COT-IDX FROM 1 BY 1
+                   UNTIL WS-COT-IDX > WS-COT-COUNT
+               IF WS-CT-MATRICULE(WS-COT-IDX) = PAI-MATRICULE
+                   AND WS-CT-PERIODE(WS-COT-IDX) = WS-PERIODE
+                   MOVE WS-CT-TOTAL-PAT(WS-COT-IDX) TO WS-COT-TOTAL
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       9000-FIN.
+      ******************************************************************
+           CLOSE BULLETINS-FILE
+           CLOSE COTISATIONS-FILE
+           CLOSE DSN-FILE
+
+           DISPLAY "GENERATE-DSN|DONE|" WS-RECORDS-WRITTEN
+               "|" WS-ERRORS.
