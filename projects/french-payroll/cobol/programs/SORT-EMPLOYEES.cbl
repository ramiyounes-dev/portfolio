@@ -3,6 +3,10 @@
       ******************************************************************
       * SORT-EMPLOYEES — Tri des employés par département puis matricule
       * Lit EMPLOYEES.dat (indexé), produit EMPLOYEES-SORTED.dat (séq.)
+      * La clé de tri peut être changée via la variable
+      * d'environnement SORT_KEY : DEPARTEMENT (défaut), ANCIENNETE
+      * ou CLASSIFICATION ; le matricule reste toujours la clé
+      * secondaire.
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -30,8 +34,10 @@
        SD  SORT-FILE.
        01  SORT-RECORD.
            05  SRT-DEPARTEMENT       PIC X(12).
+           05  SRT-CLASSIFICATION    PIC X(10).
+           05  SRT-ANCIENNETE        PIC 9(2).
            05  SRT-MATRICULE         PIC X(8).
-           05  SRT-REST              PIC X(180).
+           05  SRT-REST              PIC X(168).
 
        FD  SORTED-FILE.
        01  SORTED-RECORD             PIC X(200).
@@ -43,11 +49,13 @@
        01  WS-FS-EMP                 PIC XX.
        01  WS-FS-SRT                 PIC XX.
        01  WS-RECORDS                PIC 9(6) VALUE 0.
+       01  WS-SORT-KEY                PIC X(15).
 
        PROCEDURE DIVISION.
        0000-MAIN.
            ACCEPT WS-EMPLOYEE-PATH FROM ENVIRONMENT "EMPLOYEE_FILE"
            ACCEPT WS-SORTED-PATH FROM ENVIRONMENT "SORTED_FILE"
+           ACCEPT WS-SORT-KEY FROM ENVIRONMENT "SORT_KEY"
 
            IF WS-EMPLOYEE-PATH = SPACES
                MOVE "../data/EMPLOYEES.dat" TO WS-EMPLOYEE-PATH
@@ -55,16 +63,34 @@
            IF WS-SORTED-PATH = SPACES
                MOVE "../data/EMPLOYEES-SORTED.dat" TO WS-SORTED-PATH
            END-IF
+           IF WS-SORT-KEY = SPACES
+               MOVE "DEPARTEMENT" TO WS-SORT-KEY
+           END-IF
 
            MOVE "sort-work" TO WS-SORT-PATH
 
-           DISPLAY "SORT-EMPLOYEES|START|0|0"
-
-           SORT SORT-FILE
-               ON ASCENDING KEY SRT-DEPARTEMENT
-               ON ASCENDING KEY SRT-MATRICULE
-               INPUT PROCEDURE IS 1000-INPUT-SECTION
-               OUTPUT PROCEDURE IS 2000-OUTPUT-SECTION
+           DISPLAY "SORT-EMPLOYEES|START|0|" WS-SORT-KEY
+
+           EVALUATE WS-SORT-KEY
+               WHEN "ANCIENNETE"
+                   SORT SORT-FILE
+                       ON ASCENDING KEY SRT-ANCIENNETE
+                       ON ASCENDING KEY SRT-MATRICULE
+                       INPUT PROCEDURE IS 1000-INPUT-SECTION
+                       OUTPUT PROCEDURE IS 2000-OUTPUT-SECTION
+               WHEN "CLASSIFICATION"
+                   SORT SORT-FILE
+                       ON ASCENDING KEY SRT-CLASSIFICATION
+                       ON ASCENDING KEY SRT-MATRICULE
+                       INPUT PROCEDURE IS 1000-INPUT-SECTION
+                       OUTPUT PROCEDURE IS 2000-OUTPUT-SECTION
+               WHEN OTHER
+                   SORT SORT-FILE
+                       ON ASCENDING KEY SRT-DEPARTEMENT
+                       ON ASCENDING KEY SRT-MATRICULE
+                       INPUT PROCEDURE IS 1000-INPUT-SECTION
+                       OUTPUT PROCEDURE IS 2000-OUTPUT-SECTION
+           END-EVALUATE
 
            DISPLAY "SORT-EMPLOYEES|DONE|" WS-RECORDS "|0"
            STOP RUN.
@@ -85,9 +111,11 @@
 
            PERFORM UNTIL WS-FS-EMP = "10"
                IF EMP-ACTIF
+                   MOVE EMPLOYEE-RECORD TO SORT-RECORD
                    MOVE EMP-DEPARTEMENT TO SRT-DEPARTEMENT
+                   MOVE EMP-CLASSIFICATION TO SRT-CLASSIFICATION
+                   MOVE EMP-ANCIENNETE-ANNEES TO SRT-ANCIENNETE
                    MOVE EMP-MATRICULE TO SRT-MATRICULE
-                   MOVE EMPLOYEE-RECORD TO SORT-RECORD
                    RELEASE SORT-RECORD
                END-IF
                READ EMPLOYEE-FILE
