@@ -3,6 +3,9 @@
       ******************************************************************
       * LOAD-EMPLOYEES — Charge le fichier séquentiel EMPLOYEES-SEQ.dat
       * dans le fichier indexé EMPLOYEES.dat (clé = matricule)
+      * Valide chaque enregistrement avant écriture ; les lignes
+      * rejetées (invalides ou en doublon de clé) sont journalisées
+      * dans LOAD-EMPLOYEES-ERRORS.dat avec leur motif.
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -19,29 +22,89 @@
                RECORD KEY IS IDX-MATRICULE
                FILE STATUS IS WS-FS-IDX.
 
+           SELECT ERROR-FILE
+               ASSIGN TO WS-ERROR-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ERR.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SEQ-FILE.
-       01  SEQ-RECORD                PIC X(200).
+       01  SEQ-RECORD                PIC X(201).
 
        FD  IDX-FILE.
        01  IDX-RECORD.
            05  IDX-MATRICULE         PIC X(8).
-           05  IDX-REST              PIC X(192).
+           05  IDX-REST              PIC X(193).
+
+       FD  ERROR-FILE.
+       01  ERROR-RECORD.
+           05  ERR-MATRICULE         PIC X(8).
+           05  ERR-RAISON            PIC X(30).
+           05  ERR-DETAIL            PIC X(50).
+           05  FILLER                PIC X(20).
 
        WORKING-STORAGE SECTION.
+      *    --- Vue typée de SEQ-RECORD pour la validation ---
+      *    Mêmes PIC, dans le même ordre, qu'EMPLOYEE-RECORD.cpy —
+      *    doit rester synchronisé avec ce copybook.
+       01  WS-SEQ-FIELDS.
+           05  WS-SEQ-MATRICULE       PIC X(8).
+           05  WS-SEQ-NTT             PIC X(15).
+           05  WS-SEQ-NOM             PIC X(30).
+           05  WS-SEQ-PRENOM          PIC X(25).
+           05  WS-SEQ-DEPARTEMENT     PIC X(12).
+           05  WS-SEQ-CLASSIFICATION  PIC X(10).
+           05  WS-SEQ-TAUX-HORAIRE    PIC S9(5)V99 COMP-3.
+           05  WS-SEQ-FORFAIT-MENSUEL PIC S9(7)V99 COMP-3.
+           05  WS-SEQ-TAUX-PAS        PIC S9(3)V99 COMP-3.
+           05  WS-SEQ-DATE-ENTREE     PIC 9(8).
+           05  WS-SEQ-ANCIENNETE      PIC 9(2).
+           05  WS-SEQ-STATUT          PIC X(7).
+           05  WS-SEQ-HEURES-MENS     PIC 9(5)V99 COMP-3.
+           05  WS-SEQ-TYPE-CONTRAT    PIC X(3).
+           05  WS-SEQ-ETABLISSEMENT   PIC X(4).
+           05  WS-SEQ-TR-ELIGIBLE     PIC X(1).
+           05  WS-SEQ-TR-VALEUR       PIC S9(3)V99 COMP-3.
+           05  FILLER                 PIC X(57).
+
        01  WS-SEQ-PATH              PIC X(256).
        01  WS-IDX-PATH              PIC X(256).
+       01  WS-ERROR-PATH            PIC X(256).
        01  WS-FS-SEQ                PIC XX.
        01  WS-FS-IDX                PIC XX.
+       01  WS-FS-ERR                PIC XX.
        01  WS-EOF                   PIC 9 VALUE 0.
            88  EOF-SEQ              VALUE 1.
        01  WS-COUNT                 PIC 9(6) VALUE 0.
+       01  WS-REJETS                PIC 9(6) VALUE 0.
+
+       01  WS-CURRENT-DATE.
+           05  WS-DATE-YYYYMMDD      PIC 9(8).
+           05  FILLER                PIC X(6).
+
+       01  WS-VALIDE                PIC 9 VALUE 1.
+           88  ENREGISTREMENT-VALIDE VALUE 1.
+       01  WS-RAISON                PIC X(30).
+
+       01  WS-MOIS                  PIC 9(2).
+       01  WS-JOUR                  PIC 9(2).
+       01  WS-ANNEE                 PIC 9(4).
 
        PROCEDURE DIVISION.
        0000-MAIN.
+           PERFORM 1000-INITIALISATION
+           PERFORM 2000-TRAITEMENT
+           PERFORM 9000-FIN
+           STOP RUN.
+
+      ******************************************************************
+       1000-INITIALISATION.
+      ******************************************************************
            ACCEPT WS-SEQ-PATH FROM ENVIRONMENT "EMPLOYEE_SEQ_FILE"
            ACCEPT WS-IDX-PATH FROM ENVIRONMENT "EMPLOYEE_FILE"
+           ACCEPT WS-ERROR-PATH
+               FROM ENVIRONMENT "LOAD_EMPLOYEES_ERRORS_FILE"
 
            IF WS-SEQ-PATH = SPACES
                MOVE "../data/EMPLOYEES-SEQ.dat" TO WS-SEQ-PATH
@@ -49,6 +112,12 @@
            IF WS-IDX-PATH = SPACES
                MOVE "../data/EMPLOYEES.dat" TO WS-IDX-PATH
            END-IF
+           IF WS-ERROR-PATH = SPACES
+               MOVE "../data/LOAD-EMPLOYEES-ERRORS.dat"
+                   TO WS-ERROR-PATH
+           END-IF
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
 
            OPEN INPUT SEQ-FILE
            IF WS-FS-SEQ NOT = "00"
@@ -63,27 +132,108 @@
                STOP RUN
            END-IF
 
-           DISPLAY "LOAD-EMPLOYEES|START|0|0"
+           OPEN OUTPUT ERROR-FILE
+           IF WS-FS-ERR NOT = "00"
+               DISPLAY "LOAD-EMPLOYEES|ERROR|0|OPEN-ERR=" WS-FS-ERR
+               CLOSE SEQ-FILE
+               CLOSE IDX-FILE
+               STOP RUN
+           END-IF
+
+           DISPLAY "LOAD-EMPLOYEES|START|0|0".
 
+      ******************************************************************
+       2000-TRAITEMENT.
+      ******************************************************************
            READ SEQ-FILE
                AT END SET EOF-SEQ TO TRUE
            END-READ
 
            PERFORM UNTIL EOF-SEQ
-               MOVE SEQ-RECORD TO IDX-RECORD
-               WRITE IDX-RECORD
-               IF WS-FS-IDX NOT = "00" AND WS-FS-IDX NOT = "02"
-                   DISPLAY "LOAD-EMPLOYEES|ERROR|" WS-COUNT
-                       "|WRITE-IDX=" WS-FS-IDX
+               MOVE SEQ-RECORD TO WS-SEQ-FIELDS
+               PERFORM 2100-VALIDER-ENREGISTREMENT
+
+               IF ENREGISTREMENT-VALIDE
+                   MOVE SEQ-RECORD TO IDX-RECORD
+                   WRITE IDX-RECORD
+                   IF WS-FS-IDX = "00"
+                       ADD 1 TO WS-COUNT
+                   ELSE
+                       IF WS-FS-IDX = "22"
+                           MOVE "MATRICULE-EN-DOUBLE" TO WS-RAISON
+                       ELSE
+                           STRING "WRITE-IDX=" WS-FS-IDX
+                               DELIMITED SIZE INTO WS-RAISON
+                       END-IF
+                       PERFORM 2200-ECRIRE-REJET
+                   END-IF
+               ELSE
+                   PERFORM 2200-ECRIRE-REJET
                END-IF
-               ADD 1 TO WS-COUNT
+
                READ SEQ-FILE
                    AT END SET EOF-SEQ TO TRUE
                END-READ
-           END-PERFORM
+           END-PERFORM.
 
+      ******************************************************************
+       2100-VALIDER-ENREGISTREMENT.
+      ******************************************************************
+           MOVE 1 TO WS-VALIDE
+           MOVE SPACES TO WS-RAISON
+
+           IF WS-SEQ-MATRICULE = SPACES
+               MOVE 0 TO WS-VALIDE
+               MOVE "MATRICULE-VIDE" TO WS-RAISON
+           END-IF
+
+           IF ENREGISTREMENT-VALIDE
+               IF WS-SEQ-TAUX-HORAIRE = 0
+                   AND WS-SEQ-FORFAIT-MENSUEL = 0
+                   MOVE 0 TO WS-VALIDE
+                   MOVE "REMUNERATION-NULLE" TO WS-RAISON
+               END-IF
+           END-IF
+
+           IF ENREGISTREMENT-VALIDE
+               PERFORM 2110-VALIDER-DATE-ENTREE
+           END-IF.
+
+      ******************************************************************
+       2110-VALIDER-DATE-ENTREE.
+      ******************************************************************
+           MOVE WS-SEQ-DATE-ENTREE(1:4) TO WS-ANNEE
+           MOVE WS-SEQ-DATE-ENTREE(5:2) TO WS-MOIS
+           MOVE WS-SEQ-DATE-ENTREE(7:2) TO WS-JOUR
+
+           IF WS-SEQ-DATE-ENTREE NOT NUMERIC
+               OR WS-ANNEE < 1950 OR WS-ANNEE > 2100
+               OR WS-MOIS < 1 OR WS-MOIS > 12
+               OR WS-JOUR < 1 OR WS-JOUR > 31
+               OR WS-SEQ-DATE-ENTREE > WS-DATE-YYYYMMDD
+               MOVE 0 TO WS-VALIDE
+               MOVE "DATE-ENTREE-INVALIDE" TO WS-RAISON
+           END-IF.
+
+      ******************************************************************
+       2200-ECRIRE-REJET.
+      ******************************************************************
+           INITIALIZE ERROR-RECORD
+           MOVE WS-SEQ-MATRICULE     TO ERR-MATRICULE
+           MOVE WS-RAISON            TO ERR-RAISON
+           STRING "NOM=" WS-SEQ-NOM
+               DELIMITED SIZE INTO ERR-DETAIL
+
+           WRITE ERROR-RECORD
+           ADD 1 TO WS-REJETS
+           DISPLAY "LOAD-EMPLOYEES|REJET|" WS-SEQ-MATRICULE
+               "|" WS-RAISON.
+
+      ******************************************************************
+       9000-FIN.
+      ******************************************************************
            CLOSE SEQ-FILE
            CLOSE IDX-FILE
+           CLOSE ERROR-FILE
 
-           DISPLAY "LOAD-EMPLOYEES|DONE|" WS-COUNT "|0"
-           STOP RUN.
+           DISPLAY "LOAD-EMPLOYEES|DONE|" WS-COUNT "|" WS-REJETS.
