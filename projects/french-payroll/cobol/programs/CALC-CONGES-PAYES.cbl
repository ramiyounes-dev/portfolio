@@ -0,0 +1,292 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-CONGES-PAYES.
+      ******************************************************************
+      * CALC-CONGES-PAYES — Acquisition et suivi des congés payés
+      * Lit EMPLOYEES.dat (indexé) et CONGES-PRIS.dat (séquentiel)
+      * Acquiert 2.5 jours ouvrables/mois (Art. L3141-3 Code du travail)
+      * au prorata des heures et de la date d'entrée, déduit les jours
+      * pris et maintient le solde dans CONGES-PAYES.dat (indexé)
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO WS-EMPLOYEE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-MATRICULE
+               FILE STATUS IS WS-FS-EMP.
+
+           SELECT CONGES-PRIS-FILE
+               ASSIGN TO WS-CONGES-PRIS-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CGP.
+
+           SELECT CONGES-FILE
+               ASSIGN TO WS-CONGES-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CNG-MATRICULE
+               FILE STATUS IS WS-FS-CNG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       COPY "EMPLOYEE-RECORD.cpy".
+
+       FD  CONGES-PRIS-FILE.
+       01  CONGES-PRIS-RECORD.
+           05  CGP-MATRICULE          PIC X(8).
+           05  CGP-PERIODE            PIC 9(6).
+           05  CGP-JOURS-PRIS         PIC S9(3)V99 COMP-3.
+           05  FILLER                 PIC X(50).
+
+       FD  CONGES-FILE.
+       COPY "CONGES-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+      *    --- File paths ---
+       01  WS-EMPLOYEE-PATH          PIC X(256).
+       01  WS-CONGES-PRIS-PATH       PIC X(256).
+       01  WS-CONGES-PATH            PIC X(256).
+
+      *    --- File status ---
+       01  WS-FS-EMP                 PIC XX.
+       01  WS-FS-CGP                 PIC XX.
+       01  WS-FS-CNG                 PIC XX.
+
+      *    --- Période traitée ---
+       01  WS-PERIODE                PIC 9(6).
+       01  WS-PERIODE-ENTREE         PIC 9(6).
+       01  WS-JOUR-ENTREE            PIC 9(2).
+       01  WS-JOURS-RESTANTS         PIC 9(2).
+
+      *    --- Constante d'acquisition légale ---
+       01  WS-ACQUIS-MENSUEL         PIC S9(3)V99 COMP-3
+                                     VALUE 2.50.
+       01  WS-HEURES-REF             PIC S9(5)V99 COMP-3
+                                     VALUE 151.67.
+
+      *    --- Table des jours pris, chargée depuis CONGES-PRIS.dat ---
+       01  WS-CGP-COUNT              PIC 9(4) VALUE 0.
+       01  WS-CGP-TABLE.
+           05  WS-CGP-ENTRY OCCURS 2000 TIMES.
+               10  WS-CGP-MATRICULE  PIC X(8).
+               10  WS-CGP-PERIODE    PIC 9(6).
+               10  WS-CGP-JOURS      PIC S9(3)V99 COMP-3.
+       01  WS-CGP-IDX                PIC 9(4).
+
+      *    --- Variables de calcul ---
+       01  WS-ACQUIS                 PIC S9(3)V99 COMP-3.
+       01  WS-PRIS                   PIC S9(3)V99 COMP-3.
+       01  WS-SOLDE-PRECEDENT        PIC S9(5)V99 COMP-3.
+       01  WS-SOLDE-NOUVEAU          PIC S9(5)V99 COMP-3.
+
+      *    --- Flags ---
+       01  WS-EOF-EMP                PIC 9 VALUE 0.
+           88  EOF-EMP               VALUE 1.
+       01  WS-EOF-CGP                PIC 9 VALUE 0.
+           88  EOF-CGP               VALUE 1.
+       01  WS-CNG-FOUND              PIC 9 VALUE 0.
+           88  CNG-FOUND             VALUE 1.
+
+      *    --- Compteurs ---
+       01  WS-RECORDS-READ           PIC 9(6) VALUE 0.
+       01  WS-RECORDS-WRITTEN        PIC 9(6) VALUE 0.
+       01  WS-ERRORS                 PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALISATION
+           PERFORM 2000-CHARGER-CONGES-PRIS
+           PERFORM 3000-TRAITEMENT-EMPLOYES
+           PERFORM 9000-FIN
+           STOP RUN.
+
+      ******************************************************************
+       1000-INITIALISATION.
+      ******************************************************************
+           ACCEPT WS-EMPLOYEE-PATH FROM ENVIRONMENT "EMPLOYEE_FILE"
+           ACCEPT WS-CONGES-PRIS-PATH
+               FROM ENVIRONMENT "CONGES_PRIS_FILE"
+           ACCEPT WS-CONGES-PATH FROM ENVIRONMENT "CONGES_PAYES_FILE"
+           ACCEPT WS-PERIODE FROM ENVIRONMENT "PERIODE"
+
+           IF WS-EMPLOYEE-PATH = SPACES
+               MOVE "../data/EMPLOYEES.dat" TO WS-EMPLOYEE-PATH
+           END-IF
+           IF WS-CONGES-PRIS-PATH = SPACES
+               MOVE "../data/CONGES-PRIS.dat" TO WS-CONGES-PRIS-PATH
+           END-IF
+           IF WS-CONGES-PATH = SPACES
+               MOVE "../data/CONGES-PAYES.dat" TO WS-CONGES-PATH
+           END-IF
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-FS-EMP NOT = "00"
+               DISPLAY "CALC-CONGES-PAYES|ERROR|0|OPEN-EMP="
+                   WS-FS-EMP
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CONGES-PRIS-FILE
+           IF WS-FS-CGP NOT = "00"
+               DISPLAY "CALC-CONGES-PAYES|ERROR|0|OPEN-CGP="
+                   WS-FS-CGP
+               CLOSE EMPLOYEE-FILE
+               STOP RUN
+           END-IF
+
+      *    Le fichier de soldes peut ne pas encore exister au
+      *    premier lancement — on le crée alors avant l'ouverture I-O.
+           OPEN I-O CONGES-FILE
+           IF WS-FS-CNG = "35"
+               OPEN OUTPUT CONGES-FILE
+               CLOSE CONGES-FILE
+               OPEN I-O CONGES-FILE
+           END-IF
+           IF WS-FS-CNG NOT = "00"
+               DISPLAY "CALC-CONGES-PAYES|ERROR|0|OPEN-CNG="
+                   WS-FS-CNG
+               CLOSE EMPLOYEE-FILE
+               CLOSE CONGES-PRIS-FILE
+               STOP RUN
+           END-IF
+
+           DISPLAY "CALC-CONGES-PAYES|START|0|0".
+
+      ******************************************************************
+       2000-CHARGER-CONGES-PRIS.
+      ******************************************************************
+           READ CONGES-PRIS-FILE
+               AT END SET EOF-CGP TO TRUE
+           END-READ
+
+           PERFORM UNTIL EOF-CGP
+               IF WS-CGP-COUNT < 2000
+                   ADD 1 TO WS-CGP-COUNT
+                   MOVE CGP-MATRICULE
+                       TO WS-CGP-MATRICULE(WS-CGP-COUNT)
+                   MOVE CGP-PERIODE   TO WS-CGP-PERIODE(WS-CGP-COUNT)
+                   MOVE CGP-JOURS-PRIS TO WS-CGP-JOURS(WS-CGP-COUNT)
+               ELSE
+                   DISPLAY "CALC-CONGES-PAYES|WARN|0|TABLE-PLEINE="
+                       CGP-MATRICULE
+               END-IF
+
+               READ CONGES-PRIS-FILE
+                   AT END SET EOF-CGP TO TRUE
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+       3000-TRAITEMENT-EMPLOYES.
+      ******************************************************************
+           READ EMPLOYEE-FILE NEXT
+               AT END SET EOF-EMP TO TRUE
+           END-READ
+
+           PERFORM UNTIL EOF-EMP
+               ADD 1 TO WS-RECORDS-READ
+               IF EMP-ACTIF
+                   PERFORM 3100-TRAITER-EMPLOYE
+               END-IF
+
+               READ EMPLOYEE-FILE NEXT
+                   AT END SET EOF-EMP TO TRUE
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+       3100-TRAITER-EMPLOYE.
+      ******************************************************************
+           PERFORM 3200-CALCULER-ACQUIS
+           PERFORM 3300-CUMULER-JOURS-PRIS
+           PERFORM 3400-LIRE-SOLDE-PRECEDENT
+
+           COMPUTE WS-SOLDE-NOUVEAU =
+               WS-SOLDE-PRECEDENT + WS-ACQUIS - WS-PRIS
+
+           MOVE EMP-MATRICULE      TO CNG-MATRICULE
+           MOVE WS-PERIODE         TO CNG-DERNIERE-PERIODE
+           MOVE WS-ACQUIS          TO CNG-ACQUIS-PERIODE
+           MOVE WS-PRIS            TO CNG-PRIS-PERIODE
+           MOVE WS-SOLDE-NOUVEAU   TO CNG-SOLDE-JOURS
+
+           IF CNG-FOUND
+               REWRITE CONGES-RECORD
+               IF WS-FS-CNG NOT = "00"
+                   DISPLAY "CALC-CONGES-PAYES|ERROR|" WS-RECORDS-READ
+                       "|REWRITE-CNG=" WS-FS-CNG
+                   ADD 1 TO WS-ERRORS
+               END-IF
+           ELSE
+               WRITE CONGES-RECORD
+               IF WS-FS-CNG NOT = "00"
+                   DISPLAY "CALC-CONGES-PAYES|ERROR|" WS-RECORDS-READ
+                       "|WRITE-CNG=" WS-FS-CNG
+                   ADD 1 TO WS-ERRORS
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+      ******************************************************************
+       3200-CALCULER-ACQUIS.
+      ******************************************************************
+      *    2.5 jours ouvrables/mois — Art. L3141-3 Code du travail
+           MOVE WS-ACQUIS-MENSUEL TO WS-ACQUIS
+
+      *    Prorata premier mois si embauche au cours de la période
+           MOVE EMP-DATE-ENTREE(1:6) TO WS-PERIODE-ENTREE
+           IF WS-PERIODE-ENTREE = WS-PERIODE
+               MOVE EMP-DATE-ENTREE(7:2) TO WS-JOUR-ENTREE
+               COMPUTE WS-JOURS-RESTANTS = 31 - WS-JOUR-ENTREE + 1
+               IF WS-JOURS-RESTANTS > 30
+                   MOVE 30 TO WS-JOURS-RESTANTS
+               END-IF
+               COMPUTE WS-ACQUIS ROUNDED =
+                   WS-ACQUIS-MENSUEL * WS-JOURS-RESTANTS / 30
+           END-IF
+
+      *    Prorata temps partiel (non-cadres uniquement)
+           IF EMP-NON-CADRE AND EMP-HEURES-MENSUELLES < WS-HEURES-REF
+               COMPUTE WS-ACQUIS ROUNDED =
+                   WS-ACQUIS * EMP-HEURES-MENSUELLES / WS-HEURES-REF
+           END-IF.
+
+      ******************************************************************
+       3300-CUMULER-JOURS-PRIS.
+      ******************************************************************
+           MOVE 0 TO WS-PRIS
+           PERFORM VARYING WS-CGP-IDX FROM 1 BY 1
+                   UNTIL WS-CGP-IDX > WS-CGP-COUNT
+               IF WS-CGP-MATRICULE(WS-CGP-IDX) = EMP-MATRICULE
+                   AND WS-CGP-PERIODE(WS-CGP-IDX) = WS-PERIODE
+                   ADD WS-CGP-JOURS(WS-CGP-IDX) TO WS-PRIS
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       3400-LIRE-SOLDE-PRECEDENT.
+      ******************************************************************
+           MOVE 0 TO WS-CNG-FOUND
+           MOVE EMP-MATRICULE TO CNG-MATRICULE
+           READ CONGES-FILE
+               KEY IS CNG-MATRICULE
+               INVALID KEY
+                   MOVE 0 TO WS-SOLDE-PRECEDENT
+               NOT INVALID KEY
+                   SET CNG-FOUND TO TRUE
+                   MOVE CNG-SOLDE-JOURS TO WS-SOLDE-PRECEDENT
+           END-READ.
+
+      ******************************************************************
+       9000-FIN.
+      ******************************************************************
+           CLOSE EMPLOYEE-FILE
+           CLOSE CONGES-PRIS-FILE
+           CLOSE CONGES-FILE
+
+           DISPLAY "CALC-CONGES-PAYES|DONE|" WS-RECORDS-WRITTEN
+               "|" WS-ERRORS.
