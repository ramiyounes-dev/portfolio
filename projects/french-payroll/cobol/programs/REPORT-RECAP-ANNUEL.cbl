@@ -0,0 +1,341 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-RECAP-ANNUEL.
+      ******************************************************************
+      * REPORT-RECAP-ANNUEL — Récapitulatif annuel par salarié
+      * Lit BULLETINS.dat et COTISATIONS-PATRONALES.dat pour une année
+      * et produit, pour chaque matricule ayant été payé au moins une
+      * fois sur l'année, les totaux nécessaires aux déclarations de
+      * fin d'année (style DADS-U) : brut annuel, net imposable
+      * annuel, cotisations salariales et patronales annuelles, PAS
+      * annuel et net payé annuel.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BULLETINS-FILE
+               ASSIGN TO WS-BULLETINS-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-BUL.
+
+           SELECT COTISATIONS-FILE
+               ASSIGN TO WS-COTISATIONS-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-COT.
+
+           SELECT RECAP-FILE
+               ASSIGN TO WS-RECAP-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-REC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BULLETINS-FILE.
+       COPY "PAIE-RECORD.cpy".
+
+       FD  COTISATIONS-FILE.
+       COPY "COTISATION-RECORD.cpy".
+
+       FD  RECAP-FILE.
+       01  RECAP-RECORD.
+           05  REC-MATRICULE             PIC X(8).
+           05  REC-ANNEE                 PIC 9(4).
+           05  REC-NOM                   PIC X(30).
+           05  REC-PRENOM                PIC X(25).
+           05  REC-ETABLISSEMENT         PIC X(4).
+           05  REC-NB-BULLETINS          PIC 9(4).
+           05  REC-TOTAL-BRUT            PIC S9(11)V99 COMP-3.
+           05  REC-TOTAL-NET-IMPOSABLE   PIC S9(11)V99 COMP-3.
+           05  REC-TOTAL-COT-SAL         PIC S9(11)V99 COMP-3.
+           05  REC-TOTAL-PAS             PIC S9(11)V99 COMP-3.
+           05  REC-TOTAL-NET-PAYE        PIC S9(11)V99 COMP-3.
+           05  REC-TOTAL-COT-PAT         PIC S9(11)V99 COMP-3.
+           05  FILLER                    PIC X(30).
+
+       WORKING-STORAGE SECTION.
+      *    --- File paths ---
+       01  WS-BULLETINS-PATH         PIC X(256).
+       01  WS-COTISATIONS-PATH       PIC X(256).
+       01  WS-RECAP-PATH             PIC X(256).
+
+      *    --- File status ---
+       01  WS-FS-BUL                 PIC XX.
+       01  WS-FS-COT                 PIC XX.
+       01  WS-FS-REC                 PIC XX.
+
+      *    --- Année traitée ---
+       01  WS-ANNEE                  PIC 9(4).
+       01  WS-PERIODE-ANNEE          PIC 9(4).
+
+      *    --- Flags ---
+       01  WS-EOF-BUL                PIC 9 VALUE 0.
+           88  EOF-BUL               VALUE 1.
+       01  WS-EOF-COT                PIC 9 VALUE 0.
+           88  EOF-COT               VALUE 1.
+
+      *    --- Compteurs ---
+       01  WS-RECORDS-READ           PIC 9(6) VALUE 0.
+       01  WS-RECORDS-WRITTEN        PIC 9(6) VALUE 0.
+       01  WS-ERRORS                 PIC 9(6) VALUE 0.
+
+      *    --- Table des cotisations patronales annuelles, cumulées
+      *    par matricule à partir de COTISATIONS-PATRONALES.dat ---
+       01  WS-COTAN-COUNT            PIC 9(4) VALUE 0.
+       01  WS-COTAN-TABLE.
+           05  WS-COTAN-ENTRY OCCURS 2000 TIMES.
+               10  WS-COTAN-MATRICULE    PIC X(8).
+               10  WS-COTAN-TOTAL        PIC S9(11)V99 COMP-3.
+       01  WS-COTAN-IDX              PIC 9(4).
+       01  WS-COTAN-LOOKUP           PIC X(8).
+
+      *    --- Table des récapitulatifs, cumulés par matricule à
+      *    partir de BULLETINS.dat ---
+       01  WS-REC-COUNT              PIC 9(4) VALUE 0.
+       01  WS-REC-TABLE.
+           05  WS-REC-ENTRY OCCURS 2000 TIMES.
+               10  WS-REC-MATRICULE         PIC X(8).
+               10  WS-REC-NOM               PIC X(30).
+               10  WS-REC-PRENOM            PIC X(25).
+               10  WS-REC-ETABLISSEMENT     PIC X(4).
+               10  WS-REC-NB-BULLETINS      PIC 9(4).
+               10  WS-REC-TOTAL-BRUT        PIC S9(11)V99 COMP-3.
+               10  WS-REC-TOTAL-NET-IMPOS   PIC S9(11)V99 COMP-3.
+               10  WS-REC-TOTAL-COT-SAL     PIC S9(11)V99 COMP-3.
+               10  WS-REC-TOTAL-PAS         PIC S9(11)V99 COMP-3.
+               10  WS-REC-TOTAL-NET-PAYE    PIC S9(11)V99 COMP-3.
+       01  WS-REC-IDX                PIC 9(4).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALISATION
+           PERFORM 2000-CHARGER-COTISATIONS-ANNUELLES
+           PERFORM 3000-ACCUMULER-BULLETINS
+           PERFORM 4000-ECRIRE-RECAPS
+           PERFORM 9000-FIN
+           STOP RUN.
+
+      ******************************************************************
+       1000-INITIALISATION.
+      ******************************************************************
+           ACCEPT WS-BULLETINS-PATH FROM ENVIRONMENT "BULLETINS_FILE"
+           ACCEPT WS-COTISATIONS-PATH
+               FROM ENVIRONMENT "COTISATIONS_FILE"
+           ACCEPT WS-RECAP-PATH
+               FROM ENVIRONMENT "RECAP_ANNUEL_FILE"
+           ACCEPT WS-ANNEE FROM ENVIRONMENT "ANNEE"
+
+           IF WS-BULLETINS-PATH = SPACES
+               MOVE "../data/BULLETINS.dat" TO WS-BULLETINS-PATH
+           END-IF
+           IF WS-COTISATIONS-PATH = SPACES
+               MOVE "../data/COTISATIONS-PATRONALES.dat"
+                   TO WS-COTISATIONS-PATH
+           END-IF
+           IF WS-RECAP-PATH = SPACES
+               MOVE "../data/RECAP-ANNUEL.dat" TO WS-RECAP-PATH
+           END-IF
+
+           OPEN INPUT BULLETINS-FILE
+           IF WS-FS-BUL NOT = "00"
+               DISPLAY "REPORT-RECAP-ANNUEL|ERROR|0|OPEN-BUL="
+                   WS-FS-BUL
+               STOP RUN
+           END-IF
+
+           OPEN INPUT COTISATIONS-FILE
+           IF WS-FS-COT NOT = "00"
+               DISPLAY "REPORT-RECAP-ANNUEL|ERROR|0|OPEN-COT="
+                   WS-FS-COT
+               CLOSE BULLETINS-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RECAP-FILE
+           IF WS-FS-REC NOT = "00"
+               DISPLAY "REPORT-RECAP-ANNUEL|ERROR|0|OPEN-REC="
+                   WS-FS-REC
+               CLOSE BULLETINS-FILE
+               CLOSE COTISATIONS-FILE
+               STOP RUN
+           END-IF
+
+           DISPLAY "REPORT-RECAP-ANNUEL|START|0|" WS-ANNEE.
+
+      ******************************************************************
+       2000-CHARGER-COTISATIONS-ANNUELLES.
+      ******************************************************************
+           READ COTISATIONS-FILE
+               AT END SET EOF-COT TO TRUE
+           END-READ
+           PERFORM UNTIL EOF-COT
+               COMPUTE WS-PERIODE-ANNEE = COT-PERIODE / 100
+               IF WS-PERIODE-ANNEE = WS-ANNEE
+                   PERFORM 2050-CUMULER-COTISATION
+               END-IF
+
+               READ COTISATIONS-FILE
+                   AT END SET EOF-COT TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE COTISATIONS-FILE.
+
+      ******************************************************************
+       2050-CUMULER-COTISATION.
+      ******************************************************************
+           PERFORM 2100-TROUVER-COTAN-IDX
+           ADD COT-TOTAL-PAT TO WS-COTAN-TOTAL(WS-COTAN-IDX).
+
+      ******************************************************************
+       2100-TROUVER-COTAN-IDX.
+      ******************************************************************
+           MOVE 1 TO WS-COTAN-IDX
+           PERFORM VARYING WS-COTAN-IDX FROM 1 BY 1
+                   UNTIL WS-COTAN-IDX > WS-COTAN-COUNT
+               IF WS-COTAN-MATRICULE(WS-COTAN-IDX) = COT-MATRICULE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-COTAN-IDX > WS-COTAN-COUNT
+               IF WS-COTAN-COUNT < 2000
+                   ADD 1 TO WS-COTAN-COUNT
+                   MOVE WS-COTAN-COUNT TO WS-COTAN-IDX
+                   MOVE COT-MATRICULE
+                       TO WS-COTAN-MATRICULE(WS-COTAN-IDX)
+                   MOVE 0 TO WS-COTAN-TOTAL(WS-COTAN-IDX)
+               ELSE
+                   DISPLAY "REPORT-RECAP-ANNUEL|WARN|0|TABLE-PLEINE="
+                       COT-MATRICULE
+                   MOVE WS-COTAN-COUNT TO WS-COTAN-IDX
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       3000-ACCUMULER-BULLETINS.
+      ******************************************************************
+           READ BULLETINS-FILE
+               AT END SET EOF-BUL TO TRUE
+           END-READ
+           PERFORM UNTIL EOF-BUL
+               ADD 1 TO WS-RECORDS-READ
+               COMPUTE WS-PERIODE-ANNEE = PAI-PERIODE / 100
+               IF WS-PERIODE-ANNEE = WS-ANNEE
+                   PERFORM 3050-CUMULER-BULLETIN
+               END-IF
+
+               READ BULLETINS-FILE
+                   AT END SET EOF-BUL TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE BULLETINS-FILE.
+
+      ******************************************************************
+       3050-CUMULER-BULLETIN.
+      ******************************************************************
+           PERFORM 3100-TROUVER-REC-IDX
+           ADD 1 TO WS-REC-NB-BULLETINS(WS-REC-IDX)
+           ADD PAI-BRUT TO WS-REC-TOTAL-BRUT(WS-REC-IDX)
+           ADD PAI-NET-IMPOSABLE TO WS-REC-TOTAL-NET-IMPOS(WS-REC-IDX)
+           ADD PAI-TOTAL-COT-SAL TO WS-REC-TOTAL-COT-SAL(WS-REC-IDX)
+           ADD PAI-MONTANT-PAS TO WS-REC-TOTAL-PAS(WS-REC-IDX)
+           ADD PAI-NET-A-PAYER TO WS-REC-TOTAL-NET-PAYE(WS-REC-IDX).
+
+      ******************************************************************
+       3100-TROUVER-REC-IDX.
+      ******************************************************************
+           MOVE 1 TO WS-REC-IDX
+           PERFORM VARYING WS-REC-IDX FROM 1 BY 1
+                   UNTIL WS-REC-IDX > WS-REC-COUNT
+               IF WS-REC-MATRICULE(WS-REC-IDX) = PAI-MATRICULE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-REC-IDX > WS-REC-COUNT
+               IF WS-REC-COUNT < 2000
+                   ADD 1 TO WS-REC-COUNT
+                   MOVE WS-REC-COUNT TO WS-REC-IDX
+                   MOVE PAI-MATRICULE TO WS-REC-MATRICULE(WS-REC-IDX)
+                   MOVE PAI-NOM TO WS-REC-NOM(WS-REC-IDX)
+                   MOVE PAI-PRENOM TO WS-REC-PRENOM(WS-REC-IDX)
+                   MOVE PAI-ETABLISSEMENT
+                       TO WS-REC-ETABLISSEMENT(WS-REC-IDX)
+                   MOVE 0 TO WS-REC-NB-BULLETINS(WS-REC-IDX)
+                   MOVE 0 TO WS-REC-TOTAL-BRUT(WS-REC-IDX)
+                   MOVE 0 TO WS-REC-TOTAL-NET-IMPOS(WS-REC-IDX)
+                   MOVE 0 TO WS-REC-TOTAL-COT-SAL(WS-REC-IDX)
+                   MOVE 0 TO WS-REC-TOTAL-PAS(WS-REC-IDX)
+                   MOVE 0 TO WS-REC-TOTAL-NET-PAYE(WS-REC-IDX)
+               ELSE
+                   DISPLAY "REPORT-RECAP-ANNUEL|WARN|0|TABLE-PLEINE="
+                       PAI-MATRICULE
+                   MOVE WS-REC-COUNT TO WS-REC-IDX
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       4000-ECRIRE-RECAPS.
+      ******************************************************************
+           PERFORM VARYING WS-REC-IDX FROM 1 BY 1
+                   UNTIL WS-REC-IDX > WS-REC-COUNT
+               PERFORM 4100-ECRIRE-UN-RECAP
+           END-PERFORM.
+
+      ******************************************************************
+       4100-ECRIRE-UN-RECAP.
+      ******************************************************************
+           INITIALIZE RECAP-RECORD
+           MOVE WS-REC-MATRICULE(WS-REC-IDX)     TO REC-MATRICULE
+           MOVE WS-ANNEE                          TO REC-ANNEE
+           MOVE WS-REC-NOM(WS-REC-IDX)            TO REC-NOM
+           MOVE WS-REC-PRENOM(WS-REC-IDX)         TO REC-PRENOM
+           MOVE WS-REC-ETABLISSEMENT(WS-REC-IDX)  TO REC-ETABLISSEMENT
+           MOVE WS-REC-NB-BULLETINS(WS-REC-IDX)   TO REC-NB-BULLETINS
+           MOVE WS-REC-TOTAL-BRUT(WS-REC-IDX)     TO REC-TOTAL-BRUT
+           MOVE WS-REC-TOTAL-NET-IMPOS(WS-REC-IDX)
+               TO REC-TOTAL-NET-IMPOSABLE
+           MOVE WS-REC-TOTAL-COT-SAL(WS-REC-IDX)  TO REC-TOTAL-COT-SAL
+           MOVE WS-REC-TOTAL-PAS(WS-REC-IDX)      TO REC-TOTAL-PAS
+           MOVE WS-REC-TOTAL-NET-PAYE(WS-REC-IDX) TO REC-TOTAL-NET-PAYE
+
+           MOVE WS-REC-MATRICULE(WS-REC-IDX) TO WS-COTAN-LOOKUP
+           PERFORM 4200-TROUVER-COTAN-PAT
+           MOVE WS-COTAN-TOTAL(WS-COTAN-IDX) TO REC-TOTAL-COT-PAT
+
+           WRITE RECAP-RECORD
+           IF WS-FS-REC NOT = "00"
+               DISPLAY "REPORT-RECAP-ANNUEL|ERROR|" WS-REC-IDX
+                   "|WRITE-REC=" WS-FS-REC
+               ADD 1 TO WS-ERRORS
+           END-IF
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+      ******************************************************************
+       4200-TROUVER-COTAN-PAT.
+      ******************************************************************
+      *    Recherche par WS-COTAN-LOOKUP ; un matricule sans
+      *    cotisation patronale enregistrée sur l'année (fichier
+      *    manquant ou vide) donne un total à zéro.
+           MOVE 1 TO WS-COTAN-IDX
+           PERFORM VARYING WS-COTAN-IDX FROM 1 BY 1
+                   UNTIL WS-COTAN-IDX > WS-COTAN-COUNT
+               IF WS-COTAN-MATRICULE(WS-COTAN-IDX) = WS-COTAN-LOOKUP
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-COTAN-IDX > WS-COTAN-COUNT
+               IF WS-COTAN-COUNT < 2000
+                   ADD 1 TO WS-COTAN-COUNT
+                   MOVE WS-COTAN-COUNT TO WS-COTAN-IDX
+                   MOVE WS-COTAN-LOOKUP
+                       TO WS-COTAN-MATRICULE(WS-COTAN-IDX)
+                   MOVE 0 TO WS-COTAN-TOTAL(WS-COTAN-IDX)
+               ELSE
+                   DISPLAY "REPORT-RECAP-ANNUEL|WARN|0|TABLE-PLEINE="
+                       WS-COTAN-LOOKUP
+                   MOVE WS-COTAN-COUNT TO WS-COTAN-IDX
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       9000-FIN.
+      ******************************************************************
+           DISPLAY "REPORT-RECAP-ANNUEL|DONE|" WS-RECORDS-WRITTEN
+               "|" WS-ERRORS.
