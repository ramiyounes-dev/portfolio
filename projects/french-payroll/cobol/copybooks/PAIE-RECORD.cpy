@@ -48,8 +48,30 @@
            05  PAI-TAUX-PAS           PIC S9(3)V99 COMP-3.
            05  PAI-MONTANT-PAS        PIC S9(9)V99 COMP-3.
            05  PAI-NET-AVANT-PAS      PIC S9(9)V99 COMP-3.
+           05  PAI-ACOMPTE            PIC S9(9)V99 COMP-3.
            05  PAI-NET-A-PAYER        PIC S9(9)V99 COMP-3.
       *    --- Tranches pour calcul ---
            05  PAI-TRANCHE-1          PIC S9(9)V99 COMP-3.
            05  PAI-TRANCHE-2          PIC S9(9)V99 COMP-3.
-           05  FILLER                 PIC X(76).
+           05  PAI-ETABLISSEMENT      PIC X(4).
+      *    --- Rubriques de paie génériques (gains/retenues libres) ---
+           05  PAI-AUTRES-GAINS       PIC S9(9)V99 COMP-3.
+           05  PAI-AUTRES-RETENUES    PIC S9(9)V99 COMP-3.
+      *    --- Cumuls annuels (art. R3243-1 Code du travail) ---
+           05  PAI-CUM-BRUT           PIC S9(11)V99 COMP-3.
+           05  PAI-CUM-NET            PIC S9(11)V99 COMP-3.
+           05  PAI-CUM-COT-SAL        PIC S9(11)V99 COMP-3.
+      *    --- Titres-restaurant ---
+           05  PAI-TR-NB-TITRES       PIC 9(2).
+           05  PAI-TR-PART-PATRONALE  PIC S9(9)V99 COMP-3.
+           05  PAI-TR-PART-SALARIALE  PIC S9(9)V99 COMP-3.
+      *    --- Rappel de salaire (régularisation d'une période
+      *    antérieure, versée sur la période en cours) ---
+           05  PAI-RAPPEL-PERIODE-ORIG PIC 9(6).
+           05  PAI-RAPPEL-BRUT        PIC S9(9)V99 COMP-3.
+           05  PAI-RAPPEL-COT-SAL     PIC S9(9)V99 COMP-3.
+           05  PAI-RAPPEL-NET         PIC S9(9)V99 COMP-3.
+      *    --- Prime de 13e mois (proratisée, versée en décembre) ---
+           05  PAI-PRIME-13E-MOIS     PIC S9(9)V99 COMP-3.
+      *    --- Subrogation IJSS (maladie, AT, maternité) ---
+           05  PAI-IJSS-MONTANT       PIC S9(9)V99 COMP-3.
