@@ -0,0 +1,48 @@
+      ******************************************************************
+      * ETABLISSEMENT-TABLE.cpy
+      * Table statique des établissements (multi-SIRET)
+      * Chargée en WORKING-STORAGE via MOVE ETAB-INIT-DATA TO
+      * ETAB-ENTRIES puis consultée par EMP-ETABLISSEMENT
+      ******************************************************************
+       01  ETABLISSEMENT-TABLE.
+           05  ETAB-COUNT              PIC 9(2) VALUE 2.
+           05  ETAB-ENTRIES.
+               10  ETAB-ENTRY OCCURS 2 TIMES.
+                   15  ETAB-CODE           PIC X(4).
+                   15  ETAB-COMPANY-NAME   PIC X(40).
+                   15  ETAB-SIRET          PIC X(17).
+                   15  ETAB-NAF            PIC X(6).
+                   15  ETAB-URSSAF         PIC X(20).
+                   15  ETAB-CONVENTION     PIC X(40).
+      *            Versement mobilité — taux fixé par l'autorité
+      *            organisatrice de la mobilité (AOM) du lieu
+      *            d'implantation de l'établissement, appliqué sur le
+      *            brut déplafonné (Art. L2333-64 et L2531-4 CGCT)
+                   15  ETAB-VM-TAUX        PIC S9(3)V99 COMP-3.
+
+       01  ETAB-INIT-DATA.
+           05  FILLER                  PIC X(4)  VALUE "0001".
+           05  FILLER                  PIC X(40)
+                   VALUE "METALLURGIQUE FRANCAISE SAS".
+           05  FILLER                  PIC X(17)
+                   VALUE "123 456 789 00012".
+           05  FILLER                  PIC X(6)  VALUE "2550A ".
+           05  FILLER                  PIC X(20)
+                   VALUE "URSSAF IDF 75-12345 ".
+           05  FILLER                  PIC X(40)
+                   VALUE "CCN Metallurgie (IDCC 3248)".
+      *            Île-de-France (syndicat des transports parisiens)
+           05  FILLER                  PIC S9(3)V99 COMP-3 VALUE 2.95.
+
+           05  FILLER                  PIC X(4)  VALUE "0002".
+           05  FILLER                  PIC X(40)
+                   VALUE "METALLURGIQUE FRANCAISE SAS - LYON".
+           05  FILLER                  PIC X(17)
+                   VALUE "123 456 789 00020".
+           05  FILLER                  PIC X(6)  VALUE "2550A ".
+           05  FILLER                  PIC X(20)
+                   VALUE "URSSAF RA 69-67890  ".
+           05  FILLER                  PIC X(40)
+                   VALUE "CCN Metallurgie (IDCC 3248)".
+      *            Métropole de Lyon (SYTRAL)
+           05  FILLER                  PIC S9(3)V99 COMP-3 VALUE 1.85.
