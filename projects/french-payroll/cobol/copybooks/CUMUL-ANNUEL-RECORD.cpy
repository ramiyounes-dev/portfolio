@@ -0,0 +1,17 @@
+      ******************************************************************
+      * CUMUL-ANNUEL-RECORD.cpy
+      * Cumuls annuels par employé — fichier CUMULS-ANNUELS.dat
+      * Organisation : INDEXED, clé primaire = CUM-CLE
+      *                (matricule + année civile)
+      * Alimenté par CALC-PAIE à chaque période, conformément aux
+      * cumuls annuels exigés sur le bulletin (art. R3243-1 C. trav.)
+      ******************************************************************
+       01  CUMUL-ANNUEL-RECORD.
+           05  CUM-CLE.
+               10  CUM-MATRICULE          PIC X(8).
+               10  CUM-ANNEE              PIC 9(4).
+           05  CUM-DERNIERE-PERIODE       PIC 9(6).
+           05  CUM-BRUT                   PIC S9(11)V99 COMP-3.
+           05  CUM-NET-A-PAYER            PIC S9(11)V99 COMP-3.
+           05  CUM-TOTAL-COT-SAL          PIC S9(11)V99 COMP-3.
+           05  FILLER                     PIC X(40).
