@@ -27,4 +27,13 @@
                88  EMP-ACTIF             VALUE "ACTIF  ".
                88  EMP-INACTIF           VALUE "INACTIF".
            05  EMP-HEURES-MENSUELLES  PIC 9(5)V99 COMP-3.
-           05  FILLER                 PIC X(68).
+           05  EMP-TYPE-CONTRAT       PIC X(3).
+               88  EMP-CDI               VALUE "CDI".
+               88  EMP-CDD               VALUE "CDD".
+           05  EMP-ETABLISSEMENT      PIC X(4) VALUE "0001".
+      *    --- Titre-restaurant ---
+           05  EMP-TR-ELIGIBLE        PIC X(1).
+               88  EMP-TR-OUI            VALUE "O".
+               88  EMP-TR-NON            VALUE "N".
+           05  EMP-TR-VALEUR          PIC S9(3)V99 COMP-3.
+           05  FILLER                 PIC X(57).
