@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CONGES-RECORD.cpy
+      * Solde de congés payés — fichier CONGES-PAYES.dat
+      * Organisation : INDEXED, clé primaire = CNG-MATRICULE
+      * Longueur enregistrement : 100 octets
+      ******************************************************************
+       01  CONGES-RECORD.
+           05  CNG-MATRICULE          PIC X(8).
+           05  CNG-DERNIERE-PERIODE   PIC 9(6).
+           05  CNG-ACQUIS-PERIODE     PIC S9(3)V99 COMP-3.
+           05  CNG-PRIS-PERIODE       PIC S9(3)V99 COMP-3.
+           05  CNG-SOLDE-JOURS        PIC S9(5)V99 COMP-3.
+           05  FILLER                 PIC X(80).
