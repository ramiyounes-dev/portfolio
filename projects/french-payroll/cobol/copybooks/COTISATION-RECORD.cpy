@@ -48,6 +48,11 @@
       *    AGS — 0.15% déplafonnée
       *    Art. L3253-18 Code du travail
            05  COT-AGS-PAT            PIC S9(9)V99 COMP-3.
+      *    Versement mobilité — taux fixé par l'autorité organisatrice
+      *    de la mobilité (AOM) du lieu de travail, sur brut déplafonné
+      *    Art. L2333-64 et L2531-4 CGCT
+           05  COT-VERSEMENT-MOBIL    PIC S9(9)V99 COMP-3.
       *    --- Total charges patronales ---
            05  COT-TOTAL-PAT          PIC S9(9)V99 COMP-3.
-           05  FILLER                 PIC X(68).
+           05  COT-ETABLISSEMENT      PIC X(4).
+           05  FILLER                 PIC X(58).
