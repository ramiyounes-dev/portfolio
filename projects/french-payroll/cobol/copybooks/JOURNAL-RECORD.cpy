@@ -19,4 +19,5 @@
                88  JRN-TYPE-NET          VALUE "NET".
                88  JRN-TYPE-PAT          VALUE "PAT".
                88  JRN-TYPE-TOT          VALUE "TOT".
-           05  FILLER                 PIC X(48).
+           05  JRN-ETABLISSEMENT      PIC X(4).
+           05  FILLER                 PIC X(44).
