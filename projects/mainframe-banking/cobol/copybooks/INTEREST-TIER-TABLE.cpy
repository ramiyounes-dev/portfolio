@@ -0,0 +1,34 @@
+      *================================================================*
+      * INTEREST-TIER-TABLE.cpy                                       *
+      * Balance-tiered annual interest rate schedule                  *
+      * Compiled-in defaults only — a program may overwrite           *
+      * TIER-ENTRIES at run time from an external schedule file,      *
+      * falling back to these defaults when that file is absent       *
+      * Tiers are ordered lowest minimum balance first; the rate for  *
+      * the highest tier whose minimum the balance meets or exceeds   *
+      * applies                                                        *
+      *================================================================*
+       01  INTEREST-TIER-TABLE.
+           05  TIER-COUNT              PIC 9(2) VALUE 4.
+           05  TIER-ENTRIES.
+               10  TIER-ENTRY OCCURS 4 TIMES.
+                   15  TIER-CODE           PIC X(4).
+                   15  TIER-MIN-BALANCE    PIC 9(11)V99.
+                   15  TIER-ANNUAL-RATE    PIC 9(3)V99.
+
+       01  TIER-INIT-DATA.
+           05  FILLER       PIC X(4)       VALUE "STD ".
+           05  FILLER       PIC 9(11)V99   VALUE 0.
+           05  FILLER       PIC 9(3)V99    VALUE 1.00.
+
+           05  FILLER       PIC X(4)       VALUE "PLUS".
+           05  FILLER       PIC 9(11)V99   VALUE 5000.00.
+           05  FILLER       PIC 9(3)V99    VALUE 2.00.
+
+           05  FILLER       PIC X(4)       VALUE "GOLD".
+           05  FILLER       PIC 9(11)V99   VALUE 25000.00.
+           05  FILLER       PIC 9(3)V99    VALUE 3.00.
+
+           05  FILLER       PIC X(4)       VALUE "PREM".
+           05  FILLER       PIC 9(11)V99   VALUE 100000.00.
+           05  FILLER       PIC 9(3)V99    VALUE 4.00.
