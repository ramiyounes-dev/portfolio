@@ -14,4 +14,8 @@
            05  BATCH-PENDING-COUNT     PIC 9(10).
            05  BATCH-LAST-TXN-ID       PIC 9(10).
            05  BATCH-TIMESTAMP         PIC 9(14).
-           05  FILLER                  PIC X(22).
+      *    Count of sorted-staging records already posted this run.
+      *    While BATCH-STATUS is POSTING, a restarted UPDATE-BALANCES
+      *    skips this many records instead of reposting from scratch.
+           05  BATCH-CHECKPOINT-COUNT  PIC 9(10).
+           05  FILLER                  PIC X(12).
