@@ -0,0 +1,19 @@
+      *================================================================*
+      * CURRENCY-AUDIT.cpy                                            *
+      * Record layout for CURRENCY-AUDIT-FILE (currency-audit.dat)    *
+      * ORGANIZATION IS SEQUENTIAL                                    *
+      * One row per currency conversion UPDATE-BALANCES applies, so   *
+      * the rate actually used on a historical transaction can be     *
+      * reconstructed even after CURRENCY-TABLE's rates have moved    *
+      * Record length: 92 bytes                                       *
+      *================================================================*
+       01  CURRENCY-AUDIT-RECORD.
+           05  CURA-TXN-ID             PIC 9(10).
+           05  CURA-TIMESTAMP          PIC 9(14).
+           05  CURA-FROM-CURRENCY      PIC X(3).
+           05  CURA-TO-CURRENCY        PIC X(3).
+           05  CURA-FROM-RATE-TO-USD   PIC 9(7)V9(6).
+           05  CURA-TO-RATE-TO-USD     PIC 9(7)V9(6).
+           05  CURA-ORIG-AMOUNT        PIC S9(13)V99 COMP-3.
+           05  CURA-CONVERTED-AMOUNT   PIC S9(13)V99 COMP-3.
+           05  FILLER                  PIC X(20).
