@@ -0,0 +1,12 @@
+      *================================================================*
+      * BATCH-LOCK.cpy                                                 *
+      * Lock record for batch-state.lock                               *
+      * Existence of this file is the lock itself: any batch program   *
+      * that touches BATCH-FILE creates it before doing so and deletes *
+      * it when done, so only one batch program can hold the pipeline  *
+      * at a time                                                      *
+      *================================================================*
+       01  LOCK-RECORD.
+           05  LOCK-TIMESTAMP          PIC 9(14).
+           05  LOCK-HELD-BY            PIC X(16).
+           05  FILLER                  PIC X(10).
