@@ -0,0 +1,14 @@
+      *================================================================*
+      * ACCOUNT-OWNER.cpy                                             *
+      * Record layout for the ACCOUNT-OWNERS companion file           *
+      * One row per ADDITIONAL (joint) owner on an account — the      *
+      * primary owner stays in ACCT-OWNER-NAME on ACCOUNT-RECORD;     *
+      * this file only carries owners beyond the first               *
+      * ORGANIZATION IS SEQUENTIAL, scanned in full per account       *
+      * Record length: 50 bytes                                       *
+      *================================================================*
+       01  ACCOUNT-OWNER-RECORD.
+           05  AO-ACCT-NUMBER          PIC 9(10).
+           05  AO-OWNER-SEQ            PIC 9(2).
+           05  AO-OWNER-NAME           PIC X(30).
+           05  FILLER                  PIC X(8).
