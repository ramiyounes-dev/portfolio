@@ -0,0 +1,16 @@
+      *================================================================*
+      * ACCOUNT-TYPE-CHANGE.cpy                                       *
+      * Record layout for ACCOUNT-TYPE-CHANGE-FILE                    *
+      * (account-type-changes.dat)                                    *
+      * ORGANIZATION IS SEQUENTIAL                                    *
+      * One row per ACCT-TYPE conversion CONVERT-ACCOUNT-TYPE applies,*
+      * so an account's type history can be reconstructed the same    *
+      * way CURRENCY-AUDIT.cpy preserves currency-conversion history  *
+      * Record length: 60 bytes                                       *
+      *================================================================*
+       01  ACCOUNT-TYPE-CHANGE-RECORD.
+           05  ATC-ACCT-NUMBER         PIC 9(10).
+           05  ATC-TIMESTAMP           PIC 9(14).
+           05  ATC-OLD-TYPE            PIC X(8).
+           05  ATC-NEW-TYPE            PIC X(8).
+           05  FILLER                  PIC X(20).
