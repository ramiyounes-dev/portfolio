@@ -0,0 +1,10 @@
+      *================================================================*
+      * ACCOUNT-COUNTER.cpy                                          *
+      * Single-record file holding the last account number assigned  *
+      * so CREATE-ACCOUNT can hand out the next one directly instead  *
+      * of scanning every existing account                            *
+      * Record length: 20 bytes                                       *
+      *================================================================*
+       01  ACCOUNT-COUNTER-RECORD.
+           05  CTR-LAST-ACCT-NUM       PIC 9(10).
+           05  FILLER                  PIC X(10).
