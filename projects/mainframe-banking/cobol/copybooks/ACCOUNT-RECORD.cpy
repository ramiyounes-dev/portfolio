@@ -23,4 +23,12 @@
                88  ACCT-STATUS-CLOSED  VALUE "CLOSED  ".
                88  ACCT-STATUS-FROZEN  VALUE "FROZEN  ".
            05  ACCT-OPEN-DATE          PIC 9(8).
-           05  FILLER                  PIC X(55).
+      *    Maximum the balance may go negative for a CREDIT account.
+      *    Zero for CHECKING/SAVINGS, where it has no effect.
+           05  ACCT-CREDIT-LIMIT       PIC S9(13)V99 COMP-3.
+      *    Balance-tiered interest rate bracket, looked up against
+      *    INTEREST-TIER-TABLE.cpy; re-derived from the balance each
+      *    time ACCRUE-INTEREST runs so an account moves tiers as its
+      *    balance crosses a threshold without any code change.
+           05  ACCT-RATE-TIER          PIC X(4).
+           05  FILLER                  PIC X(43).
