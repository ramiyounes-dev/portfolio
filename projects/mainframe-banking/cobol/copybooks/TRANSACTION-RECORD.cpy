@@ -15,6 +15,9 @@
                88  TXN-TYPE-TRANSFER   VALUE "TRANSFER  ".
                88  TXN-TYPE-PAYMENT    VALUE "PAYMENT   ".
                88  TXN-TYPE-CLOSURE    VALUE "CLOSURE   ".
+               88  TXN-TYPE-INTEREST   VALUE "INTEREST  ".
+               88  TXN-TYPE-REVERSAL   VALUE "REVERSAL  ".
+               88  TXN-TYPE-FEE        VALUE "FEE       ".
            05  TXN-DESCRIPTION         PIC X(40).
            05  TXN-CURRENCY            PIC X(3).
            05  TXN-RUNNING-BAL         PIC S9(13)V99 COMP-3.
@@ -22,5 +25,9 @@
                88  TXN-COMMITTED       VALUE "COMMIT  ".
                88  TXN-PENDING         VALUE "PENDING ".
                88  TXN-SORTED          VALUE "SORTED  ".
+               88  TXN-SUSPENSE        VALUE "ALERT   ".
            05  TXN-BATCH-NUM           PIC 9(6).
-           05  FILLER                  PIC X(39).
+      *    Links a TRANSFER's two legs to each other, or a REVERSAL
+      *    back to the original TXN-ID it undoes. Zero when unused.
+           05  TXN-LINK-ID              PIC 9(10).
+           05  FILLER                  PIC X(29).
