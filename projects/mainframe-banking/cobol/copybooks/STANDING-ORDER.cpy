@@ -0,0 +1,25 @@
+      *================================================================*
+      * STANDING-ORDER.cpy                                            *
+      * Record layout for the indexed STANDING-ORDERS file            *
+      * ORGANIZATION IS INDEXED, RECORD KEY IS SO-ORDER-ID            *
+      * One row per recurring scheduled payment (rent, utility draft, *
+      * etc.) against an account; maintained directly by operators,  *
+      * the same way CURRENCY-TABLE's external feed is               *
+      * Record length: 100 bytes                                      *
+      *================================================================*
+       01  STANDING-ORDER-RECORD.
+           05  SO-ORDER-ID             PIC 9(8).
+           05  SO-ACCT-NUMBER          PIC 9(10).
+           05  SO-AMOUNT               PIC S9(13)V99 COMP-3.
+           05  SO-TYPE                 PIC X(10).
+           05  SO-DESCRIPTION          PIC X(40).
+           05  SO-CURRENCY             PIC X(3).
+           05  SO-FREQUENCY            PIC X(8).
+               88  SO-FREQ-DAILY       VALUE "DAILY   ".
+               88  SO-FREQ-WEEKLY      VALUE "WEEKLY  ".
+               88  SO-FREQ-MONTHLY     VALUE "MONTHLY ".
+           05  SO-NEXT-RUN-DATE        PIC 9(8).
+           05  SO-STATUS               PIC X(8).
+               88  SO-ACTIVE           VALUE "ACTIVE  ".
+               88  SO-SUSPENDED        VALUE "SUSPEND ".
+           05  FILLER                  PIC X(10).
