@@ -0,0 +1,26 @@
+      *================================================================*
+      * AML-REVIEW.cpy                                                *
+      * Queue record for transactions flagged by ADD-TRANSACTION's    *
+      * anti-money-laundering threshold checks (amount over the       *
+      * configured ceiling, or too many transactions against the      *
+      * same account the same day). The transaction still posts to    *
+      * PENDING-FILE as normal — this is an alongside compliance      *
+      * record, not a hold, the same way QUEUE-FOR-REVIEW's entries   *
+      * are a separate supervisor queue from the account master      *
+      * ORGANIZATION IS SEQUENTIAL                                    *
+      * Record length: 110 bytes                                      *
+      *================================================================*
+       01  AML-REVIEW-RECORD.
+           05  AML-REQUEST-ID          PIC 9(10).
+           05  AML-TXN-ID              PIC 9(10).
+           05  AML-ACCOUNT-NUM         PIC 9(10).
+           05  AML-AMOUNT              PIC S9(13)V99 COMP-3.
+           05  AML-TYPE                PIC X(10).
+           05  AML-REASON              PIC X(10).
+               88  AML-REASON-AMOUNT   VALUE "AMOUNT    ".
+               88  AML-REASON-VELOCITY VALUE "VELOCITY  ".
+           05  AML-TIMESTAMP           PIC 9(14).
+           05  AML-STATUS              PIC X(8).
+               88  AML-STATUS-PENDING  VALUE "PENDING ".
+               88  AML-STATUS-CLEARED  VALUE "CLEARED ".
+           05  FILLER                  PIC X(20).
