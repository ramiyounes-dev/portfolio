@@ -0,0 +1,23 @@
+      *================================================================*
+      * PENDING-ACCOUNT.cpy                                           *
+      * Queue record for transactions whose account number could not  *
+      * be found. A supervisor reviews each entry via APPROVE-ACCOUNT *
+      * and either creates the account deliberately or rejects it,    *
+      * instead of ADD-TRANSACTION manufacturing an account on the    *
+      * fly                                                            *
+      * ORGANIZATION IS SEQUENTIAL                                    *
+      * Record length: 130 bytes                                      *
+      *================================================================*
+       01  PENDING-ACCT-RECORD.
+           05  PACC-REQUEST-ID         PIC 9(10).
+           05  PACC-ACCOUNT-NUM        PIC X(10).
+           05  PACC-AMOUNT             PIC S9(13)V99 COMP-3.
+           05  PACC-TYPE               PIC X(10).
+           05  PACC-DESCRIPTION        PIC X(40).
+           05  PACC-CURRENCY           PIC X(3).
+           05  PACC-TIMESTAMP          PIC 9(14).
+           05  PACC-STATUS             PIC X(8).
+               88  PACC-STATUS-PENDING  VALUE "PENDING ".
+               88  PACC-STATUS-APPROVED VALUE "APPROVED".
+               88  PACC-STATUS-REJECTED VALUE "REJECTED".
+           05  FILLER                  PIC X(17).
