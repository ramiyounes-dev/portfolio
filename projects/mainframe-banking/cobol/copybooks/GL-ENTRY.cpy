@@ -0,0 +1,21 @@
+      *================================================================*
+      * GL-ENTRY.cpy                                                  *
+      * Record layout for GL-EXPORT-FILE (gl-export.dat)              *
+      * ORGANIZATION IS SEQUENTIAL                                    *
+      * One row per double-entry journal line GENERATE-GL-EXPORT      *
+      * derives from a committed transaction, for import into the     *
+      * general-ledger / accounting package                           *
+      * Record length: 135 bytes                                      *
+      *================================================================*
+       01  GL-ENTRY-RECORD.
+           05  GLE-ENTRY-ID            PIC 9(10).
+           05  GLE-TXN-ID              PIC 9(10).
+           05  GLE-DATE                PIC 9(8).
+           05  GLE-ACCOUNT-NUM         PIC 9(10).
+           05  GLE-DEBIT-ACCT          PIC X(8).
+           05  GLE-CREDIT-ACCT         PIC X(8).
+           05  GLE-AMOUNT              PIC S9(13)V99 COMP-3.
+           05  GLE-CURRENCY            PIC X(3).
+           05  GLE-TXN-TYPE            PIC X(10).
+           05  GLE-DESCRIPTION         PIC X(40).
+           05  FILLER                  PIC X(20).
