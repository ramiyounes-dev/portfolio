@@ -0,0 +1,274 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSESS-MAINTENANCE-FEES.
+      *================================================================*
+      * ASSESS-MAINTENANCE-FEES.cbl                                    *
+      * Scans every ACTIVE checking account and appends one monthly    *
+      * maintenance-fee withdrawal to the PENDING buffer for each one  *
+      * whose balance is below the configured minimum, so the debit    *
+      * flows through the normal sort / update-balances pipeline like  *
+      * any other transaction                                          *
+      * Input: none (flat minimum and fee amount below apply to all    *
+      *        checking accounts)                                      *
+      * Output: Pipe-delimited records to stdout, one per line         *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO WS-ACCT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT PENDING-FILE
+               ASSIGN TO WS-PENDING-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PEND-STATUS.
+
+           SELECT BATCH-FILE
+               ASSIGN TO WS-BATCH-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+
+           SELECT LOCK-FILE
+               ASSIGN TO WS-LOCK-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY "ACCOUNT-RECORD.cpy".
+
+       FD  PENDING-FILE.
+       COPY "TRANSACTION-RECORD.cpy".
+
+       FD  BATCH-FILE.
+       COPY "BATCH-STATE.cpy".
+
+       FD  LOCK-FILE.
+       COPY "BATCH-LOCK.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-PATH               PIC X(256).
+       01  WS-PENDING-PATH            PIC X(256).
+       01  WS-BATCH-PATH              PIC X(256).
+       01  WS-LOCK-PATH               PIC X(256).
+       01  WS-ACCT-STATUS             PIC XX.
+       01  WS-PEND-STATUS             PIC XX.
+       01  WS-BATCH-STATUS            PIC XX.
+       01  WS-LOCK-STATUS             PIC XX.
+       01  WS-DATA-DIR                PIC X(256).
+
+      *    Flat policy figures: accounts below the minimum are charged
+      *    the fee, capped so the fee itself cannot drive the balance
+      *    further negative than the fee amount.
+       01  WS-MIN-BALANCE             PIC S9(13)V99 COMP-3
+                                       VALUE 100.00.
+       01  WS-FEE-AMOUNT              PIC S9(13)V99 COMP-3
+                                       VALUE 10.00.
+
+       01  WS-EOF                     PIC 9      VALUE 0.
+       01  WS-ASSESSED-COUNT          PIC 9(10)  VALUE 0.
+       01  WS-SKIPPED-COUNT           PIC 9(10)  VALUE 0.
+
+       01  WS-NEXT-TXN-ID             PIC 9(10).
+       01  WS-CURRENT-BATCH           PIC 9(6).
+       01  WS-PENDING-COUNT           PIC 9(10).
+       01  WS-DISPLAY-AMT             PIC -(13)9.99.
+
+       01  WS-CURRENT-DATE.
+           05  WS-DATE-YYYYMMDD       PIC 9(8).
+           05  WS-DATE-HHMMSS         PIC 9(6).
+           05  WS-DATE-HUNDREDTHS     PIC 9(2).
+       01  WS-TIMESTAMP               PIC 9(14).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DATA_DIR"
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/accounts.dat" DELIMITED SIZE
+                  INTO WS-ACCT-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/pending.dat" DELIMITED SIZE
+                  INTO WS-PENDING-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-state.dat" DELIMITED SIZE
+                  INTO WS-BATCH-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-state.lock" DELIMITED SIZE
+                  INTO WS-LOCK-PATH
+           END-STRING
+
+           PERFORM ACQUIRE-BATCH-LOCK
+           PERFORM READ-BATCH-STATE
+           PERFORM OPEN-PENDING-FOR-APPEND
+           PERFORM ASSESS-ALL-CHECKING-ACCOUNTS
+           CLOSE PENDING-FILE
+           PERFORM SAVE-BATCH-STATE
+           PERFORM RELEASE-BATCH-LOCK
+
+           DISPLAY "ASSESSMENT-COMPLETE|" WS-ASSESSED-COUNT
+               " accounts charged, " WS-SKIPPED-COUNT
+               " skipped (at or above minimum or not checking)"
+           STOP RUN.
+
+       ACQUIRE-BATCH-LOCK.
+           OPEN INPUT LOCK-FILE
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE
+               DISPLAY "ERROR|Batch is locked by another process"
+                   " - try again later"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT LOCK-FILE
+           IF WS-LOCK-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot acquire batch lock: "
+                   WS-LOCK-STATUS
+               STOP RUN
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+           INITIALIZE LOCK-RECORD
+           MOVE WS-TIMESTAMP TO LOCK-TIMESTAMP
+           MOVE "ASSESS-MAINTENANCE-FEES" TO LOCK-HELD-BY
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE.
+
+       RELEASE-BATCH-LOCK.
+           DELETE FILE LOCK-FILE.
+
+       READ-BATCH-STATE.
+           OPEN INPUT BATCH-FILE
+           IF WS-BATCH-STATUS = "35"
+               MOVE 0          TO WS-NEXT-TXN-ID
+               MOVE 1          TO WS-CURRENT-BATCH
+               MOVE 0          TO WS-PENDING-COUNT
+           ELSE
+               READ BATCH-FILE
+                   AT END
+                       MOVE 0  TO WS-NEXT-TXN-ID
+                       MOVE 1  TO WS-CURRENT-BATCH
+                       MOVE 0  TO WS-PENDING-COUNT
+                   NOT AT END
+                       MOVE BATCH-LAST-TXN-ID
+                           TO WS-NEXT-TXN-ID
+                       MOVE BATCH-SEQUENCE-NUM
+                           TO WS-CURRENT-BATCH
+                       MOVE BATCH-PENDING-COUNT
+                           TO WS-PENDING-COUNT
+               END-READ
+               CLOSE BATCH-FILE
+           END-IF.
+
+       OPEN-PENDING-FOR-APPEND.
+           OPEN EXTEND PENDING-FILE
+           IF WS-PEND-STATUS = "35"
+               OPEN OUTPUT PENDING-FILE
+           END-IF
+           IF WS-PEND-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open pending: " WS-PEND-STATUS
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF.
+
+       ASSESS-ALL-CHECKING-ACCOUNTS.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open accounts: " WS-ACCT-STATUS
+               CLOSE PENDING-FILE
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-EOF
+           PERFORM UNTIL WS-EOF = 1
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM ASSESS-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE.
+
+       ASSESS-ONE-ACCOUNT.
+           IF NOT ACCT-STATUS-ACTIVE OR NOT ACCT-TYPE-CHECKING
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               IF ACCT-BALANCE < WS-MIN-BALANCE
+                   PERFORM APPEND-FEE-TXN
+                   ADD 1 TO WS-ASSESSED-COUNT
+               ELSE
+                   ADD 1 TO WS-SKIPPED-COUNT
+               END-IF
+           END-IF.
+
+       APPEND-FEE-TXN.
+           ADD 1 TO WS-NEXT-TXN-ID
+           ADD 1 TO WS-PENDING-COUNT
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+
+           INITIALIZE TRANSACTION-RECORD
+           MOVE WS-NEXT-TXN-ID        TO TXN-ID
+           MOVE WS-TIMESTAMP          TO TXN-TIMESTAMP
+           MOVE ACCT-NUMBER           TO TXN-ACCOUNT-NUM
+           COMPUTE TXN-AMOUNT = WS-FEE-AMOUNT * -1
+           MOVE "FEE       "          TO TXN-TYPE
+           MOVE "Monthly minimum-balance maintenance fee"
+                                       TO TXN-DESCRIPTION
+           MOVE ACCT-CURRENCY         TO TXN-CURRENCY
+           MOVE ZERO                  TO TXN-RUNNING-BAL
+           MOVE "PENDING "            TO TXN-STATUS
+           MOVE WS-CURRENT-BATCH      TO TXN-BATCH-NUM
+
+           WRITE TRANSACTION-RECORD
+           IF WS-PEND-STATUS NOT = "00"
+               DISPLAY "ERROR|Write failed: " WS-PEND-STATUS
+               CLOSE PENDING-FILE
+               CLOSE ACCOUNT-FILE
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           MOVE TXN-AMOUNT TO WS-DISPLAY-AMT
+           DISPLAY "OK|"
+               TXN-ID "|"
+               TXN-TIMESTAMP "|"
+               TXN-ACCOUNT-NUM "|"
+               TXN-TYPE "|"
+               WS-DISPLAY-AMT "|"
+               TXN-CURRENCY "|"
+               TXN-DESCRIPTION "|"
+               TXN-STATUS "|"
+               TXN-BATCH-NUM.
+
+       SAVE-BATCH-STATE.
+           OPEN OUTPUT BATCH-FILE
+           INITIALIZE BATCH-STATE-RECORD
+           MOVE WS-NEXT-TXN-ID        TO BATCH-LAST-TXN-ID
+           MOVE WS-CURRENT-BATCH      TO BATCH-SEQUENCE-NUM
+           MOVE "IDLE    "            TO BATCH-STATUS
+           MOVE WS-PENDING-COUNT      TO BATCH-PENDING-COUNT
+           MOVE WS-NEXT-TXN-ID        TO BATCH-LAST-COMMITTED
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+           MOVE WS-TIMESTAMP          TO BATCH-TIMESTAMP
+           WRITE BATCH-STATE-RECORD
+           CLOSE BATCH-FILE.
