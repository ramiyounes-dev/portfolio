@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-NET-WORTH.
+      *================================================================*
+      * REPORT-NET-WORTH.cbl                                           *
+      * Consolidates every account's balance into a single chosen     *
+      * base currency using CURRENCY-TABLE's rates-to-USD, and prints *
+      * a per-account breakdown alongside the consolidated total,      *
+      * the same conversion math CONVERT-CURRENCY in UPDATE-BALANCES  *
+      * applies per transaction, applied here per account balance      *
+      * Input:  BASE-CURRENCY (optional, defaults to USD) via arg     *
+      * Output: Formatted report file plus pipe-delimited lines to     *
+      *         stdout                                                 *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO WS-ACCT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT RATES-FILE
+               ASSIGN TO WS-RATES-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RATES-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO WS-REPORT-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY "ACCOUNT-RECORD.cpy".
+
+       FD  RATES-FILE.
+       01  RATE-RECORD.
+           05  RATE-CODE                  PIC X(3).
+           05  RATE-NAME                  PIC X(20).
+           05  RATE-TO-USD                PIC 9(7)V9(6).
+           05  RATE-DECIMALS              PIC 9(1).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-PATH               PIC X(256).
+       01  WS-RATES-PATH              PIC X(256).
+       01  WS-REPORT-PATH             PIC X(256).
+       01  WS-ACCT-STATUS             PIC XX.
+       01  WS-RATES-STATUS            PIC XX.
+       01  WS-REPORT-STATUS           PIC XX.
+       01  WS-DATA-DIR                PIC X(256).
+       01  WS-EOF                     PIC 9       VALUE 0.
+       01  WS-ARG-COUNT               PIC 9(2).
+
+       01  WS-INPUT-BASE-CURRENCY     PIC X(3).
+       01  WS-BASE-CURRENCY           PIC X(3)    VALUE "USD".
+       01  WS-BASE-FOUND              PIC 9       VALUE 0.
+       01  WS-BASE-RATE               PIC 9(7)V9(6).
+       01  WS-ACCT-RATE               PIC 9(7)V9(6).
+       01  WS-RATE-FOUND              PIC 9       VALUE 0.
+       01  WS-CUR-IDX                 PIC 9(2).
+
+       01  WS-CONVERTED-BAL           PIC S9(13)V99 COMP-3.
+       01  WS-TOTAL-BASE              PIC S9(15)V99 COMP-3 VALUE 0.
+       01  WS-ACCOUNT-COUNT           PIC 9(10)   VALUE 0.
+       01  WS-UNCONVERTED-COUNT       PIC 9(10)   VALUE 0.
+
+       01  WS-DISPLAY-BAL             PIC -(15)9.99.
+       01  WS-DISPLAY-TOTAL           PIC -(15)9.99.
+
+       COPY "CURRENCY-TABLE.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DATA_DIR"
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/accounts.dat" DELIMITED SIZE
+                  INTO WS-ACCT-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/currency-rates.dat" DELIMITED SIZE
+                  INTO WS-RATES-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/net-worth-report.txt" DELIMITED SIZE
+                  INTO WS-REPORT-PATH
+           END-STRING
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT >= 1
+               ACCEPT WS-INPUT-BASE-CURRENCY FROM ARGUMENT-VALUE
+               MOVE WS-INPUT-BASE-CURRENCY TO WS-BASE-CURRENCY
+           END-IF
+
+           PERFORM LOAD-CURRENCY-RATES
+           PERFORM LOOKUP-BASE-RATE
+           IF WS-BASE-FOUND = 0
+               DISPLAY "ERROR|Unknown base currency: "
+                   WS-BASE-CURRENCY
+               STOP RUN
+           END-IF
+
+           PERFORM OPEN-REPORT-FILE
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM SCAN-ACCOUNTS THRU SCAN-ACCOUNTS-EXIT
+           PERFORM WRITE-REPORT-FOOTER
+           CLOSE REPORT-FILE
+
+           MOVE WS-TOTAL-BASE TO WS-DISPLAY-TOTAL
+           DISPLAY "NET-WORTH-TOTAL|" WS-BASE-CURRENCY "|"
+               WS-DISPLAY-TOTAL
+           STOP RUN.
+
+       LOAD-CURRENCY-RATES.
+      *    Same optional-external-feed pattern UPDATE-BALANCES uses:
+      *    currency-rates.dat overrides the compiled-in defaults by
+      *    position when present, else the defaults stand.
+           MOVE CURRENCY-INIT-DATA TO CURRENCY-ENTRIES
+           OPEN INPUT RATES-FILE
+           IF WS-RATES-STATUS = "00"
+               MOVE ZERO TO WS-EOF
+               MOVE ZERO TO WS-CUR-IDX
+               PERFORM UNTIL WS-EOF = 1
+                   READ RATES-FILE
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF WS-CUR-IDX < CURRENCY-COUNT
+                               ADD 1 TO WS-CUR-IDX
+                               MOVE RATE-CODE
+                                   TO CUR-CODE(WS-CUR-IDX)
+                               MOVE RATE-NAME
+                                   TO CUR-NAME(WS-CUR-IDX)
+                               MOVE RATE-TO-USD
+                                   TO CUR-RATE-TO-USD(WS-CUR-IDX)
+                               MOVE RATE-DECIMALS
+                                   TO CUR-DECIMALS(WS-CUR-IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATES-FILE
+           ELSE
+               IF WS-RATES-STATUS NOT = "35"
+                   DISPLAY "WARN|Cannot open currency rates feed: "
+                       WS-RATES-STATUS " - using compiled defaults"
+               END-IF
+           END-IF.
+
+       LOOKUP-BASE-RATE.
+           MOVE 0 TO WS-BASE-FOUND
+           PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+               UNTIL WS-CUR-IDX > CURRENCY-COUNT
+               IF CUR-CODE(WS-CUR-IDX) = WS-BASE-CURRENCY
+                   MOVE CUR-RATE-TO-USD(WS-CUR-IDX) TO WS-BASE-RATE
+                   MOVE 1 TO WS-BASE-FOUND
+               END-IF
+           END-PERFORM.
+
+       OPEN-REPORT-FILE.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open report output: "
+                   WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           MOVE ALL "=" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "CONSOLIDATED NET WORTH REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "Base currency: " DELIMITED SIZE
+                  WS-BASE-CURRENCY DELIMITED SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       SCAN-ACCOUNTS.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-STATUS = "35"
+               GO TO SCAN-ACCOUNTS-EXIT
+           END-IF
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open accounts: " WS-ACCT-STATUS
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-EOF
+           PERFORM UNTIL WS-EOF = 1
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM CONVERT-AND-LIST-ACCOUNT
+                           THRU CONVERT-AND-LIST-ACCOUNT-EXIT
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE.
+       SCAN-ACCOUNTS-EXIT.
+           EXIT.
+
+       CONVERT-AND-LIST-ACCOUNT.
+           IF ACCT-STATUS-CLOSED
+               GO TO CONVERT-AND-LIST-ACCOUNT-EXIT
+           END-IF
+           ADD 1 TO WS-ACCOUNT-COUNT
+
+           IF ACCT-CURRENCY = WS-BASE-CURRENCY
+               MOVE ACCT-BALANCE TO WS-CONVERTED-BAL
+           ELSE
+               PERFORM LOOKUP-ACCT-RATE
+               IF WS-RATE-FOUND = 0
+                   DISPLAY "WARN|No rate for currency " ACCT-CURRENCY
+                       " on account " ACCT-NUMBER
+                       " - excluded from total"
+                   ADD 1 TO WS-UNCONVERTED-COUNT
+                   GO TO CONVERT-AND-LIST-ACCOUNT-EXIT
+               END-IF
+               COMPUTE WS-CONVERTED-BAL ROUNDED =
+                   ACCT-BALANCE * WS-ACCT-RATE / WS-BASE-RATE
+           END-IF
+
+           ADD WS-CONVERTED-BAL TO WS-TOTAL-BASE
+           MOVE ACCT-BALANCE TO WS-DISPLAY-BAL
+           MOVE WS-CONVERTED-BAL TO WS-DISPLAY-TOTAL
+           STRING ACCT-NUMBER         DELIMITED SIZE
+                  "  " DELIMITED SIZE
+                  ACCT-CURRENCY       DELIMITED SIZE
+                  " " DELIMITED SIZE
+                  WS-DISPLAY-BAL      DELIMITED SIZE
+                  "  -> " DELIMITED SIZE
+                  WS-BASE-CURRENCY    DELIMITED SIZE
+                  " " DELIMITED SIZE
+                  WS-DISPLAY-TOTAL    DELIMITED SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           DISPLAY "ACCOUNT|"
+               ACCT-NUMBER "|"
+               ACCT-CURRENCY "|"
+               WS-DISPLAY-BAL "|"
+               WS-BASE-CURRENCY "|"
+               WS-DISPLAY-TOTAL.
+       CONVERT-AND-LIST-ACCOUNT-EXIT.
+           EXIT.
+
+       LOOKUP-ACCT-RATE.
+           MOVE 0 TO WS-RATE-FOUND
+           PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+               UNTIL WS-CUR-IDX > CURRENCY-COUNT
+               IF CUR-CODE(WS-CUR-IDX) = ACCT-CURRENCY
+                   MOVE CUR-RATE-TO-USD(WS-CUR-IDX) TO WS-ACCT-RATE
+                   MOVE 1 TO WS-RATE-FOUND
+               END-IF
+           END-PERFORM.
+
+       WRITE-REPORT-FOOTER.
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-TOTAL-BASE TO WS-DISPLAY-TOTAL
+           STRING "TOTAL (" DELIMITED SIZE
+                  WS-BASE-CURRENCY DELIMITED SIZE
+                  "): " DELIMITED SIZE
+                  WS-DISPLAY-TOTAL DELIMITED SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           STRING WS-ACCOUNT-COUNT DELIMITED SIZE
+                  " accounts consolidated, " DELIMITED SIZE
+                  WS-UNCONVERTED-COUNT DELIMITED SIZE
+                  " excluded (no rate available)" DELIMITED SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE ALL "=" TO REPORT-LINE
+           WRITE REPORT-LINE.
