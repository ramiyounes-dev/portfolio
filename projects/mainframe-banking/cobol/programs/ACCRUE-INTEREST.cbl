@@ -0,0 +1,306 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCRUE-INTEREST.
+      *================================================================*
+      * ACCRUE-INTEREST.cbl                                            *
+      * Computes monthly interest for every ACTIVE savings account     *
+      * using the rate for its current balance tier (see               *
+      * INTEREST-TIER-TABLE.cpy), re-tiers the account if its balance  *
+      * has crossed into a new bracket, and appends one INTEREST       *
+      * deposit per account to the PENDING buffer, so the credit flows *
+      * through the normal sort / update-balances pipeline like any    *
+      * other transaction                                              *
+      * Input: none (tier schedule below applies to all savings accts) *
+      * Output: Pipe-delimited records to stdout, one per line         *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO WS-ACCT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT PENDING-FILE
+               ASSIGN TO WS-PENDING-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PEND-STATUS.
+
+           SELECT BATCH-FILE
+               ASSIGN TO WS-BATCH-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+
+           SELECT LOCK-FILE
+               ASSIGN TO WS-LOCK-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY "ACCOUNT-RECORD.cpy".
+
+       FD  PENDING-FILE.
+       COPY "TRANSACTION-RECORD.cpy".
+
+       FD  BATCH-FILE.
+       COPY "BATCH-STATE.cpy".
+
+       FD  LOCK-FILE.
+       COPY "BATCH-LOCK.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "INTEREST-TIER-TABLE.cpy".
+       01  WS-TIER-IDX                PIC 9(2).
+       01  WS-RETIER-COUNT            PIC 9(10)  VALUE 0.
+       01  WS-ACCT-PATH               PIC X(256).
+       01  WS-PENDING-PATH            PIC X(256).
+       01  WS-BATCH-PATH              PIC X(256).
+       01  WS-LOCK-PATH               PIC X(256).
+       01  WS-ACCT-STATUS             PIC XX.
+       01  WS-PEND-STATUS             PIC XX.
+       01  WS-BATCH-STATUS            PIC XX.
+       01  WS-LOCK-STATUS             PIC XX.
+       01  WS-DATA-DIR                PIC X(256).
+
+      *    Annual rate looked up per account from INTEREST-TIER-TABLE
+      *    by current balance, prorated to a monthly accrual.
+      *    Average-balance tracking is not kept day-to-day, so the
+      *    current balance stands in as the month's average balance.
+       01  WS-ANNUAL-RATE             PIC 9(3)V99.
+       01  WS-MONTHLY-RATE            PIC 9(3)V9(6).
+       01  WS-INTEREST                PIC S9(13)V99 COMP-3.
+
+       01  WS-EOF                     PIC 9      VALUE 0.
+       01  WS-ACCRUED-COUNT           PIC 9(10)  VALUE 0.
+       01  WS-SKIPPED-COUNT           PIC 9(10)  VALUE 0.
+
+       01  WS-NEXT-TXN-ID             PIC 9(10).
+       01  WS-CURRENT-BATCH           PIC 9(6).
+       01  WS-PENDING-COUNT           PIC 9(10).
+       01  WS-DISPLAY-AMT             PIC -(13)9.99.
+
+       01  WS-CURRENT-DATE.
+           05  WS-DATE-YYYYMMDD       PIC 9(8).
+           05  WS-DATE-HHMMSS         PIC 9(6).
+           05  WS-DATE-HUNDREDTHS     PIC 9(2).
+       01  WS-TIMESTAMP               PIC 9(14).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DATA_DIR"
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/accounts.dat" DELIMITED SIZE
+                  INTO WS-ACCT-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/pending.dat" DELIMITED SIZE
+                  INTO WS-PENDING-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-state.dat" DELIMITED SIZE
+                  INTO WS-BATCH-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-state.lock" DELIMITED SIZE
+                  INTO WS-LOCK-PATH
+           END-STRING
+
+           MOVE TIER-INIT-DATA TO TIER-ENTRIES
+
+           PERFORM ACQUIRE-BATCH-LOCK
+           PERFORM READ-BATCH-STATE
+           PERFORM OPEN-PENDING-FOR-APPEND
+           PERFORM ACCRUE-ALL-SAVINGS-ACCOUNTS
+           CLOSE PENDING-FILE
+           PERFORM SAVE-BATCH-STATE
+           PERFORM RELEASE-BATCH-LOCK
+
+           DISPLAY "ACCRUAL-COMPLETE|" WS-ACCRUED-COUNT
+               " accounts credited, " WS-SKIPPED-COUNT
+               " skipped (zero interest or not savings), "
+               WS-RETIER-COUNT " re-tiered"
+           STOP RUN.
+
+       ACQUIRE-BATCH-LOCK.
+           OPEN INPUT LOCK-FILE
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE
+               DISPLAY "ERROR|Batch is locked by another process"
+                   " - try again later"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT LOCK-FILE
+           IF WS-LOCK-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot acquire batch lock: "
+                   WS-LOCK-STATUS
+               STOP RUN
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+           INITIALIZE LOCK-RECORD
+           MOVE WS-TIMESTAMP       TO LOCK-TIMESTAMP
+           MOVE "ACCRUE-INTEREST" TO LOCK-HELD-BY
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE.
+
+       RELEASE-BATCH-LOCK.
+           DELETE FILE LOCK-FILE.
+
+       READ-BATCH-STATE.
+           OPEN INPUT BATCH-FILE
+           IF WS-BATCH-STATUS = "35"
+               MOVE 0          TO WS-NEXT-TXN-ID
+               MOVE 1          TO WS-CURRENT-BATCH
+               MOVE 0          TO WS-PENDING-COUNT
+           ELSE
+               READ BATCH-FILE
+                   AT END
+                       MOVE 0  TO WS-NEXT-TXN-ID
+                       MOVE 1  TO WS-CURRENT-BATCH
+                       MOVE 0  TO WS-PENDING-COUNT
+                   NOT AT END
+                       MOVE BATCH-LAST-TXN-ID
+                           TO WS-NEXT-TXN-ID
+                       MOVE BATCH-SEQUENCE-NUM
+                           TO WS-CURRENT-BATCH
+                       MOVE BATCH-PENDING-COUNT
+                           TO WS-PENDING-COUNT
+               END-READ
+               CLOSE BATCH-FILE
+           END-IF.
+
+       OPEN-PENDING-FOR-APPEND.
+           OPEN EXTEND PENDING-FILE
+           IF WS-PEND-STATUS = "35"
+               OPEN OUTPUT PENDING-FILE
+           END-IF
+           IF WS-PEND-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open pending: " WS-PEND-STATUS
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF.
+
+       ACCRUE-ALL-SAVINGS-ACCOUNTS.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open accounts: " WS-ACCT-STATUS
+               CLOSE PENDING-FILE
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-EOF
+           PERFORM UNTIL WS-EOF = 1
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM ACCRUE-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE.
+
+       ACCRUE-ONE-ACCOUNT.
+           IF NOT ACCT-STATUS-ACTIVE OR NOT ACCT-TYPE-SAVINGS
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               PERFORM RETIER-ACCOUNT
+               COMPUTE WS-MONTHLY-RATE = WS-ANNUAL-RATE / 12
+               COMPUTE WS-INTEREST ROUNDED =
+                   ACCT-BALANCE * WS-MONTHLY-RATE / 100
+               IF WS-INTEREST > 0
+                   PERFORM APPEND-INTEREST-TXN
+                   ADD 1 TO WS-ACCRUED-COUNT
+               ELSE
+                   ADD 1 TO WS-SKIPPED-COUNT
+               END-IF
+           END-IF.
+
+       RETIER-ACCOUNT.
+      *    Re-derive the account's rate tier from its current balance
+      *    so it moves tiers as the balance crosses a threshold, and
+      *    persist the new tier code on the account record.
+           MOVE "STD " TO ACCT-RATE-TIER
+           MOVE TIER-ANNUAL-RATE(1) TO WS-ANNUAL-RATE
+           PERFORM VARYING WS-TIER-IDX FROM 1 BY 1
+               UNTIL WS-TIER-IDX > TIER-COUNT
+               IF ACCT-BALANCE >= TIER-MIN-BALANCE(WS-TIER-IDX)
+                   MOVE TIER-CODE(WS-TIER-IDX) TO ACCT-RATE-TIER
+                   MOVE TIER-ANNUAL-RATE(WS-TIER-IDX) TO WS-ANNUAL-RATE
+               END-IF
+           END-PERFORM
+           REWRITE ACCOUNT-RECORD
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "WARN|Re-tier rewrite failed for "
+                   ACCT-NUMBER ": " WS-ACCT-STATUS
+           ELSE
+               ADD 1 TO WS-RETIER-COUNT
+           END-IF.
+
+       APPEND-INTEREST-TXN.
+           ADD 1 TO WS-NEXT-TXN-ID
+           ADD 1 TO WS-PENDING-COUNT
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+
+           INITIALIZE TRANSACTION-RECORD
+           MOVE WS-NEXT-TXN-ID        TO TXN-ID
+           MOVE WS-TIMESTAMP          TO TXN-TIMESTAMP
+           MOVE ACCT-NUMBER           TO TXN-ACCOUNT-NUM
+           MOVE WS-INTEREST           TO TXN-AMOUNT
+           MOVE "INTEREST  "          TO TXN-TYPE
+           MOVE "Monthly interest accrual"
+                                       TO TXN-DESCRIPTION
+           MOVE ACCT-CURRENCY         TO TXN-CURRENCY
+           MOVE ZERO                  TO TXN-RUNNING-BAL
+           MOVE "PENDING "            TO TXN-STATUS
+           MOVE WS-CURRENT-BATCH      TO TXN-BATCH-NUM
+
+           WRITE TRANSACTION-RECORD
+           IF WS-PEND-STATUS NOT = "00"
+               DISPLAY "ERROR|Write failed: " WS-PEND-STATUS
+               CLOSE PENDING-FILE
+               CLOSE ACCOUNT-FILE
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           MOVE TXN-AMOUNT TO WS-DISPLAY-AMT
+           DISPLAY "OK|"
+               TXN-ID "|"
+               TXN-TIMESTAMP "|"
+               TXN-ACCOUNT-NUM "|"
+               TXN-TYPE "|"
+               WS-DISPLAY-AMT "|"
+               TXN-CURRENCY "|"
+               TXN-DESCRIPTION "|"
+               TXN-STATUS "|"
+               TXN-BATCH-NUM.
+
+       SAVE-BATCH-STATE.
+           OPEN OUTPUT BATCH-FILE
+           INITIALIZE BATCH-STATE-RECORD
+           MOVE WS-NEXT-TXN-ID        TO BATCH-LAST-TXN-ID
+           MOVE WS-CURRENT-BATCH      TO BATCH-SEQUENCE-NUM
+           MOVE "IDLE    "            TO BATCH-STATUS
+           MOVE WS-PENDING-COUNT      TO BATCH-PENDING-COUNT
+           MOVE WS-NEXT-TXN-ID        TO BATCH-LAST-COMMITTED
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+           MOVE WS-TIMESTAMP          TO BATCH-TIMESTAMP
+           WRITE BATCH-STATE-RECORD
+           CLOSE BATCH-FILE.
