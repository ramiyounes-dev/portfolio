@@ -34,6 +34,26 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-BATCH-STATUS.
 
+           SELECT RATES-FILE
+               ASSIGN TO WS-RATES-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RATES-STATUS.
+
+           SELECT LOCK-FILE
+               ASSIGN TO WS-LOCK-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+
+           SELECT SUSPENSE-FILE
+               ASSIGN TO WS-SUSP-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSP-STATUS.
+
+           SELECT CURRENCY-AUDIT-FILE
+               ASSIGN TO WS-FXAUDIT-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FXAUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SORTED-FILE.
@@ -48,7 +68,8 @@
            05  SR-TXN-RUNNING-BAL     PIC S9(13)V99 COMP-3.
            05  SR-TXN-STATUS          PIC X(8).
            05  SR-TXN-BATCH-NUM       PIC 9(6).
-           05  SR-FILLER              PIC X(39).
+           05  SR-TXN-LINK-ID         PIC 9(10).
+           05  SR-FILLER              PIC X(29).
 
        FD  ACCOUNT-FILE.
        COPY "ACCOUNT-RECORD.cpy".
@@ -65,11 +86,37 @@
            05  CR-TXN-RUNNING-BAL     PIC S9(13)V99 COMP-3.
            05  CR-TXN-STATUS          PIC X(8).
            05  CR-TXN-BATCH-NUM       PIC 9(6).
-           05  CR-FILLER              PIC X(39).
+           05  CR-TXN-LINK-ID         PIC 9(10).
+           05  CR-FILLER              PIC X(29).
 
        FD  BATCH-FILE.
        COPY "BATCH-STATE.cpy".
 
+      *    External, reloadable currency rate feed. Same layout as
+      *    CURRENCY-ENTRY below, one record per currency, so the
+      *    table can be refreshed without recompiling this program.
+       FD  RATES-FILE.
+       01  RATES-RECORD.
+           05  RATE-CODE                  PIC X(3).
+           05  RATE-NAME                  PIC X(20).
+           05  RATE-TO-USD                PIC 9(7)V9(6).
+           05  RATE-DECIMALS              PIC 9(1).
+
+       FD  LOCK-FILE.
+       COPY "BATCH-LOCK.cpy".
+
+      *    Rejected transactions (missing or closed account) land
+      *    here instead of vanishing after a console ALERT, so a
+      *    supervisor can review and resolve them later.
+       FD  SUSPENSE-FILE.
+       COPY "TRANSACTION-RECORD.cpy".
+
+      *    One row per currency conversion applied below, so a
+      *    multi-currency transaction can be explained later even
+      *    after CURRENCY-TABLE's rates have since moved.
+       FD  CURRENCY-AUDIT-FILE.
+       COPY "CURRENCY-AUDIT.cpy".
+
        WORKING-STORAGE SECTION.
        01  WS-SORTED-PATH             PIC X(256).
        01  WS-ACCT-PATH               PIC X(256).
@@ -79,13 +126,25 @@
        01  WS-ACCT-STATUS             PIC XX.
        01  WS-TRANS-STATUS            PIC XX.
        01  WS-BATCH-STATUS            PIC XX.
+       01  WS-RATES-PATH              PIC X(256).
+       01  WS-RATES-STATUS            PIC XX.
+       01  WS-LOCK-PATH               PIC X(256).
+       01  WS-LOCK-STATUS             PIC XX.
+       01  WS-SUSP-PATH               PIC X(256).
+       01  WS-SUSP-STATUS             PIC XX.
+       01  WS-FXAUDIT-PATH            PIC X(256).
+       01  WS-FXAUDIT-STATUS          PIC XX.
        01  WS-DATA-DIR                PIC X(256).
 
        01  WS-EOF                     PIC 9       VALUE 0.
+       01  WS-RATES-LOADED            PIC 9(2)    VALUE 0.
        01  WS-UPDATE-COUNT            PIC 9(10)   VALUE 0.
+       01  WS-COMMIT-COUNT            PIC 9(10)   VALUE 0.
        01  WS-CONVERT-COUNT           PIC 9(10)   VALUE 0.
+       01  WS-SUSPENSE-COUNT          PIC 9(10)   VALUE 0.
        01  WS-CURRENT-BATCH           PIC 9(6).
        01  WS-LAST-TXN-ID             PIC 9(10).
+       01  WS-CHECKPOINT-COUNT        PIC 9(10)   VALUE 0.
        01  WS-DISPLAY-AMT             PIC -(13)9.99.
        01  WS-DISPLAY-BAL             PIC -(13)9.99.
        01  WS-NEW-BALANCE             PIC S9(13)V99 COMP-3.
@@ -107,7 +166,6 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           MOVE CURRENCY-INIT-DATA TO CURRENCY-ENTRIES
            ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DATA_DIR"
            STRING WS-DATA-DIR DELIMITED SPACES
                   "/sorted-staging.dat" DELIMITED SIZE
@@ -125,34 +183,133 @@
                   "/batch-state.dat" DELIMITED SIZE
                   INTO WS-BATCH-PATH
            END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/currency-rates.dat" DELIMITED SIZE
+                  INTO WS-RATES-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-state.lock" DELIMITED SIZE
+                  INTO WS-LOCK-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/suspense.dat" DELIMITED SIZE
+                  INTO WS-SUSP-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/currency-audit.dat" DELIMITED SIZE
+                  INTO WS-FXAUDIT-PATH
+           END-STRING
 
+           PERFORM LOAD-CURRENCY-RATES
+           PERFORM ACQUIRE-BATCH-LOCK
            PERFORM VALIDATE-BATCH-SORTED
            PERFORM APPLY-TRANSACTIONS
            PERFORM ADVANCE-BATCH-STATE
-           DISPLAY "UPDATE-COMPLETE|" WS-UPDATE-COUNT
+           PERFORM RELEASE-BATCH-LOCK
+           DISPLAY "UPDATE-COMPLETE|" WS-COMMIT-COUNT
                " transactions committed to accounts ("
-               WS-CONVERT-COUNT " currency conversions)"
+               WS-CONVERT-COUNT " currency conversions, "
+               WS-SUSPENSE-COUNT " sent to suspense)"
            STOP RUN.
 
+       ACQUIRE-BATCH-LOCK.
+           OPEN INPUT LOCK-FILE
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE
+               DISPLAY "ERROR|Batch is locked by another process"
+                   " - try again later"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT LOCK-FILE
+           IF WS-LOCK-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot acquire batch lock: "
+                   WS-LOCK-STATUS
+               STOP RUN
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+           INITIALIZE LOCK-RECORD
+           MOVE WS-TIMESTAMP        TO LOCK-TIMESTAMP
+           MOVE "UPDATE-BALANCES"   TO LOCK-HELD-BY
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE.
+
+       RELEASE-BATCH-LOCK.
+           DELETE FILE LOCK-FILE.
+
+       LOAD-CURRENCY-RATES.
+      *    currency-rates.dat is optional: in its absence, or if it
+      *    cannot be opened, the compiled-in CURRENCY-INIT-DATA rates
+      *    above remain in effect. When present, its records replace
+      *    the table entirely (by position, up to CURRENCY-ENTRY's
+      *    capacity), so operators can push updated exchange rates
+      *    without recompiling.
+           MOVE CURRENCY-INIT-DATA TO CURRENCY-ENTRIES
+           OPEN INPUT RATES-FILE
+           IF WS-RATES-STATUS = "00"
+               MOVE ZERO TO WS-EOF
+               MOVE ZERO TO WS-RATES-LOADED
+               PERFORM UNTIL WS-EOF = 1
+                   READ RATES-FILE
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF WS-RATES-LOADED < CURRENCY-COUNT
+                               ADD 1 TO WS-RATES-LOADED
+                               MOVE RATE-CODE
+                                   TO CUR-CODE(WS-RATES-LOADED)
+                               MOVE RATE-NAME
+                                   TO CUR-NAME(WS-RATES-LOADED)
+                               MOVE RATE-TO-USD
+                                   TO CUR-RATE-TO-USD(WS-RATES-LOADED)
+                               MOVE RATE-DECIMALS
+                                   TO CUR-DECIMALS(WS-RATES-LOADED)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATES-FILE
+               DISPLAY "INFO|Loaded " WS-RATES-LOADED
+                   " currency rates from external feed"
+           ELSE
+               IF WS-RATES-STATUS NOT = "35"
+                   DISPLAY "WARN|Cannot open currency rates feed: "
+                       WS-RATES-STATUS " - using compiled defaults"
+               END-IF
+           END-IF.
+
        VALIDATE-BATCH-SORTED.
            OPEN INPUT BATCH-FILE
            IF WS-BATCH-STATUS NOT = "00"
                DISPLAY "ERROR|Cannot read batch state: "
                    WS-BATCH-STATUS
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
            READ BATCH-FILE
                AT END
                    DISPLAY "ERROR|Empty batch state file"
                    CLOSE BATCH-FILE
+                   PERFORM RELEASE-BATCH-LOCK
                    STOP RUN
            END-READ
-           IF NOT BATCH-SORTED
+           IF NOT BATCH-SORTED AND NOT BATCH-POSTING
                DISPLAY "ERROR|Batch must be sorted before posting."
                    " Please sort first."
                CLOSE BATCH-FILE
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
+           IF BATCH-POSTING
+      *        A prior run was interrupted partway through posting.
+      *        Resume from the last confirmed checkpoint instead of
+      *        reposting transactions that already committed.
+               MOVE BATCH-CHECKPOINT-COUNT TO WS-CHECKPOINT-COUNT
+               DISPLAY "INFO|Resuming interrupted batch from "
+                   "checkpoint " WS-CHECKPOINT-COUNT
+           END-IF
            MOVE BATCH-SEQUENCE-NUM     TO WS-CURRENT-BATCH
            MOVE BATCH-LAST-TXN-ID      TO WS-LAST-TXN-ID
            CLOSE BATCH-FILE.
@@ -163,6 +320,7 @@
            IF WS-SORT-STATUS NOT = "00"
                DISPLAY "ERROR|Cannot open sorted file: "
                    WS-SORT-STATUS
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
 
@@ -170,6 +328,7 @@
            IF WS-ACCT-STATUS NOT = "00"
                DISPLAY "ERROR|Cannot open accounts: "
                    WS-ACCT-STATUS
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
 
@@ -181,25 +340,96 @@
            IF WS-TRANS-STATUS NOT = "00"
                DISPLAY "ERROR|Cannot open transactions: "
                    WS-TRANS-STATUS
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND SUSPENSE-FILE
+           IF WS-SUSP-STATUS = "35"
+               CLOSE SUSPENSE-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF
+           IF WS-SUSP-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open suspense file: "
+                   WS-SUSP-STATUS
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND CURRENCY-AUDIT-FILE
+           IF WS-FXAUDIT-STATUS = "35"
+               CLOSE CURRENCY-AUDIT-FILE
+               OPEN OUTPUT CURRENCY-AUDIT-FILE
+           END-IF
+           IF WS-FXAUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open currency audit file: "
+                   WS-FXAUDIT-STATUS
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
 
-      *    Appareillage: walk sorted transactions sequentially
+           PERFORM MARK-BATCH-POSTING
+           PERFORM SKIP-CHECKPOINTED-RECORDS
+
+      *    Walk sorted transactions sequentially
       *    For each transaction, random-read the account by key,
       *    update balance, rewrite account, append to committed log
-           MOVE ZERO TO WS-EOF
+      *    Every transaction posted advances the checkpoint in
+      *    BATCH-STATE so a restart never reposts it
            PERFORM UNTIL WS-EOF = 1
                READ SORTED-FILE
                    AT END
                        MOVE 1 TO WS-EOF
                    NOT AT END
                        PERFORM PROCESS-ONE-TRANSACTION
+                       PERFORM WRITE-CHECKPOINT
                END-READ
            END-PERFORM
 
            CLOSE SORTED-FILE
            CLOSE ACCOUNT-FILE
-           CLOSE TRANS-FILE.
+           CLOSE TRANS-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE CURRENCY-AUDIT-FILE
+           CLOSE BATCH-FILE.
+
+       MARK-BATCH-POSTING.
+           OPEN I-O BATCH-FILE
+           IF WS-BATCH-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open batch state for posting: "
+                   WS-BATCH-STATUS
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+           READ BATCH-FILE
+               AT END
+                   DISPLAY "ERROR|Empty batch state file"
+                   CLOSE BATCH-FILE
+                   PERFORM RELEASE-BATCH-LOCK
+                   STOP RUN
+           END-READ
+           MOVE "POSTING "             TO BATCH-STATUS
+           REWRITE BATCH-STATE-RECORD.
+
+       SKIP-CHECKPOINTED-RECORDS.
+           MOVE ZERO TO WS-EOF
+           IF WS-CHECKPOINT-COUNT > 0
+               PERFORM WS-CHECKPOINT-COUNT TIMES
+                   READ SORTED-FILE
+                       AT END
+                           MOVE 1 TO WS-EOF
+                   END-READ
+               END-PERFORM
+               MOVE WS-CHECKPOINT-COUNT TO WS-UPDATE-COUNT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-UPDATE-COUNT TO BATCH-CHECKPOINT-COUNT
+           REWRITE BATCH-STATE-RECORD
+           IF WS-BATCH-STATUS NOT = "00"
+               DISPLAY "WARN|Checkpoint write failed: "
+                   WS-BATCH-STATUS
+           END-IF.
 
        PROCESS-ONE-TRANSACTION.
            ADD 1 TO WS-UPDATE-COUNT
@@ -210,10 +440,17 @@
                INVALID KEY
                    PERFORM LOG-MISSING-ACCOUNT
            END-READ
+      *    A CLOSURE itself is let through even though DELETE-ACCOUNT
+      *    has already flipped the account to CLOSED — that status
+      *    change happens up front, ahead of the drain transaction
+      *    it queues, so this is the one transaction type expected to
+      *    arrive against an already-closed account.
            IF WS-ACCT-STATUS = "00" AND ACCT-STATUS-CLOSED
+               AND SR-TXN-TYPE NOT = "CLOSURE   "
                PERFORM LOG-CLOSED-ACCOUNT
            END-IF
-           IF WS-ACCT-STATUS = "00" AND NOT ACCT-STATUS-CLOSED
+           IF WS-ACCT-STATUS = "00" AND
+               (NOT ACCT-STATUS-CLOSED OR SR-TXN-TYPE = "CLOSURE   ")
       *        Convert currency if transaction and account differ
                IF SR-TXN-CURRENCY NOT = ACCT-CURRENCY
                    PERFORM CONVERT-CURRENCY
@@ -239,8 +476,10 @@
                MOVE WS-NEW-BALANCE     TO CR-TXN-RUNNING-BAL
                MOVE "COMMIT  "         TO CR-TXN-STATUS
                MOVE SR-TXN-BATCH-NUM   TO CR-TXN-BATCH-NUM
+               MOVE SR-TXN-LINK-ID     TO CR-TXN-LINK-ID
                MOVE SPACES             TO CR-FILLER
                WRITE COMMITTED-RECORD
+               ADD 1 TO WS-COMMIT-COUNT
 
                MOVE SR-TXN-AMOUNT TO WS-DISPLAY-AMT
                MOVE WS-NEW-BALANCE TO WS-DISPLAY-BAL
@@ -290,10 +529,28 @@
                    SR-TXN-ID "|"
                    WS-DISPLAY-ORIG " " SR-TXN-CURRENCY " -> "
                    WS-DISPLAY-AMT " " ACCT-CURRENCY
+               PERFORM WRITE-CURRENCY-AUDIT-RECORD
+           END-IF.
+
+       WRITE-CURRENCY-AUDIT-RECORD.
+           INITIALIZE CURRENCY-AUDIT-RECORD
+           MOVE SR-TXN-ID          TO CURA-TXN-ID
+           MOVE SR-TXN-TIMESTAMP   TO CURA-TIMESTAMP
+           MOVE SR-TXN-CURRENCY    TO CURA-FROM-CURRENCY
+           MOVE ACCT-CURRENCY      TO CURA-TO-CURRENCY
+           MOVE WS-TXN-RATE        TO CURA-FROM-RATE-TO-USD
+           MOVE WS-ACCT-RATE       TO CURA-TO-RATE-TO-USD
+           MOVE SR-TXN-AMOUNT      TO CURA-ORIG-AMOUNT
+           MOVE WS-CONVERTED-AMT   TO CURA-CONVERTED-AMOUNT
+           WRITE CURRENCY-AUDIT-RECORD
+           IF WS-FXAUDIT-STATUS NOT = "00"
+               DISPLAY "WARN|Currency audit write failed for txn "
+                   SR-TXN-ID ": " WS-FXAUDIT-STATUS
            END-IF.
 
        LOG-MISSING-ACCOUNT.
       *    Account not found — log error, flag transaction as ALERT
+      *    and write it to the suspense file for later resolution
            MOVE SR-TXN-AMOUNT TO WS-DISPLAY-AMT
            DISPLAY "ALERT|"
                SR-TXN-ID "|"
@@ -307,10 +564,12 @@
                SR-TXN-BATCH-NUM
            DISPLAY "WARN|Account not found: "
                SR-TXN-ACCOUNT-NUM
-               " - transaction " SR-TXN-ID " flagged as ALERT".
+               " - transaction " SR-TXN-ID " flagged as ALERT"
+           PERFORM WRITE-SUSPENSE-RECORD.
 
        LOG-CLOSED-ACCOUNT.
       *    Account is closed — log error, flag transaction as ALERT
+      *    and write it to the suspense file for later resolution
            MOVE SR-TXN-AMOUNT TO WS-DISPLAY-AMT
            DISPLAY "ALERT|"
                SR-TXN-ID "|"
@@ -324,7 +583,28 @@
                SR-TXN-BATCH-NUM
            DISPLAY "WARN|Account closed: "
                SR-TXN-ACCOUNT-NUM
-               " - transaction " SR-TXN-ID " flagged as ALERT".
+               " - transaction " SR-TXN-ID " flagged as ALERT"
+           PERFORM WRITE-SUSPENSE-RECORD.
+
+       WRITE-SUSPENSE-RECORD.
+           MOVE SR-TXN-ID          TO TXN-ID
+           MOVE SR-TXN-TIMESTAMP   TO TXN-TIMESTAMP
+           MOVE SR-TXN-ACCOUNT-NUM TO TXN-ACCOUNT-NUM
+           MOVE SR-TXN-AMOUNT      TO TXN-AMOUNT
+           MOVE SR-TXN-TYPE        TO TXN-TYPE
+           MOVE SR-TXN-DESCRIPTION TO TXN-DESCRIPTION
+           MOVE SR-TXN-CURRENCY    TO TXN-CURRENCY
+           MOVE ZERO               TO TXN-RUNNING-BAL
+           MOVE "ALERT   "         TO TXN-STATUS
+           MOVE SR-TXN-BATCH-NUM   TO TXN-BATCH-NUM
+           MOVE SR-TXN-LINK-ID     TO TXN-LINK-ID
+           WRITE TRANSACTION-RECORD
+           IF WS-SUSP-STATUS NOT = "00"
+               DISPLAY "WARN|Suspense write failed for txn "
+                   SR-TXN-ID ": " WS-SUSP-STATUS
+           ELSE
+               ADD 1 TO WS-SUSPENSE-COUNT
+           END-IF.
 
        ADVANCE-BATCH-STATE.
       *    Clear pending file (batch is now committed)
