@@ -0,0 +1,297 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUN-STANDING-ORDERS.
+      *================================================================*
+      * RUN-STANDING-ORDERS.cbl                                        *
+      * Scans standing-orders.dat for ACTIVE recurring orders whose    *
+      * next run date has arrived, appends the due transaction to      *
+      * pending.dat the same way ADD-TRANSACTION does, and advances    *
+      * each order's next run date by its frequency. Run once per      *
+      * cycle, before SORT-BATCH, so generated transactions ride the   *
+      * normal pending -> SORT-BATCH -> UPDATE-BALANCES flow           *
+      * Output: Pipe-delimited lines to stdout, one per order run      *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STANDING-ORDER-FILE
+               ASSIGN TO WS-SO-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SO-ORDER-ID
+               FILE STATUS IS WS-SO-STATUS.
+
+           SELECT PENDING-FILE
+               ASSIGN TO WS-PENDING-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PEND-STATUS.
+
+           SELECT BATCH-FILE
+               ASSIGN TO WS-BATCH-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+
+           SELECT LOCK-FILE
+               ASSIGN TO WS-LOCK-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STANDING-ORDER-FILE.
+       COPY "STANDING-ORDER.cpy".
+
+       FD  PENDING-FILE.
+       COPY "TRANSACTION-RECORD.cpy".
+
+       FD  BATCH-FILE.
+       COPY "BATCH-STATE.cpy".
+
+       FD  LOCK-FILE.
+       COPY "BATCH-LOCK.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-SO-PATH                 PIC X(256).
+       01  WS-PENDING-PATH            PIC X(256).
+       01  WS-BATCH-PATH              PIC X(256).
+       01  WS-LOCK-PATH               PIC X(256).
+       01  WS-SO-STATUS               PIC XX.
+       01  WS-PEND-STATUS             PIC XX.
+       01  WS-BATCH-STATUS            PIC XX.
+       01  WS-LOCK-STATUS             PIC XX.
+       01  WS-DATA-DIR                PIC X(256).
+       01  WS-EOF                     PIC 9       VALUE 0.
+
+       01  WS-NEXT-TXN-ID             PIC 9(10).
+       01  WS-CURRENT-BATCH           PIC 9(6).
+       01  WS-PENDING-COUNT           PIC 9(10).
+       01  WS-ORDERS-RUN              PIC 9(10)   VALUE 0.
+       01  WS-DISPLAY-AMT             PIC -(13)9.99.
+       01  WS-CURRENT-DATE.
+           05  WS-DATE-YYYYMMDD       PIC 9(8).
+           05  WS-DATE-HHMMSS         PIC 9(6).
+           05  WS-DATE-HUNDREDTHS     PIC 9(2).
+       01  WS-TODAY                   PIC 9(8).
+       01  WS-TIMESTAMP               PIC 9(14).
+
+      *    Calendar-day arithmetic for DAILY/WEEKLY frequencies
+       01  WS-JULIAN-DAY              PIC 9(7).
+
+      *    Year/month-carry arithmetic for MONTHLY, same as the
+      *    cutoff-date math in REPORT-DORMANT-ACCOUNTS
+       01  WS-NEXT-RUN-PARTS.
+           05  WS-NR-YEAR             PIC 9(4).
+           05  WS-NR-MONTH            PIC 9(2).
+           05  WS-NR-DAY              PIC 9(2).
+       01  WS-NEXT-RUN-NUM            REDEFINES WS-NEXT-RUN-PARTS
+                                       PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DATA_DIR"
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/standing-orders.dat" DELIMITED SIZE
+                  INTO WS-SO-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/pending.dat" DELIMITED SIZE
+                  INTO WS-PENDING-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-state.dat" DELIMITED SIZE
+                  INTO WS-BATCH-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-state.lock" DELIMITED SIZE
+                  INTO WS-LOCK-PATH
+           END-STRING
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-DATE-YYYYMMDD TO WS-TODAY
+
+           PERFORM ACQUIRE-BATCH-LOCK
+           PERFORM READ-BATCH-STATE
+           PERFORM PROCESS-STANDING-ORDERS
+               THRU PROCESS-STANDING-ORDERS-EXIT
+           PERFORM SAVE-BATCH-STATE
+           PERFORM RELEASE-BATCH-LOCK
+
+           DISPLAY "STANDING-ORDERS-COMPLETE|" WS-ORDERS-RUN
+               " recurring transactions generated"
+           STOP RUN.
+
+       ACQUIRE-BATCH-LOCK.
+           OPEN INPUT LOCK-FILE
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE
+               DISPLAY "ERROR|Batch is locked by another process"
+                   " - try again later"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT LOCK-FILE
+           IF WS-LOCK-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot acquire batch lock: "
+                   WS-LOCK-STATUS
+               STOP RUN
+           END-IF
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+           INITIALIZE LOCK-RECORD
+           MOVE WS-TIMESTAMP            TO LOCK-TIMESTAMP
+           MOVE "RUN-STANDING-ORDERS"   TO LOCK-HELD-BY
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE.
+
+       RELEASE-BATCH-LOCK.
+           DELETE FILE LOCK-FILE.
+
+       READ-BATCH-STATE.
+           OPEN INPUT BATCH-FILE
+           IF WS-BATCH-STATUS = "35"
+               MOVE 0          TO WS-NEXT-TXN-ID
+               MOVE 1          TO WS-CURRENT-BATCH
+               MOVE 0          TO WS-PENDING-COUNT
+           ELSE
+               READ BATCH-FILE
+                   AT END
+                       MOVE 0  TO WS-NEXT-TXN-ID
+                       MOVE 1  TO WS-CURRENT-BATCH
+                       MOVE 0  TO WS-PENDING-COUNT
+                   NOT AT END
+                       MOVE BATCH-LAST-TXN-ID
+                           TO WS-NEXT-TXN-ID
+                       MOVE BATCH-SEQUENCE-NUM
+                           TO WS-CURRENT-BATCH
+                       MOVE BATCH-PENDING-COUNT
+                           TO WS-PENDING-COUNT
+               END-READ
+               CLOSE BATCH-FILE
+           END-IF.
+
+       PROCESS-STANDING-ORDERS.
+           OPEN I-O STANDING-ORDER-FILE
+           IF WS-SO-STATUS = "35"
+               DISPLAY "INFO|No standing orders on file"
+               GO TO PROCESS-STANDING-ORDERS-EXIT
+           END-IF
+           IF WS-SO-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open standing orders: "
+                   WS-SO-STATUS
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-EOF
+           PERFORM UNTIL WS-EOF = 1
+               READ STANDING-ORDER-FILE NEXT
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF SO-ACTIVE
+                           AND SO-NEXT-RUN-DATE <= WS-TODAY
+                           PERFORM RUN-ONE-ORDER
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STANDING-ORDER-FILE.
+       PROCESS-STANDING-ORDERS-EXIT.
+           EXIT.
+
+       RUN-ONE-ORDER.
+           ADD 1 TO WS-NEXT-TXN-ID
+           PERFORM APPEND-PENDING-FROM-ORDER
+           PERFORM ADVANCE-NEXT-RUN-DATE
+           REWRITE STANDING-ORDER-RECORD
+           IF WS-SO-STATUS NOT = "00"
+               DISPLAY "WARN|Rewrite failed for standing order "
+                   SO-ORDER-ID ": " WS-SO-STATUS
+           END-IF
+           ADD 1 TO WS-ORDERS-RUN
+           ADD 1 TO WS-PENDING-COUNT.
+
+       APPEND-PENDING-FROM-ORDER.
+           OPEN EXTEND PENDING-FILE
+           IF WS-PEND-STATUS = "35"
+               OPEN OUTPUT PENDING-FILE
+           END-IF
+           IF WS-PEND-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open pending: " WS-PEND-STATUS
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+
+           INITIALIZE TRANSACTION-RECORD
+           MOVE WS-NEXT-TXN-ID        TO TXN-ID
+           MOVE WS-TIMESTAMP           TO TXN-TIMESTAMP
+           MOVE SO-ACCT-NUMBER         TO TXN-ACCOUNT-NUM
+           MOVE SO-AMOUNT              TO TXN-AMOUNT
+           MOVE SO-TYPE                TO TXN-TYPE
+           MOVE SO-DESCRIPTION         TO TXN-DESCRIPTION
+           MOVE SO-CURRENCY            TO TXN-CURRENCY
+           MOVE ZERO                   TO TXN-RUNNING-BAL
+           MOVE "PENDING "             TO TXN-STATUS
+           MOVE WS-CURRENT-BATCH       TO TXN-BATCH-NUM
+
+           WRITE TRANSACTION-RECORD
+           IF WS-PEND-STATUS NOT = "00"
+               DISPLAY "ERROR|Write pending failed: " WS-PEND-STATUS
+               CLOSE PENDING-FILE
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           MOVE SO-AMOUNT TO WS-DISPLAY-AMT
+           DISPLAY "OK|"
+               TXN-ID "|"
+               SO-ORDER-ID "|"
+               TXN-ACCOUNT-NUM "|"
+               TXN-TYPE "|"
+               WS-DISPLAY-AMT "|"
+               TXN-CURRENCY "|"
+               TXN-DESCRIPTION
+
+           CLOSE PENDING-FILE.
+
+       ADVANCE-NEXT-RUN-DATE.
+           EVALUATE TRUE
+               WHEN SO-FREQ-DAILY
+                   COMPUTE WS-JULIAN-DAY =
+                       FUNCTION INTEGER-OF-DATE(SO-NEXT-RUN-DATE) + 1
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-JULIAN-DAY)
+                       TO SO-NEXT-RUN-DATE
+               WHEN SO-FREQ-WEEKLY
+                   COMPUTE WS-JULIAN-DAY =
+                       FUNCTION INTEGER-OF-DATE(SO-NEXT-RUN-DATE) + 7
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-JULIAN-DAY)
+                       TO SO-NEXT-RUN-DATE
+               WHEN SO-FREQ-MONTHLY
+      *            Day-of-month is carried forward unchanged; an order
+      *            scheduled for the 31st simply reuses this same
+      *            simplification the dormancy cutoff calendar does.
+                   MOVE SO-NEXT-RUN-DATE TO WS-NEXT-RUN-NUM
+                   ADD 1 TO WS-NR-MONTH
+                   IF WS-NR-MONTH > 12
+                       MOVE 1 TO WS-NR-MONTH
+                       ADD 1 TO WS-NR-YEAR
+                   END-IF
+                   MOVE WS-NEXT-RUN-NUM TO SO-NEXT-RUN-DATE
+           END-EVALUATE.
+
+       SAVE-BATCH-STATE.
+           OPEN OUTPUT BATCH-FILE
+           INITIALIZE BATCH-STATE-RECORD
+           MOVE WS-NEXT-TXN-ID        TO BATCH-LAST-TXN-ID
+           MOVE WS-CURRENT-BATCH       TO BATCH-SEQUENCE-NUM
+           MOVE "IDLE    "             TO BATCH-STATUS
+           MOVE WS-PENDING-COUNT       TO BATCH-PENDING-COUNT
+           MOVE WS-NEXT-TXN-ID        TO BATCH-LAST-COMMITTED
+           MOVE WS-TIMESTAMP           TO BATCH-TIMESTAMP
+           WRITE BATCH-STATE-RECORD
+           CLOSE BATCH-FILE.
