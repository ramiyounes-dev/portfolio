@@ -0,0 +1,382 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APPROVE-ACCOUNT.
+      *================================================================*
+      * APPROVE-ACCOUNT.cbl                                            *
+      * Resolves one entry on the unknown-account review queue written *
+      * by ADD-TRANSACTION. On approval, opens the account             *
+      * deliberately at the requested number and releases the held     *
+      * transaction into the pending buffer; on rejection, the entry   *
+      * is marked closed with no account created and no transaction    *
+      * posted                                                         *
+      * Input: REQUEST-ID, DECISION (APPROVE|REJECT), OWNER-NAME,      *
+      *        ACCT-TYPE via command line args (OWNER-NAME and         *
+      *        ACCT-TYPE only required when DECISION is APPROVE)       *
+      * Output: Pipe-delimited confirmation to stdout                  *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDING-ACCT-FILE
+               ASSIGN TO WS-PACC-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PACC-STATUS.
+
+           SELECT ACCOUNT-FILE
+               ASSIGN TO WS-ACCT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT PENDING-FILE
+               ASSIGN TO WS-PENDING-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PEND-STATUS.
+
+           SELECT BATCH-FILE
+               ASSIGN TO WS-BATCH-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+
+           SELECT LOCK-FILE
+               ASSIGN TO WS-LOCK-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PENDING-ACCT-FILE.
+       COPY "PENDING-ACCOUNT.cpy".
+
+       FD  ACCOUNT-FILE.
+       COPY "ACCOUNT-RECORD.cpy".
+
+       FD  PENDING-FILE.
+       COPY "TRANSACTION-RECORD.cpy".
+
+       FD  BATCH-FILE.
+       COPY "BATCH-STATE.cpy".
+
+       FD  LOCK-FILE.
+       COPY "BATCH-LOCK.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-PACC-PATH               PIC X(256).
+       01  WS-ACCT-PATH               PIC X(256).
+       01  WS-PENDING-PATH            PIC X(256).
+       01  WS-BATCH-PATH              PIC X(256).
+       01  WS-LOCK-PATH               PIC X(256).
+       01  WS-PACC-STATUS             PIC XX.
+       01  WS-ACCT-STATUS             PIC XX.
+       01  WS-PEND-STATUS             PIC XX.
+       01  WS-BATCH-STATUS            PIC XX.
+       01  WS-LOCK-STATUS             PIC XX.
+       01  WS-DATA-DIR                PIC X(256).
+
+       01  WS-INPUT-REQUEST-ID        PIC X(10).
+       01  WS-SEARCH-REQUEST-ID       PIC 9(10).
+       01  WS-INPUT-DECISION          PIC X(8).
+           88  WS-DECISION-APPROVE    VALUE "APPROVE ".
+           88  WS-DECISION-REJECT     VALUE "REJECT  ".
+       01  WS-INPUT-OWNER             PIC X(30).
+       01  WS-INPUT-TYPE              PIC X(8).
+       01  WS-ARG-COUNT                PIC 9(2).
+       01  WS-FOUND                   PIC 9       VALUE 0.
+       01  WS-EOF                     PIC 9       VALUE 0.
+       01  WS-NEW-ACCT-NUM            PIC 9(10).
+       01  WS-NEXT-TXN-ID             PIC 9(10).
+       01  WS-CURRENT-BATCH           PIC 9(6).
+       01  WS-PENDING-COUNT           PIC 9(10).
+       01  WS-DISPLAY-AMT             PIC -(13)9.99.
+       01  WS-DISPLAY-BAL             PIC -(13)9.99.
+       01  WS-CURRENT-DATE.
+           05  WS-DATE-YYYYMMDD       PIC 9(8).
+           05  WS-DATE-HHMMSS         PIC 9(6).
+           05  WS-DATE-HUNDREDTHS     PIC 9(2).
+       01  WS-TIMESTAMP               PIC 9(14).
+       01  WS-PACC-ACCOUNT-NUM        PIC X(10).
+       01  WS-PACC-AMOUNT             PIC S9(13)V99 COMP-3.
+       01  WS-PACC-TYPE               PIC X(10).
+       01  WS-PACC-DESCRIPTION        PIC X(40).
+       01  WS-PACC-CURRENCY           PIC X(3).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DATA_DIR"
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/pending-accounts.dat" DELIMITED SIZE
+                  INTO WS-PACC-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/accounts.dat" DELIMITED SIZE
+                  INTO WS-ACCT-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/pending.dat" DELIMITED SIZE
+                  INTO WS-PENDING-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-state.dat" DELIMITED SIZE
+                  INTO WS-BATCH-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-state.lock" DELIMITED SIZE
+                  INTO WS-LOCK-PATH
+           END-STRING
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT < 2
+               DISPLAY "ERROR|Missing args: REQUEST-ID "
+                   "APPROVE|REJECT [OWNER-NAME] [ACCT-TYPE]"
+               STOP RUN
+           END-IF
+           ACCEPT WS-INPUT-REQUEST-ID FROM ARGUMENT-VALUE
+           MOVE WS-INPUT-REQUEST-ID TO WS-SEARCH-REQUEST-ID
+           ACCEPT WS-INPUT-DECISION FROM ARGUMENT-VALUE
+
+           IF WS-DECISION-APPROVE
+               IF WS-ARG-COUNT < 4
+                   DISPLAY "ERROR|APPROVE requires OWNER-NAME "
+                       "and ACCT-TYPE"
+                   STOP RUN
+               END-IF
+               ACCEPT WS-INPUT-OWNER FROM ARGUMENT-VALUE
+               ACCEPT WS-INPUT-TYPE FROM ARGUMENT-VALUE
+           ELSE
+               IF NOT WS-DECISION-REJECT
+                   DISPLAY "ERROR|DECISION must be APPROVE or REJECT"
+                   STOP RUN
+               END-IF
+           END-IF
+
+           PERFORM ACQUIRE-BATCH-LOCK
+           PERFORM FIND-QUEUE-ENTRY
+           IF WS-FOUND = 0
+               DISPLAY "ERROR|No pending review entry for request "
+                   WS-SEARCH-REQUEST-ID
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           IF WS-DECISION-APPROVE
+               PERFORM READ-BATCH-STATE
+               PERFORM CREATE-REQUESTED-ACCOUNT
+               PERFORM RELEASE-HELD-TRANSACTION
+               PERFORM SAVE-BATCH-STATE
+           ELSE
+               DISPLAY "OK|REJECTED|" WS-SEARCH-REQUEST-ID
+                   "|No account created, transaction discarded"
+           END-IF
+           PERFORM RELEASE-BATCH-LOCK
+           STOP RUN.
+
+       ACQUIRE-BATCH-LOCK.
+           OPEN INPUT LOCK-FILE
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE
+               DISPLAY "ERROR|Batch is locked by another process"
+                   " - try again later"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT LOCK-FILE
+           IF WS-LOCK-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot acquire batch lock: "
+                   WS-LOCK-STATUS
+               STOP RUN
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+           INITIALIZE LOCK-RECORD
+           MOVE WS-TIMESTAMP        TO LOCK-TIMESTAMP
+           MOVE "APPROVE-ACCOUNT"   TO LOCK-HELD-BY
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE.
+
+       RELEASE-BATCH-LOCK.
+           DELETE FILE LOCK-FILE.
+
+       FIND-QUEUE-ENTRY.
+      *    Scan pending-accounts.dat for the matching PENDING entry
+      *    and rewrite it in place with the supervisor's decision.
+           MOVE 0 TO WS-FOUND
+           OPEN I-O PENDING-ACCT-FILE
+           IF WS-PACC-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open pending-accounts: "
+                   WS-PACC-STATUS
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+           MOVE ZERO TO WS-EOF
+           PERFORM UNTIL WS-EOF = 1
+               READ PENDING-ACCT-FILE NEXT
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF PACC-REQUEST-ID = WS-SEARCH-REQUEST-ID
+                           AND PACC-STATUS-PENDING
+                           MOVE 1 TO WS-FOUND
+                           MOVE PACC-ACCOUNT-NUM  TO WS-PACC-ACCOUNT-NUM
+                           MOVE PACC-AMOUNT       TO WS-PACC-AMOUNT
+                           MOVE PACC-TYPE         TO WS-PACC-TYPE
+                           MOVE PACC-DESCRIPTION  TO WS-PACC-DESCRIPTION
+                           MOVE PACC-CURRENCY     TO WS-PACC-CURRENCY
+                           IF WS-DECISION-APPROVE
+                               MOVE "APPROVED" TO PACC-STATUS
+                           ELSE
+                               MOVE "REJECTED" TO PACC-STATUS
+                           END-IF
+                           REWRITE PENDING-ACCT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PENDING-ACCT-FILE.
+
+       READ-BATCH-STATE.
+           OPEN INPUT BATCH-FILE
+           IF WS-BATCH-STATUS = "35"
+               MOVE 0          TO WS-NEXT-TXN-ID
+               MOVE 1          TO WS-CURRENT-BATCH
+               MOVE 0          TO WS-PENDING-COUNT
+           ELSE
+               READ BATCH-FILE
+                   AT END
+                       MOVE 0  TO WS-NEXT-TXN-ID
+                       MOVE 1  TO WS-CURRENT-BATCH
+                       MOVE 0  TO WS-PENDING-COUNT
+                   NOT AT END
+                       MOVE BATCH-LAST-TXN-ID
+                           TO WS-NEXT-TXN-ID
+                       MOVE BATCH-SEQUENCE-NUM
+                           TO WS-CURRENT-BATCH
+                       MOVE BATCH-PENDING-COUNT
+                           TO WS-PENDING-COUNT
+               END-READ
+               CLOSE BATCH-FILE
+           END-IF
+           ADD 1 TO WS-NEXT-TXN-ID.
+
+       CREATE-REQUESTED-ACCOUNT.
+           MOVE WS-PACC-ACCOUNT-NUM TO WS-NEW-ACCT-NUM
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCT-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-FILE
+               CLOSE ACCOUNT-FILE
+               OPEN I-O ACCOUNT-FILE
+           END-IF
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open accounts: "
+                   WS-ACCT-STATUS
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           MOVE WS-NEW-ACCT-NUM TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "ERROR|Account already exists: "
+                       ACCT-NUMBER
+                   CLOSE ACCOUNT-FILE
+                   PERFORM RELEASE-BATCH-LOCK
+                   STOP RUN
+           END-READ
+
+           INITIALIZE ACCOUNT-RECORD
+           MOVE WS-NEW-ACCT-NUM    TO ACCT-NUMBER
+           MOVE WS-INPUT-OWNER     TO ACCT-OWNER-NAME
+           MOVE WS-INPUT-TYPE      TO ACCT-TYPE
+           MOVE WS-PACC-CURRENCY   TO ACCT-CURRENCY
+           MOVE ZERO               TO ACCT-BALANCE
+           MOVE "ACTIVE  "         TO ACCT-STATUS
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-DATE-YYYYMMDD   TO ACCT-OPEN-DATE
+
+           WRITE ACCOUNT-RECORD
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "ERROR|Account create failed: "
+                   WS-ACCT-STATUS
+               CLOSE ACCOUNT-FILE
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           MOVE ACCT-BALANCE TO WS-DISPLAY-BAL
+           DISPLAY "NEW-ACCT|"
+               ACCT-NUMBER "|"
+               ACCT-OWNER-NAME "|"
+               ACCT-TYPE "|"
+               ACCT-CURRENCY "|"
+               WS-DISPLAY-BAL "|"
+               ACCT-STATUS "|"
+               ACCT-OPEN-DATE
+           CLOSE ACCOUNT-FILE.
+
+       RELEASE-HELD-TRANSACTION.
+           OPEN EXTEND PENDING-FILE
+           IF WS-PEND-STATUS = "35"
+               OPEN OUTPUT PENDING-FILE
+           END-IF
+           IF WS-PEND-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open pending: " WS-PEND-STATUS
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+
+           INITIALIZE TRANSACTION-RECORD
+           MOVE WS-NEXT-TXN-ID     TO TXN-ID
+           MOVE WS-TIMESTAMP       TO TXN-TIMESTAMP
+           MOVE WS-NEW-ACCT-NUM    TO TXN-ACCOUNT-NUM
+           MOVE WS-PACC-AMOUNT     TO TXN-AMOUNT
+           MOVE WS-PACC-TYPE       TO TXN-TYPE
+           MOVE WS-PACC-DESCRIPTION TO TXN-DESCRIPTION
+           MOVE WS-PACC-CURRENCY   TO TXN-CURRENCY
+           MOVE ZERO               TO TXN-RUNNING-BAL
+           MOVE "PENDING "         TO TXN-STATUS
+           MOVE WS-CURRENT-BATCH   TO TXN-BATCH-NUM
+
+           WRITE TRANSACTION-RECORD
+           IF WS-PEND-STATUS NOT = "00"
+               DISPLAY "ERROR|Write pending failed: " WS-PEND-STATUS
+               CLOSE PENDING-FILE
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           ADD 1 TO WS-PENDING-COUNT
+           MOVE TXN-AMOUNT TO WS-DISPLAY-AMT
+           DISPLAY "OK|APPROVED|"
+               TXN-ID "|"
+               TXN-ACCOUNT-NUM "|"
+               TXN-TYPE "|"
+               WS-DISPLAY-AMT "|"
+               TXN-CURRENCY "|"
+               TXN-STATUS
+           CLOSE PENDING-FILE.
+
+       SAVE-BATCH-STATE.
+           OPEN OUTPUT BATCH-FILE
+           INITIALIZE BATCH-STATE-RECORD
+           MOVE WS-NEXT-TXN-ID        TO BATCH-LAST-TXN-ID
+           MOVE WS-CURRENT-BATCH       TO BATCH-SEQUENCE-NUM
+           MOVE "IDLE    "             TO BATCH-STATUS
+           MOVE WS-PENDING-COUNT       TO BATCH-PENDING-COUNT
+           MOVE WS-NEXT-TXN-ID        TO BATCH-LAST-COMMITTED
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+           MOVE WS-TIMESTAMP           TO BATCH-TIMESTAMP
+           WRITE BATCH-STATE-RECORD
+           CLOSE BATCH-FILE.
