@@ -2,9 +2,12 @@
        PROGRAM-ID. QUERY-ACCOUNT.
       *================================================================*
       * QUERY-ACCOUNT.cbl                                              *
-      * Queries an account: returns metadata, balance, and full        *
-      * committed transaction history for the given account number     *
-      * Input: ACCT-NUMBER via argument                                *
+      * Queries an account: returns metadata, balance, and committed   *
+      * transaction history for the given account number              *
+      * Input: ACCT-NUMBER via argument, optionally followed by        *
+      *        START-DATE, END-DATE (YYYYMMDD, derived from the        *
+      *        transaction timestamp) and MAX-RECORDS to window a      *
+      *        long history down to one statement period               *
       * Output: Pipe-delimited account + transaction records           *
       *================================================================*
 
@@ -23,11 +26,19 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-TRANS-STATUS.
 
+           SELECT OWNER-FILE
+               ASSIGN TO WS-OWNER-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OWNER-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
        COPY "ACCOUNT-RECORD.cpy".
 
+       FD  OWNER-FILE.
+       COPY "ACCOUNT-OWNER.cpy".
+
        FD  TRANS-FILE.
        01  TRANSACTION-RECORD.
            05  TXN-ID                 PIC 9(10).
@@ -40,13 +51,16 @@
            05  TXN-RUNNING-BAL        PIC S9(13)V99 COMP-3.
            05  TXN-STATUS             PIC X(8).
            05  TXN-BATCH-NUM          PIC 9(6).
-           05  TXN-FILLER             PIC X(39).
+           05  TXN-LINK-ID            PIC 9(10).
+           05  TXN-FILLER             PIC X(29).
 
        WORKING-STORAGE SECTION.
        01  WS-ACCT-PATH               PIC X(256).
        01  WS-TRANS-PATH              PIC X(256).
+       01  WS-OWNER-PATH              PIC X(256).
        01  WS-ACCT-STATUS             PIC XX.
        01  WS-TRANS-STATUS            PIC XX.
+       01  WS-OWNER-STATUS            PIC XX.
        01  WS-DATA-DIR                PIC X(256).
 
        01  WS-INPUT-ACCT              PIC X(10).
@@ -57,6 +71,14 @@
        01  WS-DISPLAY-AMT             PIC -(13)9.99.
        01  WS-ARG-COUNT               PIC 9(2).
 
+       01  WS-INPUT-START-DATE        PIC X(8).
+       01  WS-INPUT-END-DATE          PIC X(8).
+       01  WS-INPUT-MAX-RECORDS       PIC X(10).
+       01  WS-START-DATE              PIC 9(8)    VALUE 0.
+       01  WS-END-DATE                PIC 9(8)    VALUE 99999999.
+       01  WS-MAX-RECORDS             PIC 9(10)   VALUE 0.
+       01  WS-TXN-DATE                PIC 9(8).
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DATA_DIR"
@@ -68,6 +90,10 @@
                   "/transactions.dat" DELIMITED SIZE
                   INTO WS-TRANS-PATH
            END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/account-owners.dat" DELIMITED SIZE
+                  INTO WS-OWNER-PATH
+           END-STRING
 
            ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
            IF WS-ARG-COUNT < 1
@@ -77,7 +103,21 @@
            ACCEPT WS-INPUT-ACCT FROM ARGUMENT-VALUE
            MOVE WS-INPUT-ACCT TO WS-SEARCH-ACCT
 
+           IF WS-ARG-COUNT >= 2
+               ACCEPT WS-INPUT-START-DATE FROM ARGUMENT-VALUE
+               MOVE WS-INPUT-START-DATE TO WS-START-DATE
+           END-IF
+           IF WS-ARG-COUNT >= 3
+               ACCEPT WS-INPUT-END-DATE FROM ARGUMENT-VALUE
+               MOVE WS-INPUT-END-DATE TO WS-END-DATE
+           END-IF
+           IF WS-ARG-COUNT >= 4
+               ACCEPT WS-INPUT-MAX-RECORDS FROM ARGUMENT-VALUE
+               MOVE WS-INPUT-MAX-RECORDS TO WS-MAX-RECORDS
+           END-IF
+
            PERFORM QUERY-ACCOUNT-RECORD
+           PERFORM QUERY-JOINT-OWNERS THRU QUERY-JOINT-OWNERS-EXIT
            PERFORM QUERY-TRANSACTIONS
            DISPLAY "QUERY-COMPLETE|" WS-TXN-COUNT " transactions"
            STOP RUN.
@@ -108,6 +148,35 @@
                ACCT-OPEN-DATE
            CLOSE ACCOUNT-FILE.
 
+       QUERY-JOINT-OWNERS.
+           OPEN INPUT OWNER-FILE
+           IF WS-OWNER-STATUS = "35"
+               GO TO QUERY-JOINT-OWNERS-EXIT
+           END-IF
+           IF WS-OWNER-STATUS NOT = "00"
+               DISPLAY "WARN|Cannot open account owners: "
+                   WS-OWNER-STATUS
+               GO TO QUERY-JOINT-OWNERS-EXIT
+           END-IF
+
+           MOVE ZERO TO WS-EOF
+           PERFORM UNTIL WS-EOF = 1
+               READ OWNER-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF AO-ACCT-NUMBER = WS-SEARCH-ACCT
+                           DISPLAY "JOINT-OWNER|"
+                               AO-ACCT-NUMBER "|"
+                               AO-OWNER-SEQ "|"
+                               AO-OWNER-NAME
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE OWNER-FILE.
+       QUERY-JOINT-OWNERS-EXIT.
+           EXIT.
+
        QUERY-TRANSACTIONS.
            OPEN INPUT TRANS-FILE
            IF WS-TRANS-STATUS = "35"
@@ -126,7 +195,12 @@
                    AT END
                        MOVE 1 TO WS-EOF
                    NOT AT END
+                       MOVE TXN-TIMESTAMP(1:8) TO WS-TXN-DATE
                        IF TXN-ACCOUNT-NUM = WS-SEARCH-ACCT
+                           AND WS-TXN-DATE >= WS-START-DATE
+                           AND WS-TXN-DATE <= WS-END-DATE
+                           AND (WS-MAX-RECORDS = 0
+                               OR WS-TXN-COUNT < WS-MAX-RECORDS)
                            ADD 1 TO WS-TXN-COUNT
                            MOVE TXN-AMOUNT TO WS-DISPLAY-AMT
                            MOVE TXN-RUNNING-BAL
@@ -141,7 +215,8 @@
                                TXN-DESCRIPTION "|"
                                TXN-STATUS "|"
                                TXN-BATCH-NUM "|"
-                               WS-DISPLAY-BAL
+                               WS-DISPLAY-BAL "|"
+                               TXN-LINK-ID
                        END-IF
                END-READ
            END-PERFORM
