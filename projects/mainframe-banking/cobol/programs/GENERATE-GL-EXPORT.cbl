@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENERATE-GL-EXPORT.
+      *================================================================*
+      * GENERATE-GL-EXPORT.cbl                                         *
+      * Reads committed transactions for a period and produces         *
+      * double-entry-style general-ledger lines suitable for import    *
+      * into an external accounting package, the same way CALC-JOURNAL *
+      * produces PCG-coded entries for payroll                         *
+      * Each committed transaction becomes one balanced GL-ENTRY       *
+      * between a customer-side account (coded by the owning account's *
+      * ACCT-TYPE) and a clearing-side account (coded by TXN-TYPE),    *
+      * both suffixed with the transaction's currency. A positive      *
+      * TXN-AMOUNT debits the clearing side and credits the customer   *
+      * side; a negative amount reverses that - correct for both       *
+      * liability-normal customer accounts (CHECKING/SAVINGS) and the  *
+      * contra-asset CREDIT code, since a CREDIT account's balance     *
+      * moving toward zero is a repayment reducing the receivable      *
+      * TRANSFER legs route through a dedicated internal-clearing code *
+      * rather than cash, so a transfer's two linked legs net to zero  *
+      * on that one GL account instead of touching external cash       *
+      * Input:  START-DATE END-DATE (YYYYMMDD) via args, both optional *
+      * Output: GL-EXPORT-FILE plus pipe-delimited lines to stdout     *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO WS-ACCT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANS-FILE
+               ASSIGN TO WS-TRANS-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT GL-FILE
+               ASSIGN TO WS-GL-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY "ACCOUNT-RECORD.cpy".
+
+       FD  TRANS-FILE.
+       COPY "TRANSACTION-RECORD.cpy".
+
+       FD  GL-FILE.
+       COPY "GL-ENTRY.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-PATH               PIC X(256).
+       01  WS-TRANS-PATH              PIC X(256).
+       01  WS-GL-PATH                 PIC X(256).
+       01  WS-ACCT-STATUS             PIC XX.
+       01  WS-TRANS-STATUS            PIC XX.
+       01  WS-GL-STATUS               PIC XX.
+       01  WS-DATA-DIR                PIC X(256).
+
+       01  WS-INPUT-START-DATE        PIC X(8).
+       01  WS-INPUT-END-DATE          PIC X(8).
+       01  WS-START-DATE              PIC 9(8)    VALUE 0.
+       01  WS-END-DATE                PIC 9(8)    VALUE 99999999.
+       01  WS-TXN-DATE                PIC 9(8).
+       01  WS-ARG-COUNT               PIC 9(2).
+       01  WS-EOF                     PIC 9       VALUE 0.
+
+       01  WS-ENTRY-ID                PIC 9(10)   VALUE 0.
+       01  WS-ENTRIES-WRITTEN         PIC 9(10)   VALUE 0.
+       01  WS-TOTAL-DEBIT             PIC S9(13)V99 COMP-3 VALUE 0.
+       01  WS-TOTAL-CREDIT            PIC S9(13)V99 COMP-3 VALUE 0.
+
+      *    One entry per distinct GL code seen, debit and credit
+      *    tracked separately so the grand totals below are derived
+      *    from the side each entry actually posted to, not from
+      *    adding the same GLE-AMOUNT into both columns.
+       01  WS-GL-CODE-TABLE.
+           05  WS-GLC-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-GLC-IDX.
+               10  GLC-CODE            PIC X(8).
+               10  GLC-DEBIT           PIC S9(13)V99 COMP-3.
+               10  GLC-CREDIT          PIC S9(13)V99 COMP-3.
+       01  WS-GLC-COUNT               PIC 9(3)    VALUE 0.
+       01  WS-GLC-FOUND-IDX           PIC 9(3)    VALUE 0.
+       01  WS-GLC-LOOKUP              PIC X(8).
+
+      *    Customer-side GL code, by the owning account's ACCT-TYPE
+       01  WS-CUSTOMER-BASE           PIC X(4).
+      *    Clearing-side GL code, by TXN-TYPE
+       01  WS-CLEARING-BASE           PIC X(4).
+       01  WS-CUSTOMER-GL             PIC X(8).
+       01  WS-CLEARING-GL             PIC X(8).
+       01  WS-ACCT-NOT-FOUND          PIC 9       VALUE 0.
+
+       01  WS-DISPLAY-AMT             PIC -(13)9.99.
+       01  WS-DISPLAY-DEBIT           PIC -(13)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DATA_DIR"
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/accounts.dat" DELIMITED SIZE
+                  INTO WS-ACCT-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/transactions.dat" DELIMITED SIZE
+                  INTO WS-TRANS-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/gl-export.dat" DELIMITED SIZE
+                  INTO WS-GL-PATH
+           END-STRING
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT >= 1
+               ACCEPT WS-INPUT-START-DATE FROM ARGUMENT-VALUE
+               MOVE WS-INPUT-START-DATE TO WS-START-DATE
+           END-IF
+           IF WS-ARG-COUNT >= 2
+               ACCEPT WS-INPUT-END-DATE FROM ARGUMENT-VALUE
+               MOVE WS-INPUT-END-DATE TO WS-END-DATE
+           END-IF
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open accounts: " WS-ACCT-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00" AND WS-TRANS-STATUS NOT = "35"
+               DISPLAY "ERROR|Cannot open transactions: "
+                   WS-TRANS-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT GL-FILE
+           IF WS-GL-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open GL export file: "
+                   WS-GL-STATUS
+               CLOSE ACCOUNT-FILE
+               CLOSE TRANS-FILE
+               STOP RUN
+           END-IF
+
+           IF WS-TRANS-STATUS = "35"
+               MOVE 1 TO WS-EOF
+           END-IF
+           PERFORM PROCESS-TRANSACTIONS THRU PROCESS-TRANSACTIONS-EXIT
+
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANS-FILE
+           CLOSE GL-FILE
+
+      *    Each GLE-AMOUNT is added once to one code's debit bucket
+      *    and once to another code's credit bucket (ACCUMULATE-GL-
+      *    CODE-DEBIT/CREDIT above), so the grand total of debits
+      *    always equals the grand total of credits regardless of
+      *    whether any individual entry posted to the right code -
+      *    it is not a real cross-check. The totals below are kept
+      *    only for the completion DISPLAY; the TRANSFER clearing
+      *    code check that follows is the genuine invariant.
+           MOVE ZERO TO WS-TOTAL-DEBIT
+           MOVE ZERO TO WS-TOTAL-CREDIT
+           PERFORM VARYING WS-GLC-IDX FROM 1 BY 1
+                   UNTIL WS-GLC-IDX > WS-GLC-COUNT
+               ADD GLC-DEBIT(WS-GLC-IDX)  TO WS-TOTAL-DEBIT
+               ADD GLC-CREDIT(WS-GLC-IDX) TO WS-TOTAL-CREDIT
+           END-PERFORM
+
+      *    The TRANSFER clearing code (base "9000") is debited by one
+      *    leg of every transfer and credited by the other, so across
+      *    a full run it must net to zero - unlike the grand totals
+      *    above, which balance by construction regardless of any
+      *    posting error.
+           PERFORM VARYING WS-GLC-IDX FROM 1 BY 1
+                   UNTIL WS-GLC-IDX > WS-GLC-COUNT
+               IF GLC-CODE(WS-GLC-IDX)(1:4) = "9000"
+                       AND GLC-DEBIT(WS-GLC-IDX)
+                           NOT = GLC-CREDIT(WS-GLC-IDX)
+                   DISPLAY "ERROR|GL-EXPORT-CLEARING-IMBALANCE|"
+                       GLC-CODE(WS-GLC-IDX)
+                   STOP RUN
+               END-IF
+           END-PERFORM
+
+           MOVE WS-TOTAL-DEBIT TO WS-DISPLAY-DEBIT
+           DISPLAY "GL-EXPORT-COMPLETE|" WS-ENTRIES-WRITTEN
+               "|" WS-DISPLAY-DEBIT
+           STOP RUN.
+
+       PROCESS-TRANSACTIONS.
+           IF WS-EOF = 1
+               GO TO PROCESS-TRANSACTIONS-EXIT
+           END-IF
+
+           READ TRANS-FILE
+               AT END
+                   MOVE 1 TO WS-EOF
+                   GO TO PROCESS-TRANSACTIONS-EXIT
+           END-READ
+
+           PERFORM UNTIL WS-EOF = 1
+               MOVE TXN-TIMESTAMP(1:8) TO WS-TXN-DATE
+               IF TXN-COMMITTED
+                       AND WS-TXN-DATE >= WS-START-DATE
+                       AND WS-TXN-DATE <= WS-END-DATE
+                   PERFORM WRITE-GL-ENTRY
+               END-IF
+
+               READ TRANS-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+               END-READ
+           END-PERFORM.
+       PROCESS-TRANSACTIONS-EXIT.
+           EXIT.
+
+       WRITE-GL-ENTRY.
+           PERFORM LOOKUP-CUSTOMER-BASE
+           PERFORM LOOKUP-CLEARING-BASE
+
+           STRING WS-CUSTOMER-BASE DELIMITED SIZE
+                  "-" DELIMITED SIZE
+                  TXN-CURRENCY DELIMITED SIZE
+                  INTO WS-CUSTOMER-GL
+           END-STRING
+           STRING WS-CLEARING-BASE DELIMITED SIZE
+                  "-" DELIMITED SIZE
+                  TXN-CURRENCY DELIMITED SIZE
+                  INTO WS-CLEARING-GL
+           END-STRING
+
+           ADD 1 TO WS-ENTRY-ID
+           INITIALIZE GL-ENTRY-RECORD
+           MOVE WS-ENTRY-ID        TO GLE-ENTRY-ID
+           MOVE TXN-ID             TO GLE-TXN-ID
+           MOVE WS-TXN-DATE        TO GLE-DATE
+           MOVE TXN-ACCOUNT-NUM    TO GLE-ACCOUNT-NUM
+           MOVE TXN-CURRENCY       TO GLE-CURRENCY
+           MOVE TXN-TYPE           TO GLE-TXN-TYPE
+           MOVE TXN-DESCRIPTION    TO GLE-DESCRIPTION
+
+           IF TXN-AMOUNT >= ZERO
+               MOVE WS-CLEARING-GL TO GLE-DEBIT-ACCT
+               MOVE WS-CUSTOMER-GL TO GLE-CREDIT-ACCT
+               MOVE TXN-AMOUNT      TO GLE-AMOUNT
+           ELSE
+               MOVE WS-CUSTOMER-GL  TO GLE-DEBIT-ACCT
+               MOVE WS-CLEARING-GL  TO GLE-CREDIT-ACCT
+               COMPUTE GLE-AMOUNT = TXN-AMOUNT * -1
+           END-IF
+
+           WRITE GL-ENTRY-RECORD
+           PERFORM ACCUMULATE-GL-CODE-DEBIT
+           PERFORM ACCUMULATE-GL-CODE-CREDIT
+           ADD 1 TO WS-ENTRIES-WRITTEN
+
+           MOVE TXN-AMOUNT TO WS-DISPLAY-AMT
+           DISPLAY "GL-ENTRY|" TXN-ID "|" GLE-DEBIT-ACCT "|"
+               GLE-CREDIT-ACCT "|" WS-DISPLAY-AMT "|" TXN-CURRENCY.
+
+       ACCUMULATE-GL-CODE-DEBIT.
+           MOVE GLE-DEBIT-ACCT TO WS-GLC-LOOKUP
+           PERFORM FIND-OR-ADD-GL-CODE
+           ADD GLE-AMOUNT TO GLC-DEBIT(WS-GLC-FOUND-IDX).
+
+       ACCUMULATE-GL-CODE-CREDIT.
+           MOVE GLE-CREDIT-ACCT TO WS-GLC-LOOKUP
+           PERFORM FIND-OR-ADD-GL-CODE
+           ADD GLE-AMOUNT TO GLC-CREDIT(WS-GLC-FOUND-IDX).
+
+       FIND-OR-ADD-GL-CODE.
+           MOVE ZERO TO WS-GLC-FOUND-IDX
+           PERFORM VARYING WS-GLC-IDX FROM 1 BY 1
+                   UNTIL WS-GLC-IDX > WS-GLC-COUNT
+               IF GLC-CODE(WS-GLC-IDX) = WS-GLC-LOOKUP
+                   MOVE WS-GLC-IDX TO WS-GLC-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-GLC-FOUND-IDX = ZERO
+               IF WS-GLC-COUNT < 50
+                   ADD 1 TO WS-GLC-COUNT
+                   MOVE WS-GLC-COUNT TO WS-GLC-FOUND-IDX
+                   MOVE WS-GLC-LOOKUP TO GLC-CODE(WS-GLC-FOUND-IDX)
+                   MOVE ZERO TO GLC-DEBIT(WS-GLC-FOUND-IDX)
+                   MOVE ZERO TO GLC-CREDIT(WS-GLC-FOUND-IDX)
+               ELSE
+                   DISPLAY "WARN|GL code table full, totals may be "
+                       "incomplete: " WS-GLC-LOOKUP
+               END-IF
+           END-IF.
+
+       LOOKUP-CUSTOMER-BASE.
+           MOVE 0 TO WS-ACCT-NOT-FOUND
+           MOVE TXN-ACCOUNT-NUM TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE 1 TO WS-ACCT-NOT-FOUND
+           END-READ
+
+           IF WS-ACCT-NOT-FOUND = 1
+               MOVE "9999" TO WS-CUSTOMER-BASE
+               DISPLAY "WARN|Account not found for GL export: "
+                   TXN-ACCOUNT-NUM
+           ELSE
+               EVALUATE TRUE
+                   WHEN ACCT-TYPE-CHECKING
+                       MOVE "2010" TO WS-CUSTOMER-BASE
+                   WHEN ACCT-TYPE-SAVINGS
+                       MOVE "2020" TO WS-CUSTOMER-BASE
+                   WHEN ACCT-TYPE-CREDIT
+                       MOVE "1510" TO WS-CUSTOMER-BASE
+                   WHEN OTHER
+                       MOVE "9999" TO WS-CUSTOMER-BASE
+               END-EVALUATE
+           END-IF.
+
+       LOOKUP-CLEARING-BASE.
+           EVALUATE TRUE
+               WHEN TXN-TYPE-TRANSFER
+                   MOVE "9000" TO WS-CLEARING-BASE
+               WHEN TXN-TYPE-FEE
+                   MOVE "7010" TO WS-CLEARING-BASE
+               WHEN TXN-TYPE-INTEREST
+                   MOVE "7510" TO WS-CLEARING-BASE
+               WHEN OTHER
+                   MOVE "1010" TO WS-CLEARING-BASE
+           END-EVALUATE.
