@@ -0,0 +1,337 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-BALANCES.
+      *================================================================*
+      * RECONCILE-BALANCES.cbl                                         *
+      * Independent check that each account's current ACCT-BALANCE     *
+      * agrees with replaying its committed transaction history, and   *
+      * that TXN-RUNNING-BAL values are internally consistent from     *
+      * one committed transaction to the next                         *
+      * Output: Report file plus pipe-delimited lines to stdout,       *
+      *         one per account that fails reconciliation              *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO WS-ACCT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANS-FILE
+               ASSIGN TO WS-TRANS-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO WS-REPORT-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY "ACCOUNT-RECORD.cpy".
+
+       FD  TRANS-FILE.
+       01  TRANSACTION-RECORD.
+           05  TXN-ID                 PIC 9(10).
+           05  TXN-TIMESTAMP           PIC 9(14).
+           05  TXN-ACCOUNT-NUM         PIC 9(10).
+           05  TXN-AMOUNT              PIC S9(13)V99 COMP-3.
+           05  TXN-TYPE                PIC X(10).
+           05  TXN-DESCRIPTION         PIC X(40).
+           05  TXN-CURRENCY            PIC X(3).
+           05  TXN-RUNNING-BAL         PIC S9(13)V99 COMP-3.
+           05  TXN-STATUS              PIC X(8).
+               88  TXN-COMMITTED       VALUE "COMMIT  ".
+           05  TXN-BATCH-NUM           PIC 9(6).
+           05  TXN-LINK-ID             PIC 9(10).
+           05  TXN-FILLER              PIC X(29).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-PATH               PIC X(256).
+       01  WS-TRANS-PATH              PIC X(256).
+       01  WS-REPORT-PATH             PIC X(256).
+       01  WS-ACCT-STATUS             PIC XX.
+       01  WS-TRANS-STATUS            PIC XX.
+       01  WS-REPORT-STATUS           PIC XX.
+       01  WS-DATA-DIR                PIC X(256).
+       01  WS-EOF                     PIC 9       VALUE 0.
+
+      *    One entry per account touched by at least one committed
+      *    transaction, built in a single pass over transactions.dat.
+      *    Transaction IDs are assigned strictly in posting order, so
+      *    a straight sequential read of the file already visits each
+      *    account's own transactions in chronological order.
+       01  WS-RECON-TABLE.
+           05  WS-RECON-ENTRY OCCURS 10000 TIMES
+                   INDEXED BY WS-RC-IDX.
+               10  RC-ACCT-NUM         PIC 9(10).
+               10  RC-LAST-RUNNING-BAL PIC S9(13)V99 COMP-3.
+               10  RC-TXN-COUNT        PIC 9(7).
+               10  RC-INCONSISTENT     PIC 9       VALUE 0.
+       01  WS-RECON-COUNT             PIC 9(5)    VALUE 0.
+       01  WS-FOUND-IDX               PIC 9(5)    VALUE 0.
+       01  WS-EXPECTED-BAL            PIC S9(13)V99 COMP-3.
+
+      *    TRANSFER legs are keyed by the lower of the pair's two
+      *    TXN-IDs (always the debit leg's own id, since the credit
+      *    leg's TXN-LINK-ID points back down to it) so both legs of
+      *    the same transfer land in the same entry. A matched pair
+      *    nets to zero and carries a count of 2; anything else means
+      *    a transfer posted without its linked other half.
+       01  WS-XFER-TABLE.
+           05  WS-XFER-ENTRY OCCURS 10000 TIMES
+                   INDEXED BY WS-XF-IDX.
+               10  XF-KEY              PIC 9(10).
+               10  XF-SUM              PIC S9(13)V99 COMP-3.
+               10  XF-COUNT            PIC 9(3).
+       01  WS-XFER-COUNT              PIC 9(5)    VALUE 0.
+       01  WS-XFER-KEY                PIC 9(10).
+
+       01  WS-DISPLAY-ACTUAL          PIC -(13)9.99.
+       01  WS-DISPLAY-EXPECTED        PIC -(13)9.99.
+
+       01  WS-ACCOUNTS-CHECKED        PIC 9(10)   VALUE 0.
+       01  WS-MISMATCH-COUNT          PIC 9(10)   VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DATA_DIR"
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/accounts.dat" DELIMITED SIZE
+                  INTO WS-ACCT-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/transactions.dat" DELIMITED SIZE
+                  INTO WS-TRANS-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/reconciliation-report.txt" DELIMITED SIZE
+                  INTO WS-REPORT-PATH
+           END-STRING
+
+           PERFORM BUILD-RECON-TABLE THRU BUILD-RECON-TABLE-EXIT
+           PERFORM OPEN-REPORT-FILE
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM CHECK-ALL-ACCOUNTS
+           PERFORM CHECK-TRANSFER-LEGS
+           PERFORM WRITE-REPORT-FOOTER
+           CLOSE REPORT-FILE
+
+           DISPLAY "REPORT-COMPLETE|" WS-MISMATCH-COUNT
+               " mismatched of " WS-ACCOUNTS-CHECKED " accounts checked"
+           STOP RUN.
+
+       BUILD-RECON-TABLE.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS = "35"
+               GO TO BUILD-RECON-TABLE-EXIT
+           END-IF
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open transactions: "
+                   WS-TRANS-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-EOF
+           PERFORM UNTIL WS-EOF = 1
+               READ TRANS-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF TXN-COMMITTED
+                           PERFORM REPLAY-ONE-TRANSACTION
+                           IF TXN-TYPE = "TRANSFER  "
+                               PERFORM REPLAY-ONE-TRANSFER-LEG
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE.
+       BUILD-RECON-TABLE-EXIT.
+           EXIT.
+
+       REPLAY-ONE-TRANSACTION.
+           MOVE ZERO TO WS-FOUND-IDX
+           PERFORM VARYING WS-RC-IDX FROM 1 BY 1
+               UNTIL WS-RC-IDX > WS-RECON-COUNT
+               IF RC-ACCT-NUM(WS-RC-IDX) = TXN-ACCOUNT-NUM
+                   MOVE WS-RC-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND-IDX = ZERO
+               IF WS-RECON-COUNT < 10000
+                   ADD 1 TO WS-RECON-COUNT
+                   MOVE WS-RECON-COUNT TO WS-FOUND-IDX
+                   MOVE TXN-ACCOUNT-NUM
+                       TO RC-ACCT-NUM(WS-FOUND-IDX)
+                   MOVE TXN-RUNNING-BAL
+                       TO RC-LAST-RUNNING-BAL(WS-FOUND-IDX)
+                   MOVE 1 TO RC-TXN-COUNT(WS-FOUND-IDX)
+               END-IF
+           ELSE
+      *        Every transaction after the first for this account must
+      *        land exactly on top of the running balance carried
+      *        forward from the one before it.
+               COMPUTE WS-EXPECTED-BAL =
+                   RC-LAST-RUNNING-BAL(WS-FOUND-IDX) + TXN-AMOUNT
+               IF WS-EXPECTED-BAL NOT = TXN-RUNNING-BAL
+                   MOVE 1 TO RC-INCONSISTENT(WS-FOUND-IDX)
+               END-IF
+               MOVE TXN-RUNNING-BAL
+                   TO RC-LAST-RUNNING-BAL(WS-FOUND-IDX)
+               ADD 1 TO RC-TXN-COUNT(WS-FOUND-IDX)
+           END-IF.
+
+       REPLAY-ONE-TRANSFER-LEG.
+           IF TXN-LINK-ID < TXN-ID
+               MOVE TXN-LINK-ID TO WS-XFER-KEY
+           ELSE
+               MOVE TXN-ID TO WS-XFER-KEY
+           END-IF
+
+           MOVE ZERO TO WS-FOUND-IDX
+           PERFORM VARYING WS-XF-IDX FROM 1 BY 1
+               UNTIL WS-XF-IDX > WS-XFER-COUNT
+               IF XF-KEY(WS-XF-IDX) = WS-XFER-KEY
+                   MOVE WS-XF-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND-IDX = ZERO
+               IF WS-XFER-COUNT < 10000
+                   ADD 1 TO WS-XFER-COUNT
+                   MOVE WS-XFER-COUNT TO WS-FOUND-IDX
+                   MOVE WS-XFER-KEY   TO XF-KEY(WS-FOUND-IDX)
+                   MOVE TXN-AMOUNT    TO XF-SUM(WS-FOUND-IDX)
+                   MOVE 1             TO XF-COUNT(WS-FOUND-IDX)
+               END-IF
+           ELSE
+               ADD TXN-AMOUNT TO XF-SUM(WS-FOUND-IDX)
+               ADD 1 TO XF-COUNT(WS-FOUND-IDX)
+           END-IF.
+
+       OPEN-REPORT-FILE.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open report output: "
+                   WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           MOVE ALL "=" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "BALANCE RECONCILIATION REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       CHECK-ALL-ACCOUNTS.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open accounts: " WS-ACCT-STATUS
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-EOF
+           PERFORM UNTIL WS-EOF = 1
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM CHECK-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE.
+
+       CHECK-ONE-ACCOUNT.
+           ADD 1 TO WS-ACCOUNTS-CHECKED
+           MOVE ZERO TO WS-FOUND-IDX
+           PERFORM VARYING WS-RC-IDX FROM 1 BY 1
+               UNTIL WS-RC-IDX > WS-RECON-COUNT
+               IF RC-ACCT-NUM(WS-RC-IDX) = ACCT-NUMBER
+                   MOVE WS-RC-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND-IDX NOT = ZERO
+               IF RC-INCONSISTENT(WS-FOUND-IDX) = 1
+                   PERFORM WRITE-INCONSISTENT-LINE
+                   ADD 1 TO WS-MISMATCH-COUNT
+               END-IF
+               IF RC-LAST-RUNNING-BAL(WS-FOUND-IDX) NOT = ACCT-BALANCE
+                   PERFORM WRITE-MISMATCH-LINE
+                   ADD 1 TO WS-MISMATCH-COUNT
+               END-IF
+           END-IF.
+
+       WRITE-MISMATCH-LINE.
+           MOVE ACCT-BALANCE TO WS-DISPLAY-ACTUAL
+           MOVE RC-LAST-RUNNING-BAL(WS-FOUND-IDX) TO WS-DISPLAY-EXPECTED
+           STRING ACCT-NUMBER         DELIMITED SIZE
+                  "  BALANCE MISMATCH  actual=" DELIMITED SIZE
+                  WS-DISPLAY-ACTUAL   DELIMITED SIZE
+                  "  replayed="       DELIMITED SIZE
+                  WS-DISPLAY-EXPECTED DELIMITED SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           DISPLAY "MISMATCH|"
+               ACCT-NUMBER "|"
+               WS-DISPLAY-ACTUAL "|"
+               WS-DISPLAY-EXPECTED.
+
+       CHECK-TRANSFER-LEGS.
+           PERFORM VARYING WS-XF-IDX FROM 1 BY 1
+               UNTIL WS-XF-IDX > WS-XFER-COUNT
+               IF XF-COUNT(WS-XF-IDX) NOT = 2
+                   OR XF-SUM(WS-XF-IDX) NOT = ZERO
+                   PERFORM WRITE-XFER-MISMATCH-LINE
+                   ADD 1 TO WS-MISMATCH-COUNT
+               END-IF
+           END-PERFORM.
+
+       WRITE-XFER-MISMATCH-LINE.
+           STRING XF-KEY(WS-XF-IDX) DELIMITED SIZE
+                  "  UNBALANCED TRANSFER  legs=" DELIMITED SIZE
+                  XF-COUNT(WS-XF-IDX) DELIMITED SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           DISPLAY "XFER-MISMATCH|" XF-KEY(WS-XF-IDX)
+               "|legs=" XF-COUNT(WS-XF-IDX).
+
+       WRITE-INCONSISTENT-LINE.
+           STRING ACCT-NUMBER DELIMITED SIZE
+                  "  RUNNING BALANCE INCONSISTENT across "
+                      DELIMITED SIZE
+                  RC-TXN-COUNT(WS-FOUND-IDX) DELIMITED SIZE
+                  " committed transactions" DELIMITED SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           DISPLAY "INCONSISTENT|" ACCT-NUMBER.
+
+       WRITE-REPORT-FOOTER.
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING WS-MISMATCH-COUNT DELIMITED SIZE
+                  " mismatched of " DELIMITED SIZE
+                  WS-ACCOUNTS-CHECKED DELIMITED SIZE
+                  " accounts checked" DELIMITED SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE ALL "=" TO REPORT-LINE
+           WRITE REPORT-LINE.
