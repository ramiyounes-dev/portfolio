@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERT-ACCOUNT-TYPE.
+      *================================================================*
+      * CONVERT-ACCOUNT-TYPE.cbl                                       *
+      * Converts an account from one ACCT-TYPE to another              *
+      * (e.g. CHECKING to SAVINGS) after validating the conversion     *
+      * is legal, and logs the change to ACCOUNT-TYPE-CHANGE-FILE      *
+      * Input: ACCT-NUMBER, NEW-TYPE via argument                      *
+      *        NEW-TYPE is one of CHECKING, SAVINGS, CREDIT            *
+      *        CREDIT-LIMIT is required when NEW-TYPE is CREDIT        *
+      * Output: Pipe-delimited confirmation to stdout                  *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO WS-ACCT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TYPE-CHANGE-FILE
+               ASSIGN TO WS-TYPECHG-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TYPECHG-STATUS.
+
+           SELECT LOCK-FILE
+               ASSIGN TO WS-LOCK-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY "ACCOUNT-RECORD.cpy".
+
+       FD  TYPE-CHANGE-FILE.
+       COPY "ACCOUNT-TYPE-CHANGE.cpy".
+
+       FD  LOCK-FILE.
+       COPY "BATCH-LOCK.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-PATH               PIC X(256).
+       01  WS-TYPECHG-PATH            PIC X(256).
+       01  WS-LOCK-PATH               PIC X(256).
+       01  WS-ACCT-STATUS             PIC XX.
+       01  WS-TYPECHG-STATUS          PIC XX.
+       01  WS-LOCK-STATUS             PIC XX.
+       01  WS-DATA-DIR                PIC X(256).
+
+       01  WS-INPUT-ACCT              PIC X(10).
+       01  WS-CONV-ACCT               PIC 9(10).
+       01  WS-INPUT-NEW-TYPE          PIC X(8).
+       01  WS-NEW-TYPE                PIC X(8).
+       01  WS-OLD-TYPE                PIC X(8).
+       01  WS-INPUT-CREDIT-LIMIT      PIC X(20).
+       01  WS-CREDIT-LIMIT            PIC S9(13)V99 COMP-3.
+       01  WS-ARG-COUNT               PIC 9(2).
+       01  WS-CURRENT-DATE.
+           05  WS-DATE-YYYYMMDD       PIC 9(8).
+           05  WS-DATE-HHMMSS         PIC 9(6).
+           05  WS-DATE-HUNDREDTHS     PIC 9(2).
+       01  WS-TIMESTAMP               PIC 9(14).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DATA_DIR"
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/accounts.dat" DELIMITED SIZE
+                  INTO WS-ACCT-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/account-type-changes.dat" DELIMITED SIZE
+                  INTO WS-TYPECHG-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-state.lock" DELIMITED SIZE
+                  INTO WS-LOCK-PATH
+           END-STRING
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT < 2
+               DISPLAY "ERROR|Missing argument(s): account number, "
+                   "new account type"
+               STOP RUN
+           END-IF
+           ACCEPT WS-INPUT-ACCT FROM ARGUMENT-VALUE
+           MOVE WS-INPUT-ACCT TO WS-CONV-ACCT
+           ACCEPT WS-INPUT-NEW-TYPE FROM ARGUMENT-VALUE
+           MOVE WS-INPUT-NEW-TYPE TO WS-NEW-TYPE
+
+           IF WS-NEW-TYPE NOT = "CHECKING" AND
+              WS-NEW-TYPE NOT = "SAVINGS " AND
+              WS-NEW-TYPE NOT = "CREDIT  "
+               DISPLAY "ERROR|Invalid account type: " WS-NEW-TYPE
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-CREDIT-LIMIT
+           IF WS-NEW-TYPE = "CREDIT  "
+               IF WS-ARG-COUNT < 3
+                   DISPLAY "ERROR|CREDIT-LIMIT is required when "
+                       "converting to CREDIT"
+                   STOP RUN
+               END-IF
+               ACCEPT WS-INPUT-CREDIT-LIMIT FROM ARGUMENT-VALUE
+               COMPUTE WS-CREDIT-LIMIT =
+                   FUNCTION NUMVAL(WS-INPUT-CREDIT-LIMIT)
+               IF WS-CREDIT-LIMIT NOT > ZERO
+                   DISPLAY "ERROR|CREDIT-LIMIT must be greater than "
+                       "zero"
+                   STOP RUN
+               END-IF
+           END-IF
+
+           PERFORM ACQUIRE-BATCH-LOCK
+           PERFORM CONVERT-TYPE
+           PERFORM RELEASE-BATCH-LOCK
+           STOP RUN.
+
+       ACQUIRE-BATCH-LOCK.
+           OPEN INPUT LOCK-FILE
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE
+               DISPLAY "ERROR|Batch is locked by another process"
+                   " - try again later"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT LOCK-FILE
+           IF WS-LOCK-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot acquire batch lock: "
+                   WS-LOCK-STATUS
+               STOP RUN
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+           INITIALIZE LOCK-RECORD
+           MOVE WS-TIMESTAMP           TO LOCK-TIMESTAMP
+           MOVE "CONVERT-ACCOUNT-TYPE" TO LOCK-HELD-BY
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE.
+
+       RELEASE-BATCH-LOCK.
+           DELETE FILE LOCK-FILE.
+
+       CONVERT-TYPE.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open accounts: " WS-ACCT-STATUS
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           MOVE WS-CONV-ACCT TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "ERROR|Account not found: " WS-CONV-ACCT
+                   CLOSE ACCOUNT-FILE
+                   PERFORM RELEASE-BATCH-LOCK
+                   STOP RUN
+           END-READ
+
+           IF ACCT-STATUS-CLOSED
+               DISPLAY "ERROR|Cannot convert a closed account: "
+                   WS-CONV-ACCT
+               CLOSE ACCOUNT-FILE
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           MOVE ACCT-TYPE TO WS-OLD-TYPE
+           IF WS-OLD-TYPE = WS-NEW-TYPE
+               DISPLAY "ERROR|Account " WS-CONV-ACCT
+                   " is already type " WS-NEW-TYPE
+               CLOSE ACCOUNT-FILE
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+      *    A negative balance is only meaningful (and only permitted
+      *    by VALIDATE-ACCOUNT in ADD-TRANSACTION) for a CREDIT
+      *    account, so any account still carrying one may not convert
+      *    away from CREDIT into a type with no credit limit.
+           IF WS-OLD-TYPE = "CREDIT  " AND WS-NEW-TYPE NOT = "CREDIT  "
+               AND ACCT-BALANCE < ZERO
+               DISPLAY "ERROR|Account " WS-CONV-ACCT
+                   " carries a negative balance and cannot convert "
+                   "out of CREDIT"
+               CLOSE ACCOUNT-FILE
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           MOVE WS-NEW-TYPE TO ACCT-TYPE
+           IF WS-NEW-TYPE = "CREDIT  "
+               MOVE WS-CREDIT-LIMIT TO ACCT-CREDIT-LIMIT
+           ELSE
+               MOVE ZERO TO ACCT-CREDIT-LIMIT
+           END-IF
+           REWRITE ACCOUNT-RECORD
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "ERROR|Rewrite failed: " WS-ACCT-STATUS
+               CLOSE ACCOUNT-FILE
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+           CLOSE ACCOUNT-FILE
+
+           PERFORM WRITE-TYPE-CHANGE-LOG
+
+           DISPLAY "OK|CONVERTED|" WS-CONV-ACCT "|"
+               WS-OLD-TYPE "|" WS-NEW-TYPE.
+
+       WRITE-TYPE-CHANGE-LOG.
+           OPEN EXTEND TYPE-CHANGE-FILE
+           IF WS-TYPECHG-STATUS = "35"
+               OPEN OUTPUT TYPE-CHANGE-FILE
+           END-IF
+           IF WS-TYPECHG-STATUS NOT = "00"
+               DISPLAY "WARN|Cannot write account type change log: "
+                   WS-TYPECHG-STATUS
+           ELSE
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                      WS-DATE-HHMMSS   DELIMITED SIZE
+                      INTO WS-TIMESTAMP
+               END-STRING
+
+               INITIALIZE ACCOUNT-TYPE-CHANGE-RECORD
+               MOVE WS-CONV-ACCT      TO ATC-ACCT-NUMBER
+               MOVE WS-TIMESTAMP      TO ATC-TIMESTAMP
+               MOVE WS-OLD-TYPE       TO ATC-OLD-TYPE
+               MOVE WS-NEW-TYPE       TO ATC-NEW-TYPE
+               WRITE ACCOUNT-TYPE-CHANGE-RECORD
+               CLOSE TYPE-CHANGE-FILE
+           END-IF.
