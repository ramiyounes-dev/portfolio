@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-DORMANT-ACCOUNTS.
+      *================================================================*
+      * REPORT-DORMANT-ACCOUNTS.cbl                                    *
+      * Lists every ACTIVE account with no committed transaction in    *
+      * the last N months, per our dormancy follow-up policy           *
+      * Input:  MONTHS (optional, defaults to 6) via command line arg  *
+      * Output: Formatted report file plus pipe-delimited lines to     *
+      *         stdout, one per dormant account                        *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO WS-ACCT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANS-FILE
+               ASSIGN TO WS-TRANS-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO WS-REPORT-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY "ACCOUNT-RECORD.cpy".
+
+       FD  TRANS-FILE.
+       01  TRANSACTION-RECORD.
+           05  TXN-ID                 PIC 9(10).
+           05  TXN-TIMESTAMP           PIC 9(14).
+           05  TXN-ACCOUNT-NUM         PIC 9(10).
+           05  TXN-AMOUNT              PIC S9(13)V99 COMP-3.
+           05  TXN-TYPE                PIC X(10).
+           05  TXN-DESCRIPTION         PIC X(40).
+           05  TXN-CURRENCY            PIC X(3).
+           05  TXN-RUNNING-BAL         PIC S9(13)V99 COMP-3.
+           05  TXN-STATUS              PIC X(8).
+               88  TXN-COMMITTED       VALUE "COMMIT  ".
+           05  TXN-BATCH-NUM           PIC 9(6).
+           05  TXN-LINK-ID             PIC 9(10).
+           05  TXN-FILLER              PIC X(29).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-PATH               PIC X(256).
+       01  WS-TRANS-PATH              PIC X(256).
+       01  WS-REPORT-PATH             PIC X(256).
+       01  WS-ACCT-STATUS             PIC XX.
+       01  WS-TRANS-STATUS            PIC XX.
+       01  WS-REPORT-STATUS           PIC XX.
+       01  WS-DATA-DIR                PIC X(256).
+       01  WS-ARG-COUNT               PIC 9(2).
+       01  WS-INPUT-MONTHS            PIC X(4).
+       01  WS-MONTHS                  PIC 9(3)    VALUE 6.
+       01  WS-EOF                     PIC 9       VALUE 0.
+
+      *    Last committed-transaction date seen per account, built in
+      *    one pass over transactions.dat. Bounded table, as is usual
+      *    for this kind of batch working set.
+       01  WS-LAST-ACTIVITY-TABLE.
+           05  WS-LAST-ACTIVITY-ENTRY OCCURS 10000 TIMES
+                   INDEXED BY WS-LA-IDX.
+               10  LA-ACCT-NUM         PIC 9(10).
+               10  LA-LAST-DATE        PIC 9(8).
+       01  WS-LAST-ACTIVITY-COUNT     PIC 9(5)    VALUE 0.
+       01  WS-FOUND-IDX               PIC 9(5)    VALUE 0.
+
+       01  WS-CURRENT-DATE.
+           05  WS-DATE-YYYYMMDD       PIC 9(8).
+           05  WS-DATE-HHMMSS         PIC 9(6).
+           05  WS-DATE-HUNDREDTHS     PIC 9(2).
+       01  WS-TXN-DATE                PIC 9(8).
+
+       01  WS-CUTOFF-DATE.
+           05  WS-CUTOFF-YEAR         PIC 9(4).
+           05  WS-CUTOFF-MONTH        PIC 9(2).
+           05  WS-CUTOFF-DAY          PIC 9(2)    VALUE 1.
+       01  WS-CUTOFF-NUM              REDEFINES WS-CUTOFF-DATE
+                                       PIC 9(8).
+
+       01  WS-LAST-ACTIVITY-DATE      PIC 9(8).
+       01  WS-DORMANT-COUNT           PIC 9(10)   VALUE 0.
+       01  WS-CHECKED-COUNT           PIC 9(10)   VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DATA_DIR"
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/accounts.dat" DELIMITED SIZE
+                  INTO WS-ACCT-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/transactions.dat" DELIMITED SIZE
+                  INTO WS-TRANS-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/dormant-accounts-report.txt" DELIMITED SIZE
+                  INTO WS-REPORT-PATH
+           END-STRING
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT >= 1
+               ACCEPT WS-INPUT-MONTHS FROM ARGUMENT-VALUE
+               COMPUTE WS-MONTHS = FUNCTION NUMVAL(WS-INPUT-MONTHS)
+           END-IF
+
+           PERFORM COMPUTE-CUTOFF-DATE
+           PERFORM BUILD-LAST-ACTIVITY-TABLE
+               THRU BUILD-LAST-ACTIVITY-TABLE-EXIT
+           PERFORM OPEN-REPORT-FILE
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM SCAN-ACCOUNTS-FOR-DORMANCY
+           PERFORM WRITE-REPORT-FOOTER
+           CLOSE REPORT-FILE
+
+           DISPLAY "REPORT-COMPLETE|" WS-DORMANT-COUNT
+               " dormant of " WS-CHECKED-COUNT " active accounts"
+           STOP RUN.
+
+       COMPUTE-CUTOFF-DATE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-DATE-YYYYMMDD(1:4) TO WS-CUTOFF-YEAR
+           MOVE WS-DATE-YYYYMMDD(5:2) TO WS-CUTOFF-MONTH
+           MOVE 1 TO WS-CUTOFF-DAY
+
+           PERFORM WS-MONTHS TIMES
+               SUBTRACT 1 FROM WS-CUTOFF-MONTH
+               IF WS-CUTOFF-MONTH = 0
+                   MOVE 12 TO WS-CUTOFF-MONTH
+                   SUBTRACT 1 FROM WS-CUTOFF-YEAR
+               END-IF
+           END-PERFORM.
+
+       BUILD-LAST-ACTIVITY-TABLE.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS = "35"
+               GO TO BUILD-LAST-ACTIVITY-TABLE-EXIT
+           END-IF
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open transactions: "
+                   WS-TRANS-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-EOF
+           PERFORM UNTIL WS-EOF = 1
+               READ TRANS-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF TXN-COMMITTED
+                           PERFORM RECORD-LAST-ACTIVITY
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE.
+       BUILD-LAST-ACTIVITY-TABLE-EXIT.
+           EXIT.
+
+       RECORD-LAST-ACTIVITY.
+           MOVE TXN-TIMESTAMP(1:8) TO WS-TXN-DATE
+           MOVE ZERO TO WS-FOUND-IDX
+           PERFORM VARYING WS-LA-IDX FROM 1 BY 1
+               UNTIL WS-LA-IDX > WS-LAST-ACTIVITY-COUNT
+               IF LA-ACCT-NUM(WS-LA-IDX) = TXN-ACCOUNT-NUM
+                   MOVE WS-LA-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND-IDX = ZERO
+               IF WS-LAST-ACTIVITY-COUNT < 10000
+                   ADD 1 TO WS-LAST-ACTIVITY-COUNT
+                   MOVE TXN-ACCOUNT-NUM
+                       TO LA-ACCT-NUM(WS-LAST-ACTIVITY-COUNT)
+                   MOVE WS-TXN-DATE
+                       TO LA-LAST-DATE(WS-LAST-ACTIVITY-COUNT)
+               END-IF
+           ELSE
+               IF WS-TXN-DATE > LA-LAST-DATE(WS-FOUND-IDX)
+                   MOVE WS-TXN-DATE TO LA-LAST-DATE(WS-FOUND-IDX)
+               END-IF
+           END-IF.
+
+       OPEN-REPORT-FILE.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open report output: "
+                   WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           MOVE ALL "=" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "DORMANT ACCOUNT REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "Dormancy threshold: " DELIMITED SIZE
+                  WS-MONTHS DELIMITED SIZE
+                  " months (cutoff " DELIMITED SIZE
+                  WS-CUTOFF-NUM DELIMITED SIZE
+                  ")" DELIMITED SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       SCAN-ACCOUNTS-FOR-DORMANCY.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open accounts: " WS-ACCT-STATUS
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-EOF
+           PERFORM UNTIL WS-EOF = 1
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM CHECK-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE.
+
+       CHECK-ONE-ACCOUNT.
+           IF ACCT-STATUS-ACTIVE
+               ADD 1 TO WS-CHECKED-COUNT
+               MOVE ZERO TO WS-FOUND-IDX
+               PERFORM VARYING WS-LA-IDX FROM 1 BY 1
+                   UNTIL WS-LA-IDX > WS-LAST-ACTIVITY-COUNT
+                   IF LA-ACCT-NUM(WS-LA-IDX) = ACCT-NUMBER
+                       MOVE WS-LA-IDX TO WS-FOUND-IDX
+                   END-IF
+               END-PERFORM
+
+               IF WS-FOUND-IDX = ZERO
+                   MOVE ACCT-OPEN-DATE TO WS-LAST-ACTIVITY-DATE
+               ELSE
+                   MOVE LA-LAST-DATE(WS-FOUND-IDX)
+                       TO WS-LAST-ACTIVITY-DATE
+               END-IF
+
+               IF WS-LAST-ACTIVITY-DATE < WS-CUTOFF-NUM
+                   PERFORM WRITE-DORMANT-LINE
+                   ADD 1 TO WS-DORMANT-COUNT
+               END-IF
+           END-IF.
+
+       WRITE-DORMANT-LINE.
+           STRING ACCT-NUMBER      DELIMITED SIZE
+                  "  " DELIMITED SIZE
+                  ACCT-OWNER-NAME  DELIMITED SIZE
+                  "  last activity " DELIMITED SIZE
+                  WS-LAST-ACTIVITY-DATE DELIMITED SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           DISPLAY "DORMANT|"
+               ACCT-NUMBER "|"
+               ACCT-OWNER-NAME "|"
+               WS-LAST-ACTIVITY-DATE.
+
+       WRITE-REPORT-FOOTER.
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING WS-DORMANT-COUNT DELIMITED SIZE
+                  " dormant of " DELIMITED SIZE
+                  WS-CHECKED-COUNT DELIMITED SIZE
+                  " active accounts" DELIMITED SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE ALL "=" TO REPORT-LINE
+           WRITE REPORT-LINE.
