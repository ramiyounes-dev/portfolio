@@ -0,0 +1,285 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENERATE-STATEMENT.
+      *================================================================*
+      * GENERATE-STATEMENT.cbl                                         *
+      * Produces a formatted, customer-facing account statement for    *
+      * one account and period: opening balance, each transaction in   *
+      * the period, and closing balance                                *
+      * Input:  ACCT-NUMBER START-DATE END-DATE (YYYYMMDD) via args    *
+      * Output: Fixed-format text file, one per statement, written to  *
+      *         DATA_DIR/statement-<account>-<end-date>.txt             *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO WS-ACCT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANS-FILE
+               ASSIGN TO WS-TRANS-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT STATEMENT-FILE
+               ASSIGN TO WS-STMT-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STMT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY "ACCOUNT-RECORD.cpy".
+
+       FD  TRANS-FILE.
+       01  TRANSACTION-RECORD.
+           05  TXN-ID                 PIC 9(10).
+           05  TXN-TIMESTAMP          PIC 9(14).
+           05  TXN-ACCOUNT-NUM        PIC 9(10).
+           05  TXN-AMOUNT             PIC S9(13)V99 COMP-3.
+           05  TXN-TYPE               PIC X(10).
+           05  TXN-DESCRIPTION        PIC X(40).
+           05  TXN-CURRENCY           PIC X(3).
+           05  TXN-RUNNING-BAL        PIC S9(13)V99 COMP-3.
+           05  TXN-STATUS             PIC X(8).
+           05  TXN-BATCH-NUM          PIC 9(6).
+           05  TXN-LINK-ID            PIC 9(10).
+           05  TXN-FILLER             PIC X(29).
+
+       FD  STATEMENT-FILE
+           RECORDING MODE IS F.
+       01  STMT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-PATH               PIC X(256).
+       01  WS-TRANS-PATH              PIC X(256).
+       01  WS-STMT-PATH               PIC X(256).
+       01  WS-ACCT-STATUS             PIC XX.
+       01  WS-TRANS-STATUS            PIC XX.
+       01  WS-STMT-STATUS             PIC XX.
+       01  WS-DATA-DIR                PIC X(256).
+
+       01  WS-INPUT-ACCT              PIC X(10).
+       01  WS-SEARCH-ACCT             PIC 9(10).
+       01  WS-INPUT-START-DATE        PIC X(8).
+       01  WS-INPUT-END-DATE          PIC X(8).
+       01  WS-START-DATE              PIC 9(8)    VALUE 0.
+       01  WS-END-DATE                PIC 9(8)    VALUE 99999999.
+       01  WS-TXN-DATE                PIC 9(8).
+       01  WS-ARG-COUNT               PIC 9(2).
+       01  WS-EOF                     PIC 9       VALUE 0.
+       01  WS-TXN-COUNT               PIC 9(6)    VALUE 0.
+
+       01  WS-OPENING-BAL             PIC S9(13)V99 COMP-3.
+       01  WS-CLOSING-BAL             PIC S9(13)V99 COMP-3.
+       01  WS-FOUND-FIRST             PIC 9       VALUE 0.
+
+       01  WS-DISPLAY-BAL             PIC -(13)9.99.
+       01  WS-DISPLAY-AMT             PIC -(13)9.99.
+
+       01  WS-FMT-DATE.
+           05  WS-FMT-DATE-Y          PIC 9(4).
+           05  FILLER                 PIC X VALUE "-".
+           05  WS-FMT-DATE-M          PIC 9(2).
+           05  FILLER                 PIC X VALUE "-".
+           05  WS-FMT-DATE-D          PIC 9(2).
+
+       01  WS-SEPARATOR               PIC X(80) VALUE ALL "=".
+       01  WS-DASH-SEP                PIC X(80) VALUE ALL "-".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DATA_DIR"
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/accounts.dat" DELIMITED SIZE
+                  INTO WS-ACCT-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/transactions.dat" DELIMITED SIZE
+                  INTO WS-TRANS-PATH
+           END-STRING
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT < 1
+               DISPLAY "ERROR|Missing argument: account number"
+               STOP RUN
+           END-IF
+           ACCEPT WS-INPUT-ACCT FROM ARGUMENT-VALUE
+           MOVE WS-INPUT-ACCT TO WS-SEARCH-ACCT
+
+           IF WS-ARG-COUNT >= 2
+               ACCEPT WS-INPUT-START-DATE FROM ARGUMENT-VALUE
+               MOVE WS-INPUT-START-DATE TO WS-START-DATE
+           END-IF
+           IF WS-ARG-COUNT >= 3
+               ACCEPT WS-INPUT-END-DATE FROM ARGUMENT-VALUE
+               MOVE WS-INPUT-END-DATE TO WS-END-DATE
+           END-IF
+
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/statement-" DELIMITED SIZE
+                  WS-INPUT-ACCT DELIMITED SIZE
+                  "-" DELIMITED SIZE
+                  WS-INPUT-END-DATE DELIMITED SIZE
+                  ".txt" DELIMITED SIZE
+                  INTO WS-STMT-PATH
+           END-STRING
+
+           PERFORM OPEN-STATEMENT-FILE
+           PERFORM READ-ACCOUNT-RECORD
+           PERFORM WRITE-STATEMENT-HEADER
+           PERFORM WRITE-TRANSACTION-LINES
+               THRU WRITE-TRANSACTION-LINES-EXIT
+           PERFORM WRITE-STATEMENT-FOOTER
+           CLOSE STATEMENT-FILE
+           DISPLAY "OK|" WS-STMT-PATH "|" WS-TXN-COUNT " transactions"
+           STOP RUN.
+
+       OPEN-STATEMENT-FILE.
+           OPEN OUTPUT STATEMENT-FILE
+           IF WS-STMT-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open statement output: "
+                   WS-STMT-STATUS
+               STOP RUN
+           END-IF.
+
+       READ-ACCOUNT-RECORD.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open accounts: " WS-ACCT-STATUS
+               CLOSE STATEMENT-FILE
+               STOP RUN
+           END-IF
+
+           MOVE WS-SEARCH-ACCT TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "ERROR|Account not found: " WS-SEARCH-ACCT
+                   CLOSE ACCOUNT-FILE
+                   CLOSE STATEMENT-FILE
+                   STOP RUN
+           END-READ
+           CLOSE ACCOUNT-FILE.
+
+       WRITE-STATEMENT-HEADER.
+           MOVE WS-SEPARATOR TO STMT-LINE
+           WRITE STMT-LINE
+           STRING "ACCOUNT STATEMENT" DELIMITED SIZE
+                  INTO STMT-LINE
+           END-STRING
+           WRITE STMT-LINE
+           MOVE WS-SEPARATOR TO STMT-LINE
+           WRITE STMT-LINE
+
+           STRING "Account:    " DELIMITED SIZE
+                  ACCT-NUMBER    DELIMITED SIZE
+                  "  " DELIMITED SIZE
+                  ACCT-OWNER-NAME DELIMITED SIZE
+                  INTO STMT-LINE
+           END-STRING
+           WRITE STMT-LINE
+
+           STRING "Type:       " DELIMITED SIZE
+                  ACCT-TYPE      DELIMITED SIZE
+                  "   Currency: " DELIMITED SIZE
+                  ACCT-CURRENCY  DELIMITED SIZE
+                  INTO STMT-LINE
+           END-STRING
+           WRITE STMT-LINE
+
+           STRING "Period:     " DELIMITED SIZE
+                  WS-INPUT-START-DATE DELIMITED SIZE
+                  " to " DELIMITED SIZE
+                  WS-INPUT-END-DATE DELIMITED SIZE
+                  INTO STMT-LINE
+           END-STRING
+           WRITE STMT-LINE
+           MOVE WS-DASH-SEP TO STMT-LINE
+           WRITE STMT-LINE.
+
+       WRITE-TRANSACTION-LINES.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS = "35"
+               STRING "No transaction history" DELIMITED SIZE
+                      INTO STMT-LINE
+               END-STRING
+               WRITE STMT-LINE
+               MOVE ZERO TO WS-OPENING-BAL
+               MOVE ZERO TO WS-CLOSING-BAL
+               GO TO WRITE-TRANSACTION-LINES-EXIT
+           END-IF
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open transactions: "
+                   WS-TRANS-STATUS
+               CLOSE STATEMENT-FILE
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-EOF
+           MOVE ZERO TO WS-FOUND-FIRST
+           MOVE ACCT-BALANCE TO WS-CLOSING-BAL
+           PERFORM UNTIL WS-EOF = 1
+               READ TRANS-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       MOVE TXN-TIMESTAMP(1:8) TO WS-TXN-DATE
+                       IF TXN-ACCOUNT-NUM = WS-SEARCH-ACCT
+                           AND WS-TXN-DATE >= WS-START-DATE
+                           AND WS-TXN-DATE <= WS-END-DATE
+                           PERFORM WRITE-ONE-TXN-LINE
+                           IF WS-FOUND-FIRST = 0
+                               MOVE TXN-RUNNING-BAL TO WS-OPENING-BAL
+                               SUBTRACT TXN-AMOUNT FROM WS-OPENING-BAL
+                               MOVE 1 TO WS-FOUND-FIRST
+                           END-IF
+                           MOVE TXN-RUNNING-BAL TO WS-CLOSING-BAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-FOUND-FIRST = 0
+               MOVE ACCT-BALANCE TO WS-OPENING-BAL
+               MOVE ACCT-BALANCE TO WS-CLOSING-BAL
+           END-IF
+           CLOSE TRANS-FILE.
+       WRITE-TRANSACTION-LINES-EXIT.
+           EXIT.
+
+       WRITE-ONE-TXN-LINE.
+           ADD 1 TO WS-TXN-COUNT
+           MOVE TXN-AMOUNT TO WS-DISPLAY-AMT
+           MOVE WS-TXN-DATE(1:4) TO WS-FMT-DATE-Y
+           MOVE WS-TXN-DATE(5:2) TO WS-FMT-DATE-M
+           MOVE WS-TXN-DATE(7:2) TO WS-FMT-DATE-D
+           STRING WS-FMT-DATE   DELIMITED SIZE
+                  "  " DELIMITED SIZE
+                  TXN-TYPE       DELIMITED SIZE
+                  "  " DELIMITED SIZE
+                  WS-DISPLAY-AMT DELIMITED SIZE
+                  "  " DELIMITED SIZE
+                  TXN-DESCRIPTION DELIMITED SIZE
+                  INTO STMT-LINE
+           END-STRING
+           WRITE STMT-LINE.
+
+       WRITE-STATEMENT-FOOTER.
+           MOVE WS-DASH-SEP TO STMT-LINE
+           WRITE STMT-LINE
+           MOVE WS-OPENING-BAL TO WS-DISPLAY-BAL
+           STRING "Opening balance:  " DELIMITED SIZE
+                  WS-DISPLAY-BAL DELIMITED SIZE
+                  INTO STMT-LINE
+           END-STRING
+           WRITE STMT-LINE
+           MOVE WS-CLOSING-BAL TO WS-DISPLAY-BAL
+           STRING "Closing balance:  " DELIMITED SIZE
+                  WS-DISPLAY-BAL DELIMITED SIZE
+                  INTO STMT-LINE
+           END-STRING
+           WRITE STMT-LINE
+           MOVE WS-SEPARATOR TO STMT-LINE
+           WRITE STMT-LINE.
