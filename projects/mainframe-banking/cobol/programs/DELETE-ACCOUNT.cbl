@@ -3,7 +3,10 @@
       *================================================================*
       * DELETE-ACCOUNT.cbl                                             *
       * Marks an account as CLOSED                                     *
-      * Optionally appends a final CLOSURE withdrawal to drain balance *
+      * If the balance is non-zero, queues a CLOSURE transaction onto  *
+      * the same PENDING-FILE buffer ADD-TRANSACTION uses, so the     *
+      * drain goes through the normal SORT-BATCH / UPDATE-BALANCES     *
+      * pipeline instead of writing straight to transactions.dat       *
       * Input: ACCT-NUMBER via argument                                *
       * Output: Pipe-delimited confirmation to stdout                  *
       *================================================================*
@@ -18,47 +21,46 @@
                RECORD KEY IS ACCT-NUMBER
                FILE STATUS IS WS-ACCT-STATUS.
 
-           SELECT TRANS-FILE
-               ASSIGN TO WS-TRANS-PATH
+           SELECT PENDING-FILE
+               ASSIGN TO WS-PENDING-PATH
                ORGANIZATION IS SEQUENTIAL
-               FILE STATUS IS WS-TRANS-STATUS.
+               FILE STATUS IS WS-PEND-STATUS.
 
            SELECT BATCH-FILE
                ASSIGN TO WS-BATCH-PATH
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-BATCH-STATUS.
 
+           SELECT LOCK-FILE
+               ASSIGN TO WS-LOCK-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
        COPY "ACCOUNT-RECORD.cpy".
 
-       FD  TRANS-FILE.
-       01  TRANSACTION-RECORD.
-           05  TXN-ID                 PIC 9(10).
-           05  TXN-TIMESTAMP          PIC 9(14).
-           05  TXN-ACCOUNT-NUM        PIC 9(10).
-           05  TXN-AMOUNT             PIC S9(13)V99 COMP-3.
-           05  TXN-TYPE               PIC X(10).
-           05  TXN-DESCRIPTION        PIC X(40).
-           05  TXN-CURRENCY           PIC X(3).
-           05  TXN-RUNNING-BAL        PIC S9(13)V99 COMP-3.
-           05  TXN-STATUS             PIC X(8).
-           05  TXN-BATCH-NUM          PIC 9(6).
-           05  TXN-FILLER             PIC X(39).
+       FD  PENDING-FILE.
+       COPY "TRANSACTION-RECORD.cpy".
 
        FD  BATCH-FILE.
        COPY "BATCH-STATE.cpy".
 
+       FD  LOCK-FILE.
+       COPY "BATCH-LOCK.cpy".
+
        WORKING-STORAGE SECTION.
        01  WS-ACCT-PATH               PIC X(256).
-       01  WS-TRANS-PATH              PIC X(256).
        01  WS-BATCH-PATH              PIC X(256).
+       01  WS-LOCK-PATH               PIC X(256).
        01  WS-ACCT-STATUS             PIC XX.
-       01  WS-TRANS-STATUS            PIC XX.
        01  WS-BATCH-STATUS            PIC XX.
+       01  WS-LOCK-STATUS             PIC XX.
        01  WS-DATA-DIR                PIC X(256).
 
+       01  WS-PENDING-PATH            PIC X(256).
+       01  WS-PEND-STATUS             PIC XX.
        01  WS-INPUT-ACCT              PIC X(10).
        01  WS-CLOSE-ACCT              PIC 9(10).
        01  WS-DRAIN-AMOUNT            PIC S9(13)V99 COMP-3.
@@ -66,6 +68,8 @@
        01  WS-DISPLAY-AMT             PIC -(13)9.99.
        01  WS-NEXT-TXN-ID             PIC 9(10).
        01  WS-CURRENT-BATCH           PIC 9(6).
+       01  WS-PENDING-COUNT           PIC 9(10)   VALUE 0.
+       01  WS-CLOSURE-POSTED          PIC 9       VALUE 0.
        01  WS-SAVED-CURRENCY          PIC X(3).
        01  WS-ARG-COUNT               PIC 9(2).
        01  WS-CURRENT-DATE.
@@ -82,13 +86,17 @@
                   INTO WS-ACCT-PATH
            END-STRING
            STRING WS-DATA-DIR DELIMITED SPACES
-                  "/transactions.dat" DELIMITED SIZE
-                  INTO WS-TRANS-PATH
+                  "/pending.dat" DELIMITED SIZE
+                  INTO WS-PENDING-PATH
            END-STRING
            STRING WS-DATA-DIR DELIMITED SPACES
                   "/batch-state.dat" DELIMITED SIZE
                   INTO WS-BATCH-PATH
            END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-state.lock" DELIMITED SIZE
+                  INTO WS-LOCK-PATH
+           END-STRING
 
            ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
            IF WS-ARG-COUNT < 1
@@ -98,10 +106,41 @@
            ACCEPT WS-INPUT-ACCT FROM ARGUMENT-VALUE
            MOVE WS-INPUT-ACCT TO WS-CLOSE-ACCT
 
+           PERFORM ACQUIRE-BATCH-LOCK
            PERFORM READ-BATCH-STATE
            PERFORM CLOSE-ACCOUNT
+           PERFORM SAVE-BATCH-STATE
+           PERFORM RELEASE-BATCH-LOCK
            STOP RUN.
 
+       ACQUIRE-BATCH-LOCK.
+           OPEN INPUT LOCK-FILE
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE
+               DISPLAY "ERROR|Batch is locked by another process"
+                   " - try again later"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT LOCK-FILE
+           IF WS-LOCK-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot acquire batch lock: "
+                   WS-LOCK-STATUS
+               STOP RUN
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+           INITIALIZE LOCK-RECORD
+           MOVE WS-TIMESTAMP      TO LOCK-TIMESTAMP
+           MOVE "DELETE-ACCOUNT" TO LOCK-HELD-BY
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE.
+
+       RELEASE-BATCH-LOCK.
+           DELETE FILE LOCK-FILE.
+
        READ-BATCH-STATE.
            OPEN INPUT BATCH-FILE
            IF WS-BATCH-STATUS = "35"
@@ -117,14 +156,37 @@
                            TO WS-NEXT-TXN-ID
                        MOVE BATCH-SEQUENCE-NUM
                            TO WS-CURRENT-BATCH
+                       MOVE BATCH-PENDING-COUNT
+                           TO WS-PENDING-COUNT
                END-READ
                CLOSE BATCH-FILE
            END-IF.
 
+       SAVE-BATCH-STATE.
+           IF WS-CLOSURE-POSTED = 1
+               OPEN OUTPUT BATCH-FILE
+               ADD 1 TO WS-PENDING-COUNT
+               INITIALIZE BATCH-STATE-RECORD
+               MOVE WS-NEXT-TXN-ID        TO BATCH-LAST-TXN-ID
+               MOVE WS-CURRENT-BATCH      TO BATCH-SEQUENCE-NUM
+               MOVE "IDLE    "            TO BATCH-STATUS
+               MOVE WS-PENDING-COUNT      TO BATCH-PENDING-COUNT
+               MOVE WS-NEXT-TXN-ID        TO BATCH-LAST-COMMITTED
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                      WS-DATE-HHMMSS   DELIMITED SIZE
+                      INTO WS-TIMESTAMP
+               END-STRING
+               MOVE WS-TIMESTAMP          TO BATCH-TIMESTAMP
+               WRITE BATCH-STATE-RECORD
+               CLOSE BATCH-FILE
+           END-IF.
+
        CLOSE-ACCOUNT.
            OPEN I-O ACCOUNT-FILE
            IF WS-ACCT-STATUS NOT = "00"
                DISPLAY "ERROR|Cannot open accounts: " WS-ACCT-STATUS
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
 
@@ -133,31 +195,36 @@
                INVALID KEY
                    DISPLAY "ERROR|Account not found: " WS-CLOSE-ACCT
                    CLOSE ACCOUNT-FILE
+                   PERFORM RELEASE-BATCH-LOCK
                    STOP RUN
            END-READ
 
            IF ACCT-STATUS-CLOSED
                DISPLAY "ERROR|Account already closed: " WS-CLOSE-ACCT
                CLOSE ACCOUNT-FILE
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
 
       *    Save account info before closure
            MOVE ACCT-CURRENCY TO WS-SAVED-CURRENCY
 
-      *    If balance is non-zero, create a closure withdrawal
+      *    If balance is non-zero, queue a closure withdrawal onto the
+      *    pending-transaction pipeline; UPDATE-BALANCES drains the
+      *    balance to zero when it later posts this CLOSURE txn
            IF ACCT-BALANCE NOT = ZERO
                COMPUTE WS-DRAIN-AMOUNT = ACCT-BALANCE * -1
                PERFORM WRITE-CLOSURE-TXN
            END-IF
 
-      *    Mark account as closed with zero balance
-           MOVE ZERO TO ACCT-BALANCE
+      *    Mark account as closed; balance is left as-is for the
+      *    pending CLOSURE txn (if any) to drain through the batch
            MOVE "CLOSED  " TO ACCT-STATUS
            REWRITE ACCOUNT-RECORD
            IF WS-ACCT-STATUS NOT = "00"
                DISPLAY "ERROR|Rewrite failed: " WS-ACCT-STATUS
                CLOSE ACCOUNT-FILE
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
 
@@ -166,14 +233,14 @@
            CLOSE ACCOUNT-FILE.
 
        WRITE-CLOSURE-TXN.
-           OPEN EXTEND TRANS-FILE
-           IF WS-TRANS-STATUS = "35"
-               CLOSE TRANS-FILE
-               OPEN OUTPUT TRANS-FILE
+           OPEN EXTEND PENDING-FILE
+           IF WS-PEND-STATUS = "35"
+               CLOSE PENDING-FILE
+               OPEN OUTPUT PENDING-FILE
            END-IF
-           IF WS-TRANS-STATUS NOT = "00"
-               DISPLAY "WARN|Cannot write closure txn: "
-                   WS-TRANS-STATUS
+           IF WS-PEND-STATUS NOT = "00"
+               DISPLAY "WARN|Cannot queue closure txn: "
+                   WS-PEND-STATUS
            ELSE
                ADD 1 TO WS-NEXT-TXN-ID
                ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
@@ -192,8 +259,9 @@
                                         TO TXN-DESCRIPTION
                MOVE WS-SAVED-CURRENCY TO TXN-CURRENCY
                MOVE ZERO              TO TXN-RUNNING-BAL
-               MOVE "COMMIT  "         TO TXN-STATUS
+               MOVE "PENDING "         TO TXN-STATUS
                MOVE WS-CURRENT-BATCH   TO TXN-BATCH-NUM
+               MOVE ZERO               TO TXN-LINK-ID
 
                WRITE TRANSACTION-RECORD
                MOVE WS-DRAIN-AMOUNT TO WS-DISPLAY-AMT
@@ -202,6 +270,7 @@
                    WS-CLOSE-ACCT "|"
                    WS-DISPLAY-AMT "|"
                    WS-SAVED-CURRENCY "|"
-                   "Account closure withdrawal"
-               CLOSE TRANS-FILE
+                   "Account closure withdrawal queued for posting"
+               MOVE 1 TO WS-CLOSURE-POSTED
+               CLOSE PENDING-FILE
            END-IF.
