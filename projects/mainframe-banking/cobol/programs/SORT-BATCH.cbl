@@ -29,6 +29,11 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-BATCH-STATUS.
 
+           SELECT LOCK-FILE
+               ASSIGN TO WS-LOCK-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PENDING-FILE.
@@ -46,7 +51,8 @@
            05  SR-TXN-RUNNING-BAL     PIC S9(13)V99 COMP-3.
            05  SR-TXN-STATUS          PIC X(8).
            05  SR-TXN-BATCH-NUM       PIC 9(6).
-           05  SR-FILLER              PIC X(39).
+           05  SR-TXN-LINK-ID         PIC 9(10).
+           05  SR-FILLER              PIC X(29).
 
        SD  SORT-WORK.
        01  SORT-RECORD.
@@ -60,19 +66,25 @@
            05  SW-TXN-RUNNING-BAL     PIC S9(13)V99 COMP-3.
            05  SW-TXN-STATUS          PIC X(8).
            05  SW-TXN-BATCH-NUM       PIC 9(6).
-           05  SW-FILLER              PIC X(39).
+           05  SW-TXN-LINK-ID         PIC 9(10).
+           05  SW-FILLER              PIC X(29).
 
        FD  BATCH-FILE.
        COPY "BATCH-STATE.cpy".
 
+       FD  LOCK-FILE.
+       COPY "BATCH-LOCK.cpy".
+
        WORKING-STORAGE SECTION.
        01  WS-PENDING-PATH            PIC X(256).
        01  WS-SORTED-PATH             PIC X(256).
        01  WS-SORT-WORK-PATH          PIC X(256).
        01  WS-BATCH-PATH              PIC X(256).
+       01  WS-LOCK-PATH               PIC X(256).
        01  WS-PEND-STATUS             PIC XX.
        01  WS-SORT-STATUS             PIC XX.
        01  WS-BATCH-STATUS            PIC XX.
+       01  WS-LOCK-STATUS             PIC XX.
        01  WS-DATA-DIR                PIC X(256).
        01  WS-EOF                     PIC 9       VALUE 0.
        01  WS-SORT-COUNT              PIC 9(10)   VALUE 0.
@@ -105,33 +117,78 @@
                   "/batch-state.dat" DELIMITED SIZE
                   INTO WS-BATCH-PATH
            END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-state.lock" DELIMITED SIZE
+                  INTO WS-LOCK-PATH
+           END-STRING
 
+           PERFORM ACQUIRE-BATCH-LOCK
            PERFORM CHECK-BATCH-STATE
            PERFORM EXECUTE-SORT
            PERFORM OUTPUT-SORTED-RECORDS
            PERFORM UPDATE-BATCH-SORTED
+           PERFORM RELEASE-BATCH-LOCK
            STOP RUN.
 
+       ACQUIRE-BATCH-LOCK.
+           OPEN INPUT LOCK-FILE
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE
+               DISPLAY "ERROR|Batch is locked by another process"
+                   " - try again later"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT LOCK-FILE
+           IF WS-LOCK-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot acquire batch lock: "
+                   WS-LOCK-STATUS
+               STOP RUN
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+           INITIALIZE LOCK-RECORD
+           MOVE WS-TIMESTAMP   TO LOCK-TIMESTAMP
+           MOVE "SORT-BATCH"   TO LOCK-HELD-BY
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE.
+
+       RELEASE-BATCH-LOCK.
+           DELETE FILE LOCK-FILE.
+
        CHECK-BATCH-STATE.
            OPEN INPUT BATCH-FILE
            IF WS-BATCH-STATUS = "35"
                DISPLAY "ERROR|No batch state found"
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
            READ BATCH-FILE
                AT END
                    DISPLAY "ERROR|Empty batch state"
                    CLOSE BATCH-FILE
+                   PERFORM RELEASE-BATCH-LOCK
                    STOP RUN
            END-READ
            IF BATCH-SORTED
                DISPLAY "ERROR|Batch already sorted - run update first"
                CLOSE BATCH-FILE
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+           IF BATCH-POSTING
+               DISPLAY "ERROR|Batch is currently posting - run update "
+                   "first"
+               CLOSE BATCH-FILE
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
            IF BATCH-PENDING-COUNT = 0
                DISPLAY "ERROR|No pending transactions to sort"
                CLOSE BATCH-FILE
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
            MOVE BATCH-SEQUENCE-NUM     TO WS-CURRENT-BATCH
@@ -151,6 +208,7 @@
            IF WS-SORT-STATUS NOT = "00"
                DISPLAY "ERROR|Cannot open sorted file: "
                    WS-SORT-STATUS
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
            MOVE ZERO TO WS-EOF
