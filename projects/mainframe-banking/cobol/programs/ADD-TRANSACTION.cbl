@@ -28,6 +28,21 @@
                RECORD KEY IS ACCT-NUMBER
                FILE STATUS IS WS-ACCT-STATUS.
 
+           SELECT LOCK-FILE
+               ASSIGN TO WS-LOCK-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+
+           SELECT PENDING-ACCT-FILE
+               ASSIGN TO WS-PACC-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PACC-STATUS.
+
+           SELECT AML-REVIEW-FILE
+               ASSIGN TO WS-AML-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AML-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PENDING-FILE.
@@ -39,19 +54,37 @@
        FD  ACCOUNT-FILE.
        COPY "ACCOUNT-RECORD.cpy".
 
+       FD  LOCK-FILE.
+       COPY "BATCH-LOCK.cpy".
+
+       FD  PENDING-ACCT-FILE.
+       COPY "PENDING-ACCOUNT.cpy".
+
+       FD  AML-REVIEW-FILE.
+       COPY "AML-REVIEW.cpy".
+
        WORKING-STORAGE SECTION.
        01  WS-PENDING-PATH            PIC X(256).
        01  WS-BATCH-PATH              PIC X(256).
        01  WS-ACCT-PATH               PIC X(256).
+       01  WS-LOCK-PATH               PIC X(256).
        01  WS-PEND-STATUS             PIC XX.
        01  WS-BATCH-STATUS            PIC XX.
        01  WS-ACCT-STATUS             PIC XX.
+       01  WS-LOCK-STATUS             PIC XX.
        01  WS-DATA-DIR                PIC X(256).
        01  WS-INPUT-ACCT              PIC X(10).
        01  WS-INPUT-AMOUNT            PIC X(20).
        01  WS-INPUT-TYPE              PIC X(10).
        01  WS-INPUT-DESC              PIC X(40).
        01  WS-INPUT-CURRENCY          PIC X(3).
+       01  WS-INPUT-DEST-ACCT         PIC X(10).
+       01  WS-DEST-ACCT               PIC 9(10).
+       01  WS-DEST-UNKNOWN            PIC 9      VALUE 0.
+       01  WS-DEBIT-TXN-ID            PIC 9(10).
+       01  WS-CREDIT-TXN-ID           PIC 9(10).
+       01  WS-CREDIT-AMOUNT           PIC S9(13)V99 COMP-3.
+       01  WS-LEGS-POSTED             PIC 9      VALUE 1.
        01  WS-NEXT-TXN-ID             PIC 9(10).
        01  WS-CURRENT-BATCH           PIC 9(6).
        01  WS-PENDING-COUNT           PIC 9(10).
@@ -63,8 +96,26 @@
            05  WS-DATE-HUNDREDTHS     PIC 9(2).
        01  WS-TIMESTAMP               PIC 9(14).
        01  WS-ARG-COUNT               PIC 9(2).
-       01  WS-ACCT-CREATED            PIC 9      VALUE 0.
        01  WS-DISPLAY-BAL             PIC -(13)9.99.
+       01  WS-PACC-PATH               PIC X(256).
+       01  WS-PACC-STATUS             PIC XX.
+       01  WS-ACCT-UNKNOWN            PIC 9      VALUE 0.
+       01  WS-PROJECTED-BAL           PIC S9(13)V99 COMP-3.
+       01  WS-AML-PATH                PIC X(256).
+       01  WS-AML-STATUS              PIC XX.
+
+      *    AML/fraud thresholds. Compiled-in policy constants, the
+      *    same way CURRENCY-TABLE.cpy carries its rates compiled in —
+      *    change and recompile when compliance revises the policy.
+       01  WS-AML-AMOUNT-THRESHOLD    PIC S9(13)V99 COMP-3
+                                       VALUE 10000.00.
+       01  WS-AML-VELOCITY-MAX-COUNT  PIC 9(3)   VALUE 5.
+
+       01  WS-AML-FLAGGED             PIC 9      VALUE 0.
+       01  WS-AML-REASON              PIC X(10)  VALUE SPACES.
+       01  WS-AML-SAME-DAY-COUNT      PIC 9(5)   VALUE 0.
+       01  WS-AML-EOF                 PIC 9      VALUE 0.
+       01  WS-AML-CHECK-ACCT          PIC 9(10).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -81,6 +132,18 @@
                   "/accounts.dat" DELIMITED SIZE
                   INTO WS-ACCT-PATH
            END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-state.lock" DELIMITED SIZE
+                  INTO WS-LOCK-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/pending-accounts.dat" DELIMITED SIZE
+                  INTO WS-PACC-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/aml-review.dat" DELIMITED SIZE
+                  INTO WS-AML-PATH
+           END-STRING
 
            ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
            IF WS-ARG-COUNT < 5
@@ -94,15 +157,79 @@
            ACCEPT WS-INPUT-DESC FROM ARGUMENT-VALUE
            ACCEPT WS-INPUT-CURRENCY FROM ARGUMENT-VALUE
 
+           IF WS-INPUT-TYPE = "TRANSFER  "
+               IF WS-ARG-COUNT < 6
+                   DISPLAY "ERROR|TRANSFER requires a 6th arg: "
+                       "destination account"
+                   STOP RUN
+               END-IF
+               ACCEPT WS-INPUT-DEST-ACCT FROM ARGUMENT-VALUE
+               MOVE WS-INPUT-DEST-ACCT TO WS-DEST-ACCT
+           END-IF
+
            COMPUTE WS-AMOUNT = FUNCTION NUMVAL(WS-INPUT-AMOUNT)
 
-           PERFORM VALIDATE-ACCOUNT
+           PERFORM ACQUIRE-BATCH-LOCK
            PERFORM READ-BATCH-STATE
-           PERFORM APPEND-PENDING
+           PERFORM VALIDATE-ACCOUNT
+           IF WS-ACCT-UNKNOWN = 1
+               PERFORM QUEUE-FOR-REVIEW
+               PERFORM SAVE-BATCH-STATE-NO-PENDING
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+           IF WS-INPUT-TYPE = "TRANSFER  "
+               PERFORM VALIDATE-DEST-ACCOUNT
+               IF WS-DEST-UNKNOWN = 1
+                   DISPLAY "ERROR|Destination account not found: "
+                       WS-INPUT-DEST-ACCT
+                   PERFORM RELEASE-BATCH-LOCK
+                   STOP RUN
+               END-IF
+           END-IF
+           PERFORM CHECK-AML-THRESHOLDS
+           IF WS-INPUT-TYPE = "TRANSFER  "
+               PERFORM APPEND-TRANSFER-LEGS
+           ELSE
+               PERFORM APPEND-PENDING
+           END-IF
+           IF WS-AML-FLAGGED = 1
+               PERFORM WRITE-AML-REVIEW-RECORD
+           END-IF
            PERFORM UPDATE-BATCH-PENDING-COUNT
+           PERFORM RELEASE-BATCH-LOCK
            STOP RUN.
 
+       ACQUIRE-BATCH-LOCK.
+           OPEN INPUT LOCK-FILE
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE
+               DISPLAY "ERROR|Batch is locked by another process"
+                   " - try again later"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT LOCK-FILE
+           IF WS-LOCK-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot acquire batch lock: "
+                   WS-LOCK-STATUS
+               STOP RUN
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+           INITIALIZE LOCK-RECORD
+           MOVE WS-TIMESTAMP       TO LOCK-TIMESTAMP
+           MOVE "ADD-TRANSACTION" TO LOCK-HELD-BY
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE.
+
+       RELEASE-BATCH-LOCK.
+           DELETE FILE LOCK-FILE.
+
        VALIDATE-ACCOUNT.
+           MOVE 0 TO WS-ACCT-UNKNOWN
            OPEN I-O ACCOUNT-FILE
            IF WS-ACCT-STATUS = "35"
                OPEN OUTPUT ACCOUNT-FILE
@@ -112,49 +239,193 @@
            IF WS-ACCT-STATUS NOT = "00"
                DISPLAY "ERROR|Cannot open accounts: "
                    WS-ACCT-STATUS
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
            MOVE WS-INPUT-ACCT TO ACCT-NUMBER
            READ ACCOUNT-FILE
                INVALID KEY
-                   PERFORM AUTO-CREATE-ACCOUNT
+                   MOVE 1 TO WS-ACCT-UNKNOWN
            END-READ
-           IF ACCT-STATUS-CLOSED
+           IF WS-ACCT-UNKNOWN = 0 AND ACCT-STATUS-CLOSED
                DISPLAY "ERROR|Account is closed: "
                    WS-INPUT-ACCT
                CLOSE ACCOUNT-FILE
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
+           IF WS-ACCT-UNKNOWN = 0 AND ACCT-TYPE-CREDIT
+               AND (WS-INPUT-TYPE = "WITHDRAWAL" OR
+                    WS-INPUT-TYPE = "PAYMENT   " OR
+                    WS-INPUT-TYPE = "TRANSFER  ")
+               COMPUTE WS-PROJECTED-BAL =
+                   ACCT-BALANCE + WS-AMOUNT
+               IF WS-PROJECTED-BAL < (0 - ACCT-CREDIT-LIMIT)
+                   DISPLAY "ERROR|Transaction would exceed credit "
+                       "limit on account " WS-INPUT-ACCT
+                   CLOSE ACCOUNT-FILE
+                   PERFORM RELEASE-BATCH-LOCK
+                   STOP RUN
+               END-IF
+           END-IF
            CLOSE ACCOUNT-FILE.
 
-       AUTO-CREATE-ACCOUNT.
-      *    Account not found — create it automatically
-           INITIALIZE ACCOUNT-RECORD
-           MOVE WS-INPUT-ACCT     TO ACCT-NUMBER
-           MOVE "Auto-created"     TO ACCT-OWNER-NAME
-           MOVE "CHECKING"         TO ACCT-TYPE
-           MOVE WS-INPUT-CURRENCY TO ACCT-CURRENCY
-           MOVE ZERO              TO ACCT-BALANCE
-           MOVE "ACTIVE  "         TO ACCT-STATUS
-           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
-           MOVE WS-DATE-YYYYMMDD  TO ACCT-OPEN-DATE
-           WRITE ACCOUNT-RECORD
+       VALIDATE-DEST-ACCOUNT.
+      *    TRANSFER's credit leg lands on a second account, which
+      *    must exist and be open too — checked separately from the
+      *    source account above since an unknown destination is a
+      *    hard error, not a review-queue candidate like an unknown
+      *    source account is.
+           MOVE 0 TO WS-DEST-UNKNOWN
+           OPEN INPUT ACCOUNT-FILE
            IF WS-ACCT-STATUS NOT = "00"
-               DISPLAY "ERROR|Auto-create failed: "
+               DISPLAY "ERROR|Cannot open accounts: "
                    WS-ACCT-STATUS
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+           MOVE WS-DEST-ACCT TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE 1 TO WS-DEST-UNKNOWN
+           END-READ
+           IF WS-DEST-UNKNOWN = 0 AND ACCT-STATUS-CLOSED
+               DISPLAY "ERROR|Destination account is closed: "
+                   WS-INPUT-DEST-ACCT
                CLOSE ACCOUNT-FILE
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+           CLOSE ACCOUNT-FILE.
+
+       CHECK-AML-THRESHOLDS.
+      *    Flags large transactions and same-day velocity spikes for
+      *    compliance review. The transaction still posts normally —
+      *    this only adds an AML-REVIEW-FILE entry alongside it.
+           MOVE 0 TO WS-AML-FLAGGED
+           MOVE SPACES TO WS-AML-REASON
+
+           MOVE WS-AMOUNT TO WS-PROJECTED-BAL
+           IF WS-PROJECTED-BAL < ZERO
+               COMPUTE WS-PROJECTED-BAL = WS-PROJECTED-BAL * -1
+           END-IF
+           IF WS-PROJECTED-BAL >= WS-AML-AMOUNT-THRESHOLD
+               MOVE 1 TO WS-AML-FLAGGED
+               MOVE "AMOUNT    " TO WS-AML-REASON
+           END-IF
+
+           PERFORM COUNT-SAME-DAY-PENDING
+               THRU COUNT-SAME-DAY-PENDING-EXIT
+           IF WS-AML-SAME-DAY-COUNT + 1 > WS-AML-VELOCITY-MAX-COUNT
+               MOVE 1 TO WS-AML-FLAGGED
+               IF WS-AML-REASON = SPACES
+                   MOVE "VELOCITY  " TO WS-AML-REASON
+               END-IF
+           END-IF.
+
+       COUNT-SAME-DAY-PENDING.
+           MOVE 0 TO WS-AML-SAME-DAY-COUNT
+           MOVE WS-INPUT-ACCT TO WS-AML-CHECK-ACCT
+           OPEN INPUT PENDING-FILE
+           IF WS-PEND-STATUS = "35"
+               GO TO COUNT-SAME-DAY-PENDING-EXIT
+           END-IF
+           IF WS-PEND-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open pending: " WS-PEND-STATUS
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           MOVE 0 TO WS-AML-EOF
+           PERFORM UNTIL WS-AML-EOF = 1
+               READ PENDING-FILE
+                   AT END
+                       MOVE 1 TO WS-AML-EOF
+                   NOT AT END
+                       IF TXN-ACCOUNT-NUM = WS-AML-CHECK-ACCT
+                           AND TXN-TIMESTAMP(1:8) = WS-DATE-YYYYMMDD
+                           ADD 1 TO WS-AML-SAME-DAY-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PENDING-FILE.
+       COUNT-SAME-DAY-PENDING-EXIT.
+           EXIT.
+
+       WRITE-AML-REVIEW-RECORD.
+           OPEN EXTEND AML-REVIEW-FILE
+           IF WS-AML-STATUS = "35"
+               OPEN OUTPUT AML-REVIEW-FILE
+           END-IF
+           IF WS-AML-STATUS NOT = "00"
+               DISPLAY "WARN|Cannot write AML review record: "
+                   WS-AML-STATUS
+           ELSE
+               INITIALIZE AML-REVIEW-RECORD
+               MOVE WS-DEBIT-TXN-ID    TO AML-REQUEST-ID
+               MOVE WS-DEBIT-TXN-ID    TO AML-TXN-ID
+               MOVE WS-INPUT-ACCT      TO AML-ACCOUNT-NUM
+               MOVE WS-AMOUNT          TO AML-AMOUNT
+               MOVE WS-INPUT-TYPE      TO AML-TYPE
+               MOVE WS-AML-REASON      TO AML-REASON
+               MOVE WS-TIMESTAMP       TO AML-TIMESTAMP
+               MOVE "PENDING "         TO AML-STATUS
+
+               WRITE AML-REVIEW-RECORD
+               DISPLAY "AML-FLAGGED|"
+                   AML-TXN-ID "|"
+                   AML-ACCOUNT-NUM "|"
+                   AML-REASON "|"
+                   "Flagged for compliance review"
+               CLOSE AML-REVIEW-FILE
+           END-IF.
+
+       QUEUE-FOR-REVIEW.
+      *    Account number not found — route to the supervisor review
+      *    queue instead of manufacturing an account on the fly.
+      *    APPROVE-ACCOUNT resolves the entry later.
+           OPEN EXTEND PENDING-ACCT-FILE
+           IF WS-PACC-STATUS = "35"
+               OPEN OUTPUT PENDING-ACCT-FILE
+           END-IF
+           IF WS-PACC-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open pending-accounts: "
+                   WS-PACC-STATUS
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+
+           INITIALIZE PENDING-ACCT-RECORD
+           MOVE WS-NEXT-TXN-ID        TO PACC-REQUEST-ID
+           MOVE WS-INPUT-ACCT         TO PACC-ACCOUNT-NUM
+           MOVE WS-AMOUNT             TO PACC-AMOUNT
+           MOVE WS-INPUT-TYPE         TO PACC-TYPE
+           MOVE WS-INPUT-DESC         TO PACC-DESCRIPTION
+           MOVE WS-INPUT-CURRENCY     TO PACC-CURRENCY
+           MOVE WS-TIMESTAMP          TO PACC-TIMESTAMP
+           MOVE "PENDING "            TO PACC-STATUS
+
+           WRITE PENDING-ACCT-RECORD
+           IF WS-PACC-STATUS NOT = "00"
+               DISPLAY "ERROR|Write pending-accounts failed: "
+                   WS-PACC-STATUS
+               CLOSE PENDING-ACCT-FILE
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
-           MOVE 1 TO WS-ACCT-CREATED
-           MOVE ACCT-BALANCE TO WS-DISPLAY-BAL
-           DISPLAY "NEW-ACCT|"
-               ACCT-NUMBER "|"
-               ACCT-OWNER-NAME "|"
-               ACCT-TYPE "|"
-               ACCT-CURRENCY "|"
-               WS-DISPLAY-BAL "|"
-               ACCT-STATUS "|"
-               ACCT-OPEN-DATE.
+
+           DISPLAY "REVIEW-QUEUED|"
+               PACC-REQUEST-ID "|"
+               PACC-ACCOUNT-NUM "|"
+               PACC-TYPE "|"
+               "Unknown account - queued for supervisor review"
+           CLOSE PENDING-ACCT-FILE.
 
        READ-BATCH-STATE.
            OPEN INPUT BATCH-FILE
@@ -187,6 +458,7 @@
            END-IF
            IF WS-PEND-STATUS NOT = "00"
                DISPLAY "ERROR|Cannot open pending: " WS-PEND-STATUS
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
 
@@ -196,6 +468,8 @@
                   INTO WS-TIMESTAMP
            END-STRING
 
+           MOVE WS-NEXT-TXN-ID        TO WS-DEBIT-TXN-ID
+
            INITIALIZE TRANSACTION-RECORD
            MOVE WS-NEXT-TXN-ID        TO TXN-ID
            MOVE WS-TIMESTAMP           TO TXN-TIMESTAMP
@@ -212,6 +486,69 @@
            IF WS-PEND-STATUS NOT = "00"
                DISPLAY "ERROR|Write pending failed: " WS-PEND-STATUS
                CLOSE PENDING-FILE
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           MOVE TXN-AMOUNT TO WS-DISPLAY-AMT
+           DISPLAY "OK|"
+               TXN-ID "|"
+               TXN-TIMESTAMP "|"
+               TXN-ACCOUNT-NUM "|"
+               TXN-TYPE "|"
+               WS-DISPLAY-AMT "|"
+               TXN-CURRENCY "|"
+               TXN-DESCRIPTION "|"
+               TXN-STATUS "|"
+               TXN-BATCH-NUM
+
+           CLOSE PENDING-FILE.
+
+       APPEND-TRANSFER-LEGS.
+      *    Posts a TRANSFER as two linked pending entries instead of
+      *    one: a debit against the source account and a credit
+      *    against the destination, each carrying the other's TXN-ID
+      *    in TXN-LINK-ID so QUERY-ACCOUNT and reconciliation can tie
+      *    the two legs together
+           OPEN EXTEND PENDING-FILE
+           IF WS-PEND-STATUS = "35"
+               OPEN OUTPUT PENDING-FILE
+           END-IF
+           IF WS-PEND-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open pending: " WS-PEND-STATUS
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+
+           MOVE WS-NEXT-TXN-ID TO WS-DEBIT-TXN-ID
+           COMPUTE WS-CREDIT-TXN-ID = WS-NEXT-TXN-ID + 1
+           COMPUTE WS-CREDIT-AMOUNT = WS-AMOUNT * -1
+
+      *    Debit leg: source account
+           INITIALIZE TRANSACTION-RECORD
+           MOVE WS-DEBIT-TXN-ID        TO TXN-ID
+           MOVE WS-TIMESTAMP           TO TXN-TIMESTAMP
+           MOVE WS-INPUT-ACCT          TO TXN-ACCOUNT-NUM
+           MOVE WS-AMOUNT              TO TXN-AMOUNT
+           MOVE WS-INPUT-TYPE          TO TXN-TYPE
+           MOVE WS-INPUT-DESC          TO TXN-DESCRIPTION
+           MOVE WS-INPUT-CURRENCY      TO TXN-CURRENCY
+           MOVE ZERO                   TO TXN-RUNNING-BAL
+           MOVE "PENDING "             TO TXN-STATUS
+           MOVE WS-CURRENT-BATCH       TO TXN-BATCH-NUM
+           MOVE WS-CREDIT-TXN-ID       TO TXN-LINK-ID
+
+           WRITE TRANSACTION-RECORD
+           IF WS-PEND-STATUS NOT = "00"
+               DISPLAY "ERROR|Write pending failed: " WS-PEND-STATUS
+               CLOSE PENDING-FILE
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
 
@@ -227,11 +564,67 @@
                TXN-STATUS "|"
                TXN-BATCH-NUM
 
+      *    Credit leg: destination account, linked back to the debit
+           INITIALIZE TRANSACTION-RECORD
+           MOVE WS-CREDIT-TXN-ID       TO TXN-ID
+           MOVE WS-TIMESTAMP           TO TXN-TIMESTAMP
+           MOVE WS-DEST-ACCT           TO TXN-ACCOUNT-NUM
+           MOVE WS-CREDIT-AMOUNT       TO TXN-AMOUNT
+           MOVE WS-INPUT-TYPE          TO TXN-TYPE
+           MOVE WS-INPUT-DESC          TO TXN-DESCRIPTION
+           MOVE WS-INPUT-CURRENCY      TO TXN-CURRENCY
+           MOVE ZERO                   TO TXN-RUNNING-BAL
+           MOVE "PENDING "             TO TXN-STATUS
+           MOVE WS-CURRENT-BATCH       TO TXN-BATCH-NUM
+           MOVE WS-DEBIT-TXN-ID        TO TXN-LINK-ID
+
+           WRITE TRANSACTION-RECORD
+           IF WS-PEND-STATUS NOT = "00"
+               DISPLAY "ERROR|Write pending failed: " WS-PEND-STATUS
+               CLOSE PENDING-FILE
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           MOVE TXN-AMOUNT TO WS-DISPLAY-AMT
+           DISPLAY "OK|"
+               TXN-ID "|"
+               TXN-TIMESTAMP "|"
+               TXN-ACCOUNT-NUM "|"
+               TXN-TYPE "|"
+               WS-DISPLAY-AMT "|"
+               TXN-CURRENCY "|"
+               TXN-DESCRIPTION "|"
+               TXN-STATUS "|"
+               TXN-BATCH-NUM
+
+           MOVE WS-CREDIT-TXN-ID TO WS-NEXT-TXN-ID
+           MOVE 2 TO WS-LEGS-POSTED
            CLOSE PENDING-FILE.
 
        UPDATE-BATCH-PENDING-COUNT.
            OPEN OUTPUT BATCH-FILE
-           ADD 1 TO WS-PENDING-COUNT
+           ADD WS-LEGS-POSTED TO WS-PENDING-COUNT
+           INITIALIZE BATCH-STATE-RECORD
+           MOVE WS-NEXT-TXN-ID        TO BATCH-LAST-TXN-ID
+           MOVE WS-CURRENT-BATCH       TO BATCH-SEQUENCE-NUM
+           MOVE "IDLE    "             TO BATCH-STATUS
+           MOVE WS-PENDING-COUNT       TO BATCH-PENDING-COUNT
+           MOVE WS-NEXT-TXN-ID        TO BATCH-LAST-COMMITTED
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+           MOVE WS-TIMESTAMP           TO BATCH-TIMESTAMP
+           WRITE BATCH-STATE-RECORD
+           CLOSE BATCH-FILE.
+
+       SAVE-BATCH-STATE-NO-PENDING.
+      *    A review-queue entry consumed the next id, but no
+      *    transaction was actually appended to pending.dat, so the
+      *    pending count is left unchanged.
+           OPEN OUTPUT BATCH-FILE
            INITIALIZE BATCH-STATE-RECORD
            MOVE WS-NEXT-TXN-ID        TO BATCH-LAST-TXN-ID
            MOVE WS-CURRENT-BATCH       TO BATCH-SEQUENCE-NUM
