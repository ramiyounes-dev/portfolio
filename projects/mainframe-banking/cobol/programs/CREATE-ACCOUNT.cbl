@@ -3,7 +3,10 @@
       *================================================================*
       * CREATE-ACCOUNT.cbl                                             *
       * Creates a new account with the next incremented account number *
-      * Input:  OWNER-NAME, ACCT-TYPE, CURRENCY via command line args  *
+      * Input:  OWNER-NAME, ACCT-TYPE, CURRENCY via command line args, *
+      *         optionally followed by INITIAL-BALANCE and, for a      *
+      *         CREDIT account, a CREDIT-LIMIT, and then any number    *
+      *         of additional joint-owner names for the account       *
       * Output: Pipe-delimited record to stdout                        *
       *================================================================*
 
@@ -17,14 +20,48 @@
                RECORD KEY IS ACCT-NUMBER
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT COUNTER-FILE
+               ASSIGN TO WS-CTR-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTR-STATUS.
+
+           SELECT OWNER-FILE
+               ASSIGN TO WS-OWNER-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OWNER-STATUS.
+
+           SELECT LOCK-FILE
+               ASSIGN TO WS-LOCK-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
        COPY "ACCOUNT-RECORD.cpy".
 
+       FD  COUNTER-FILE.
+       COPY "ACCOUNT-COUNTER.cpy".
+
+       FD  OWNER-FILE.
+       COPY "ACCOUNT-OWNER.cpy".
+
+       FD  LOCK-FILE.
+       COPY "BATCH-LOCK.cpy".
+
        WORKING-STORAGE SECTION.
        01  WS-ACCT-PATH               PIC X(256).
+       01  WS-CTR-PATH                PIC X(256).
+       01  WS-OWNER-PATH              PIC X(256).
+       01  WS-LOCK-PATH               PIC X(256).
        01  WS-FILE-STATUS              PIC XX.
+       01  WS-CTR-STATUS               PIC XX.
+       01  WS-OWNER-STATUS            PIC XX.
+       01  WS-LOCK-STATUS             PIC XX.
+       01  WS-TIMESTAMP               PIC 9(14).
+       01  WS-OWNER-ARG-IDX           PIC 9(2).
+       01  WS-OWNER-SEQ               PIC 9(2).
+       01  WS-INPUT-OWNER2            PIC X(30).
        01  WS-EOF                      PIC 9      VALUE 0.
        01  WS-MAX-ACCT-NUM             PIC 9(10)  VALUE 1000000000.
        01  WS-NEW-ACCT-NUM             PIC 9(10).
@@ -33,20 +70,41 @@
        01  WS-INPUT-CURRENCY           PIC X(3).
        01  WS-INPUT-BALANCE            PIC X(20).
        01  WS-INITIAL-BALANCE          PIC S9(13)V99 COMP-3.
+       01  WS-INPUT-CREDIT-LIMIT       PIC X(20).
+       01  WS-CREDIT-LIMIT             PIC S9(13)V99 COMP-3.
        01  WS-DISPLAY-BAL              PIC -(13)9.99.
+       01  WS-DISPLAY-LIMIT             PIC -(13)9.99.
        01  WS-CURRENT-DATE.
            05  WS-DATE-YYYYMMDD        PIC 9(8).
            05  WS-DATE-HHMMSS          PIC 9(6).
            05  WS-DATE-HUNDREDTHS      PIC 9(2).
        01  WS-ARG-COUNT                PIC 9(2).
+       01  WS-TIER-IDX                 PIC 9(2).
+
+       COPY "INTEREST-TIER-TABLE.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PARA.
            ACCEPT WS-ACCT-PATH FROM ENVIRONMENT "DATA_DIR"
+           MOVE WS-ACCT-PATH TO WS-CTR-PATH
            STRING WS-ACCT-PATH DELIMITED SPACES
                   "/accounts.dat" DELIMITED SIZE
                   INTO WS-ACCT-PATH
            END-STRING
+           STRING WS-CTR-PATH DELIMITED SPACES
+                  "/account-counter.dat" DELIMITED SIZE
+                  INTO WS-CTR-PATH
+           END-STRING
+           ACCEPT WS-OWNER-PATH FROM ENVIRONMENT "DATA_DIR"
+           STRING WS-OWNER-PATH DELIMITED SPACES
+                  "/account-owners.dat" DELIMITED SIZE
+                  INTO WS-OWNER-PATH
+           END-STRING
+           ACCEPT WS-LOCK-PATH FROM ENVIRONMENT "DATA_DIR"
+           STRING WS-LOCK-PATH DELIMITED SPACES
+                  "/batch-state.lock" DELIMITED SIZE
+                  INTO WS-LOCK-PATH
+           END-STRING
 
            ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
            IF WS-ARG-COUNT < 3
@@ -66,14 +124,86 @@
                MOVE ZERO TO WS-INITIAL-BALANCE
            END-IF
 
-           PERFORM FIND-MAX-ACCOUNT
-           ADD 1 TO WS-MAX-ACCT-NUM
-               GIVING WS-NEW-ACCT-NUM
+           IF WS-ARG-COUNT >= 5
+               ACCEPT WS-INPUT-CREDIT-LIMIT FROM ARGUMENT-VALUE
+               COMPUTE WS-CREDIT-LIMIT =
+                   FUNCTION NUMVAL(WS-INPUT-CREDIT-LIMIT)
+           ELSE
+               MOVE ZERO TO WS-CREDIT-LIMIT
+           END-IF
 
+           PERFORM ACQUIRE-BATCH-LOCK
+           PERFORM ASSIGN-NEXT-ACCOUNT-NUM
+           PERFORM RELEASE-BATCH-LOCK
            PERFORM WRITE-NEW-ACCOUNT
+           IF WS-ARG-COUNT >= 6
+               PERFORM WRITE-JOINT-OWNERS
+           END-IF
            STOP RUN.
 
-       FIND-MAX-ACCOUNT.
+       ACQUIRE-BATCH-LOCK.
+           OPEN INPUT LOCK-FILE
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE
+               DISPLAY "ERROR|Batch is locked by another process"
+                   " - try again later"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT LOCK-FILE
+           IF WS-LOCK-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot acquire batch lock: "
+                   WS-LOCK-STATUS
+               STOP RUN
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+           INITIALIZE LOCK-RECORD
+           MOVE WS-TIMESTAMP     TO LOCK-TIMESTAMP
+           MOVE "CREATE-ACCOUNT" TO LOCK-HELD-BY
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE.
+
+       RELEASE-BATCH-LOCK.
+           DELETE FILE LOCK-FILE.
+
+       ASSIGN-NEXT-ACCOUNT-NUM.
+      *    O(1) path: the counter file directly holds the last number
+      *    assigned, so opening account N+1 never has to scan the N
+      *    accounts that came before it.
+           OPEN INPUT COUNTER-FILE
+           IF WS-CTR-STATUS = "35"
+      *        Counter file does not exist yet — this is a one-time
+      *        bootstrap. Seed it from the existing accounts file so
+      *        numbering continues correctly; every later call reads
+      *        the counter directly and skips this scan entirely.
+               PERFORM SEED-COUNTER-FROM-ACCOUNTS
+           ELSE
+               IF WS-CTR-STATUS NOT = "00"
+                   DISPLAY "ERROR|Cannot open account counter: "
+                       WS-CTR-STATUS
+                   STOP RUN
+               END-IF
+               READ COUNTER-FILE
+                   AT END
+                       MOVE 1000000000 TO WS-MAX-ACCT-NUM
+                   NOT AT END
+                       MOVE CTR-LAST-ACCT-NUM TO WS-MAX-ACCT-NUM
+               END-READ
+               CLOSE COUNTER-FILE
+           END-IF
+
+           ADD 1 TO WS-MAX-ACCT-NUM GIVING WS-NEW-ACCT-NUM
+
+           OPEN OUTPUT COUNTER-FILE
+           INITIALIZE ACCOUNT-COUNTER-RECORD
+           MOVE WS-NEW-ACCT-NUM TO CTR-LAST-ACCT-NUM
+           WRITE ACCOUNT-COUNTER-RECORD
+           CLOSE COUNTER-FILE.
+
+       SEED-COUNTER-FROM-ACCOUNTS.
            OPEN INPUT ACCOUNT-FILE
            IF WS-FILE-STATUS NOT = "00"
                IF WS-FILE-STATUS = "35"
@@ -86,6 +216,7 @@
                    STOP RUN
                END-IF
            ELSE
+               MOVE 1000000000 TO WS-MAX-ACCT-NUM
                MOVE ZERO TO WS-EOF
                PERFORM UNTIL WS-EOF = 1
                    READ ACCOUNT-FILE NEXT
@@ -101,6 +232,19 @@
                CLOSE ACCOUNT-FILE
            END-IF.
 
+       ASSIGN-RATE-TIER.
+      *    Looks up the highest tier whose minimum balance the opening
+      *    balance meets, so the rate moves as the balance does
+      *    without any code change — only the table needs updating.
+           MOVE TIER-INIT-DATA TO TIER-ENTRIES
+           MOVE "STD " TO ACCT-RATE-TIER
+           PERFORM VARYING WS-TIER-IDX FROM 1 BY 1
+               UNTIL WS-TIER-IDX > TIER-COUNT
+               IF WS-INITIAL-BALANCE >= TIER-MIN-BALANCE(WS-TIER-IDX)
+                   MOVE TIER-CODE(WS-TIER-IDX) TO ACCT-RATE-TIER
+               END-IF
+           END-PERFORM.
+
        WRITE-NEW-ACCOUNT.
            OPEN I-O ACCOUNT-FILE
            IF WS-FILE-STATUS = "35"
@@ -118,6 +262,8 @@
            MOVE WS-INPUT-TYPE         TO ACCT-TYPE
            MOVE WS-INPUT-CURRENCY     TO ACCT-CURRENCY
            MOVE WS-INITIAL-BALANCE    TO ACCT-BALANCE
+           MOVE WS-CREDIT-LIMIT       TO ACCT-CREDIT-LIMIT
+           PERFORM ASSIGN-RATE-TIER
            MOVE "ACTIVE  "            TO ACCT-STATUS
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            MOVE WS-DATE-YYYYMMDD      TO ACCT-OPEN-DATE
@@ -130,6 +276,7 @@
            END-IF
 
            MOVE ACCT-BALANCE TO WS-DISPLAY-BAL
+           MOVE ACCT-CREDIT-LIMIT TO WS-DISPLAY-LIMIT
            DISPLAY "OK|"
                ACCT-NUMBER "|"
                ACCT-OWNER-NAME "|"
@@ -137,6 +284,35 @@
                ACCT-CURRENCY "|"
                WS-DISPLAY-BAL "|"
                ACCT-STATUS "|"
-               ACCT-OPEN-DATE
+               ACCT-OPEN-DATE "|"
+               WS-DISPLAY-LIMIT
 
            CLOSE ACCOUNT-FILE.
+
+       WRITE-JOINT-OWNERS.
+      *    Args 6 and beyond are additional (joint) owner names; the
+      *    primary owner from arg 1 already lives on ACCOUNT-RECORD.
+           OPEN EXTEND OWNER-FILE
+           IF WS-OWNER-STATUS = "35"
+               CLOSE OWNER-FILE
+               OPEN OUTPUT OWNER-FILE
+           END-IF
+           IF WS-OWNER-STATUS NOT = "00"
+               DISPLAY "WARN|Cannot open account owners file: "
+                   WS-OWNER-STATUS
+           ELSE
+               MOVE 1 TO WS-OWNER-SEQ
+               PERFORM VARYING WS-OWNER-ARG-IDX FROM 6 BY 1
+                   UNTIL WS-OWNER-ARG-IDX > WS-ARG-COUNT
+                   ADD 1 TO WS-OWNER-SEQ
+                   ACCEPT WS-INPUT-OWNER2 FROM ARGUMENT-VALUE
+                   MOVE WS-NEW-ACCT-NUM   TO AO-ACCT-NUMBER
+                   MOVE WS-OWNER-SEQ      TO AO-OWNER-SEQ
+                   MOVE WS-INPUT-OWNER2   TO AO-OWNER-NAME
+                   WRITE ACCOUNT-OWNER-RECORD
+                   DISPLAY "OK|"
+                       WS-NEW-ACCT-NUM "|JOINT-OWNER|"
+                       WS-INPUT-OWNER2
+               END-PERFORM
+               CLOSE OWNER-FILE
+           END-IF.
