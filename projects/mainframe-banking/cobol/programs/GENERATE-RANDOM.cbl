@@ -28,6 +28,11 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-BATCH-STATUS.
 
+           SELECT LOCK-FILE
+               ASSIGN TO WS-LOCK-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
@@ -39,13 +44,18 @@
        FD  BATCH-FILE.
        COPY "BATCH-STATE.cpy".
 
+       FD  LOCK-FILE.
+       COPY "BATCH-LOCK.cpy".
+
        WORKING-STORAGE SECTION.
        01  WS-ACCT-PATH               PIC X(256).
        01  WS-PENDING-PATH            PIC X(256).
        01  WS-BATCH-PATH              PIC X(256).
+       01  WS-LOCK-PATH               PIC X(256).
        01  WS-ACCT-STATUS             PIC XX.
        01  WS-PEND-STATUS             PIC XX.
        01  WS-BATCH-STATUS            PIC XX.
+       01  WS-LOCK-STATUS             PIC XX.
        01  WS-DATA-DIR                PIC X(256).
 
        01  WS-INPUT-COUNT             PIC X(10).
@@ -68,9 +78,13 @@
        01  WS-RAND                    PIC V9(8).
        01  WS-RAND-INT                PIC 9(4).
        01  WS-RAND-ACCT-IDX           PIC 9(3).
+       01  WS-RAND-DEST-IDX           PIC 9(3).
        01  WS-RAND-TYPE-IDX           PIC 9(1).
        01  WS-RAND-AMT                PIC 9(6)V99.
        01  WS-AMOUNT                  PIC S9(13)V99 COMP-3.
+       01  WS-CREDIT-AMOUNT           PIC S9(13)V99 COMP-3.
+       01  WS-DEBIT-TXN-ID            PIC 9(10).
+       01  WS-CREDIT-TXN-ID           PIC 9(10).
        01  WS-DISPLAY-AMT             PIC -(13)9.99.
        01  WS-TXN-TYPE-VAL            PIC X(10).
 
@@ -120,6 +134,10 @@
                   "/batch-state.dat" DELIMITED SIZE
                   INTO WS-BATCH-PATH
            END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-state.lock" DELIMITED SIZE
+                  INTO WS-LOCK-PATH
+           END-STRING
 
            ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
            IF WS-ARG-COUNT < 1
@@ -136,6 +154,7 @@
                STOP RUN
            END-IF
 
+           PERFORM ACQUIRE-BATCH-LOCK
            PERFORM READ-BATCH-STATE
            PERFORM OPEN-PENDING-FOR-APPEND
            PERFORM VARYING WS-GEN-IDX FROM 1 BY 1
@@ -144,8 +163,37 @@
            END-PERFORM
            CLOSE PENDING-FILE
            PERFORM SAVE-BATCH-STATE
+           PERFORM RELEASE-BATCH-LOCK
            STOP RUN.
 
+       ACQUIRE-BATCH-LOCK.
+           OPEN INPUT LOCK-FILE
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE
+               DISPLAY "ERROR|Batch is locked by another process"
+                   " - try again later"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT LOCK-FILE
+           IF WS-LOCK-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot acquire batch lock: "
+                   WS-LOCK-STATUS
+               STOP RUN
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+           INITIALIZE LOCK-RECORD
+           MOVE WS-TIMESTAMP       TO LOCK-TIMESTAMP
+           MOVE "GENERATE-RANDOM" TO LOCK-HELD-BY
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE.
+
+       RELEASE-BATCH-LOCK.
+           DELETE FILE LOCK-FILE.
+
        LOAD-ACCOUNTS.
            OPEN INPUT ACCOUNT-FILE
            IF WS-ACCT-STATUS NOT = "00"
@@ -202,6 +250,7 @@
            END-IF
            IF WS-PEND-STATUS NOT = "00"
                DISPLAY "ERROR|Cannot open pending: " WS-PEND-STATUS
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF.
 
@@ -224,6 +273,26 @@
                WHEN 4 MOVE "PAYMENT   " TO WS-TXN-TYPE-VAL
            END-EVALUATE
 
+      *    A TRANSFER needs a second, distinct account to credit —
+      *    with only one active account on file there is nothing to
+      *    transfer to, so fall back to a single-leg PAYMENT instead
+           IF WS-TXN-TYPE-VAL = "TRANSFER  " AND WS-ACCT-COUNT < 2
+               MOVE "PAYMENT   " TO WS-TXN-TYPE-VAL
+           END-IF
+
+           IF WS-TXN-TYPE-VAL = "TRANSFER  "
+               COMPUTE WS-RAND = FUNCTION RANDOM
+               COMPUTE WS-RAND-DEST-IDX =
+                   FUNCTION MOD(
+                       FUNCTION INTEGER(WS-RAND * 1000)
+                       WS-ACCT-COUNT) + 1
+               PERFORM UNTIL WS-RAND-DEST-IDX NOT = WS-RAND-ACCT-IDX
+                   COMPUTE WS-RAND-DEST-IDX =
+                       FUNCTION MOD(WS-RAND-DEST-IDX, WS-ACCT-COUNT)
+                           + 1
+               END-PERFORM
+           END-IF
+
            COMPUTE WS-RAND = FUNCTION RANDOM
            COMPUTE WS-RAND-AMT =
                FUNCTION INTEGER(WS-RAND * 500000) / 100
@@ -244,6 +313,13 @@
 
            ADD 1 TO WS-NEXT-TXN-ID
            ADD 1 TO WS-PENDING-COUNT
+           MOVE WS-NEXT-TXN-ID TO WS-DEBIT-TXN-ID
+
+           IF WS-TXN-TYPE-VAL = "TRANSFER  "
+               COMPUTE WS-CREDIT-TXN-ID = WS-NEXT-TXN-ID + 1
+           ELSE
+               MOVE ZERO TO WS-CREDIT-TXN-ID
+           END-IF
 
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            STRING WS-DATE-YYYYMMDD DELIMITED SIZE
@@ -252,7 +328,7 @@
            END-STRING
 
            INITIALIZE TRANSACTION-RECORD
-           MOVE WS-NEXT-TXN-ID        TO TXN-ID
+           MOVE WS-DEBIT-TXN-ID        TO TXN-ID
            MOVE WS-TIMESTAMP           TO TXN-TIMESTAMP
            MOVE WS-AT-NUMBER(WS-RAND-ACCT-IDX)
                                         TO TXN-ACCOUNT-NUM
@@ -265,11 +341,60 @@
            MOVE ZERO                   TO TXN-RUNNING-BAL
            MOVE "PENDING "             TO TXN-STATUS
            MOVE WS-CURRENT-BATCH       TO TXN-BATCH-NUM
+           MOVE WS-CREDIT-TXN-ID       TO TXN-LINK-ID
+
+           WRITE TRANSACTION-RECORD
+           IF WS-PEND-STATUS NOT = "00"
+               DISPLAY "ERROR|Write failed: " WS-PEND-STATUS
+               CLOSE PENDING-FILE
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           MOVE TXN-AMOUNT TO WS-DISPLAY-AMT
+           DISPLAY "OK|"
+               TXN-ID "|"
+               TXN-TIMESTAMP "|"
+               TXN-ACCOUNT-NUM "|"
+               TXN-TYPE "|"
+               WS-DISPLAY-AMT "|"
+               TXN-CURRENCY "|"
+               TXN-DESCRIPTION "|"
+               TXN-STATUS "|"
+               TXN-BATCH-NUM
+
+           IF WS-TXN-TYPE-VAL = "TRANSFER  "
+               PERFORM WRITE-TRANSFER-CREDIT-LEG
+           END-IF.
+
+       WRITE-TRANSFER-CREDIT-LEG.
+      *    Credit leg of a TRANSFER: destination account, linked
+      *    back to the debit leg just written above
+           COMPUTE WS-CREDIT-AMOUNT = WS-AMOUNT * -1
+           ADD 1 TO WS-NEXT-TXN-ID
+           ADD 1 TO WS-PENDING-COUNT
+
+           INITIALIZE TRANSACTION-RECORD
+           MOVE WS-CREDIT-TXN-ID       TO TXN-ID
+           MOVE WS-TIMESTAMP           TO TXN-TIMESTAMP
+           MOVE WS-AT-NUMBER(WS-RAND-DEST-IDX)
+                                        TO TXN-ACCOUNT-NUM
+           MOVE WS-CREDIT-AMOUNT       TO TXN-AMOUNT
+           MOVE WS-TXN-TYPE-VAL        TO TXN-TYPE
+           MOVE WS-DESC-ENTRY(WS-RAND-DESC-IDX)
+                                        TO TXN-DESCRIPTION
+           MOVE WS-AT-CURRENCY(WS-RAND-DEST-IDX)
+                                        TO TXN-CURRENCY
+           MOVE ZERO                   TO TXN-RUNNING-BAL
+           MOVE "PENDING "             TO TXN-STATUS
+           MOVE WS-CURRENT-BATCH       TO TXN-BATCH-NUM
+           MOVE WS-DEBIT-TXN-ID        TO TXN-LINK-ID
 
            WRITE TRANSACTION-RECORD
            IF WS-PEND-STATUS NOT = "00"
                DISPLAY "ERROR|Write failed: " WS-PEND-STATUS
                CLOSE PENDING-FILE
+               PERFORM RELEASE-BATCH-LOCK
                STOP RUN
            END-IF
 
