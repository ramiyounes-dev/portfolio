@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-BATCH-STATUS.
+      *================================================================*
+      * REPORT-BATCH-STATUS.cbl                                       *
+      * One-page operational dashboard for the current batch cycle:   *
+      * reads BATCH-STATE.cpy plus record counts from pending.dat,    *
+      * sorted-staging.dat, and transactions.dat, so an operator can  *
+      * tell at a glance whether SORT-BATCH or UPDATE-BALANCES still  *
+      * needs to run                                                  *
+      * Input:  none                                                   *
+      * Output: Formatted report file plus pipe-delimited lines to     *
+      *         stdout                                                 *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-FILE
+               ASSIGN TO WS-BATCH-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+
+           SELECT PENDING-FILE
+               ASSIGN TO WS-PENDING-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PENDING-STATUS.
+
+           SELECT SORTED-FILE
+               ASSIGN TO WS-SORTED-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+
+           SELECT TRANS-FILE
+               ASSIGN TO WS-TRANS-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO WS-REPORT-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-FILE.
+       COPY "BATCH-STATE.cpy".
+
+       FD  PENDING-FILE.
+       01  PENDING-RECORD.
+           05  PR-TXN-ID              PIC 9(10).
+           05  PR-FILLER              PIC X(90).
+
+       FD  SORTED-FILE.
+       01  SORTED-RECORD.
+           05  SR-TXN-ID              PIC 9(10).
+           05  SR-FILLER              PIC X(90).
+
+       FD  TRANS-FILE.
+       01  TRANSACTION-RECORD.
+           05  TXN-ID                 PIC 9(10).
+           05  TXN-TIMESTAMP          PIC 9(14).
+           05  TXN-ACCOUNT-NUM        PIC 9(10).
+           05  TXN-AMOUNT             PIC S9(13)V99 COMP-3.
+           05  TXN-TYPE               PIC X(10).
+           05  TXN-DESCRIPTION        PIC X(40).
+           05  TXN-CURRENCY           PIC X(3).
+           05  TXN-RUNNING-BAL        PIC S9(13)V99 COMP-3.
+           05  TXN-STATUS             PIC X(8).
+               88  TXN-COMMITTED      VALUE "COMMIT  ".
+               88  TXN-PENDING        VALUE "PENDING ".
+           05  TXN-BATCH-NUM          PIC 9(6).
+           05  TXN-LINK-ID            PIC 9(10).
+           05  TXN-FILLER             PIC X(29).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BATCH-PATH              PIC X(256).
+       01  WS-PENDING-PATH            PIC X(256).
+       01  WS-SORTED-PATH             PIC X(256).
+       01  WS-TRANS-PATH              PIC X(256).
+       01  WS-REPORT-PATH             PIC X(256).
+       01  WS-BATCH-STATUS            PIC XX.
+       01  WS-PENDING-STATUS          PIC XX.
+       01  WS-SORTED-STATUS           PIC XX.
+       01  WS-TRANS-STATUS            PIC XX.
+       01  WS-REPORT-STATUS           PIC XX.
+       01  WS-DATA-DIR                PIC X(256).
+       01  WS-EOF                     PIC 9       VALUE 0.
+
+       01  WS-BATCH-FOUND             PIC 9       VALUE 0.
+       01  WS-PENDING-COUNT           PIC 9(10)   VALUE 0.
+       01  WS-SORTED-COUNT            PIC 9(10)   VALUE 0.
+       01  WS-TXN-COMMITTED-COUNT     PIC 9(10)   VALUE 0.
+       01  WS-TXN-PENDING-COUNT       PIC 9(10)   VALUE 0.
+
+       01  WS-DISPLAY-WORD            PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DATA_DIR"
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-state.dat" DELIMITED SIZE
+                  INTO WS-BATCH-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/pending.dat" DELIMITED SIZE
+                  INTO WS-PENDING-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/sorted-staging.dat" DELIMITED SIZE
+                  INTO WS-SORTED-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/transactions.dat" DELIMITED SIZE
+                  INTO WS-TRANS-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-status-report.txt" DELIMITED SIZE
+                  INTO WS-REPORT-PATH
+           END-STRING
+
+           PERFORM READ-BATCH-STATE
+           PERFORM COUNT-PENDING THRU COUNT-PENDING-EXIT
+           PERFORM COUNT-SORTED THRU COUNT-SORTED-EXIT
+           PERFORM COUNT-TRANSACTIONS THRU COUNT-TRANSACTIONS-EXIT
+           PERFORM OPEN-REPORT-FILE
+           PERFORM WRITE-REPORT-BODY
+           CLOSE REPORT-FILE
+
+           DISPLAY "REPORT-COMPLETE|batch status dashboard written"
+           STOP RUN.
+
+       READ-BATCH-STATE.
+           OPEN INPUT BATCH-FILE
+           IF WS-BATCH-STATUS = "35"
+               MOVE 0 TO WS-BATCH-FOUND
+           ELSE
+               IF WS-BATCH-STATUS NOT = "00"
+                   DISPLAY "ERROR|Cannot open batch state: "
+                       WS-BATCH-STATUS
+                   STOP RUN
+               END-IF
+               READ BATCH-FILE
+                   AT END
+                       MOVE 0 TO WS-BATCH-FOUND
+                   NOT AT END
+                       MOVE 1 TO WS-BATCH-FOUND
+               END-READ
+               CLOSE BATCH-FILE
+           END-IF.
+
+       COUNT-PENDING.
+           OPEN INPUT PENDING-FILE
+           IF WS-PENDING-STATUS = "35"
+               GO TO COUNT-PENDING-EXIT
+           END-IF
+           IF WS-PENDING-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open pending: " WS-PENDING-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-EOF
+           PERFORM UNTIL WS-EOF = 1
+               READ PENDING-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-PENDING-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE PENDING-FILE.
+       COUNT-PENDING-EXIT.
+           EXIT.
+
+       COUNT-SORTED.
+           OPEN INPUT SORTED-FILE
+           IF WS-SORTED-STATUS = "35"
+               GO TO COUNT-SORTED-EXIT
+           END-IF
+           IF WS-SORTED-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open sorted staging: "
+                   WS-SORTED-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-EOF
+           PERFORM UNTIL WS-EOF = 1
+               READ SORTED-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-SORTED-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE SORTED-FILE.
+       COUNT-SORTED-EXIT.
+           EXIT.
+
+       COUNT-TRANSACTIONS.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS = "35"
+               GO TO COUNT-TRANSACTIONS-EXIT
+           END-IF
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open transactions: "
+                   WS-TRANS-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-EOF
+           PERFORM UNTIL WS-EOF = 1
+               READ TRANS-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF TXN-COMMITTED
+                           ADD 1 TO WS-TXN-COMMITTED-COUNT
+                       END-IF
+                       IF TXN-PENDING
+                           ADD 1 TO WS-TXN-PENDING-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE.
+       COUNT-TRANSACTIONS-EXIT.
+           EXIT.
+
+       OPEN-REPORT-FILE.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open report output: "
+                   WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+       WRITE-REPORT-BODY.
+           MOVE ALL "=" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "BATCH CYCLE STATUS DASHBOARD" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           IF WS-BATCH-FOUND = 0
+               MOVE "BATCH STATE: not initialized (no prior run)"
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+               DISPLAY "BATCH-STATUS|NOT-INITIALIZED"
+           ELSE
+               MOVE SPACES TO WS-DISPLAY-WORD
+               MOVE BATCH-STATUS TO WS-DISPLAY-WORD
+               STRING "Batch status    : " DELIMITED SIZE
+                      WS-DISPLAY-WORD DELIMITED SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               STRING "Sequence number  : " DELIMITED SIZE
+                      BATCH-SEQUENCE-NUM DELIMITED SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               STRING "Last txn id      : " DELIMITED SIZE
+                      BATCH-LAST-TXN-ID DELIMITED SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               STRING "Pending count    : " DELIMITED SIZE
+                      BATCH-PENDING-COUNT DELIMITED SIZE
+                      " (as of last batch update)" DELIMITED SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               STRING "Checkpoint count : " DELIMITED SIZE
+                      BATCH-CHECKPOINT-COUNT DELIMITED SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               STRING "Last updated     : " DELIMITED SIZE
+                      BATCH-TIMESTAMP DELIMITED SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               DISPLAY "BATCH-STATUS|" BATCH-STATUS
+                   "|SEQ=" BATCH-SEQUENCE-NUM
+                   "|LAST-TXN=" BATCH-LAST-TXN-ID
+           END-IF
+
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "Pending file records        (pending.dat)      : "
+                  DELIMITED SIZE
+                  WS-PENDING-COUNT DELIMITED SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           STRING "Sorted-staging file records (sorted-staging.dat): "
+                  DELIMITED SIZE
+                  WS-SORTED-COUNT DELIMITED SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           STRING "Committed transactions      (transactions.dat) : "
+                  DELIMITED SIZE
+                  WS-TXN-COMMITTED-COUNT DELIMITED SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           STRING "Pending-status transactions (transactions.dat) : "
+                  DELIMITED SIZE
+                  WS-TXN-PENDING-COUNT DELIMITED SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           DISPLAY "COUNTS|PENDING=" WS-PENDING-COUNT
+               "|SORTED=" WS-SORTED-COUNT
+               "|TXN-COMMIT=" WS-TXN-COMMITTED-COUNT
+               "|TXN-PENDING=" WS-TXN-PENDING-COUNT
+
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM WRITE-NEXT-STEP-HINT
+           MOVE ALL "=" TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *    A plain, best-guess read on where the cycle stands: if
+      *    pending.dat still has records and sorted-staging.dat does
+      *    not (or is behind it), SORT-BATCH has not yet run; if
+      *    sorted-staging.dat has records, UPDATE-BALANCES still has
+      *    work to post. This is advisory only - BATCH-STATUS is the
+      *    authoritative indicator.
+       WRITE-NEXT-STEP-HINT.
+           IF WS-SORTED-COUNT > 0
+               STRING "NEXT STEP: UPDATE-BALANCES has staged work "
+                      "to post" DELIMITED SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               DISPLAY "NEXT-STEP|RUN UPDATE-BALANCES"
+           ELSE
+               IF WS-PENDING-COUNT > 0
+                   STRING "NEXT STEP: SORT-BATCH has pending "
+                          "transactions to stage" DELIMITED SIZE
+                          INTO REPORT-LINE
+                   END-STRING
+                   WRITE REPORT-LINE
+                   DISPLAY "NEXT-STEP|RUN SORT-BATCH"
+               ELSE
+                   MOVE "NEXT STEP: none - batch cycle is caught up"
+                       TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   DISPLAY "NEXT-STEP|NONE"
+               END-IF
+           END-IF.
