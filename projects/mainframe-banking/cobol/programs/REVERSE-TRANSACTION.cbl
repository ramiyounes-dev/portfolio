@@ -0,0 +1,305 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REVERSE-TRANSACTION.
+      *================================================================*
+      * REVERSE-TRANSACTION.cbl                                       *
+      * Voids a committed transaction by posting a linked offsetting  *
+      * entry through the normal pending / sort / update pipeline,    *
+      * instead of a teller crafting a manual correction by hand       *
+      * Input: TXN-ID of the committed transaction to reverse          *
+      * Output: Pipe-delimited confirmation to stdout                  *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE
+               ASSIGN TO WS-TRANS-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT PENDING-FILE
+               ASSIGN TO WS-PENDING-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PEND-STATUS.
+
+           SELECT BATCH-FILE
+               ASSIGN TO WS-BATCH-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+
+           SELECT LOCK-FILE
+               ASSIGN TO WS-LOCK-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY "TRANSACTION-RECORD.cpy".
+
+       FD  PENDING-FILE.
+       01  PENDING-RECORD.
+           05  PND-TXN-ID              PIC 9(10).
+           05  PND-TXN-TIMESTAMP       PIC 9(14).
+           05  PND-TXN-ACCOUNT-NUM     PIC 9(10).
+           05  PND-TXN-AMOUNT          PIC S9(13)V99 COMP-3.
+           05  PND-TXN-TYPE            PIC X(10).
+           05  PND-TXN-DESCRIPTION     PIC X(40).
+           05  PND-TXN-CURRENCY        PIC X(3).
+           05  PND-TXN-RUNNING-BAL     PIC S9(13)V99 COMP-3.
+           05  PND-TXN-STATUS          PIC X(8).
+           05  PND-TXN-BATCH-NUM       PIC 9(6).
+           05  PND-TXN-LINK-ID         PIC 9(10).
+           05  PND-FILLER              PIC X(29).
+
+       FD  BATCH-FILE.
+       COPY "BATCH-STATE.cpy".
+
+       FD  LOCK-FILE.
+       COPY "BATCH-LOCK.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-PATH              PIC X(256).
+       01  WS-PENDING-PATH            PIC X(256).
+       01  WS-BATCH-PATH              PIC X(256).
+       01  WS-LOCK-PATH               PIC X(256).
+       01  WS-TRANS-STATUS            PIC XX.
+       01  WS-PEND-STATUS             PIC XX.
+       01  WS-BATCH-STATUS            PIC XX.
+       01  WS-LOCK-STATUS             PIC XX.
+       01  WS-DATA-DIR                PIC X(256).
+
+       01  WS-INPUT-TXN-ID            PIC X(10).
+       01  WS-SEARCH-TXN-ID           PIC 9(10).
+       01  WS-ARG-COUNT               PIC 9(2).
+       01  WS-EOF                     PIC 9       VALUE 0.
+       01  WS-FOUND                   PIC 9       VALUE 0.
+       01  WS-ALREADY-REVERSED        PIC 9       VALUE 0.
+
+       01  WS-ORIG-ACCOUNT-NUM        PIC 9(10).
+       01  WS-ORIG-AMOUNT             PIC S9(13)V99 COMP-3.
+       01  WS-ORIG-TYPE               PIC X(10).
+       01  WS-ORIG-CURRENCY           PIC X(3).
+       01  WS-REVERSE-AMOUNT          PIC S9(13)V99 COMP-3.
+
+       01  WS-NEXT-TXN-ID             PIC 9(10).
+       01  WS-CURRENT-BATCH           PIC 9(6).
+       01  WS-PENDING-COUNT           PIC 9(10).
+       01  WS-DISPLAY-AMT             PIC -(13)9.99.
+       01  WS-CURRENT-DATE.
+           05  WS-DATE-YYYYMMDD       PIC 9(8).
+           05  WS-DATE-HHMMSS         PIC 9(6).
+           05  WS-DATE-HUNDREDTHS     PIC 9(2).
+       01  WS-TIMESTAMP               PIC 9(14).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "DATA_DIR"
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/transactions.dat" DELIMITED SIZE
+                  INTO WS-TRANS-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/pending.dat" DELIMITED SIZE
+                  INTO WS-PENDING-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-state.dat" DELIMITED SIZE
+                  INTO WS-BATCH-PATH
+           END-STRING
+           STRING WS-DATA-DIR DELIMITED SPACES
+                  "/batch-state.lock" DELIMITED SIZE
+                  INTO WS-LOCK-PATH
+           END-STRING
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT < 1
+               DISPLAY "ERROR|Missing argument: TXN-ID"
+               STOP RUN
+           END-IF
+           ACCEPT WS-INPUT-TXN-ID FROM ARGUMENT-VALUE
+           MOVE WS-INPUT-TXN-ID TO WS-SEARCH-TXN-ID
+
+           PERFORM ACQUIRE-BATCH-LOCK
+           PERFORM FIND-ORIGINAL-TRANSACTION
+           IF WS-FOUND = 0
+               DISPLAY "ERROR|Committed transaction not found: "
+                   WS-SEARCH-TXN-ID
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+           IF WS-ALREADY-REVERSED = 1
+               DISPLAY "ERROR|Transaction already reversed: "
+                   WS-SEARCH-TXN-ID
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+           IF WS-ORIG-TYPE = "REVERSAL  "
+               DISPLAY "ERROR|Cannot reverse a reversal: "
+                   WS-SEARCH-TXN-ID
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           COMPUTE WS-REVERSE-AMOUNT = WS-ORIG-AMOUNT * -1
+           PERFORM READ-BATCH-STATE
+           PERFORM APPEND-REVERSAL
+           PERFORM UPDATE-BATCH-PENDING-COUNT
+           PERFORM RELEASE-BATCH-LOCK
+           STOP RUN.
+
+       ACQUIRE-BATCH-LOCK.
+           OPEN INPUT LOCK-FILE
+           IF WS-LOCK-STATUS = "00"
+               CLOSE LOCK-FILE
+               DISPLAY "ERROR|Batch is locked by another process"
+                   " - try again later"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT LOCK-FILE
+           IF WS-LOCK-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot acquire batch lock: "
+                   WS-LOCK-STATUS
+               STOP RUN
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+           INITIALIZE LOCK-RECORD
+           MOVE WS-TIMESTAMP           TO LOCK-TIMESTAMP
+           MOVE "REVERSE-TXN"          TO LOCK-HELD-BY
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE.
+
+       RELEASE-BATCH-LOCK.
+           DELETE FILE LOCK-FILE.
+
+       FIND-ORIGINAL-TRANSACTION.
+      *    Walk the committed log once: find the original transaction
+      *    and check whether any later REVERSAL already links back to
+      *    it, since a committed transaction can only be reversed once
+           MOVE 0 TO WS-FOUND
+           MOVE 0 TO WS-ALREADY-REVERSED
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open transactions: "
+                   WS-TRANS-STATUS
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+           MOVE ZERO TO WS-EOF
+           PERFORM UNTIL WS-EOF = 1
+               READ TRANS-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF TXN-ID = WS-SEARCH-TXN-ID
+                           AND TXN-COMMITTED
+                           MOVE 1              TO WS-FOUND
+                           MOVE TXN-ACCOUNT-NUM TO WS-ORIG-ACCOUNT-NUM
+                           MOVE TXN-AMOUNT      TO WS-ORIG-AMOUNT
+                           MOVE TXN-TYPE         TO WS-ORIG-TYPE
+                           MOVE TXN-CURRENCY     TO WS-ORIG-CURRENCY
+                       END-IF
+                       IF TXN-TYPE-REVERSAL
+                           AND TXN-LINK-ID = WS-SEARCH-TXN-ID
+                           MOVE 1 TO WS-ALREADY-REVERSED
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE.
+
+       READ-BATCH-STATE.
+           OPEN INPUT BATCH-FILE
+           IF WS-BATCH-STATUS = "35"
+               MOVE 0          TO WS-NEXT-TXN-ID
+               MOVE 1          TO WS-CURRENT-BATCH
+               MOVE 0          TO WS-PENDING-COUNT
+           ELSE
+               READ BATCH-FILE
+                   AT END
+                       MOVE 0  TO WS-NEXT-TXN-ID
+                       MOVE 1  TO WS-CURRENT-BATCH
+                       MOVE 0  TO WS-PENDING-COUNT
+                   NOT AT END
+                       MOVE BATCH-LAST-TXN-ID
+                           TO WS-NEXT-TXN-ID
+                       MOVE BATCH-SEQUENCE-NUM
+                           TO WS-CURRENT-BATCH
+                       MOVE BATCH-PENDING-COUNT
+                           TO WS-PENDING-COUNT
+               END-READ
+               CLOSE BATCH-FILE
+           END-IF
+           ADD 1 TO WS-NEXT-TXN-ID.
+
+       APPEND-REVERSAL.
+           OPEN EXTEND PENDING-FILE
+           IF WS-PEND-STATUS = "35"
+               OPEN OUTPUT PENDING-FILE
+           END-IF
+           IF WS-PEND-STATUS NOT = "00"
+               DISPLAY "ERROR|Cannot open pending: " WS-PEND-STATUS
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+
+           INITIALIZE PENDING-RECORD
+           MOVE WS-NEXT-TXN-ID        TO PND-TXN-ID
+           MOVE WS-TIMESTAMP          TO PND-TXN-TIMESTAMP
+           MOVE WS-ORIG-ACCOUNT-NUM   TO PND-TXN-ACCOUNT-NUM
+           MOVE WS-REVERSE-AMOUNT     TO PND-TXN-AMOUNT
+           MOVE "REVERSAL  "          TO PND-TXN-TYPE
+           STRING "Reversal of txn " WS-SEARCH-TXN-ID
+               DELIMITED SIZE INTO PND-TXN-DESCRIPTION
+           MOVE WS-ORIG-CURRENCY      TO PND-TXN-CURRENCY
+           MOVE ZERO                  TO PND-TXN-RUNNING-BAL
+           MOVE "PENDING "            TO PND-TXN-STATUS
+           MOVE WS-CURRENT-BATCH      TO PND-TXN-BATCH-NUM
+           MOVE WS-SEARCH-TXN-ID      TO PND-TXN-LINK-ID
+
+           WRITE PENDING-RECORD
+           IF WS-PEND-STATUS NOT = "00"
+               DISPLAY "ERROR|Write pending failed: " WS-PEND-STATUS
+               CLOSE PENDING-FILE
+               PERFORM RELEASE-BATCH-LOCK
+               STOP RUN
+           END-IF
+
+           MOVE PND-TXN-AMOUNT TO WS-DISPLAY-AMT
+           DISPLAY "OK|"
+               PND-TXN-ID "|"
+               PND-TXN-ACCOUNT-NUM "|"
+               PND-TXN-TYPE "|"
+               WS-DISPLAY-AMT "|"
+               PND-TXN-CURRENCY "|"
+               "Reverses txn " WS-SEARCH-TXN-ID "|"
+               PND-TXN-STATUS
+
+           CLOSE PENDING-FILE.
+
+       UPDATE-BATCH-PENDING-COUNT.
+           OPEN OUTPUT BATCH-FILE
+           ADD 1 TO WS-PENDING-COUNT
+           INITIALIZE BATCH-STATE-RECORD
+           MOVE WS-NEXT-TXN-ID        TO BATCH-LAST-TXN-ID
+           MOVE WS-CURRENT-BATCH       TO BATCH-SEQUENCE-NUM
+           MOVE "IDLE    "             TO BATCH-STATUS
+           MOVE WS-PENDING-COUNT       TO BATCH-PENDING-COUNT
+           MOVE WS-NEXT-TXN-ID        TO BATCH-LAST-COMMITTED
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD DELIMITED SIZE
+                  WS-DATE-HHMMSS   DELIMITED SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING
+           MOVE WS-TIMESTAMP           TO BATCH-TIMESTAMP
+           WRITE BATCH-STATE-RECORD
+           CLOSE BATCH-FILE.
